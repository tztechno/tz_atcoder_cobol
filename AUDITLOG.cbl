@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. AUDITLOG.
+000120 AUTHOR. R OKADA.
+000130 INSTALLATION. COMPLIANCE AND CONTROLS BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RO   ORIGINAL PROGRAM. SHARED CALL'ABLE AUDIT-LOG
+000200*                  SUBPROGRAM FOR VALUE-MUTATING BATCH JOBS.
+000210*                  AL-ACTION "WRITE" APPENDS ONE BEFORE/AFTER
+000220*                  ENTRY TO THE SHARED AUDITLOG FILE, OPENING IT
+000230*                  ON THE FIRST CALL FROM ANY PROGRAM IN THE RUN.
+000240*                  AL-ACTION "CLOSE" CLOSES THE FILE AND SHOULD
+000250*                  BE CALLED ONCE FROM EACH CALLER'S
+000260*                  FINALIZATION PARAGRAPH SO THE LOG IS FLUSHED
+000270*                  EVEN IF THAT PROGRAM NEVER ACTUALLY MUTATED A
+000280*                  VALUE THIS RUN.
+000285* 08/09/2026  RO   OPENED THE FIRST WRITE OF A RUN WITH OPEN
+000286*                  EXTEND INSTEAD OF OPEN OUTPUT SO ONE JOB'S RUN
+000287*                  NO LONGER ERASES THE ENTRIES EVERY OTHER JOB
+000288*                  WROTE TO THE SAME SHARED LOG. OPEN EXTEND FAILS
+000289*                  STATUS 35 IF THE LOG HAS NEVER BEEN WRITTEN
+000290*                  BEFORE, SO THE FIRST WRITE OF ALL FALLS BACK TO
+000291*                  OPEN OUTPUT TO CREATE IT.
+000292*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM.
+000330 OBJECT-COMPUTER. IBM.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000375         FILE STATUS IS WS-AUDIT-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  AUDITLOG
+000420     RECORDING MODE IS F.
+000430 01  AUDITLOG-REC                 PIC X(112).
+000440
+000450 WORKING-STORAGE SECTION.
+000460 77  WS-OPEN-SW                   PIC X(01) VALUE "N".
+000470     88  WS-FILE-OPEN                       VALUE "Y".
+000475 77  WS-AUDIT-STATUS              PIC X(02) VALUE SPACES.
+000480
+000490 01  WS-LOG-LINE.
+000500     05  FILLER                  PIC X(05) VALUE "PGM: ".
+000510     05  LL-SOURCE-PROGRAM        PIC X(10) VALUE SPACES.
+000520     05  FILLER                  PIC X(07) VALUE "  KEY: ".
+000530     05  LL-RECORD-KEY            PIC X(10) VALUE SPACES.
+000540     05  FILLER                  PIC X(09) VALUE "  FIELD: ".
+000550     05  LL-FIELD-NAME            PIC X(12) VALUE SPACES.
+000560     05  FILLER                  PIC X(07) VALUE "  OLD: ".
+000570     05  LL-OLD-VALUE             PIC X(12) VALUE SPACES.
+000580     05  FILLER                  PIC X(07) VALUE "  NEW: ".
+000590     05  LL-NEW-VALUE             PIC X(12) VALUE SPACES.
+000600     05  FILLER                  PIC X(06) VALUE "  TS: ".
+000610     05  LL-TIMESTAMP             PIC X(14) VALUE SPACES.
+000615     05  FILLER                  PIC X(01) VALUE SPACES.
+000620
+000630 LINKAGE SECTION.
+000640 COPY AUDTLINK.
+000650
+000660 PROCEDURE DIVISION USING AUDIT-LOG-PARMS.
+000670 0000-MAINLINE.
+000680     MOVE ZERO TO AL-RETURN-CODE.
+000690     EVALUATE AL-ACTION
+000700         WHEN "WRITE"
+000710             PERFORM 1000-WRITE-ENTRY THRU 1000-EXIT
+000720         WHEN "CLOSE"
+000730             PERFORM 2000-CLOSE-LOG THRU 2000-EXIT
+000740         WHEN OTHER
+000750             MOVE 08 TO AL-RETURN-CODE
+000760     END-EVALUATE.
+000770     GOBACK.
+000780
+000790*----------------------------------------------------------------
+000800* 1000-WRITE-ENTRY - OPEN THE SHARED LOG ON FIRST USE AND APPEND
+000810*                    ONE BEFORE/AFTER ENTRY TO IT.
+000820*----------------------------------------------------------------
+000830 1000-WRITE-ENTRY.
+000840     IF NOT WS-FILE-OPEN
+000850         OPEN EXTEND AUDITLOG
+000852         IF WS-AUDIT-STATUS = "35"
+000854             OPEN OUTPUT AUDITLOG
+000856         END-IF
+000860         SET WS-FILE-OPEN TO TRUE
+000870     END-IF.
+000880     MOVE AL-SOURCE-PROGRAM TO LL-SOURCE-PROGRAM.
+000890     MOVE AL-RECORD-KEY TO LL-RECORD-KEY.
+000900     MOVE AL-FIELD-NAME TO LL-FIELD-NAME.
+000910     MOVE AL-OLD-VALUE TO LL-OLD-VALUE.
+000920     MOVE AL-NEW-VALUE TO LL-NEW-VALUE.
+000930     MOVE AL-TIMESTAMP TO LL-TIMESTAMP.
+000940     WRITE AUDITLOG-REC FROM WS-LOG-LINE.
+000950 1000-EXIT.
+000960     EXIT.
+000970
+000980*----------------------------------------------------------------
+000990* 2000-CLOSE-LOG - CLOSE THE SHARED LOG IF THIS PROGRAM EVER
+001000*                  OPENED IT. SAFE TO CALL EVEN IF NO ENTRY WAS
+001010*                  EVER WRITTEN.
+001020*----------------------------------------------------------------
+001030 2000-CLOSE-LOG.
+001040     IF WS-FILE-OPEN
+001050         CLOSE AUDITLOG
+001060         MOVE "N" TO WS-OPEN-SW
+001070     END-IF.
+001080 2000-EXIT.
+001090     EXIT.
