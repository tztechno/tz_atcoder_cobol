@@ -1,105 +1,187 @@
-//abc098_a.cbl
-##########################################
-##########################################
-##########################################
-##########################################
-##########################################
-##########################################
-##########################################
-##########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM_ID.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. PRICING BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - ACCEPTED TWO SIGNED
+000200*                  NUMBERS AB(1)/AB(2), COMPUTED THEIR SUM,
+000210*                  DIFFERENCE AND PRODUCT, AND DISPLAYED THE
+000220*                  LARGEST OF THE THREE VIA FUNCTION MAX.
+000230* 08/09/2026  YM   CONVERTED TO A BATCH RATE-STRATEGY SELECTOR.
+000240*                  READS RATEFILE FOR A WHOLE FILE OF
+000250*                  (BASE, FACTOR) PAIRS AND WRITES WHICH
+000260*                  FORMULA - SUM, DIFFERENCE OR PRODUCT - WON
+000270*                  FOR EACH RECORD, NOT JUST THE WINNING NUMBER.
+000275* 08/09/2026  YM   ADDED ON SIZE ERROR TRAPPING TO THE SUM,
+000276*                  DIFFERENCE AND PRODUCT COMPUTES. A RATE PAIR
+000277*                  WHOSE FORMULA RESULT WOULD NOT FIT ITS RESULT
+000278*                  FIELD IS SKIPPED AND LOGGED TO THE SHARED
+000279*                  OVEREXCP OVERFLOW FILE INSTEAD OF SCORING IT.
+000280* 08/09/2026  YM   WIDENED RATERPT-REC TO MATCH WS-DETAIL-LINE --
+000281*                  IT WAS TRUNCATING DL-RESULT ON EVERY WRITE.
+000282*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM.
+000320 OBJECT-COMPUTER. IBM.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT RATEFILE ASSIGN TO "RATEFILE"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370     SELECT RATERPT ASSIGN TO "RATERPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000385     SELECT OVEREXCP ASSIGN TO "OVEREXCP"
+000386         ORGANIZATION IS LINE SEQUENTIAL.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ln         PIC X(10).
-01 maxlen     PIC 9(1) VALUE 2.
-01 cur        PIC 9(2) VALUE 1.
-01 i          PIC 9(18) VALUE 1.
-01 j          PIC 9(18).
-01 len        PIC 9(2).
-01 ans        PIC -(8)9.
-01 AB1.
-   03 AB11 OCCURS 2.
-      05 AB   PIC S9(8).
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  RATEFILE
+000430     RECORDING MODE IS F.
+000440 01  RATEFILE-REC             PIC X(80).
+      
+000460 FD  RATERPT
+000470     RECORDING MODE IS F.
+000480 01  RATERPT-REC              PIC X(103).
 
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  PERFORM maxlen TIMES
-    PERFORM VARYING j FROM cur BY 1
-      UNTIL ln(j:1) = SPACE
-    END-PERFORM
-    COMPUTE len = j - cur
-    MOVE ln(cur:len) TO AB(i)
-    COMPUTE cur = j + 1
-    ADD 1 TO i
-  END-PERFORM.
-  MOVE FUNCTION MAX(
-    AB(1) + AB(2),AB(1) - AB(2),AB(1) * AB(2)) TO ans.
-  DISPLAY FUNCTION TRIM(ans).
-  STOP RUN.
+000485 FD  OVEREXCP
+000486     RECORDING MODE IS F.
+000487 01  OVEREXCP-REC             PIC X(80).
 
-##########################################
-[AC] 
+000500 WORKING-STORAGE SECTION.
+000510 77  WS-EOF-SW                PIC X(01) VALUE "N".
+000520     88  WS-EOF                         VALUE "Y".
+000530 77  WS-RATE-COUNT            PIC 9(07) VALUE ZERO COMP.
+000540 77  WS-BASE                  PIC S9(10).
+000550 77  WS-FACTOR                PIC S9(10).
+000560 77  WS-SUM                   PIC S9(11).
+000570 77  WS-DIFF                  PIC S9(11).
+000580 77  WS-PRODUCT               PIC S9(20).
+000590 77  WS-WINNER                PIC S9(20).
+000595 77  WS-SUM-WIDE              PIC S9(12).
+000596 77  WS-DIFF-WIDE             PIC S9(12).
+000597 77  WS-PRODUCT-WIDE          PIC S9(21).
+000598 77  WS-OVERFLOW-EDIT         PIC -(20)9.
+000599 77  WS-RUN-DATE              PIC 9(06).
+000600 77  WS-RUN-TIME              PIC 9(08).
 
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
+000610 01  WS-DETAIL-LINE.
+000620     05  FILLER               PIC X(07) VALUE "BASE: ".
+000630     05  DL-BASE              PIC -(9)9.
+000640     05  FILLER               PIC X(10) VALUE "  FACTOR: ".
+000650     05  DL-FACTOR            PIC -(9)9.
+000660     05  FILLER               PIC X(12) VALUE "  FORMULA: ".
+000670     05  DL-FORMULA           PIC X(10).
+000680     05  FILLER               PIC X(10) VALUE "  RESULT: ".
+000690     05  DL-RESULT            PIC -(19)9.
+000700     05  FILLER               PIC X(04) VALUE SPACES.
+      
+000720 01  WS-SUMMARY-LINE.
+000730     05  FILLER               PIC X(21) VALUE
+000740         "RATE RECORDS SCORED: ".
+000750     05  SL-COUNT             PIC ZZZZZZ9.
+000760     05  FILLER               PIC X(52) VALUE SPACES.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 INPT       PIC X(30).
-    01 a          PIC S9(10).
-    01 b          PIC S9(10).
-    01 c          PIC S9(10).
-    01 d          PIC S9(10).
-    01 e          PIC S9(10).
-    01 t          PIC S9(10).
-    01 zs         PIC Z(11).
+000765 COPY OVERREC.
 
-PROCEDURE DIVISION.
-    ACCEPT INPT.
-    UNSTRING INPT DELIMITED BY SPACE INTO a b 
-    COMPUTE c = a + b
-    COMPUTE d = a - b
-    COMPUTE e = a * b
-    COMPUTE t = FUNCTION MAX(c,d,e)
-    
-    IF t < 0
-        MOVE t TO zs
-        DISPLAY '-' FUNCTION TRIM(zs)
-    ELSE IF t > 0
-        MOVE t TO zs
-        DISPLAY FUNCTION TRIM(zs)
-    ELSE IF t=0
-        DISPLAY 0
-    END-IF
-    
-    STOP RUN.
-##########################################
-[WA1: minus and zero are lost]
+000780 PROCEDURE DIVISION.
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-SCORE-RATE THRU 2000-EXIT
+000820         UNTIL WS-EOF.
+000830     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000840     STOP RUN.
+      
+000860 1000-INITIALIZE.
+000870     OPEN INPUT RATEFILE
+000880          OUTPUT RATERPT
+000885          OUTPUT OVEREXCP.
+000886     ACCEPT WS-RUN-DATE FROM DATE.
+000887     ACCEPT WS-RUN-TIME FROM TIME.
+000890     PERFORM 8000-READ-RATEFILE THRU 8000-EXIT.
+000900 1000-EXIT.
+000910     EXIT.
+      
+000930*----------------------------------------------------------------
+000940* 2000-SCORE-RATE - COMPUTE SUM, DIFFERENCE AND PRODUCT, THEN
+000950*                   PICK THE LARGEST OF THE THREE JUST LIKE THE
+000960*                   ORIGINAL PROGRAM'S FUNCTION MAX - BUT ALSO
+000970*                   REPORT WHICH FORMULA PRODUCED IT.
+000980*----------------------------------------------------------------
+000990 2000-SCORE-RATE.
+001000     UNSTRING RATEFILE-REC DELIMITED BY SPACE
+001010         INTO WS-BASE WS-FACTOR.
+001020     ADD 1 TO WS-RATE-COUNT.
+001029     MOVE ZERO TO WS-SUM WS-DIFF WS-PRODUCT.
+001030     COMPUTE WS-SUM = WS-BASE + WS-FACTOR
+001031         ON SIZE ERROR
+001032             COMPUTE WS-SUM-WIDE = WS-BASE + WS-FACTOR
+001033             MOVE "SUM" TO OV-FIELD-NAME
+001034             MOVE WS-SUM-WIDE TO WS-OVERFLOW-EDIT
+001035             PERFORM 9100-WRITE-OVERFLOW THRU 9100-EXIT
+001036     END-COMPUTE.
+001040     COMPUTE WS-DIFF = WS-BASE - WS-FACTOR
+001041         ON SIZE ERROR
+001042             COMPUTE WS-DIFF-WIDE = WS-BASE - WS-FACTOR
+001043             MOVE "DIFFERENCE" TO OV-FIELD-NAME
+001044             MOVE WS-DIFF-WIDE TO WS-OVERFLOW-EDIT
+001045             PERFORM 9100-WRITE-OVERFLOW THRU 9100-EXIT
+001046     END-COMPUTE.
+001050     COMPUTE WS-PRODUCT = WS-BASE * WS-FACTOR
+001051         ON SIZE ERROR
+001052             COMPUTE WS-PRODUCT-WIDE = WS-BASE * WS-FACTOR
+001053             MOVE "PRODUCT" TO OV-FIELD-NAME
+001054             MOVE WS-PRODUCT-WIDE TO WS-OVERFLOW-EDIT
+001055             PERFORM 9100-WRITE-OVERFLOW THRU 9100-EXIT
+001056     END-COMPUTE.
+001060     COMPUTE WS-WINNER =
+001070         FUNCTION MAX(WS-SUM, WS-DIFF, WS-PRODUCT).
+001080     MOVE WS-BASE TO DL-BASE.
+001090     MOVE WS-FACTOR TO DL-FACTOR.
+001100     MOVE WS-WINNER TO DL-RESULT.
+001110     EVALUATE WS-WINNER
+001120         WHEN WS-SUM
+001130             MOVE "SUM" TO DL-FORMULA
+001140         WHEN WS-DIFF
+001150             MOVE "DIFFERENCE" TO DL-FORMULA
+001160         WHEN OTHER
+001170             MOVE "PRODUCT" TO DL-FORMULA
+001180     END-EVALUATE.
+001190     WRITE RATERPT-REC FROM WS-DETAIL-LINE.
+001200     PERFORM 8000-READ-RATEFILE THRU 8000-EXIT.
+001210 2000-EXIT.
+001220     EXIT.
 
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
+001225*----------------------------------------------------------------
+001226* 9100-WRITE-OVERFLOW - LOG ONE ARITHMETIC OVERFLOW TO THE SHARED
+001227*                       OVEREXCP FILE. THE CALLER HAS ALREADY SET
+001228*                       OV-FIELD-NAME AND WS-OVERFLOW-EDIT.
+001229*----------------------------------------------------------------
+001230 9100-WRITE-OVERFLOW.
+001231     MOVE "RATESTRAT" TO OV-SOURCE-PROGRAM.
+001232     MOVE WS-OVERFLOW-EDIT TO OV-ATTEMPTED-VALUE.
+001233     STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001234         INTO OV-TIMESTAMP.
+001235     WRITE OVEREXCP-REC FROM OV-OVERFLOW-RECORD.
+001236 9100-EXIT.
+001237     EXIT.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 INPT       PIC X(30).
-    01 a          PIC S9(10).
-    01 b          PIC S9(10).
-    01 c          PIC S9(10).
-    01 d          PIC S9(10).
-    01 e          PIC S9(10).
-    01 t          PIC S9(10).
-    01 zs         PIC Z(9)9.
-
-PROCEDURE DIVISION.
-    ACCEPT INPT.
-    UNSTRING INPT DELIMITED BY SPACE INTO a b 
-    COMPUTE c = a + b
-    COMPUTE d = a - b
-    COMPUTE e = a * b
-    COMPUTE t = FUNCTION MAX(c,d,e)
-    MOVE t TO zs
-    DISPLAY FUNCTION TRIM(zs)
-    STOP RUN.
-##########################################
+001240 3000-FINALIZE.
+001250     MOVE WS-RATE-COUNT TO SL-COUNT.
+001260     WRITE RATERPT-REC FROM WS-SUMMARY-LINE.
+001265     CLOSE RATEFILE
+001280           RATERPT
+001285           OVEREXCP.
+001290 3000-EXIT.
+001300     EXIT.
+      
+001320 8000-READ-RATEFILE.
+001330     READ RATEFILE
+001340         AT END
+001350             SET WS-EOF TO TRUE
+001360     END-READ.
+001370 8000-EXIT.
+001380     EXIT.
