@@ -1,119 +1,200 @@
-//abc175_a rainy.cbl
-
-    
-############################################
-############# MY ANS WITH ERROR ############
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. xxx.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 S PIC X(3).
-01 ANS PIC 9(1) VALUE 0.
-01 DP OCCURS 4 TIMES PIC 9(5) VALUE 0.
-01 I PIC 9(1).
-
-PROCEDURE DIVISION.
-    ACCEPT S.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-        IF S(I:1) = 'R'
-            MOVE DP(I) TO DP(I+1)
-            ADD 1 TO DP(I+1)
-            IF DP(I+1) > ANS
-                MOVE DP(I+1) TO ANS
-            END-IF
-        END-IF
-    END-PERFORM.
-    DISPLAY ANS.
-    STOP RUN.
-
-############# MY ANS WITH ERROR ############    
-############################################
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATCODER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-           FD SYSIN.
-               01 INP PIC X(3).
-       WORKING-STORAGE SECTION.
-           01 WK.
-               03 I PIC 9(18).
-               03 J PIC 9(18).
-               03 K PIC 9(18).
-               03 N PIC 9(18).
-               03 M PIC 9(18).
-               03 ANS PIC 9(17).
-               03 ANS-Z PIC Z(14)9.
-       PROCEDURE DIVISION.
-           OPEN INPUT SYSIN.
-           READ SYSIN.
-           CLOSE SYSIN.
-           IF INP = "RRR" THEN DISPLAY 3
-           ELSE IF INP = "RRS" OR INP = "SRR" THEN DISPLAY 2
-           ELSE IF INP NOT = "SSS"
-               DISPLAY 1
-           ELSE DISPLAY 0.
-           STOP RUN.
-       END PROGRAM ATCODER.
-
-############################################
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 S          PIC X(3).
-01 i          PIC 9(10).
-01 ans        PIC 9(10) VALUE ZERO.
-01 num        PIC 9(10) VALUE ZERO.
-01 zs         PIC Z(9)9.
-
-PROCEDURE DIVISION.
-  ACCEPT S.
-  PERFORM VARYING i FROM 1 BY 1 UNTIL 3 < i
-    IF "R" = S(i:1) THEN
-      ADD 1 TO num
-    ELSE
-      MOVE ZERO TO num
-    END-IF
-    COMPUTE ans = FUNCTION MAX(ans, num)
-  END-PERFORM.
-  MOVE ans TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-
-############################################
-
-000001 IDENTIFICATION DIVISION.
-000002 PROGRAM-ID. ABC_175_A.
-000003 
-000004 DATA DIVISION.
-000005 WORKING-STORAGE SECTION.
-000006 01 S          PIC X(3).
-000007 01 i          PIC 9(10).
-000008 01 ans        PIC 9(10) VALUE ZERO.
-000009 01 num        PIC 9(10) VALUE ZERO.
-000010 01 zs         PIC Z(9)9.
-000011 
-000012 PROCEDURE DIVISION.
-000013   ACCEPT S.
-000014   PERFORM VARYING i FROM 1 BY 1 UNTIL 3 < i
-000015     IF "R" = S(i:1) THEN
-000016       ADD 1 TO num
-000017     ELSE
-000018       MOVE ZERO TO num
-000019     END-IF
-000020     COMPUTE ans = FUNCTION MAX(ans, num)
-000021   END-PERFORM.
-000022   MOVE ans TO zs.
-000023   DISPLAY FUNCTION TRIM(zs).
-000024   STOP RUN.
-
-############################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. N KOBAYASHI.
+000130 INSTALLATION. WORKFORCE ANALYTICS BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  NK   ORIGINAL PROGRAM - SCANNED A FIXED 3-CHARACTER
+000200*                  CONSOLE STRING AND TRACKED THE LONGEST RUN OF
+000210*                  CONSECUTIVE "R" CHARACTERS USING A RUNNING
+000220*                  COUNTER AND FUNCTION MAX.
+000230* 08/09/2026  NK   GENERALIZED INTO A DOWNTIME/ABSENCE STREAK
+000240*                  TRACKER. READS DOWNREC FOR A WHOLE FILE OF
+000250*                  EMPLOYEE OR MACHINE STATUS STRINGS OF
+000260*                  VARIABLE LENGTH, COMPUTES THE LONGEST
+000270*                  CONSECUTIVE-"R" STREAK PER RECORD WITH THE
+000280*                  SAME RUNNING-COUNTER LOGIC, WRITES A DETAIL
+000285*                  LINE TO DOWNRPT FOR EVERY RECORD, AND RANKS
+000290*                  THE FIVE WORST STREAKS.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM.
+000340 OBJECT-COMPUTER. IBM.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT DOWNREC ASSIGN TO "DOWNREC"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT DOWNRPT ASSIGN TO "DOWNRPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  DOWNREC
+000450     RECORDING MODE IS F.
+000460 01  DOWNREC-REC.
+000470     05  DR-ID                    PIC X(10).
+000480     05  FILLER                   PIC X(01).
+000490     05  DR-STATUS                PIC X(60).
+      
+000510 FD  DOWNRPT
+000520     RECORDING MODE IS F.
+000530 01  DOWNRPT-REC                  PIC X(80).
+      
+000550 WORKING-STORAGE SECTION.
+000560 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000570     88  WS-EOF                             VALUE "Y".
+000580 77  WS-REC-COUNT                 PIC 9(07) VALUE ZERO COMP.
+000590 77  WS-STATUS-LEN                PIC 9(02) COMP.
+000600 77  WS-NUM                       PIC 9(04) COMP.
+000610 77  WS-STREAK                    PIC 9(04) COMP.
+000620 77  WS-I                         PIC 9(02) COMP.
+000630 77  WS-RANK                      PIC 9(01) COMP.
+000640 77  WS-BEST-IDX                  PIC 9(05) COMP.
+000650 77  WS-BEST-STREAK               PIC 9(04) COMP.
+      
+000670 01  WS-TABLE.
+000680     05  ST-ENTRY OCCURS 1 TO 5000 TIMES
+000690                     DEPENDING ON WS-REC-COUNT
+000700                     INDEXED BY ST-I.
+000710         10  ST-ID                PIC X(10).
+000720         10  ST-STREAK            PIC 9(04).
+000730         10  ST-USED-SW           PIC X(01).
+000740             88  ST-USED                    VALUE "Y".
+      
+000760 01  WS-DETAIL-LINE.
+000770     05  FILLER                  PIC X(04) VALUE "ID ".
+000780     05  DL-ID                    PIC X(10).
+000790     05  FILLER                  PIC X(19) VALUE
+000795         "  LONGEST STREAK: ".
+000800     05  DL-STREAK                PIC ZZZ9.
+000810     05  FILLER                  PIC X(43) VALUE SPACES.
+      
+000830 01  WS-RANK-HEADING.
+000840     05  FILLER                  PIC X(30) VALUE
+000850         "WORST STREAKS - TOP 5".
+000860     05  FILLER                  PIC X(50) VALUE SPACES.
+      
+000880 01  WS-RANK-LINE.
+000890     05  FILLER                  PIC X(07) VALUE "RANK ".
+000900     05  RL-RANK                  PIC 9.
+000910     05  FILLER                  PIC X(06) VALUE "  ID ".
+000920     05  RL-ID                    PIC X(10).
+000930     05  FILLER                  PIC X(11) VALUE "  STREAK: ".
+000940     05  RL-STREAK                PIC ZZZ9.
+000950     05  FILLER                  PIC X(41) VALUE SPACES.
+      
+000970 01  WS-SUMMARY-LINE.
+000980     05  FILLER                  PIC X(20) VALUE
+000990         "RECORDS PROCESSED:  ".
+001000     05  SL-REC-COUNT             PIC ZZZZZZ9.
+001010     05  FILLER                  PIC X(53) VALUE SPACES.
+      
+001030 PROCEDURE DIVISION.
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001060     PERFORM 2000-CHECK-RECORD THRU 2000-EXIT
+001070         UNTIL WS-EOF.
+001080     PERFORM 3900-RANK-WORST THRU 3900-EXIT.
+001090     PERFORM 5000-FINALIZE THRU 5000-EXIT.
+001100     STOP RUN.
+      
+001120 1000-INITIALIZE.
+001130     OPEN INPUT DOWNREC
+001140          OUTPUT DOWNRPT.
+001150     PERFORM 8000-READ-DOWNREC THRU 8000-EXIT.
+001160 1000-EXIT.
+001170     EXIT.
+      
+001190*----------------------------------------------------------------
+001200* 2000-CHECK-RECORD - THE SAME RUNNING-COUNTER-AND-MAX LOGIC THE
+001210*                      ORIGINAL PROGRAM RAN AGAINST ITS FIXED
+001220*                      3-CHARACTER STRING, NOW RUN AGAINST EVERY
+001230*                      VARIABLE-LENGTH STATUS STRING IN THE FILE.
+001240*----------------------------------------------------------------
+001250 2000-CHECK-RECORD.
+001255     IF WS-REC-COUNT >= 5000
+001256         SET WS-EOF TO TRUE
+001257         GO TO 2000-EXIT
+001258     END-IF.
+001260     ADD 1 TO WS-REC-COUNT.
+001270     MOVE FUNCTION STORED-CHAR-LENGTH(DR-STATUS) TO WS-STATUS-LEN.
+001280     MOVE ZERO TO WS-NUM.
+001290     MOVE ZERO TO WS-STREAK.
+001300     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-STATUS-LEN
+001310         IF DR-STATUS (WS-I:1) = "R"
+001320             ADD 1 TO WS-NUM
+001330         ELSE
+001340             MOVE ZERO TO WS-NUM
+001350         END-IF
+001360         COMPUTE WS-STREAK = FUNCTION MAX(WS-STREAK, WS-NUM)
+001370     END-PERFORM.
+001380     MOVE DR-ID TO ST-ID (WS-REC-COUNT).
+001390     MOVE WS-STREAK TO ST-STREAK (WS-REC-COUNT).
+001400     MOVE "N" TO ST-USED-SW (WS-REC-COUNT).
+001410     MOVE DR-ID TO DL-ID.
+001420     MOVE WS-STREAK TO DL-STREAK.
+001430     WRITE DOWNRPT-REC FROM WS-DETAIL-LINE.
+001440     PERFORM 8000-READ-DOWNREC THRU 8000-EXIT.
+001450 2000-EXIT.
+001460     EXIT.
+      
+001480*----------------------------------------------------------------
+001490* 3900-RANK-WORST - PICK THE FIVE WORST (LONGEST) STREAKS OUT
+001495*                    OF THE LOADED TABLE BY REPEATEDLY SCANNING
+001500*                    FOR THE HIGHEST UNUSED VALUE, THE SAME
+001510*                    TECHNIQUE USED FOR TOP-EARNER RANKING
+001520*                    ELSEWHERE IN THIS SHOP.
+001530*----------------------------------------------------------------
+001540 3900-RANK-WORST.
+001550     WRITE DOWNRPT-REC FROM WS-RANK-HEADING.
+001560     PERFORM 3910-PICK-WORST THRU 3910-EXIT
+001570         VARYING WS-RANK FROM 1 BY 1
+001580         UNTIL WS-RANK > 5 OR WS-RANK > WS-REC-COUNT.
+001590 3900-EXIT.
+001600     EXIT.
+      
+001620 3910-PICK-WORST.
+001630     MOVE ZERO TO WS-BEST-IDX.
+001640     PERFORM 3950-FIND-WORST THRU 3950-EXIT
+001650         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REC-COUNT.
+001660     IF WS-BEST-IDX = ZERO
+001670         GO TO 3910-EXIT
+001680     END-IF.
+001690     SET ST-USED (WS-BEST-IDX) TO TRUE.
+001700     MOVE WS-RANK TO RL-RANK.
+001710     MOVE ST-ID (WS-BEST-IDX) TO RL-ID.
+001720     MOVE ST-STREAK (WS-BEST-IDX) TO RL-STREAK.
+001730     WRITE DOWNRPT-REC FROM WS-RANK-LINE.
+001740 3910-EXIT.
+001750     EXIT.
+      
+001770 3950-FIND-WORST.
+001780     IF ST-USED (WS-I)
+001790         GO TO 3950-EXIT
+001800     END-IF.
+001810     IF WS-BEST-IDX = ZERO OR ST-STREAK (WS-I) > WS-BEST-STREAK
+001820         MOVE WS-I TO WS-BEST-IDX
+001830         MOVE ST-STREAK (WS-I) TO WS-BEST-STREAK
+001840     END-IF.
+001850 3950-EXIT.
+001860     EXIT.
+      
+001880 5000-FINALIZE.
+001890     MOVE WS-REC-COUNT TO SL-REC-COUNT.
+001900     WRITE DOWNRPT-REC FROM WS-SUMMARY-LINE.
+001910     CLOSE DOWNREC
+001920           DOWNRPT.
+001930 5000-EXIT.
+001940     EXIT.
+      
+001960 8000-READ-DOWNREC.
+001970     READ DOWNREC
+001980         AT END
+001990             SET WS-EOF TO TRUE
+002000     END-READ.
+002010 8000-EXIT.
+002020     EXIT.
