@@ -0,0 +1,136 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DISPATCH.
+000120 AUTHOR. R MORITA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RM   ORIGINAL PROGRAM. MASTER DISPATCHER FOR THE
+000200*                  BATCH SUITE. READS DISPCTL FOR THE FIXED RUN
+000210*                  SEQUENCE OF COMPILED JOB NAMES, RUNS EACH ONE
+000215*                  IN TURN, CAPTURES ITS RETURN-CODE, AND WRITES
+000220*                  A SINGLE JOB-CONTROL REPORT (JOBRPT) SHOWING
+000230*                  WHICH PROGRAMS RAN, WHICH SUCCEEDED, AND WHICH
+000240*                  NEED OPERATOR ATTENTION. MANY OF OUR CONVERTED
+000250*                  JOBS SHARE THE SAME PROGRAM-ID (MAIN,
+000260*                  PROGRAM_ID) SO THEY CANNOT BE REACHED WITH AN
+000270*                  ORDINARY STATIC OR DYNAMIC CALL FROM ONE LOAD
+000280*                  MODULE - EACH JOB IS RUN AS ITS OWN COMPILED
+000290*                  PROGRAM VIA CALL
+000300*                  "SYSTEM" INSTEAD, THE SAME WAY OPERATIONS RUNS
+000310*                  THEM ONE AT A TIME FROM THE CONSOLE TODAY.
+000320*----------------------------------------------------------------
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM.
+000360 OBJECT-COMPUTER. IBM.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT DISPCTL ASSIGN TO "DISPCTL"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410     SELECT JOBRPT ASSIGN TO "JOBRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  DISPCTL
+000470     RECORDING MODE IS F.
+000480 01  DISPCTL-REC.
+000490     05  DC-JOB-NAME              PIC X(20).
+      
+000510 FD  JOBRPT
+000520     RECORDING MODE IS F.
+000530 01  JOBRPT-REC                   PIC X(80).
+      
+000550 WORKING-STORAGE SECTION.
+000560 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000570     88  WS-EOF                             VALUE "Y".
+000580 77  WS-JOB-COUNT                 PIC 9(05) VALUE ZERO COMP.
+000590 77  WS-ATTN-COUNT                PIC 9(05) VALUE ZERO COMP.
+000600 77  WS-COMMAND                   PIC X(40).
+000610 77  WS-JOB-RC                    PIC 9(05).
+      
+000630 01  WS-HEADING-LINE.
+000640     05  FILLER                  PIC X(30) VALUE
+000650         "BATCH SUITE JOB-CONTROL REPORT".
+000660     05  FILLER                  PIC X(50) VALUE SPACES.
+      
+000680 01  WS-DETAIL-LINE.
+000690     05  FILLER                  PIC X(05) VALUE "JOB ".
+000700     05  DL-JOB-NAME              PIC X(20).
+000710     05  FILLER                  PIC X(05) VALUE "  RC:".
+000720     05  DL-RC                    PIC ZZZZ9.
+000730     05  FILLER                  PIC X(02) VALUE SPACES.
+000740     05  DL-STATUS                PIC X(25).
+000750     05  FILLER                  PIC X(21) VALUE SPACES.
+      
+000770 01  WS-SUMMARY-LINE.
+000780     05  FILLER                  PIC X(15) VALUE
+000790         "JOBS RUN:     ".
+000800     05  SL-JOB-COUNT             PIC ZZZZ9.
+000810     05  FILLER                  PIC X(20) VALUE
+000820         "  NEED ATTENTION:  ".
+000830     05  SL-ATTN-COUNT            PIC ZZZZ9.
+000840     05  FILLER                  PIC X(38) VALUE SPACES.
+      
+000860 PROCEDURE DIVISION.
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000890     PERFORM 2000-RUN-JOB THRU 2000-EXIT
+000900         UNTIL WS-EOF.
+000910     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000920     STOP RUN.
+      
+000940 1000-INITIALIZE.
+000950     OPEN INPUT DISPCTL
+000960          OUTPUT JOBRPT.
+000970     WRITE JOBRPT-REC FROM WS-HEADING-LINE.
+000980     PERFORM 8000-READ-DISPCTL THRU 8000-EXIT.
+000990 1000-EXIT.
+001000     EXIT.
+      
+001020*----------------------------------------------------------------
+001030* 2000-RUN-JOB - RUN THE NEXT COMPILED JOB IN THE FIXED SEQUENCE
+001040*                 AND RECORD WHAT IT REPORTED BACK. A NONZERO
+001050*                 RETURN-CODE MEANS THE OPERATOR NEEDS TO LOOK AT
+001060*                 THAT JOB BEFORE THE NEXT RUN.
+001070*----------------------------------------------------------------
+001080 2000-RUN-JOB.
+001090     ADD 1 TO WS-JOB-COUNT.
+001095     MOVE SPACES TO WS-COMMAND.
+001100     STRING "./" DELIMITED BY SIZE
+001110            FUNCTION TRIM(DC-JOB-NAME) DELIMITED BY SIZE
+001120         INTO WS-COMMAND.
+001130     CALL "SYSTEM" USING WS-COMMAND.
+001140     MOVE RETURN-CODE TO WS-JOB-RC.
+001150     MOVE DC-JOB-NAME TO DL-JOB-NAME.
+001160     MOVE WS-JOB-RC TO DL-RC.
+001170     IF WS-JOB-RC = ZERO
+001180         MOVE "SUCCEEDED" TO DL-STATUS
+001190     ELSE
+001200         ADD 1 TO WS-ATTN-COUNT
+001210         MOVE "NEEDS OPERATOR ATTENTION" TO DL-STATUS
+001220     END-IF.
+001230     WRITE JOBRPT-REC FROM WS-DETAIL-LINE.
+001240     PERFORM 8000-READ-DISPCTL THRU 8000-EXIT.
+001250 2000-EXIT.
+001260     EXIT.
+      
+001280 3000-FINALIZE.
+001290     MOVE WS-JOB-COUNT TO SL-JOB-COUNT.
+001300     MOVE WS-ATTN-COUNT TO SL-ATTN-COUNT.
+001310     WRITE JOBRPT-REC FROM WS-SUMMARY-LINE.
+001320     CLOSE DISPCTL
+001330           JOBRPT.
+001340 3000-EXIT.
+001350     EXIT.
+      
+001370 8000-READ-DISPCTL.
+001380     READ DISPCTL
+001390         AT END
+001400             SET WS-EOF TO TRUE
+001410     END-READ.
+001420 8000-EXIT.
+001430     EXIT.
