@@ -0,0 +1,159 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ABC122-B.
+000120 AUTHOR. K ISHIDA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  KI   ORIGINAL PROGRAM. ABC122_A ONLY EVER TRANSLATED
+000200*                  ONE ACCEPT'D CHARACTER AT A TIME THROUGH THE
+000210*                  SHARED XLATE SUBPROGRAM. THIS IS A BATCH DRIVER
+000220*                  BUILT ON THAT SAME SUBPROGRAM: IT READS DNASEQ
+000230*                  FOR A WHOLE FILE OF FULL SEQUENCES, CALLS XLATE
+000240*                  ONCE PER CHARACTER OF EACH SEQUENCE USING THE
+000250*                  SAME XLATCTL KEY/VALUE TABLE, AND WRITES EACH
+000260*                  SEQUENCE'S TRANSLATION AND CHARACTER COUNT TO
+000270*                  DNARPT.
+000275* 08/09/2026  KI   WIDENED DNARPT-REC TO PIC X(158) TO MATCH
+000276*                  WS-DETAIL-LINE, WHICH WAS ONE BYTE WIDER THAN
+000277*                  THE RECORD IT IS WRITTEN FROM.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM.
+000320 OBJECT-COMPUTER. IBM.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT DNASEQ ASSIGN TO "DNASEQ"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370     SELECT DNARPT ASSIGN TO "DNARPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  DNASEQ
+000430     RECORDING MODE IS F.
+000440 01  DNASEQ-REC                   PIC X(60).
+
+000460 FD  DNARPT
+000470     RECORDING MODE IS F.
+000480 01  DNARPT-REC                   PIC X(158).
+
+000500 WORKING-STORAGE SECTION.
+000510 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000520     88  WS-EOF                             VALUE "Y".
+000530 77  WS-SEQ-COUNT                 PIC 9(07) VALUE ZERO COMP.
+000540 77  WS-SEQ-LEN                   PIC 9(03) VALUE ZERO COMP.
+000550 77  WS-I                         PIC 9(03) VALUE ZERO COMP.
+000560 77  WS-XLATED-SEQ                PIC X(60) VALUE SPACES.
+
+000580 COPY XLATLINK.
+
+000600 01  WS-DETAIL-LINE.
+000610     05  FILLER                  PIC X(11) VALUE "ORIGINAL: ".
+000620     05  DL-ORIGINAL              PIC X(60).
+000630     05  FILLER                  PIC X(14) VALUE
+000640         "  TRANSLATED: ".
+000650     05  DL-TRANSLATED            PIC X(60).
+000660     05  FILLER                  PIC X(09) VALUE "  CHARS: ".
+000670     05  DL-CHAR-COUNT            PIC ZZ9.
+000680     05  FILLER                  PIC X(01) VALUE SPACE.
+
+000700 01  WS-SUMMARY-LINE.
+000710     05  FILLER                  PIC X(23) VALUE
+000720         "SEQUENCES TRANSLATED: ".
+000730     05  SL-SEQ-COUNT             PIC ZZZZZZ9.
+000740     05  FILLER                  PIC X(127) VALUE SPACES.
+
+000760 PROCEDURE DIVISION.
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000790     PERFORM 2000-TRANSLATE-SEQUENCE THRU 2000-EXIT
+000800         UNTIL WS-EOF.
+000810     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000820     STOP RUN.
+
+000840 1000-INITIALIZE.
+000850     OPEN INPUT DNASEQ
+000860          OUTPUT DNARPT.
+000870     PERFORM 8000-READ-DNASEQ THRU 8000-EXIT.
+000880 1000-EXIT.
+000890     EXIT.
+
+000910*----------------------------------------------------------------
+000920* 2000-TRANSLATE-SEQUENCE - FIND THE ACTUAL LENGTH OF THE SEQUENCE
+000930*                           (TRIMMING TRAILING SPACES), TRANSLATE
+000940*                           IT ONE CHARACTER AT A TIME THROUGH
+000950*                           XLATE, AND WRITE THE ORIGINAL AND
+000960*                           TRANSLATED SEQUENCE PLUS ITS CHARACTER
+000970*                           COUNT TO DNARPT.
+000980*----------------------------------------------------------------
+000990 2000-TRANSLATE-SEQUENCE.
+001000     ADD 1 TO WS-SEQ-COUNT.
+001010     MOVE SPACES TO WS-XLATED-SEQ.
+001020     PERFORM 2100-FIND-SEQ-LEN THRU 2100-EXIT.
+001030     PERFORM 2200-TRANSLATE-CHAR THRU 2200-EXIT
+001040         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-SEQ-LEN.
+001050     MOVE DNASEQ-REC TO DL-ORIGINAL.
+001060     MOVE WS-XLATED-SEQ TO DL-TRANSLATED.
+001070     MOVE WS-SEQ-LEN TO DL-CHAR-COUNT.
+001080     WRITE DNARPT-REC FROM WS-DETAIL-LINE.
+001090     PERFORM 8000-READ-DNASEQ THRU 8000-EXIT.
+002000 2000-EXIT.
+002010     EXIT.
+
+002030*----------------------------------------------------------------
+002040* 2100-FIND-SEQ-LEN - TRIM TRAILING SPACES OFF THE FIXED-WIDTH
+002050*                     RECORD TO FIND HOW MANY CHARACTERS OF THE
+002060*                     SEQUENCE ARE ACTUALLY PRESENT.
+002070*----------------------------------------------------------------
+002080 2100-FIND-SEQ-LEN.
+002090     MOVE 60 TO WS-SEQ-LEN.
+002100     PERFORM 2150-TRIM-TRAILING THRU 2150-EXIT
+002110         UNTIL WS-SEQ-LEN = ZERO
+002120             OR DNASEQ-REC (WS-SEQ-LEN:1) NOT = SPACE.
+002130 2100-EXIT.
+002140     EXIT.
+
+002160 2150-TRIM-TRAILING.
+002170     SUBTRACT 1 FROM WS-SEQ-LEN.
+002180 2150-EXIT.
+002190     EXIT.
+
+002210*----------------------------------------------------------------
+002220* 2200-TRANSLATE-CHAR - CALL THE SHARED XLATE SUBPROGRAM FOR ONE
+002230*                       CHARACTER OF THE SEQUENCE, THE SAME CALL
+002240*                       ABC122_A MAKES FOR ITS ONE ACCEPT'D
+002250*                       CHARACTER. A CHARACTER XLATE DOES NOT
+002260*                       RECOGNIZE IS COPIED THROUGH AS "?" RATHER
+002270*                       THAN LEFT BLANK.
+002280*----------------------------------------------------------------
+002290 2200-TRANSLATE-CHAR.
+002300     MOVE "XLATCTL " TO XL-TABLE-ID.
+002310     MOVE DNASEQ-REC (WS-I:1) TO XL-INPUT-CHAR.
+002320     CALL "XLATE" USING XLATE-PARMS.
+002330     IF XL-RETURN-CODE = ZERO
+002340         MOVE XL-OUTPUT-CHAR TO WS-XLATED-SEQ (WS-I:1)
+002350     ELSE
+002360         MOVE "?" TO WS-XLATED-SEQ (WS-I:1)
+002370     END-IF.
+002380 2200-EXIT.
+002390     EXIT.
+
+002410 3000-FINALIZE.
+002420     MOVE WS-SEQ-COUNT TO SL-SEQ-COUNT.
+002430     WRITE DNARPT-REC FROM WS-SUMMARY-LINE.
+002440     CLOSE DNASEQ
+002450           DNARPT.
+002460 3000-EXIT.
+002470     EXIT.
+
+002490 8000-READ-DNASEQ.
+002500     READ DNASEQ
+002510         AT END
+002520             SET WS-EOF TO TRUE
+002530     END-READ.
+002540 8000-EXIT.
+002550     EXIT.
