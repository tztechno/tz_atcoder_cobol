@@ -0,0 +1,134 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. XLATE.
+000120 AUTHOR. K ISHIDA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  KI   ORIGINAL PROGRAM. PULLED THE ONE-CHARACTER
+000200*                  KEY/VALUE MAP-TABLE LOOKUP OUT OF ABC122_A SO
+000210*                  ANY PROGRAM CAN CALL IT WITH ITS OWN CONTROL
+000220*                  FILE OF KEY/VALUE PAIRS INSTEAD OF CARRYING A
+000230*                  HARDCODED OCCURS TABLE. SEE XLATLINK.CPY. THE
+000240*                  TABLE IS LOADED ONCE PER RUN UNIT AND KEPT
+000250*                  RESIDENT FOR EVERY SUBSEQUENT CALL.
+000251* 08/09/2026  KI   ONCE THE TABLE WAS LOADED, THE RETURN-CODE
+000252*                  CHECK WAS TESTING WHATEVER VALUE THE CALLER
+000253*                  HAPPENED TO LEAVE IN XL-RETURN-CODE FROM ITS
+000254*                  PRIOR CALL INSTEAD OF THE LOAD STEP'S OWN
+000255*                  RESULT, SO A CALLER THAT INVOKES XLATE MANY
+000256*                  TIMES PER RUN (NOW THAT ONE DOES) COULD GET
+000257*                  STUCK RETURNING A STALE "NO MATCH" CODE FOR
+000258*                  EVERY CHARACTER AFTER THE FIRST MISS. THE
+000259*                  RETURN-CODE CHECK NOW ONLY FIRES RIGHT AFTER
+000260*                  THE LOAD STEP ITSELF.
+000262* 08/09/2026  KI   XLATLINK.CPY HAS ALWAYS DOCUMENTED RC=08 FOR
+000263*                  "CONTROL FILE COULD NOT BE OPENED" BUT NOTHING
+000264*                  EVER SET IT. ADDED THE FILE STATUS CHECK RIGHT
+000265*                  AFTER THE OPEN SO A MISSING OR UNREADABLE
+000266*                  CONTROL FILE NOW ACTUALLY RETURNS RC=08 INSTEAD
+000267*                  OF FALLING THROUGH TO AN EMPTY TABLE.
+000268*----------------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT XLATE-CTL-FILE ASSIGN TO DYNAMIC WS-TABLE-ID
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000315         FILE STATUS IS WS-CTL-STATUS.
+      
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  XLATE-CTL-FILE
+000360     RECORDING MODE IS F.
+000370 01  XLATE-CTL-REC.
+000380     05  XC-KEY-CHAR             PIC X(01).
+000390     05  XC-VALUE-CHAR           PIC X(01).
+000400     05  FILLER                  PIC X(78).
+      
+000420 WORKING-STORAGE SECTION.
+000430 77  WS-TABLE-ID                 PIC X(08) VALUE SPACES.
+000440 77  WS-LOADED-SW                PIC X(01) VALUE "N".
+000450     88  WS-TABLE-LOADED                   VALUE "Y".
+000460 77  WS-EOF-SW                   PIC X(01) VALUE "N".
+000470     88  WS-EOF                             VALUE "Y".
+000475 77  WS-CTL-STATUS               PIC X(02) VALUE SPACES.
+000480 01  XL-MAP-TABLE.
+000490     05  XL-MAP-COUNT             PIC 9(03) VALUE ZERO.
+000500     05  XL-MAP-ENTRY OCCURS 1 TO 60 TIMES
+000510                        DEPENDING ON XL-MAP-COUNT
+000520                        INDEXED BY XL-IDX.
+000530         10  XL-MAP-KEY           PIC X(01).
+000540         10  XL-MAP-VALUE         PIC X(01).
+      
+000560 LINKAGE SECTION.
+000570 COPY XLATLINK.
+      
+000590 PROCEDURE DIVISION USING XLATE-PARMS.
+000600 0000-MAINLINE.
+000610     IF NOT WS-TABLE-LOADED
+000620         PERFORM 1000-LOAD-TABLE THRU 1000-EXIT
+000630         IF XL-RETURN-CODE NOT = ZERO
+000640             GO TO 9999-EXIT
+000650         END-IF
+000660     END-IF.
+000670     PERFORM 2000-TRANSLATE-CHAR THRU 2000-EXIT.
+000680     GO TO 9999-EXIT.
+      
+000700*----------------------------------------------------------------
+000710* 1000-LOAD-TABLE - READ THE CALLER'S CONTROL FILE ONCE AND KEEP
+000720*                   THE KEY/VALUE PAIRS RESIDENT FOR THE REST OF
+000730*                   THE RUN UNIT.
+000740*----------------------------------------------------------------
+000750 1000-LOAD-TABLE.
+000760     MOVE ZERO TO XL-RETURN-CODE.
+000770     MOVE XL-TABLE-ID TO WS-TABLE-ID.
+000780     OPEN INPUT XLATE-CTL-FILE.
+000782     IF WS-CTL-STATUS NOT = "00"
+000784         MOVE 08 TO XL-RETURN-CODE
+000786         GO TO 1000-EXIT
+000788     END-IF.
+000790     PERFORM 8000-READ-CTL-FILE THRU 8000-EXIT.
+000800     PERFORM UNTIL WS-EOF OR XL-MAP-COUNT >= 60
+000810         ADD 1 TO XL-MAP-COUNT
+000820         MOVE XC-KEY-CHAR TO XL-MAP-KEY (XL-MAP-COUNT)
+000830         MOVE XC-VALUE-CHAR TO XL-MAP-VALUE (XL-MAP-COUNT)
+000840         PERFORM 8000-READ-CTL-FILE THRU 8000-EXIT
+000850     END-PERFORM.
+000860     CLOSE XLATE-CTL-FILE.
+000870     SET WS-TABLE-LOADED TO TRUE.
+000880 1000-EXIT.
+000890     EXIT.
+      
+000910*----------------------------------------------------------------
+000920* 2000-TRANSLATE-CHAR - SAME LINEAR LOOKUP THE ORIGINAL PROGRAM
+000930*                       USED, NOW OVER A TABLE LOADED FROM THE
+000940*                       CALLER'S CONTROL FILE.
+000950*----------------------------------------------------------------
+000960 2000-TRANSLATE-CHAR.
+000970     MOVE SPACE TO XL-OUTPUT-CHAR.
+000980     MOVE 04 TO XL-RETURN-CODE.
+000990     SET XL-IDX TO 1.
+001000     SEARCH XL-MAP-ENTRY
+001010         AT END
+001020             NEXT SENTENCE
+001030         WHEN XL-MAP-KEY (XL-IDX) = XL-INPUT-CHAR
+001040             MOVE XL-MAP-VALUE (XL-IDX) TO XL-OUTPUT-CHAR
+001050             MOVE ZERO TO XL-RETURN-CODE
+001060     END-SEARCH.
+001070 2000-EXIT.
+001080     EXIT.
+      
+001100 8000-READ-CTL-FILE.
+001110     READ XLATE-CTL-FILE
+001120         AT END
+001130             SET WS-EOF TO TRUE
+001140         NOT AT END
+001150             CONTINUE
+001160     END-READ.
+001170 8000-EXIT.
+001180     EXIT.
+      
+001200 9999-EXIT.
+001210     EXIT PROGRAM.
