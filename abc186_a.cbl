@@ -1,54 +1,130 @@
-abc186_a.cbl
-############################################
-############################################
-############################################
-############################################
-############################################
-############################################
-############################################
-############################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 N          PIC 9(10).
-01 W          PIC 9(10).
-01 ans        PIC Z(9)9.
-01 d          PIC 9(10).
-01 ln         PIC X(30).
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  UNSTRING ln DELIMITED BY SPACE INTO N W.
-  DIVIDE N BY W GIVING d.
-  MOVE d TO ans.
-  DISPLAY FUNCTION TRIM(ans).
-  STOP RUN.
-
-############################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 A PIC 9(4).
-  01 B PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC 9(4).
-  01 zs PIC Z(9)9.
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO A B.
-  DIVIDE A BY B GIVING X REMAINDER Y.
-    MOVE X TO zs.
-    DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-############################################
-[python]
-n,w=map(int,input().split())
-print(n//w)
-############################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM_ID.
+000120 AUTHOR. T SUZUKI.
+000130 INSTALLATION. STAFFING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  TS   ORIGINAL PROGRAM - ACCEPTED ONE AVAILABLE-STAFF
+000200*                  (N) AND CREW-SIZE (W) PAIR FROM THE CONSOLE AND
+000210*                  DISPLAYED HOW MANY FULL CREWS OF SIZE W COULD
+000215*                  BE FIELDED, N / W, TRUNCATED.
+000230* 08/09/2026  TS   TURNED INTO A BATCH RESOURCE-ALLOCATION
+000240*                  CALCULATOR. READS SHFTSKED FOR A WHOLE WEEK OF
+000250*                  SHIFTS, EACH WITH ITS OWN AVAILABLE-STAFF AND
+000260*                  CREW-SIZE, WRITES A CREW-COUNT REPORT PER SHIFT
+000270*                  TO CREWRPT, AND ACCUMULATES THE LEFTOVER STAFF
+000280*                  WHO DID NOT FILL A FULL CREW INTO A WEEKLY
+000290*                  TOTAL.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM.
+000340 OBJECT-COMPUTER. IBM.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT SHFTSKED ASSIGN TO "SHFTSKED"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT CREWRPT ASSIGN TO "CREWRPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  SHFTSKED
+000450     RECORDING MODE IS F.
+000460 01  SHFTSKED-REC                 PIC X(80).
+      
+000480 FD  CREWRPT
+000490     RECORDING MODE IS F.
+000500 01  CREWRPT-REC                  PIC X(80).
+      
+000520 WORKING-STORAGE SECTION.
+000530 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000540     88  WS-EOF                             VALUE "Y".
+000550 77  WS-SHIFT-COUNT               PIC 9(05) VALUE ZERO COMP.
+000560 77  WS-SHIFT-DATE                PIC X(10).
+000570 77  WS-AVAIL-STAFF               PIC 9(05).
+000580 77  WS-CREW-SIZE                 PIC 9(05).
+000590 77  WS-CREW-COUNT                PIC 9(05).
+000600 77  WS-LEFTOVER                  PIC 9(05).
+000610 77  WS-WEEKLY-LEFTOVER           PIC 9(07) VALUE ZERO COMP.
+      
+000630 01  WS-DETAIL-LINE.
+000640     05  FILLER                  PIC X(11) VALUE "SHIFT DATE ".
+000650     05  DL-SHIFT-DATE            PIC X(10).
+000660     05  FILLER                  PIC X(15) VALUE "  AVAILABLE:  ".
+000670     05  DL-AVAIL-STAFF           PIC ZZZZ9.
+000680     05  FILLER                  PIC X(13) VALUE "  CREW SIZE: ".
+000690     05  DL-CREW-SIZE             PIC ZZZZ9.
+000700     05  FILLER              PIC X(16) VALUE "  CREWS FORMED: ".
+000710     05  DL-CREW-COUNT            PIC ZZZZ9.
+000720     05  FILLER                  PIC X(12) VALUE "  LEFTOVER: ".
+000730     05  DL-LEFTOVER              PIC ZZZZ9.
+      
+000750 01  WS-SUMMARY-LINE.
+000760     05  FILLER                  PIC X(20) VALUE
+000770         "SHIFTS PROCESSED:   ".
+000780     05  SL-SHIFT-COUNT           PIC ZZZZ9.
+000790     05  FILLER                  PIC X(28) VALUE
+000800         "   TOTAL LEFTOVER STAFF:  ".
+000810     05  SL-WEEKLY-LEFTOVER       PIC ZZZZZZ9.
+000820     05  FILLER                  PIC X(20) VALUE SPACES.
+      
+000840 PROCEDURE DIVISION.
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000870     PERFORM 2000-ALLOCATE-SHIFT THRU 2000-EXIT
+000880         UNTIL WS-EOF.
+000890     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000900     STOP RUN.
+      
+000920 1000-INITIALIZE.
+000930     OPEN INPUT SHFTSKED
+000940          OUTPUT CREWRPT.
+000950     PERFORM 8000-READ-SHFTSKED THRU 8000-EXIT.
+000960 1000-EXIT.
+000970     EXIT.
+      
+000990*----------------------------------------------------------------
+001000* 2000-ALLOCATE-SHIFT - THE SAME N / W CREW-COUNT FORMULA THE
+001010*                       ORIGINAL PROGRAM COMPUTED FOR ITS ONE
+001020*                       ACCEPTED PAIR, NOW RUN FOR EVERY SHIFT IN
+001030*                       THE WEEK, WITH THE REMAINDER KEPT INSTEAD
+001040*                       OF BEING DROPPED, SO IT CAN BE ROLLED INTO
+001050*                       A WEEKLY LEFTOVER-STAFF TOTAL.
+001060*----------------------------------------------------------------
+001070 2000-ALLOCATE-SHIFT.
+001080     ADD 1 TO WS-SHIFT-COUNT.
+001090     UNSTRING SHFTSKED-REC DELIMITED BY SPACE
+001100         INTO WS-SHIFT-DATE WS-AVAIL-STAFF WS-CREW-SIZE.
+001110     DIVIDE WS-AVAIL-STAFF BY WS-CREW-SIZE GIVING WS-CREW-COUNT
+001120         REMAINDER WS-LEFTOVER.
+001130     ADD WS-LEFTOVER TO WS-WEEKLY-LEFTOVER.
+001140     MOVE WS-SHIFT-DATE TO DL-SHIFT-DATE.
+001150     MOVE WS-AVAIL-STAFF TO DL-AVAIL-STAFF.
+001160     MOVE WS-CREW-SIZE TO DL-CREW-SIZE.
+001170     MOVE WS-CREW-COUNT TO DL-CREW-COUNT.
+001180     MOVE WS-LEFTOVER TO DL-LEFTOVER.
+001190     WRITE CREWRPT-REC FROM WS-DETAIL-LINE.
+001200     PERFORM 8000-READ-SHFTSKED THRU 8000-EXIT.
+001210 2000-EXIT.
+001220     EXIT.
+      
+001240 3000-FINALIZE.
+001250     MOVE WS-SHIFT-COUNT TO SL-SHIFT-COUNT.
+001260     MOVE WS-WEEKLY-LEFTOVER TO SL-WEEKLY-LEFTOVER.
+001270     WRITE CREWRPT-REC FROM WS-SUMMARY-LINE.
+001280     CLOSE SHFTSKED
+001290           CREWRPT.
+001300 3000-EXIT.
+001310     EXIT.
+      
+001330 8000-READ-SHFTSKED.
+001340     READ SHFTSKED
+001350         AT END
+001360             SET WS-EOF TO TRUE
+001370     END-READ.
+001380 8000-EXIT.
+001390     EXIT.
