@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------
+      * PARMCTL.CPY
+      *
+      * SHARED BUSINESS-PARAMETER RECORD LAYOUT. THE BIZPARM CONTROL
+      * FILE HOLDS ONE NAME/VALUE PAIR PER RECORD SO OPERATIONS CAN
+      * CHANGE A BUSINESS THRESHOLD BETWEEN RUNS BY EDITING A CONTROL
+      * FILE INSTEAD OF GETTING A PROGRAM RECOMPILED. COPY THIS INTO
+      * WORKING-STORAGE, OPEN BIZPARM AT START-UP, READ UNTIL END,
+      * AND EVALUATE PC-PARM-NAME FOR THE NAMES THE PROGRAM CARES
+      * ABOUT. PROGRAMS WHOSE CONTROL VALUES ARE ALREADY A WHOLE
+      * REFERENCE TABLE (A SET OF TIER CUTOFFS, A LIST OF LUCKY
+      * NUMBERS) KEEP THEIR OWN DEDICATED CONTROL FILE INSTEAD OF
+      * THIS ONE - THIS LAYOUT IS FOR A PROGRAM THAT JUST NEEDS A
+      * HANDFUL OF SINGLE SCALAR THRESHOLDS.
+      *
+      * PC-PARM-NAME     - THE THRESHOLD BEING SET, LEFT-JUSTIFIED.
+      * PC-PARM-VALUE    - THE THRESHOLD'S CURRENT VALUE.
+      *----------------------------------------------------------------
+       01  PC-PARM-RECORD.
+           05  PC-PARM-NAME             PIC X(20) VALUE SPACES.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  PC-PARM-VALUE            PIC 9(09) VALUE ZERO.
+           05  FILLER                   PIC X(50) VALUE SPACES.
