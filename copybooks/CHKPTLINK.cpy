@@ -0,0 +1,34 @@
+      *----------------------------------------------------------------
+      * CHKPTLINK.CPY
+      *
+      * LINKAGE LAYOUT FOR THE CHECKPT SUBPROGRAM. COPY THIS INTO THE
+      * LINKAGE SECTION OF ANY FILE-DRIVEN BATCH JOB THAT WANTS
+      * CHECKPOINT/RESTART SUPPORT INSTEAD OF REPROCESSING A WHOLE
+      * FILE AFTER A MID-RUN ABEND.
+      *
+      * CP-ACTION       - "WRITE" TO SAVE A CHECKPOINT, "READ " TO
+      *                   RETRIEVE THE LAST ONE SAVED FOR THIS JOB.
+      * CP-JOB-NAME     - SHORT NAME IDENTIFYING THE CALLING JOB. USED
+      *                   TO BUILD THE CHECKPOINT FILE NAME, SO EACH
+      *                   JOB'S CHECKPOINT IS KEPT SEPARATE.
+      * CP-RUN-ID       - OPERATOR-SUPPLIED IDENTIFIER FOR THIS RUN,
+      *                   CARRIED THROUGH TO THE SAVED CHECKPOINT SO A
+      *                   RESTART CAN CONFIRM IT IS RESUMING THE RIGHT
+      *                   RUN.
+      * CP-LAST-KEY     - KEY OF THE LAST RECORD SUCCESSFULLY
+      *                   PROCESSED (WRITE), OR THE KEY TO RESUME
+      *                   AFTER (READ).
+      * CP-TIMESTAMP    - DATE AND TIME THE CHECKPOINT WAS SAVED,
+      *                   YYMMDD FOLLOWED BY HHMMSSHH. STAMPED BY
+      *                   CHECKPT ITSELF ON A WRITE - THE CALLER DOES
+      *                   NOT NEED TO SET IT.
+      * CP-RETURN-CODE  - 00 = OK, 04 = NO CHECKPOINT ON FILE FOR THIS
+      *                   JOB (START FROM THE BEGINNING OF THE INPUT).
+      *----------------------------------------------------------------
+       01  CHECKPOINT-PARMS.
+           05  CP-ACTION               PIC X(05).
+           05  CP-JOB-NAME              PIC X(20).
+           05  CP-RUN-ID                PIC X(08).
+           05  CP-LAST-KEY              PIC X(10).
+           05  CP-TIMESTAMP             PIC X(14).
+           05  CP-RETURN-CODE           PIC 9(02).
