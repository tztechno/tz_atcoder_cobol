@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------
+      * ABBRLINK.CPY
+      *
+      * LINKAGE LAYOUT FOR THE ABBREV SUBPROGRAM. COPY THIS INTO THE
+      * LINKAGE SECTION OF ANY PROGRAM THAT CALLS 'ABBREV' TO BUILD A
+      * FIRST-CHAR / COMPRESSED-LENGTH / LAST-CHAR ABBREVIATION OF A
+      * LONGER DESCRIPTION.
+      *
+      * ABBR-INPUT-STRING   - THE FULL TEXT TO BE ABBREVIATED, LEFT
+      *                       JUSTIFIED, SPACE FILLED.
+      * ABBR-INPUT-LENGTH   - SIGNIFICANT CHARACTER COUNT OF THE INPUT
+      *                       (I.E. ITS TRIMMED LENGTH).
+      * ABBR-OUTPUT-WIDTH   - DESIRED WIDTH OF THE ABBREVIATION,
+      *                       INCLUDING THE FIRST AND LAST CHARACTER.
+      *                       MUST BE AT LEAST 3.
+      * ABBR-OUTPUT-STRING  - THE ABBREVIATION, LEFT JUSTIFIED, SPACE
+      *                       FILLED TO 50 CHARACTERS.
+      * ABBR-RETURN-CODE    - 00 = OK, 08 = WIDTH TOO SMALL, 12 = THE
+      *                       COMPRESSED MIDDLE LENGTH DOES NOT FIT
+      *                       THE DIGITS AVAILABLE IN THE OUTPUT WIDTH.
+      *----------------------------------------------------------------
+       01  ABBR-PARMS.
+           05  ABBR-INPUT-STRING       PIC X(100).
+           05  ABBR-INPUT-LENGTH       PIC 9(03).
+           05  ABBR-OUTPUT-WIDTH       PIC 9(03).
+           05  ABBR-OUTPUT-STRING      PIC X(050).
+           05  ABBR-RETURN-CODE        PIC 9(02).
