@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------
+      * OVERREC.CPY
+      *
+      * SHARED OVERFLOW-EXCEPTION RECORD LAYOUT WRITTEN BY OUR
+      * ARITHMETIC BATCH PROGRAMS WHENEVER A COMPUTE'S ON SIZE ERROR
+      * FIRES. COPY THIS INTO WORKING-STORAGE AND WRITE THE OUTPUT
+      * OVERFLOW FILE'S RECORD FROM OV-OVERFLOW-RECORD SO OPERATIONS
+      * CAN SEE EVERY ARITHMETIC OVERFLOW ACROSS EVERY BATCH JOB IN
+      * ONE PLACE INSTEAD OF LETTING THE RESULT SILENTLY TRUNCATE.
+      *
+      * OV-SOURCE-PROGRAM     - PROGRAM THAT RAISED THE OVERFLOW.
+      * OV-FIELD-NAME         - THE RESULT FIELD THAT COULD NOT HOLD
+      *                         THE COMPUTED VALUE.
+      * OV-ATTEMPTED-VALUE    - THE VALUE THAT WAS TOO LARGE TO STORE.
+      * OV-TIMESTAMP          - DATE AND TIME OF THE OVERFLOW, YYMMDD
+      *                         FOLLOWED BY HHMMSSHH.
+      *----------------------------------------------------------------
+       01  OV-OVERFLOW-RECORD.
+           05  OV-SOURCE-PROGRAM        PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  OV-FIELD-NAME            PIC X(12) VALUE SPACES.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  OV-ATTEMPTED-VALUE       PIC X(22) VALUE SPACES.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  OV-TIMESTAMP             PIC 9(14) VALUE ZERO.
+           05  FILLER                   PIC X(19) VALUE SPACES.
