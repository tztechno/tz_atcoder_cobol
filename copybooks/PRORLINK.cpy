@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------
+      * PRORLINK.CPY
+      *
+      * LINKAGE LAYOUT FOR THE PRORATE SUBPROGRAM. COPY THIS INTO THE
+      * LINKAGE SECTION OF ANY BILLING PROGRAM THAT NEEDS TO SPLIT AN
+      * AMOUNT EVENLY ACROSS A DIVISOR, WITH A CHOICE OF HOW A NON-
+      * ZERO REMAINDER GETS ROUNDED.
+      *
+      * PR-AMOUNT       - THE AMOUNT TO BE PRORATED.
+      * PR-DIVISOR      - THE NUMBER OF WAYS TO SPLIT IT.
+      * PR-MODE         - 'C' = ROUND UP (CEILING) ON ANY REMAINDER,
+      *                   'F' = TRUNCATE (FLOOR), DROP THE REMAINDER,
+      *                   'N' = ROUND TO NEAREST, TIES ROUND UP.
+      * PR-RESULT       - THE PRORATED RESULT.
+      * PR-RETURN-CODE  - 00 = OK, 08 = INVALID MODE OR ZERO DIVISOR.
+      *----------------------------------------------------------------
+       01  PRORATE-PARMS.
+           05  PR-AMOUNT               PIC 9(09).
+           05  PR-DIVISOR              PIC 9(09).
+           05  PR-MODE                 PIC X(01).
+               88  PR-CEILING                    VALUE "C".
+               88  PR-FLOOR                      VALUE "F".
+               88  PR-NEAREST                    VALUE "N".
+           05  PR-RESULT               PIC 9(09).
+           05  PR-RETURN-CODE          PIC 9(02).
