@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      * PLURALLINK.CPY
+      *
+      * LINKAGE LAYOUT FOR THE PLURAL SUBPROGRAM. COPY THIS INTO THE
+      * LINKAGE SECTION OF ANY REPORT PROGRAM THAT NEEDS A CORRECTLY
+      * PLURALIZED NOUN FOR A QUANTITY-BASED CAPTION (E.G. "3 BOXES
+      * REMAINING" VERSUS "1 BOX REMAINING").
+      *
+      * PL-ITEM-COUNT   - THE QUANTITY THE CAPTION IS BEING BUILT FOR.
+      * PL-NOUN         - THE SINGULAR FORM OF THE NOUN (E.G. "BOX").
+      * PL-LABEL        - RETURNED AS "<COUNT> <NOUN-FORM>", WITH THE
+      *                   NOUN CORRECTLY SINGULAR OR PLURAL FOR THE
+      *                   COUNT GIVEN. THE CALLER APPENDS ANY REMAINING
+      *                   CAPTION TEXT (E.G. " REMAINING") ITSELF.
+      * PL-RETURN-CODE  - 00 = OK, 04 = NOUN TOO LONG TO FORMAT.
+      *----------------------------------------------------------------
+       01  PLURAL-PARMS.
+           05  PL-ITEM-COUNT           PIC 9(09).
+           05  PL-NOUN                 PIC X(20).
+           05  PL-LABEL                PIC X(32).
+           05  PL-RETURN-CODE          PIC 9(02).
