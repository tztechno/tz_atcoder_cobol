@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------
+      * REJECTREC.CPY
+      *
+      * SHARED REJECT-RECORD LAYOUT WRITTEN BY OUR VALIDATION-STYLE
+      * BATCH PROGRAMS WHENEVER AN INPUT RECORD FAILS AN EDIT CHECK.
+      * COPY THIS INTO WORKING-STORAGE AND WRITE THE OUTPUT REJECT
+      * FILE'S RECORD FROM RJ-REJECT-RECORD SO OPERATIONS CAN RUN ONE
+      * DAILY EXCEPTIONS REPORT ACROSS EVERY VALIDATION JOB INSTEAD OF
+      * HUNTING THROUGH SEPARATE CONSOLE LOGS.
+      *
+      * RJ-SOURCE-PROGRAM    - PROGRAM-ID THAT REJECTED THE RECORD.
+      * RJ-RECORD-KEY        - THE KEY IDENTIFYING THE REJECTED RECORD.
+      * RJ-REASON-CODE       - WHY THE RECORD WAS REJECTED.
+      * RJ-REJECT-TIMESTAMP  - DATE AND TIME OF THE REJECT, YYMMDD
+      *                        FOLLOWED BY HHMMSSHH.
+      *----------------------------------------------------------------
+       01  RJ-REJECT-RECORD.
+           05  RJ-SOURCE-PROGRAM        PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  RJ-RECORD-KEY            PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  RJ-REASON-CODE           PIC X(40) VALUE SPACES.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  RJ-REJECT-TIMESTAMP      PIC 9(14) VALUE ZERO.
+           05  FILLER                   PIC X(03) VALUE SPACES.
