@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------
+      * CASECTL.CPY
+      *
+      * TABLE LAYOUT FOR THE FIELD-CASE CONTROL FILE. EACH RECORD
+      * NAMES A FIELD WITHIN THE INCOMING RECORD LAYOUT, WHERE IT
+      * STARTS, HOW LONG IT IS, AND WHETHER IT IS SUPPOSED TO ARRIVE
+      * ALL-UPPERCASE OR ALL-LOWERCASE.
+      *
+      * CC-FIELD-NAME   - SHORT NAME OF THE FIELD (E.G. "STATE-CD").
+      * CC-FIELD-START  - STARTING POSITION OF THE FIELD WITHIN THE
+      *                   80-BYTE INPUT RECORD.
+      * CC-FIELD-LENGTH - LENGTH OF THE FIELD IN CHARACTERS.
+      * CC-FIELD-RULE   - "U" = FIELD MUST BE ALL UPPERCASE,
+      *                   "L" = FIELD MUST BE ALL LOWERCASE.
+      *----------------------------------------------------------------
+       01  CC-FIELD-TABLE.
+           05  CC-FIELD-COUNT           PIC 9(03) VALUE ZERO.
+           05  CC-FIELD-ENTRY OCCURS 1 TO 20 TIMES
+                              DEPENDING ON CC-FIELD-COUNT
+                              INDEXED BY CC-IDX.
+               10  CC-FIELD-NAME        PIC X(10).
+               10  CC-FIELD-START       PIC 9(03).
+               10  CC-FIELD-LENGTH      PIC 9(03).
+               10  CC-FIELD-RULE        PIC X(01).
+                   88  CC-RULE-UPPER              VALUE "U".
+                   88  CC-RULE-LOWER              VALUE "L".
