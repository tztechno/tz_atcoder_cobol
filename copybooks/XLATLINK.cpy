@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------
+      * XLATLINK.CPY
+      *
+      * LINKAGE LAYOUT FOR THE XLATE SUBPROGRAM. COPY THIS INTO THE
+      * LINKAGE SECTION OF ANY PROGRAM THAT CALLS 'XLATE' TO TRANSLATE
+      * A ONE-CHARACTER INTERNAL CODE TO ITS PAIRED EXTERNAL CODE USING
+      * A KEY/VALUE TABLE LOADED FROM A CONTROL FILE AT FIRST CALL.
+      *
+      * XL-TABLE-ID     - NAME OF THE CONTROL FILE TO LOAD THE FIRST
+      *                   TIME THIS PROGRAM IS CALLED (E.G. "XLATCTL").
+      *                   IGNORED ON SUBSEQUENT CALLS - THE TABLE STAYS
+      *                   RESIDENT FOR THE LIFE OF THE RUN UNIT.
+      * XL-INPUT-CHAR   - THE INTERNAL CODE CHARACTER TO TRANSLATE.
+      * XL-OUTPUT-CHAR  - THE MATCHING EXTERNAL CODE CHARACTER, OR
+      *                   SPACE WHEN NO MATCH IS FOUND.
+      * XL-RETURN-CODE  - 00 = OK, 04 = NO MATCH FOUND FOR INPUT CHAR,
+      *                   08 = CONTROL FILE COULD NOT BE OPENED.
+      *----------------------------------------------------------------
+       01  XLATE-PARMS.
+           05  XL-TABLE-ID             PIC X(08).
+           05  XL-INPUT-CHAR           PIC X(01).
+           05  XL-OUTPUT-CHAR          PIC X(01).
+           05  XL-RETURN-CODE          PIC 9(02).
