@@ -0,0 +1,33 @@
+      *----------------------------------------------------------------
+      * RPTHDR.CPY
+      *
+      * SHARED REPORT-HEADER LINE LAYOUT FOR OUR PRINT-FILE BATCH
+      * PROGRAMS. COPY THIS INTO WORKING-STORAGE, MOVE THE FOUR FIELDS
+      * BELOW, AND WRITE THE REPORT FILE'S FIRST RECORD FROM
+      * RH-REPORT-HEADER SO EVERY PRINTED REPORT IN THE SHOP CARRIES
+      * THE SAME RUN DATE / RUN-ID / PROGRAM-ID / PAGE NUMBER BANNER
+      * AND CAN BE FILED CONSISTENTLY IN THE OPERATIONS BINDER.
+      *
+      * RH-PROGRAM-ID    - SHORT MNEMONIC IDENTIFYING THE JOB THAT
+      *                    PRINTED THE REPORT (SEVERAL OF OUR PROGRAMS
+      *                    SHARE THE SAME LITERAL PROGRAM-ID, SO A
+      *                    MNEMONIC IS USED HERE INSTEAD).
+      * RH-RUN-DATE      - DATE THE JOB RAN, YYMMDD.
+      * RH-RUN-ID        - TIME OF DAY THE JOB STARTED, HHMMSSHH,
+      *                    USED AS THIS RUN'S IDENTIFIER.
+      * RH-PAGE-NUMBER   - PAGE NUMBER OF THIS HEADER. PROGRAMS THAT
+      *                    DO NOT PAGINATE THEIR OWN OUTPUT SIMPLY
+      *                    MOVE 1 HERE.
+      *----------------------------------------------------------------
+       01  RH-REPORT-HEADER.
+           05  FILLER                   PIC X(09) VALUE "PROGRAM: ".
+           05  RH-PROGRAM-ID            PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE
+               "  RUN DATE: ".
+           05  RH-RUN-DATE              PIC 9(06) VALUE ZERO.
+           05  FILLER                   PIC X(10) VALUE
+               "  RUN-ID: ".
+           05  RH-RUN-ID                PIC 9(08) VALUE ZERO.
+           05  FILLER                   PIC X(08) VALUE "  PAGE: ".
+           05  RH-PAGE-NUMBER           PIC ZZZ9.
+           05  FILLER                   PIC X(13) VALUE SPACES.
