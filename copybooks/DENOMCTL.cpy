@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      * DENOMCTL.CPY
+      *
+      * TABLE LAYOUT FOR A CASH-DENOMINATION CONTROL FILE. EACH RECORD
+      * NAMES ONE DENOMINATION THE TILL CAN GIVE AS CHANGE (100, 500,
+      * 1000, 5000, AND SO ON). RECORDS MUST BE PRESENTED IN DESCENDING
+      * ORDER OF DN-DENOM-VALUE SO A GREEDY LARGEST-FIRST BREAKDOWN
+      * ALWAYS USES THE FEWEST BILLS AND COINS, AND THE LAST RECORD
+      * MUST CARRY THE SMALLEST DENOMINATION THE TILL STOCKS, SINCE
+      * THAT IS THE UNIT THE CHANGE-DUE AMOUNT ITSELF IS ROUNDED UP TO.
+      *
+      * DN-DENOM-VALUE - ONE CASH DENOMINATION AVAILABLE IN THE TILL.
+      *----------------------------------------------------------------
+       01  DN-DENOM-TABLE.
+           05  DN-DENOM-COUNT          PIC 9(03) VALUE ZERO.
+           05  DN-DENOM-ENTRY OCCURS 20 TIMES
+                              INDEXED BY DN-IDX.
+               10  DN-DENOM-VALUE      PIC 9(07).
+               10  DN-BREAKDOWN-COUNT  PIC 9(05) COMP.
