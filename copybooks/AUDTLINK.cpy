@@ -0,0 +1,31 @@
+      *----------------------------------------------------------------
+      * AUDTLINK.CPY
+      *
+      * LINKAGE LAYOUT FOR THE SHARED AUDITLOG SUBPROGRAM. ANY PROGRAM
+      * THAT MUTATES A STORED VALUE COPIES THIS INTO WORKING-STORAGE
+      * AND CALLS "AUDITLOG" USING AUDIT-LOG-PARMS EVERY TIME IT
+      * CHANGES ONE, SO COMPLIANCE CAN ANSWER "WHAT DID THE SYSTEM
+      * CHANGE AND WHEN" ACROSS EVERY BATCH JOB FROM ONE LOG.
+      *
+      * AL-ACTION           - "WRITE" LOGS ONE ENTRY. "CLOSE" CLOSES
+      *                       THE SHARED LOG FILE AND SHOULD BE CALLED
+      *                       ONCE FROM EACH PROGRAM'S FINALIZATION
+      *                       PARAGRAPH.
+      * AL-SOURCE-PROGRAM   - THE JOB THAT MADE THE CHANGE.
+      * AL-RECORD-KEY       - THE KEY OF THE RECORD THAT WAS CHANGED.
+      * AL-FIELD-NAME       - THE FIELD THAT WAS CHANGED.
+      * AL-OLD-VALUE        - THE VALUE BEFORE THE CHANGE.
+      * AL-NEW-VALUE        - THE VALUE AFTER THE CHANGE.
+      * AL-TIMESTAMP        - DATE AND TIME OF THE CHANGE, YYMMDD
+      *                       FOLLOWED BY HHMMSSHH.
+      * AL-RETURN-CODE      - 00 = OK, 08 = UNRECOGNIZED AL-ACTION.
+      *----------------------------------------------------------------
+       01  AUDIT-LOG-PARMS.
+           05  AL-ACTION                PIC X(05).
+           05  AL-SOURCE-PROGRAM        PIC X(10).
+           05  AL-RECORD-KEY            PIC X(10).
+           05  AL-FIELD-NAME            PIC X(12).
+           05  AL-OLD-VALUE             PIC X(12).
+           05  AL-NEW-VALUE             PIC X(12).
+           05  AL-TIMESTAMP             PIC X(14).
+           05  AL-RETURN-CODE           PIC 9(02).
