@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * VALIDLINK.CPY
+      *
+      * LINKAGE LAYOUT FOR THE VALIDATE SUBPROGRAM. COPY THIS INTO THE
+      * LINKAGE SECTION OF ANY PROGRAM THAT NEEDS A STANDARDIZED
+      * NUMERIC-EDIT CHECK ON A RAW OPERATOR OR FILE ENTRY BEFORE IT
+      * REACHES A COMPUTE.
+      *
+      * VL-INPUT-VALUE   - THE RAW VALUE TO BE EDITED.
+      * VL-RETURN-CODE   - 00 = OK, 04 = VALUE IS NOT NUMERIC.
+      * VL-ERROR-MESSAGE - SET TO A STANDARD MESSAGE WHEN THE VALUE IS
+      *                    REJECTED, LEFT AT SPACES OTHERWISE.
+      *----------------------------------------------------------------
+       01  VALIDATE-PARMS.
+           05  VL-INPUT-VALUE          PIC X(10).
+           05  VL-RETURN-CODE          PIC 9(02).
+           05  VL-ERROR-MESSAGE        PIC X(40).
