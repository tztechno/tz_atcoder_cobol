@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      * TIERCTL.CPY
+      *
+      * TABLE LAYOUT FOR A RATING-TIER CONTROL FILE. EACH RECORD NAMES
+      * A TIER AND THE UPPER BOUND (EXCLUSIVE) A RATING MUST BE BELOW
+      * TO FALL IN THAT TIER. RECORDS MUST BE PRESENTED IN ASCENDING
+      * ORDER OF TC-TIER-MAX, WITH THE LAST RECORD CARRYING THE
+      * HIGHEST BOUND THAT CAN OCCUR SO THE TABLE ALWAYS HAS A MATCH.
+      *
+      * TC-TIER-NAME  - SHORT NAME OF THE TIER (E.G. "ABC", "ARC").
+      * TC-TIER-MAX   - RATINGS BELOW THIS VALUE FALL IN THE TIER.
+      *----------------------------------------------------------------
+       01  TC-TIER-TABLE.
+           05  TC-TIER-COUNT           PIC 9(03) VALUE ZERO.
+           05  TC-TIER-ENTRY OCCURS 20 TIMES
+                              INDEXED BY TC-IDX.
+               10  TC-TIER-NAME        PIC X(10).
+               10  TC-TIER-MAX         PIC 9(05).
