@@ -1,107 +1,122 @@
-//practiceA.cbl
-##################################
-1
-2 3
-test
-##################################
-##################################
-##################################
-##################################
-##################################
-##################################
-##################################
-IDENTIFICATION DIVISION.
-program-id. Hello.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 A PIC S9(4).
-01 B PIC S9(4).
-01 C PIC S9(4).
-01 LINE2 PIC X(10).
-01 OUTNUM PIC Z(4).
-01 S PIC X(100).
- 
-PROCEDURE DIVISION.
-ACCEPT A.
-ACCEPT LINE2.
-ACCEPT S.
-UNSTRING LINE2 DELIMITED BY SPACE INTO B C.
-
-COMPUTE OUTNUM = A + B + C.
-DISPLAY FUNCTION TRIM(OUTNUM) SPACE FUNCTION TRIM(S).
-##################################
-IDENTIFICATION  DIVISION.
-PROGRAM-ID.     COBOLPROGRAM.
-
-ENVIRONMENT     DIVISION.
-
-DATA            DIVISION.
-WORKING-STORAGE SECTION.
-    01 A     PIC 9(5).
-    01 STR   PIC X(10).
-    01 B     PIC 9(5).
-    01 C     PIC 9(5).
-    01 S     PIC X(100).
-    01 TOTAL PIC ZZZZZ.
-
-
-PROCEDURE       DIVISION.
-MAIN            SECTION.
-    ACCEPT   A   FROM SYSIN.
-    ACCEPT   STR FROM SYSIN.
-    UNSTRING STR DELIMITED BY " " INTO B C.
-    ACCEPT   S   FROM SYSIN.
-
-    COMPUTE TOTAL = A + B + C.
-
-    DISPLAY FUNCTION TRIM(TOTAL) " " S.
-    STOP RUN.
-
-##################################
-PROGRAM-ID. INSURANCE.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-	01  WORK-AREA.
-      03  A         PIC 9(04).
-      03  BCINP     PIC X(14).
-      03  B         PIC 9(04).
-      03  C         PIC 9(04).
-      03  S         PIC X(100).
-      03  IDX1      PIC 9(02).
-      03  IDX2      PIC 9(02).
-      03  CNT       PIC 9(04).
-      03  CUR       PIC 9(02).
-      03  LEN       PIC 9(02).
-      03  ANS       PIC ZZZZ9.
-      03  DISP.
-        05  ANS-DISP PIC X(05).
-        05  FILLER  PIC X(01).
-        05  S-DISP  PIC X(100).
-
-PROCEDURE DIVISION.
-INITIALIZE WORK-AREA.
-MOVE 1 TO CUR.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. INSURANCE.
+000120 AUTHOR. R OKUMURA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RO   ORIGINAL PROGRAM - ACCEPTED A FROM THE
+000195*                  CONSOLE, UNSTRUNG B AND C FROM A SECOND LINE,
+000200*                  AND COMPUTED ANS = A + B + C FOR ONE
+000210*                  HAND-TYPED POLICY.
+000220* 08/09/2026  RO   BUILT INTO A REAL PREMIUM-CALCULATION BATCH
+000225*                  JOB. READS POLMAST FOR THE WHOLE POLICY
+000230*                  MASTER FILE (BASE RATE, RISK FACTOR 1, RISK
+000240*                  FACTOR 2), WRITES A PREMIUM BILLING RECORD
+000245*                  TO PREMBILL FOR EVERY
+000260*                  POLICY, AND WRITES A SUMMARY OF TOTAL PREMIUMS
+000270*                  BILLED FOR THE RUN TO PREMBILL AS WELL.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM.
+000320 OBJECT-COMPUTER. IBM.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT POLMAST ASSIGN TO "POLMAST"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370     SELECT PREMBILL ASSIGN TO "PREMBILL"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
       
-ACCEPT A.
-ACCEPT BCINP.
-ACCEPT S.
-
-  PERFORM VARYING IDX2 FROM CUR BY 1 UNTIL BCINP(IDX2:1) = SPACE
-  END-PERFORM.
-  COMPUTE LEN = IDX2 - CUR
-  MOVE BCINP(CUR:LEN) TO B
-  COMPUTE CUR = IDX2 + 1
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  POLMAST
+000430     RECORDING MODE IS F.
+000440 01  POLMAST-REC.
+000450     05  PM-POLICY-ID             PIC X(10).
+000460     05  FILLER                   PIC X(01).
+000470     05  PM-BASE-RATE             PIC 9(04).
+000480     05  FILLER                   PIC X(01).
+000490     05  PM-RISK-FACTOR-1         PIC 9(04).
+000500     05  FILLER                   PIC X(01).
+000510     05  PM-RISK-FACTOR-2         PIC 9(04).
+000520     05  FILLER                   PIC X(55).
       
-  PERFORM VARYING IDX2 FROM CUR BY 1 UNTIL BCINP(IDX2:1) = SPACE
-  END-PERFORM.
-  COMPUTE LEN = IDX2 - CUR
-  MOVE BCINP(CUR:LEN) TO C
-
-COMPUTE ANS = A + B + C.
-MOVE ANS TO ANS-DISP.
-MOVE S TO S-DISP.
- 
-DISPLAY DISP.
-
-##################################
+000540 FD  PREMBILL
+000550     RECORDING MODE IS F.
+000560 01  PREMBILL-REC                 PIC X(80).
+      
+000580 WORKING-STORAGE SECTION.
+000590 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000600     88  WS-EOF                             VALUE "Y".
+000610 77  WS-POLICY-COUNT              PIC 9(07) VALUE ZERO COMP.
+000620 77  WS-PREMIUM                   PIC 9(06).
+000630 77  WS-TOTAL-PREMIUM             PIC 9(11) VALUE ZERO.
+      
+000650 01  WS-DETAIL-LINE.
+000660     05  FILLER                  PIC X(08) VALUE "POLICY ".
+000670     05  DL-POLICY-ID             PIC X(10).
+000680     05  FILLER                  PIC X(11) VALUE "  PREMIUM: ".
+000690     05  DL-PREMIUM               PIC ZZZZZ9.
+000700     05  FILLER                  PIC X(44) VALUE SPACES.
+      
+000720 01  WS-SUMMARY-LINE.
+000730     05  FILLER                  PIC X(20) VALUE
+000740         "POLICIES BILLED:    ".
+000750     05  SL-POLICY-COUNT          PIC ZZZZZZ9.
+000760     05  FILLER                  PIC X(17) VALUE
+000770         "  TOTAL PREMIUM: ".
+000780     05  SL-TOTAL-PREMIUM         PIC Z(10)9.
+000790     05  FILLER                  PIC X(15) VALUE SPACES.
+      
+000810 PROCEDURE DIVISION.
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000840     PERFORM 2000-BILL-POLICY THRU 2000-EXIT
+000850         UNTIL WS-EOF.
+000860     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000870     STOP RUN.
+      
+000890 1000-INITIALIZE.
+000900     OPEN INPUT POLMAST
+000910          OUTPUT PREMBILL.
+000920     PERFORM 8000-READ-POLMAST THRU 8000-EXIT.
+000930 1000-EXIT.
+000940     EXIT.
+      
+000960*----------------------------------------------------------------
+000970* 2000-BILL-POLICY - THE SAME BASE-RATE-PLUS-RISK-FACTORS ADDITION
+000980*                     THE ORIGINAL PROGRAM RAN AGAINST ITS ONE
+000990*                     HAND-TYPED POLICY, NOW RUN AGAINST EVERY
+001000*                     POLICY IN THE MASTER FILE.
+001010*----------------------------------------------------------------
+001020 2000-BILL-POLICY.
+001030     ADD 1 TO WS-POLICY-COUNT.
+001040     COMPUTE WS-PREMIUM =
+001050         PM-BASE-RATE + PM-RISK-FACTOR-1 + PM-RISK-FACTOR-2.
+001060     ADD WS-PREMIUM TO WS-TOTAL-PREMIUM.
+001070     MOVE PM-POLICY-ID TO DL-POLICY-ID.
+001080     MOVE WS-PREMIUM TO DL-PREMIUM.
+001090     WRITE PREMBILL-REC FROM WS-DETAIL-LINE.
+001100     PERFORM 8000-READ-POLMAST THRU 8000-EXIT.
+001110 2000-EXIT.
+001120     EXIT.
+      
+001140 3000-FINALIZE.
+001150     MOVE WS-POLICY-COUNT TO SL-POLICY-COUNT.
+001160     MOVE WS-TOTAL-PREMIUM TO SL-TOTAL-PREMIUM.
+001170     WRITE PREMBILL-REC FROM WS-SUMMARY-LINE.
+001180     CLOSE POLMAST
+001190           PREMBILL.
+001200 3000-EXIT.
+001210     EXIT.
+      
+001230 8000-READ-POLMAST.
+001240     READ POLMAST
+001250         AT END
+001260             SET WS-EOF TO TRUE
+001270     END-READ.
+001280 8000-EXIT.
+001290     EXIT.
