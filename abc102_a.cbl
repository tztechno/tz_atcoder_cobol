@@ -1,106 +1,225 @@
-abc102_a.cbl
-######################################
-######################################
-######################################
-######################################
-######################################
-######################################
-######################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ABC250D.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ABC250D.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. PURCHASING BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - READ A SINGLE QUANTITY N
+000200*                  FROM SYSIN AND ROUNDED IT UP TO THE NEXT EVEN
+000210*                  NUMBER IF IT WAS ODD.
+000220* 08/09/2026  YM   CONVERTED TO A LOT-SIZE ROUNDING BATCH REPORT.
+000230*                  READS ORDLOTS FOR A WHOLE FILE OF ORDER LINES,
+000240*                  WRITES THE ADJUSTED QUANTITY FOR EVERY LINE TO
+000250*                  ADJQTYS, AND WRITES A REPORT OF WHICH ORDER
+000260*                  LINES WERE BUMPED UP TO THE NEXT EVEN LOT AND
+000270*                  BY HOW MUCH.
+000280* 08/09/2026  YM   ADDED CHECKPOINT/RESTART SUPPORT THROUGH THE
+000290*                  SHARED CHECKPT SUBPROGRAM. THE ORDER NUMBER IS
+000300*                  SAVED EVERY 50 LINES, AND A RESTART RUN SKIPS
+000310*                  PAST EVERY LINE UP TO AND INCLUDING THE LAST
+000320*                  ONE CHECKPOINTED INSTEAD OF STARTING OVER.
+000330*----------------------------------------------------------------
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM.
+000370 OBJECT-COMPUTER. IBM.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT ORDLOTS ASSIGN TO "ORDLOTS"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+000420     SELECT ADJQTYS ASSIGN TO "ADJQTYS"
+000430         ORGANIZATION IS LINE SEQUENTIAL.
+000440     SELECT LOTRPT ASSIGN TO "LOTRPT"
+000450         ORGANIZATION IS LINE SEQUENTIAL.
       
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  ORDLOTS
+000500     RECORDING MODE IS F.
+000510 01  ORDLOTS-REC              PIC X(80).
       
-DATA DIVISION.
-FILE SECTION.
-    FD  SYSIN.
-        01 INDATA PIC X(2000000).
-WORKING-STORAGE SECTION.
-01 ln         PIC X(2000000).
-01 N          PIC 9(10).
-01 X          PIC 9(10).
-01 Y          PIC 9(10).
-01 Ans        PIC Z(10).
-
-PROCEDURE DIVISION.
-MAIN SECTION.
-  OPEN INPUT SYSIN.
-  READ SYSIN INTO ln.
-  UNSTRING ln DELIMITED SPACE INTO N.
-  DIVIDE 2 INTO N GIVING Y REMAiNDER X.
-  IF X = 0 then 
-      MOVE N TO ANS
-  ELSE
-      COMPUTE Ans = N * 2
-  END-IF.
-  DISPLAY FUNCTION TRIM(ANS).
-STOP RUN.
-######################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 D          PIC 9(10).
-01 N          PIC 9(10).
-01 X          PIC 9(10).
-01 ans        PIC X(10).
-01 zs         PIC Z(11).
-
-PROCEDURE DIVISION.
-  ACCEPT N.
-  DIVIDE 2 INTO N GIVING X REMAINDER D.
-  IF D NOT = 0 THEN
-    MULTIPLY 2 BY N
-  END-IF
-  MOVE N TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-######################################
-[cf shibata]
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 INPT       PIC X(30).
-    01 n          PIC 9(10).
-    01 x          PIC 9(10).
-    01 t          PIC 9(10).
-    01 zs         PIC Z(9)9.
-
-PROCEDURE DIVISION.
-  ACCEPT n.
-  DIVIDE 2 INTO n GIVING x REMAINDER t.
-
-  IF t = 1 THEN
-    MULTIPLY 2 BY n
-  END-IF
-
-  MOVE n TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-######################################
-[入力値をそのまま出力]
+000530 FD  ADJQTYS
+000540     RECORDING MODE IS F.
+000550 01  ADJQTYS-REC              PIC X(80).
+      
+000570 FD  LOTRPT
+000580     RECORDING MODE IS F.
+000590 01  LOTRPT-REC               PIC X(80).
+      
+000610 WORKING-STORAGE SECTION.
+000620 77  WS-EOF-SW                PIC X(01) VALUE "N".
+000630     88  WS-EOF                         VALUE "Y".
+000640 77  WS-LINE-COUNT            PIC 9(07) VALUE ZERO COMP.
+000650 77  WS-BUMP-COUNT            PIC 9(07) VALUE ZERO COMP.
+000660 77  WS-ORDER-NO              PIC 9(07).
+000670 77  WS-QTY                   PIC 9(07).
+000680 77  WS-ADJ-QTY               PIC 9(07).
+000690 77  WS-BUMP-AMT              PIC 9(07).
+000700 77  WS-REMAINDER             PIC 9(07).
+000710 77  WS-CKPT-QUOT             PIC 9(07) COMP.
+000720 77  WS-CKPT-REM              PIC 9(07) COMP.
+000725 77  WS-CKPT-KEY              PIC X(10).
+000730 77  WS-RESTARTED-SW          PIC X(01) VALUE "N".
+000740     88  WS-RESTARTED                   VALUE "Y".
+000745 77  WS-FOUND-SW              PIC X(01) VALUE "N".
+000747     88  WS-FOUND                       VALUE "Y".
+000750 77  WS-RUN-ID                PIC 9(08) VALUE ZERO.
+      
+000760 01  WS-ADJ-LINE.
+000770     05  AL-ORDER-NO          PIC 9(07).
+000780     05  FILLER               PIC X(01) VALUE SPACE.
+000790     05  AL-ADJ-QTY           PIC 9(07).
+000800     05  FILLER               PIC X(65) VALUE SPACES.
+      
+000820 01  WS-DETAIL-LINE.
+000830     05  FILLER               PIC X(07) VALUE "ORDER: ".
+000840     05  DL-ORDER-NO          PIC Z(6)9.
+000850     05  FILLER               PIC X(11) VALUE "  ORIG QTY:".
+000860     05  DL-QTY               PIC ZZZZZZ9.
+000870     05  FILLER               PIC X(10) VALUE "  ADJ QTY:".
+000880     05  DL-ADJ-QTY           PIC ZZZZZZ9.
+000890     05  FILLER               PIC X(12) VALUE "  BUMPED BY:".
+000900     05  DL-BUMP-AMT          PIC ZZZZZZ9.
+000910     05  FILLER               PIC X(10) VALUE SPACES.
+      
+000930 01  WS-SUMMARY-LINE.
+000940     05  FILLER               PIC X(21) VALUE
+000950         "ORDER LINES READ:   ".
+000960     05  SL-LINE-COUNT        PIC ZZZZZZ9.
+000970     05  FILLER               PIC X(21) VALUE
+000980         "   LINES BUMPED:    ".
+000990     05  SL-BUMP-COUNT        PIC ZZZZZZ9.
+001000     05  FILLER               PIC X(24) VALUE SPACES.
 
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
+001020 COPY CHKPTLINK.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 INPT       PIC X(30).
-    01 n          PIC 9(10).
-    01 t          PIC 9(10).
-    01 zs         PIC Z(9)9.
+001050 PROCEDURE DIVISION.
+001060 0000-MAINLINE.
+001070     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001080     PERFORM 2000-ROUND-ORDER THRU 2000-EXIT
+001090         UNTIL WS-EOF.
+001100     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001110     STOP RUN.
+      
+001130*----------------------------------------------------------------
+001140* 1000-INITIALIZE - CHECK FOR A PRIOR CHECKPOINT BEFORE OPENING
+001150*                    THE OUTPUT FILES FOR THIS RUN, THEN SKIP THE
+001160*                    INPUT FORWARD PAST ANY LINES ALREADY POSTED
+001170*                    ON A RESTART.
+001180*----------------------------------------------------------------
+001190 1000-INITIALIZE.
+001200     OPEN INPUT ORDLOTS
+001210          OUTPUT ADJQTYS
+001220          OUTPUT LOTRPT.
+001225     ACCEPT WS-RUN-ID FROM TIME.
+001230     MOVE "READ " TO CP-ACTION.
+001240     MOVE "ABC102" TO CP-JOB-NAME.
+001250     CALL "CHECKPT" USING CHECKPOINT-PARMS.
+001260     PERFORM 8000-READ-ORDLOTS THRU 8000-EXIT.
+001270     IF CP-RETURN-CODE = ZERO
+001280         SET WS-RESTARTED TO TRUE
+001290         PERFORM 1500-REPOSITION THRU 1500-EXIT
+001300     END-IF.
+001310 1000-EXIT.
+001320     EXIT.
+      
+001340*----------------------------------------------------------------
+001350* 1500-REPOSITION - ORDLOTS HAS NO ALTERNATE INDEX, SO A RESTART
+001360*                    REPOSITIONS BY READING FORWARD AND DISCARDING
+001370*                    EVERY LINE UP TO AND INCLUDING THE ONE LAST
+001380*                    CHECKPOINTED, THEN CONTINUES NORMALLY FROM
+001390*                    THE NEXT LINE.
+001400*----------------------------------------------------------------
+001410 1500-REPOSITION.
+001420     MOVE "N" TO WS-FOUND-SW.
+001430     PERFORM 1510-SKIP-LINE THRU 1510-EXIT
+001435         UNTIL WS-EOF OR WS-FOUND.
+001440 1500-EXIT.
+001450     EXIT.
 
-PROCEDURE DIVISION.
-    ACCEPT INPT.
-    UNSTRING INPT INTO n
-    MOVE n TO zs
-    DISPLAY FUNCTION TRIM(zs).
-    STOP RUN.
-######################################
+001470 1510-SKIP-LINE.
+001480     UNSTRING ORDLOTS-REC DELIMITED BY SPACE
+001490         INTO WS-ORDER-NO WS-QTY.
+001500     MOVE WS-ORDER-NO TO WS-CKPT-KEY.
+001510     IF WS-CKPT-KEY = CP-LAST-KEY
+001520         SET WS-FOUND TO TRUE
+001530     END-IF.
+001550     PERFORM 8000-READ-ORDLOTS THRU 8000-EXIT.
+001560 1510-EXIT.
+001590     EXIT.
+      
+001610*----------------------------------------------------------------
+001620* 2000-ROUND-ORDER - ROUND THE ORDER QUANTITY UP TO THE NEXT
+001630*                     EVEN LOT SIZE, THE SAME RULE THE ORIGINAL
+001640*                     PROGRAM APPLIED TO ITS ONE SYSIN LINE, BUT
+001650*                     APPLIED TO EVERY LINE OF ORDLOTS AND WITH
+001660*                     THE BUMP AMOUNT REPORTED.
+001670*----------------------------------------------------------------
+001680 2000-ROUND-ORDER.
+001690     ADD 1 TO WS-LINE-COUNT.
+001700     UNSTRING ORDLOTS-REC DELIMITED BY SPACE
+001710         INTO WS-ORDER-NO WS-QTY.
+001720     DIVIDE 2 INTO WS-QTY GIVING WS-ADJ-QTY
+001730         REMAINDER WS-REMAINDER.
+001740     IF WS-REMAINDER = 0
+001750         MOVE WS-QTY TO WS-ADJ-QTY
+001760         MOVE 0 TO WS-BUMP-AMT
+001770     ELSE
+001780         COMPUTE WS-ADJ-QTY = WS-QTY + 1
+001790         MOVE 1 TO WS-BUMP-AMT
+001800         ADD 1 TO WS-BUMP-COUNT
+001810     END-IF.
+001820     MOVE WS-ORDER-NO TO AL-ORDER-NO.
+001830     MOVE WS-ADJ-QTY TO AL-ADJ-QTY.
+001840     WRITE ADJQTYS-REC FROM WS-ADJ-LINE.
+001850     IF WS-BUMP-AMT > 0
+001860         MOVE WS-ORDER-NO TO DL-ORDER-NO
+001870         MOVE WS-QTY TO DL-QTY
+001880         MOVE WS-ADJ-QTY TO DL-ADJ-QTY
+001890         MOVE WS-BUMP-AMT TO DL-BUMP-AMT
+001900         WRITE LOTRPT-REC FROM WS-DETAIL-LINE
+001910     END-IF.
+001920     DIVIDE WS-LINE-COUNT BY 50 GIVING WS-CKPT-QUOT
+001930         REMAINDER WS-CKPT-REM.
+001940     IF WS-CKPT-REM = ZERO
+001950         PERFORM 9000-SAVE-CHECKPOINT THRU 9000-EXIT
+001960     END-IF.
+001970     PERFORM 8000-READ-ORDLOTS THRU 8000-EXIT.
+001980 2000-EXIT.
+001990     EXIT.
+      
+002010 3000-FINALIZE.
+002020     MOVE WS-LINE-COUNT TO SL-LINE-COUNT.
+002030     MOVE WS-BUMP-COUNT TO SL-BUMP-COUNT.
+002040     WRITE LOTRPT-REC FROM WS-SUMMARY-LINE.
+002050     CLOSE ORDLOTS
+002060           ADJQTYS
+002070           LOTRPT.
+002080 3000-EXIT.
+002090     EXIT.
+      
+002110 8000-READ-ORDLOTS.
+002120     READ ORDLOTS
+002130         AT END
+002140             SET WS-EOF TO TRUE
+002150     END-READ.
+002160 8000-EXIT.
+002170     EXIT.
+      
+002190*----------------------------------------------------------------
+002200* 9000-SAVE-CHECKPOINT - RECORD THE ORDER NUMBER JUST POSTED SO A
+002210*                          RESTART AFTER AN ABEND RESUMES FROM
+002215*                          HERE INSTEAD OF FROM THE TOP OF
+002220*                          ORDLOTS.
+002230*----------------------------------------------------------------
+002240 9000-SAVE-CHECKPOINT.
+002250     MOVE "WRITE" TO CP-ACTION.
+002260     MOVE "ABC102" TO CP-JOB-NAME.
+002270     MOVE AL-ORDER-NO TO CP-LAST-KEY.
+002275     MOVE WS-RUN-ID TO CP-RUN-ID.
+002280     CALL "CHECKPT" USING CHECKPOINT-PARMS.
+002290 9000-EXIT.
+002300     EXIT.
