@@ -1,170 +1,106 @@
-//abc086_a.cbl
-################################
-################################
-################################
-       *> AtCoder My Practice
-       *> author: Leonardone @ NEETSDKASU
-       *>
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Answer.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-              FUNCTION ALL INTRINSIC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-              01 For-Inputing-Values.
-                     05 file-access PIC X USAGE COMP-X VALUE IS 1.
-                     05 file-handle PIC X(4) USAGE COMP-X.
-                     05 file-offset PIC X(8) USAGE COMP-X VALUE IS 0.
-                     05 file-nbytes PIC X(4) USAGE COMP-X VALUE IS 100.
-                     05 file-buffer PIC X(100).
-              01 Input-Values.
-                     05 a      BINARY-SHORT.
-                     05 b      BINARY-SHORT.
-              01 Calc-Values.
-                     05 disp   PIC X(5).
-       PROCEDURE DIVISION.
-       AnswerMain SECTION.
-       000-Start.
-       
-              CALL "CBL_OPEN_FILE"
-                     USING "/dev/stdin" file-access 0 0 file-handle.
-              CALL "CBL_READ_FILE"
-                     USING file-handle file-offset
-                            file-nbytes 0 file-buffer.
-              CALL "CBL_CLOSE_FILE" USING file-handle.      
-              UNSTRING file-buffer DELIMITED BY SPACE INTO a b
-              
-              MOVE MOD(a,2) TO a.
-              MOVE MOD(b,2) TO b.
-              
-              MOVE "Odd" TO disp.
-              IF a = 0 OR b = 0 THEN
-                     MOVE "Even" TO disp
-              END-IF.
-
-              DISPLAY TRIM(disp).
-       END PROGRAM Answer.
-
-################################
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. 086A.
-      DATA DIVISION.
-      WORKING-STORAGE SECTION.
-      01 INP PIC X(100).
-      01 A PIC 9(5).
-      01 B PIC 9(5).
-      01 SEKI PIC 9(10).
-      01 SHO PIC 9(10).
-      01 AMA PIC 9(1).
-
-      PROCEDURE DIVISION.
-      ACCEPT INP.
-      UNSTRING INP DELIMITED BY " "
-      INTO A B.
-      COMPUTE SEKI = A * B.
-      DIVIDE SEKI BY 2 GIVING SHO REMAINDER AMA.
-      IF AMA = 1
-         DISPLAY "Odd"
-      ELSE
-################################
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATCODER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 INP PIC X(10000).
-           01 A PIC 9(5).
-           01 B PIC 9(5).
-           01 C PIC 9(10).
-           01 ANS PIC 9(1).
-       PROCEDURE DIVISION.
-           ACCEPT INP.
-           UNSTRING INP DELIMITED BY SPACE INTO A B.
-           COMPUTE C = A * B.
-           IF FUNCTION MOD(C, 2) = 0 THEN
-               DISPLAY "Even"
-           ELSE
-               DISPLAY "Odd"
-           END-IF.
-           STOP RUN.
-       END PROGRAM ATCODER.
-
-################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ab1.
-   03 ab11 OCCURS 2.
-      05 ab   PIC 9(5).
-01 cur        PIC 9(12) VALUE 1.
-01 d          PIC 9(9).
-01 i          PIC 9(18) VALUE 1.
-01 j          PIC 9(18).
-01 len        PIC 9(12).
-01 ln         PIC X(12).
-01 maxlen     PIC 9(1) VALUE 2.
-01 x          PIC 9(9).
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  PERFORM maxlen TIMES
-    PERFORM VARYING j FROM cur BY 1 UNTIL ln(j:1) = SPACE
-    END-PERFORM
-    COMPUTE len = j - cur
-    MOVE ln(cur:len) TO AB(i)
-    COMPUTE cur = j + 1
-    ADD 1 TO i
-  END-PERFORM.
-  MULTIPLY AB(1) BY AB(2) GIVING x.
-  DIVIDE 2 INTO x GIVING x REMAINDER d.
-  IF d = 0 THEN
-    DISPLAY "Even"
-  ELSE
-    DISPLAY "Odd"
-  END-IF.
-  STOP RUN.
-
-################################
-### MY ANS with AI
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 INPUT-LINE                 PIC X(12).
-01 A                          PIC 9(4) VALUE ZERO.
-01 B                          PIC 9(4) VALUE ZERO.
-01 LAST-DIGIT-A               PIC 9.
-01 LAST-DIGIT-B               PIC 9.
-01 EVEN-DIGITS                PIC X(5) VALUE "02468".
-01 EVEN-COUNT                 PIC 9 VALUE ZERO.
-    88 IS-EVEN                VALUE 1.
-
-PROCEDURE DIVISION.
-    ACCEPT INPUT-LINE
-
-    UNSTRING INPUT-LINE
-        DELIMITED BY SPACE
-        INTO A, B
-
-    DIVIDE A BY 10 GIVING A REMAINDER LAST-DIGIT-A
-    DIVIDE B BY 10 GIVING B REMAINDER LAST-DIGIT-B
-
-    INSPECT EVEN-DIGITS TALLYING EVEN-COUNT
-        FOR ALL LAST-DIGIT-A, LAST-DIGIT-B
-    IF IS-EVEN
-       DISPLAY "Even"
-    ELSE
-       DISPLAY "Odd"
-    END-IF
-    
-    STOP RUN.
-    
- 
-################################   
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. Answer.
+000120 AUTHOR. LEONARDONE.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 07/09/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 07/09/2018  LN   ORIGINAL PROGRAM - BYPASSED COBOL FILE I/O
+000200*                  AND CALLED CBL_OPEN_FILE / CBL_READ_FILE /
+000210*                  CBL_CLOSE_FILE DIRECTLY AGAINST /DEV/STDIN
+000220*                  FOR ONE FIXED 100-BYTE A/B PAIR.
+000230* 08/09/2026  LN   REPLACED THE RAW CBL_xxx_FILE CALLS WITH A
+000240*                  REAL LINE SEQUENTIAL READ OF ABPAIRS SO THE
+000250*                  ODD/EVEN CHECK CAN RUN UNATTENDED OVER A
+000260*                  WHOLE DAY'S WORTH OF A/B PAIRS. WRITES ONE
+000270*                  RESULT LINE PER PAIR TO ODDEVEN.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM.
+000320 OBJECT-COMPUTER. IBM.
+000330 REPOSITORY.
+000340     FUNCTION ALL INTRINSIC.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT ABPAIRS ASSIGN TO "ABPAIRS"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT ODDEVEN ASSIGN TO "ODDEVEN"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  ABPAIRS
+000450     RECORDING MODE IS F.
+000460 01  ABPAIRS-REC              PIC X(100).
+      
+000480 FD  ODDEVEN
+000490     RECORDING MODE IS F.
+000500 01  ODDEVEN-REC              PIC X(80).
+      
+000520 WORKING-STORAGE SECTION.
+000530 77  WS-EOF-SW                PIC X(01) VALUE "N".
+000540     88  WS-EOF                         VALUE "Y".
+000550 77  WS-PAIR-COUNT            PIC 9(07) VALUE ZERO COMP.
+000560 01  Input-Values.
+000570     05  a                    BINARY-SHORT.
+000580     05  b                    BINARY-SHORT.
+      
+000600 01  WS-DETAIL-LINE.
+000610     05  DL-A                 PIC Z(4)9.
+000620     05  FILLER               PIC X(01) VALUE SPACE.
+000630     05  DL-B                 PIC Z(4)9.
+000640     05  FILLER               PIC X(04) VALUE "  = ".
+000650     05  DL-RESULT            PIC X(04).
+000660     05  FILLER               PIC X(62) VALUE SPACES.
+      
+000680 PROCEDURE DIVISION.
+000690 AnswerMain SECTION.
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000720     PERFORM 2000-PROCESS-PAIR THRU 2000-EXIT
+000730         UNTIL WS-EOF.
+000740     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000750     STOP RUN.
+      
+000770 1000-INITIALIZE.
+000780     OPEN INPUT ABPAIRS
+000790          OUTPUT ODDEVEN.
+000800     PERFORM 8000-READ-ABPAIRS THRU 8000-EXIT.
+000810 1000-EXIT.
+000820     EXIT.
+      
+000840*----------------------------------------------------------------
+000850* 2000-PROCESS-PAIR - PRODUCT IS EVEN WHENEVER EITHER FACTOR
+000860*                     IS EVEN, THE SAME TEST AS THE ORIGINAL.
+000870*----------------------------------------------------------------
+000880 2000-PROCESS-PAIR.
+000890     UNSTRING ABPAIRS-REC DELIMITED BY SPACE INTO a b.
+000900     ADD 1 TO WS-PAIR-COUNT.
+000910     MOVE a TO DL-A.
+000920     MOVE b TO DL-B.
+000930     IF MOD(a, 2) = 0 OR MOD(b, 2) = 0
+000940         MOVE "Even" TO DL-RESULT
+000950     ELSE
+000960         MOVE "Odd " TO DL-RESULT
+000970     END-IF.
+000980     WRITE ODDEVEN-REC FROM WS-DETAIL-LINE.
+000990     PERFORM 8000-READ-ABPAIRS THRU 8000-EXIT.
+001000 2000-EXIT.
+001010     EXIT.
+      
+001030 3000-FINALIZE.
+001040     CLOSE ABPAIRS
+001050           ODDEVEN.
+001060 3000-EXIT.
+001070     EXIT.
+      
+001090 8000-READ-ABPAIRS.
+001100     READ ABPAIRS
+001110         AT END
+001120             SET WS-EOF TO TRUE
+001130     END-READ.
+001140 8000-EXIT.
+001150     EXIT.
