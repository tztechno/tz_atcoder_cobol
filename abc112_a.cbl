@@ -1,74 +1,168 @@
-abc112_a.cbl
-#######################################
-IF文構造
-    IF xxxxxxxx THEN
-    ELSE
-    STOP RUN.
-#######################################
-#######################################
-#######################################
-#######################################
-#######################################
-#######################################
-#######################################
-[WA,N=1の場合でもELSEに流れる]
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 N PIC 9(4).    
-  01 A PIC 9(4).
-  01 B PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC Z(9)9.
-PROCEDURE DIVISION.
-  ACCEPT N.
-  IF N = 1 THEN
-    DISPLAY "Hello World"
-  ELSE
-    ACCEPT A.
-    ACCEPT B.
-    COMPUTE X = A + B  
-    MOVE X TO Y.    
-    DISPLAY FUNCTION TRIM(Y)
-  STOP RUN.
-#######################################
-[AC]
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 N PIC 9(4).    
-  01 A PIC 9(4).
-  01 B PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC Z(9)9.
-PROCEDURE DIVISION.
-  ACCEPT N.
-  ACCEPT A.
-  ACCEPT B.
-  COMPUTE X = A + B  
-  MOVE X TO Y.  
-  IF N = 1 THEN
-    DISPLAY "Hello World"
-  ELSE
-    DISPLAY FUNCTION TRIM(Y)
-  STOP RUN.
-#######################################
-[python]
-N=int(input())
-if N==1:
-    print("Hello World")
-else:
-    a=int(input())
-    b=int(input())
-    print(a+b) 
-#######################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. MESSAGE LOOKUP BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - ACCEPTED N, AND IF N = 1
+000200*                  DISPLAYED THE HARDCODED GREETING "HELLO WORLD",
+000210*                  OTHERWISE ACCEPTED TWO MORE NUMBERS A AND B AND
+000220*                  DISPLAYED THEIR SUM.
+000230* 08/09/2026  YM   REPLACED THE HARDCODED N = 1 SPECIAL CASE WITH
+000240*                  A MESSAGE-LOOKUP MASTER FILE. MSGCTL NOW HOLDS
+000250*                  WHATEVER N VALUES SHOULD PRODUCE A CANNED
+000260*                  MESSAGE INSTEAD OF THE SUM. READS MSGREQ FOR A
+000270*                  WHOLE FILE OF (N, A, B) REQUESTS AND WRITES THE
+000280*                  LOOKED-UP MESSAGE, OR THE SUM WHEN N HAS NO
+000290*                  MASTER-FILE ENTRY, TO MSGRPT.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM.
+000340 OBJECT-COMPUTER. IBM.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT MSGCTL ASSIGN TO "MSGCTL"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT MSGREQ ASSIGN TO "MSGREQ"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410     SELECT MSGRPT ASSIGN TO "MSGRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  MSGCTL
+000470     RECORDING MODE IS F.
+000480 01  MSGCTL-REC                PIC X(80).
+      
+000500 FD  MSGREQ
+000510     RECORDING MODE IS F.
+000520 01  MSGREQ-REC                PIC X(80).
+      
+000540 FD  MSGRPT
+000550     RECORDING MODE IS F.
+000560 01  MSGRPT-REC                PIC X(80).
+      
+000580 WORKING-STORAGE SECTION.
+000590 77  WS-EOF-SW                 PIC X(01) VALUE "N".
+000600     88  WS-EOF                          VALUE "Y".
+000610 77  WS-REQUEST-COUNT          PIC 9(07) VALUE ZERO COMP.
+000620 77  WS-N                      PIC 9(04).
+000630 77  WS-A                      PIC 9(04).
+000640 77  WS-B                      PIC 9(04).
+000650 77  WS-SUM                    PIC 9(05).
+000660 77  WS-MSG-FOUND-SW           PIC X(01).
+000670     88  WS-MSG-FOUND                    VALUE "Y".
+      
+000690 01  MC-TABLE.
+000700     05  MC-COUNT              PIC 9(03) VALUE ZERO.
+000710     05  MC-ENTRY OCCURS 20 TIMES
+000720                   INDEXED BY MC-IDX.
+000730         10  MC-KEY            PIC 9(04).
+000740         10  MC-MESSAGE        PIC X(40).
+      
+000760 01  WS-DETAIL-LINE.
+000770     05  FILLER               PIC X(03) VALUE "N: ".
+000780     05  DL-N                 PIC ZZZ9.
+000790     05  FILLER               PIC X(11) VALUE "  MESSAGE: ".
+000800     05  DL-MESSAGE           PIC X(40).
+000810     05  FILLER               PIC X(23) VALUE SPACES.
+      
+000830 01  WS-SUMMARY-LINE.
+000840     05  FILLER               PIC X(20) VALUE
+000850         "REQUESTS PROCESSED:".
+000860     05  SL-COUNT             PIC ZZZZZZ9.
+000870     05  FILLER               PIC X(53) VALUE SPACES.
+      
+000890 PROCEDURE DIVISION.
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000920     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+000930         UNTIL WS-EOF.
+000940     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000950     STOP RUN.
+      
+000970 1000-INITIALIZE.
+000980     OPEN INPUT MSGCTL.
+000990     PERFORM 1100-LOAD-MESSAGES THRU 1100-EXIT
+001000         UNTIL WS-EOF.
+001010     CLOSE MSGCTL.
+001020     MOVE "N" TO WS-EOF-SW.
+001030     OPEN INPUT MSGREQ
+001040          OUTPUT MSGRPT.
+001050     PERFORM 8000-READ-MSGREQ THRU 8000-EXIT.
+001060 1000-EXIT.
+001070     EXIT.
+      
+001085*----------------------------------------------------------------
+001086* 1100-LOAD-MESSAGES - LOAD ONE MESSAGE ENTRY FROM MSGCTL. ENTRIES
+001087*                       PAST THE 20 THE TABLE HOLDS ARE IGNORED,
+001088*                       NOT LOADED PAST THE LAST SLOT.
+001089*----------------------------------------------------------------
+001090 1100-LOAD-MESSAGES.
+001091     IF MC-COUNT >= 20
+001092         SET WS-EOF TO TRUE
+001093         GO TO 1100-EXIT
+001094     END-IF.
+001100     READ MSGCTL
+001110         AT END
+001120             SET WS-EOF TO TRUE
+001130         NOT AT END
+001140             ADD 1 TO MC-COUNT
+001150             SET MC-IDX TO MC-COUNT
+001160             MOVE MSGCTL-REC(1:4) TO MC-KEY(MC-IDX)
+001170             MOVE MSGCTL-REC(6:40) TO MC-MESSAGE(MC-IDX)
+001180     END-READ.
+001190 1100-EXIT.
+001200     EXIT.
+      
+001220*----------------------------------------------------------------
+001230* 2000-PROCESS-REQUEST - THE SAME N = 1 TEST THE ORIGINAL PROGRAM
+001240*                          MADE, BUT NOW DRIVEN BY WHATEVER KEYS
+001250*                          MSGCTL DEFINES INSTEAD OF THE LITERAL 1.
+001260*----------------------------------------------------------------
+001270 2000-PROCESS-REQUEST.
+001280     ADD 1 TO WS-REQUEST-COUNT.
+001290     UNSTRING MSGREQ-REC DELIMITED BY SPACE
+001300         INTO WS-N WS-A WS-B.
+001310     MOVE "N" TO WS-MSG-FOUND-SW.
+001320     SET MC-IDX TO 1.
+001330     SEARCH MC-ENTRY
+001340         AT END
+001350             CONTINUE
+001355         WHEN MC-IDX > MC-COUNT
+001356             CONTINUE
+001360         WHEN MC-KEY(MC-IDX) = WS-N
+001370             SET WS-MSG-FOUND TO TRUE
+001380     END-SEARCH.
+001390     MOVE WS-N TO DL-N.
+001400     IF WS-MSG-FOUND
+001410         MOVE MC-MESSAGE(MC-IDX) TO DL-MESSAGE
+001420     ELSE
+001430         COMPUTE WS-SUM = WS-A + WS-B
+001440         MOVE SPACES TO DL-MESSAGE
+001450         MOVE WS-SUM TO DL-MESSAGE
+001460     END-IF.
+001470     WRITE MSGRPT-REC FROM WS-DETAIL-LINE.
+001480     PERFORM 8000-READ-MSGREQ THRU 8000-EXIT.
+001490 2000-EXIT.
+001500     EXIT.
+      
+001520 3000-FINALIZE.
+001530     MOVE WS-REQUEST-COUNT TO SL-COUNT.
+001540     WRITE MSGRPT-REC FROM WS-SUMMARY-LINE.
+001550     CLOSE MSGREQ
+001560           MSGRPT.
+001570 3000-EXIT.
+001580     EXIT.
+      
+001600 8000-READ-MSGREQ.
+001610     READ MSGREQ
+001620         AT END
+001630             SET WS-EOF TO TRUE
+001640     END-READ.
+001650 8000-EXIT.
+001660     EXIT.
