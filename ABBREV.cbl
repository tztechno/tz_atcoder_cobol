@@ -0,0 +1,85 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ABBREV.
+000120 AUTHOR. K ISHIDA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  KI   ORIGINAL PROGRAM. PULLED OUT OF ABC_069_B'S
+000200*                  FIRST-CHAR / COMPRESSED-LENGTH / LAST-CHAR
+000210*                  ABBREVIATION TRICK SO ANY REPORT PROGRAM CAN
+000220*                  CALL IT WITH ITS OWN INPUT LENGTH AND OUTPUT
+000230*                  WIDTH INSTEAD OF RE-DERIVING THE STRING AND
+000240*                  UNSTRING LOGIC EACH TIME. SEE ABBRLINK.CPY.
+000250*----------------------------------------------------------------
+000260 ENVIRONMENT DIVISION.
+      
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300 77  WS-MIDLEN               PIC 9(02).
+000310 77  WS-MIDVAL               PIC S9(09).
+000320 77  WS-MAXVAL               PIC 9(09).
+000330 77  WS-MID-EDIT             PIC 9(09).
+000340 77  WS-MID-CODE             PIC X(09).
+000350 77  WS-POINTER              PIC 9(03).
+      
+000370 LINKAGE SECTION.
+000380 COPY ABBRLINK.
+      
+000400 PROCEDURE DIVISION USING ABBR-PARMS.
+000410 0000-MAINLINE.
+000420     PERFORM 1000-EDIT-PARMS THRU 1000-EXIT.
+000430     IF ABBR-RETURN-CODE NOT = ZERO
+000440         GO TO 9999-EXIT
+000450     END-IF.
+000460     PERFORM 2000-BUILD-ABBREVIATION THRU 2000-EXIT.
+000470     GO TO 9999-EXIT.
+      
+000490*----------------------------------------------------------------
+000500* 1000-EDIT-PARMS - MAKE SURE THE REQUESTED WIDTH CAN HOLD A
+000510*                   FIRST CHAR, A LAST CHAR AND A LENGTH CODE.
+000520*----------------------------------------------------------------
+000530 1000-EDIT-PARMS.
+000540     MOVE ZERO TO ABBR-RETURN-CODE.
+000550     IF ABBR-OUTPUT-WIDTH < 3
+000560         MOVE 08 TO ABBR-RETURN-CODE
+000570         GO TO 1000-EXIT
+000580     END-IF.
+000590     COMPUTE WS-MIDLEN = ABBR-OUTPUT-WIDTH - 2.
+000591     IF WS-MIDLEN > 9
+000592         MOVE 12 TO ABBR-RETURN-CODE
+000593         GO TO 1000-EXIT
+000594     END-IF.
+000600     COMPUTE WS-MIDVAL = ABBR-INPUT-LENGTH - 2.
+000610     COMPUTE WS-MAXVAL = (10 ** WS-MIDLEN) - 1.
+000620     IF WS-MIDVAL < 0 OR WS-MIDVAL > WS-MAXVAL
+000630         MOVE 12 TO ABBR-RETURN-CODE
+000640     END-IF.
+000650 1000-EXIT.
+000660     EXIT.
+      
+000680*----------------------------------------------------------------
+000690* 2000-BUILD-ABBREVIATION - FIRST CHAR + ZERO-PADDED MIDDLE
+000700*                           LENGTH CODE + LAST CHAR.
+000710*----------------------------------------------------------------
+000720 2000-BUILD-ABBREVIATION.
+000730     MOVE WS-MIDVAL TO WS-MID-EDIT.
+000740     MOVE WS-MID-EDIT(10 - WS-MIDLEN : WS-MIDLEN)
+000750         TO WS-MID-CODE.
+000760     MOVE SPACES TO ABBR-OUTPUT-STRING.
+000770     MOVE 1 TO WS-POINTER.
+000780     STRING
+000790         ABBR-INPUT-STRING(1:1)
+000800         WS-MID-CODE(1:WS-MIDLEN)
+000810         ABBR-INPUT-STRING(ABBR-INPUT-LENGTH:1)
+000820         DELIMITED BY SIZE
+000830         INTO ABBR-OUTPUT-STRING
+000840         WITH POINTER WS-POINTER
+000850     END-STRING.
+000860 2000-EXIT.
+000870     EXIT.
+      
+000890 9999-EXIT.
+000900     EXIT PROGRAM.
