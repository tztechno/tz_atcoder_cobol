@@ -1,82 +1,54 @@
-abc069_b.cbl
-#########################################
-#########################################
-#########################################
-IDENTIFICATION                   DIVISION.
-PROGRAM-ID.                      ABC_069_B.
-ENVIRONMENT                      DIVISION.
-DATA                             DIVISION.
-WORKING-STORAGE                  SECTION.
-    01 s      PIC X(100).
-    01 tmp    PIC X(4).
-    01 len    PIC 9(3).
-
-    01 ZS     PIC Z(3).
-    01 DUMMY  PIC X(1).
-
-    01 tmpl   PIC 9(2).
-    01 l      PIC X(2).
-
-PROCEDURE                        DIVISION.
-MAIN.
-    ACCEPT s.
-
-    MOVE FUNCTION STORED-CHAR-LENGTH(s) TO len.
-
-    SUBTRACT 2 FROM len GIVING tmpl.
-
-    MOVE tmpl TO ZS.
-
-    PERFORM UNLEN.
-
-    STRING
-        s(1:1)
-        l(1:FUNCTION STORED-CHAR-LENGTH(l))
-        s(len:1)
-        INTO tmp
-    END-STRING.
-
-    DISPLAY tmp.
-    STOP RUN.
-
-UNLEN                            SECTION.
-    UNSTRING
-        ZS DELIMITED BY ALL SPACE
-        INTO DUMMY l
-    END-UNSTRING.
-#########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 dummy      PIC X(1).
-01 l          PIC X(2).
-01 len        PIC 9(3).
-01 s          PIC X(100).
-01 tmp        PIC X(4).
-01 tmpl       PIC 9(2).
-01 zs         PIC Z(3).
-
-PROCEDURE DIVISION.
-  ACCEPT s.
-  MOVE FUNCTION STORED-CHAR-LENGTH(s) TO len.
-  SUBTRACT 2 FROM len GIVING tmpl.
-  MOVE tmpl TO zs.
-  PERFORM UNLEN.
-  STRING
-    s(1:1)
-    l(1:FUNCTION STORED-CHAR-LENGTH(l))
-    s(len:1)
-    INTO tmp
-  END-STRING.
-  DISPLAY FUNCTION TRIM(tmp).
-  STOP RUN.
-
-UNLEN SECTION.
-  UNSTRING
-    zs DELIMITED BY ALL SPACE
-    INTO dummy l
-  END-UNSTRING.
-
-#########################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ABC_069_B.
+000120 AUTHOR. K ISHIDA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 04/14/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 04/14/2018  KI   ORIGINAL PROGRAM - BUILT A FIXED 4-CHARACTER
+000200*                  ABBREVIATION IN LINE USING STORED-CHAR-LENGTH
+000210*                  AND A ONE-OFF UNLEN PARAGRAPH.
+000220* 08/09/2026  KI   REPLACED THE IN-LINE LOGIC WITH A CALL TO THE
+000230*                  SHARED ABBREV SUBPROGRAM (SEE ABBRLINK.CPY)
+000240*                  SO OTHER REPORTS CAN REUSE THE SAME ROUTINE
+000250*                  WITH THEIR OWN INPUT LENGTH AND OUTPUT WIDTH.
+000260*----------------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+      
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310 01  S                       PIC X(100).
+000320 77  WS-LEN                  PIC 9(03).
+      
+000340 COPY ABBRLINK.
+      
+000360 PROCEDURE DIVISION.
+000370 0000-MAINLINE.
+000380     PERFORM 1000-ACCEPT-INPUT THRU 1000-EXIT.
+000390     PERFORM 2000-CALL-ABBREV THRU 2000-EXIT.
+000400     DISPLAY FUNCTION TRIM(ABBR-OUTPUT-STRING).
+000410     STOP RUN.
+      
+000430*----------------------------------------------------------------
+000440* 1000-ACCEPT-INPUT.
+000450*----------------------------------------------------------------
+000460 1000-ACCEPT-INPUT.
+000470     ACCEPT S.
+000480     MOVE FUNCTION STORED-CHAR-LENGTH(S) TO WS-LEN.
+000490 1000-EXIT.
+000500     EXIT.
+      
+000520*----------------------------------------------------------------
+000530* 2000-CALL-ABBREV - BUILD THE SAME FIRST/LEN/LAST 4-CHARACTER
+000540*                    ABBREVIATION AS THE ORIGINAL PROGRAM.
+000550*----------------------------------------------------------------
+000560 2000-CALL-ABBREV.
+000570     MOVE SPACES TO ABBR-INPUT-STRING.
+000580     MOVE S TO ABBR-INPUT-STRING.
+000590     MOVE WS-LEN TO ABBR-INPUT-LENGTH.
+000600     MOVE 4 TO ABBR-OUTPUT-WIDTH.
+000610     CALL "ABBREV" USING ABBR-PARMS.
+000620 2000-EXIT.
+000630     EXIT.
