@@ -1,98 +1,171 @@
-//abc167_a.cbl
-################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 S          PIC X(10).
-01 T          PIC X(10).
-01 Num        PIC 9(10).
-
-PROCEDURE DIVISION.
-    ACCEPT S.
-    ACCEPT T.
-    UNSTRING S DELIMITED BY ' '
-        INTO S COUNT Num.
-    IF S = T (1:Num)
-        DISPLAY "Yes"
-    ELSE
-        DISPLAY "No"
-    STOP RUN.
-
-################################
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATCODER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-           FD SYSIN.
-               01 INDATA PIC X(2000000).
-       WORKING-STORAGE SECTION.
-           01 WK.
-               03 N PIC 9(11).
-               03 S PIC X(11).
-               03 T PIC X(11).
-       PROCEDURE DIVISION.
-           OPEN INPUT SYSIN.
-           READ SYSIN INTO S.
-           READ SYSIN INTO T.
-           CLOSE SYSIN.
-           MOVE FUNCTION STORED-CHAR-LENGTH(S) TO N.
-           IF S(1:N) = T(1:N) THEN
-               DISPLAY "Yes"
-           ELSE
-               DISPLAY "No"
-           END-IF.
-           STOP RUN.
-       END PROGRAM ATCODER.
-################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. 167A.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 S          PIC X(12).
-01 T          PIC X(12).
-01 L1         PIC 9(02).
-01 L2         PIC 9(02).
-*>
-PROCEDURE DIVISION.
-  ACCEPT S.
-  ACCEPT T.
-  UNSTRING S DELIMITED BY ' '
-      INTO S COUNT L1.
-  UNSTRING T DELIMITED BY ' '
-      INTO T COUNT L2.
-*>
-  IF (L2 = L1 + 1) AND
-     (S(1:L1) = T (1:L1))
-    DISPLAY 'Yes'
-  ELSE
-    DISPLAY 'No'
-  END-IF. 
-*>
-  STOP RUN.
-
-################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 S              PIC X(11).
-01 T              PIC X(11).
-
-PROCEDURE DIVISION.
-  ACCEPT S.
-  ACCEPT T.
-
-  IF S = T(1 : FUNCTION STORED-CHAR-LENGTH(T) - 1)
-      DISPLAY "Yes"
-  ELSE
-      DISPLAY "No"
-  END-IF.
-  STOP RUN.
-################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. K ISHIDA.
+000130 INSTALLATION. DATA QUALITY BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  KI   ORIGINAL PROGRAM - ACCEPTED TWO STRINGS S AND T
+000200*                  AND COMPARED S AGAINST THE LEADING SUBSTRING OF
+000210*                  T THAT WAS S'S OWN TRIMMED LENGTH.
+000220* 08/09/2026  KI   TURNED INTO A BATCH JOB THAT SCANS A WHOLE
+000230*                  NAME/ADDRESS MASTER FILE FOR KEYS THAT ARE A
+000240*                  PREFIX OF ANOTHER RECORD'S KEY - A COMMON SIGN
+000250*                  OF A TRUNCATED DUPLICATE LOAD - AND WRITES EVERY
+000260*                  COLLISION TO A DUPLICATE-CANDIDATES REPORT.
+000262* 08/09/2026  KI   STOPPED LOADING NM-KEY-ENTRY ONCE ITS 5000-ROW
+000263*                  CAPACITY IS REACHED INSTEAD OF WRITING PAST THE
+000264*                  LAST SLOT ON AN OVERSIZED NAMEMSTR FILE.
+000270*----------------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM.
+000310 OBJECT-COMPUTER. IBM.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT NAMEMSTR ASSIGN TO "NAMEMSTR"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360     SELECT DUPRPT ASSIGN TO "DUPRPT"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  NAMEMSTR
+000420     RECORDING MODE IS F.
+000430 01  NAMEMSTR-REC.
+000440     05  NM-IN-KEY                PIC X(20).
+000450     05  FILLER                   PIC X(60).
+      
+000470 FD  DUPRPT
+000480     RECORDING MODE IS F.
+000490 01  DUPRPT-REC                   PIC X(100).
+      
+000510 WORKING-STORAGE SECTION.
+000520 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000530     88  WS-EOF                             VALUE "Y".
+000540 77  WS-REC-COUNT                 PIC 9(05) VALUE ZERO COMP.
+000550 77  WS-COLLISION-COUNT           PIC 9(07) VALUE ZERO COMP.
+000560 77  WS-I                         PIC 9(05) COMP.
+000570 77  WS-J                         PIC 9(05) COMP.
+000580 77  WS-LEN-I                     PIC 9(02) COMP.
+000590 77  WS-LEN-J                     PIC 9(02) COMP.
+      
+000610 01  NM-KEY-TABLE.
+000620     05  NM-KEY-ENTRY OCCURS 1 TO 5000 TIMES
+000630                        DEPENDING ON WS-REC-COUNT
+000640                        INDEXED BY NM-I, NM-J.
+000650         10  NM-KEY               PIC X(20).
+000660         10  NM-KEY-LEN           PIC 9(02) COMP.
+000670         10  NM-KEY-RECNO         PIC 9(05) COMP.
+      
+000690 01  WS-DETAIL-LINE.
+000700     05  FILLER                  PIC X(07) VALUE "RECORD ".
+000710     05  DL-RECNO-I               PIC ZZZZ9.
+000720     05  FILLER                  PIC X(06) VALUE " KEY '".
+000730     05  DL-KEY-I                 PIC X(20).
+000740     05  FILLER                  PIC X(24) VALUE
+000750         "' IS A PREFIX OF RECORD ".
+000760     05  DL-RECNO-J               PIC ZZZZ9.
+000770     05  FILLER                  PIC X(06) VALUE " KEY '".
+000780     05  DL-KEY-J                 PIC X(20).
+000790     05  FILLER                  PIC X(01) VALUE "'".
+      
+000810 01  WS-SUMMARY-LINE.
+000820     05  FILLER                  PIC X(20) VALUE
+000830         "RECORDS SCANNED:    ".
+000840     05  SL-REC-COUNT             PIC ZZZZ9.
+000850     05  FILLER                  PIC X(24) VALUE
+000860         "   PREFIX COLLISIONS: ".
+000870     05  SL-COLLISION-COUNT       PIC ZZZZZZ9.
+000880     05  FILLER                  PIC X(09) VALUE SPACES.
+      
+000900 PROCEDURE DIVISION.
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000930     PERFORM 2000-SCAN-OUTER THRU 2000-EXIT
+000940         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REC-COUNT.
+000950     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000960     STOP RUN.
+      
+000980*----------------------------------------------------------------
+000990* 1000-INITIALIZE - LOAD THE WHOLE MASTER FILE'S KEYS INTO A
+001000*                   WORKING-STORAGE TABLE SO EVERY KEY CAN BE
+001010*                   COMPARED AGAINST EVERY OTHER KEY.
+001020*----------------------------------------------------------------
+001030 1000-INITIALIZE.
+001040     OPEN INPUT NAMEMSTR
+001050          OUTPUT DUPRPT.
+001060     PERFORM 8000-READ-NAMEMSTR THRU 8000-EXIT.
+001065*    NM-KEY-ENTRY HOLDS AT MOST 5000 KEYS. ANY ROW PAST THE 5000TH
+001066*    IN NAMEMSTR IS LEFT OFF THE TABLE, NOT OVERRUN.
+001070     PERFORM UNTIL WS-EOF OR WS-REC-COUNT >= 5000
+001080         ADD 1 TO WS-REC-COUNT
+001090         MOVE NM-IN-KEY TO NM-KEY (WS-REC-COUNT)
+001100         MOVE WS-REC-COUNT TO NM-KEY-RECNO (WS-REC-COUNT)
+001110         MOVE FUNCTION STORED-CHAR-LENGTH(NM-IN-KEY)
+001120             TO NM-KEY-LEN (WS-REC-COUNT)
+001130         PERFORM 8000-READ-NAMEMSTR THRU 8000-EXIT
+001140     END-PERFORM.
+001150     CLOSE NAMEMSTR.
+001160 1000-EXIT.
+001170     EXIT.
+      
+001190*----------------------------------------------------------------
+001200* 2000-SCAN-OUTER - HOLD ONE KEY STEADY WHILE 2100-SCAN-INNER
+001210*                   COMPARES IT AGAINST EVERY OTHER KEY IN THE
+001220*                   TABLE.
+001230*----------------------------------------------------------------
+001240 2000-SCAN-OUTER.
+001250     SET NM-I TO WS-I.
+001260     MOVE NM-KEY-LEN (NM-I) TO WS-LEN-I.
+001270     PERFORM 2100-SCAN-INNER THRU 2100-EXIT
+001280         VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-REC-COUNT.
+001290 2000-EXIT.
+001300     EXIT.
+      
+001320*----------------------------------------------------------------
+001330* 2100-SCAN-INNER - IF THE OUTER KEY IS NO LONGER THAN THE INNER
+001340*                   KEY, AND THE INNER KEY'S LEADING CHARACTERS
+001350*                   MATCH THE OUTER KEY EXACTLY, THE OUTER KEY IS
+001360*                   A PREFIX OF THE INNER KEY.
+001370*----------------------------------------------------------------
+001380 2100-SCAN-INNER.
+001390     IF WS-J = WS-I OR WS-LEN-I = ZERO
+001400         GO TO 2100-EXIT
+001410     END-IF.
+001420     SET NM-J TO WS-J.
+001430     MOVE NM-KEY-LEN (NM-J) TO WS-LEN-J.
+001440     IF WS-LEN-I > WS-LEN-J
+001450         GO TO 2100-EXIT
+001460     END-IF.
+001470     IF WS-LEN-I = WS-LEN-J AND WS-I > WS-J
+001480         GO TO 2100-EXIT
+001490     END-IF.
+001500     IF NM-KEY (NM-J) (1:WS-LEN-I) = NM-KEY (NM-I) (1:WS-LEN-I)
+001510         ADD 1 TO WS-COLLISION-COUNT
+001520         MOVE NM-KEY-RECNO (NM-I) TO DL-RECNO-I
+001530         MOVE NM-KEY (NM-I) TO DL-KEY-I
+001540         MOVE NM-KEY-RECNO (NM-J) TO DL-RECNO-J
+001550         MOVE NM-KEY (NM-J) TO DL-KEY-J
+001560         WRITE DUPRPT-REC FROM WS-DETAIL-LINE
+001570     END-IF.
+001580 2100-EXIT.
+001590     EXIT.
+      
+001610 3000-FINALIZE.
+001620     MOVE WS-REC-COUNT TO SL-REC-COUNT.
+001630     MOVE WS-COLLISION-COUNT TO SL-COLLISION-COUNT.
+001640     WRITE DUPRPT-REC FROM WS-SUMMARY-LINE.
+001650     CLOSE DUPRPT.
+001660 3000-EXIT.
+001670     EXIT.
+      
+001690 8000-READ-NAMEMSTR.
+001700     READ NAMEMSTR
+001710         AT END
+001720             SET WS-EOF TO TRUE
+001730     END-READ.
+001740 8000-EXIT.
+001750     EXIT.
