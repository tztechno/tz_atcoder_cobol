@@ -1,85 +1,41 @@
-abc082_a.cbl
-##########################################
-##########################################
-##########################################
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. 082A.
-      DATA DIVISION.
-      WORKING-STORAGE SECTION.
-      01 INP PIC X(100).
-      01 A PIC 9(3).
-      01 B PIC 9(3).
-      01 WA PIC 9(3).
-      01 X  PIC 9(3).
-      01 XX PIC ZZ9.
-      01 AMA PIC 9(1).
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. 082A.
+000120 AUTHOR. M FUJITA.
+000130 INSTALLATION. BILLING BATCH.
+000140 DATE-WRITTEN. 02/24/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 02/24/2018  MF   ORIGINAL PROGRAM - HARDCODED CEILING DIVIDE
+000200*                  BY 2, BUMPING X UP BY ONE WHENEVER THE
+000210*                  REMAINDER WASN'T ZERO.
+000220* 08/09/2026  MF   REPLACED THE IN-LINE DIVIDE WITH A CALL TO
+000230*                  THE SHARED PRORATE ROUTINE (SEE PRORLINK.CPY)
+000240*                  SO THE SAME "SPLIT AND ROUND" LOGIC CAN BACK
+000250*                  OTHER BILLING PROGRAMS WITH A DIFFERENT
+000260*                  ROUNDING MODE.
+000270*----------------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
       
-      PROCEDURE DIVISION.
-      ACCEPT INP.
-      UNSTRING INP DELIMITED BY " "
-      INTO A B.
-      COMPUTE WA = A + B 
-      DIVIDE WA BY 2 GIVING X REMAINDER AMA
-      IF AMA = 0
-      THEN
-         CONTINUE
-      ELSE
-         COMPUTE X = X + 1
-      END-IF.
-      MOVE X TO XX.
-      DISPLAY XX.
-      STOP RUN.
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320 01  INP                     PIC X(100).
+000330 01  A                       PIC 9(03).
+000340 01  B                       PIC 9(03).
+000350 01  XX                      PIC ZZ9.
       
-##########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 D          PIC 9(3).
-01 R          PIC 9(3).
-01 a          PIC 9(3).
-01 b          PIC 9(3).
-01 ln         PIC X(7).
-01 zs         PIC Z(3)9.
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  UNSTRING ln DELIMITED BY SPACE INTO a b.
-  ADD a TO b.
-  DIVIDE 2 INTO b GIVING D REMAINDER R.
-  ADD R TO D.
-  MOVE D TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-
-##########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 A PIC 9(4).
-  01 B PIC 9(4).
-  01 C PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC 9(4).
-  01 ANS PIC Z(3).
-
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO A B.
-  COMPUTE C = A + B + 1.
-  DIVIDE C BY 2 GIVING X REMAINDER Y.
-  MOVE X TO ANS.
-  DISPLAY FUNCTION TRIM(ANS).
-  STOP RUN.
-##########################################
-[python]
-import math
-a,b=map(int,input().split())
-print( (a+b+1)//2 )
-##########################################
+000370 COPY PRORLINK.
+      
+000390 PROCEDURE DIVISION.
+000400 0000-MAINLINE.
+000410     ACCEPT INP.
+000420     UNSTRING INP DELIMITED BY " " INTO A B.
+000430     MOVE A TO PR-AMOUNT.
+000440     ADD B TO PR-AMOUNT.
+000450     MOVE 2 TO PR-DIVISOR.
+000460     SET PR-CEILING TO TRUE.
+000470     CALL "PRORATE" USING PRORATE-PARMS.
+000480     MOVE PR-RESULT TO XX.
+000490     DISPLAY XX.
+000500     STOP RUN.
