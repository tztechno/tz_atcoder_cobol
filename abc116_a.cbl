@@ -1,55 +1,150 @@
-abc116_a.cbl
-###########################################
-###########################################
-###########################################
-###########################################
-###########################################
-###########################################
-###########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM_ID.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. LAND SURVEY BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - ACCEPTED A BASE (AB) AND
+000200*                  HEIGHT (BC) FOR ONE RIGHT TRIANGLE AND
+000210*                  DISPLAYED ITS AREA, AB * BC / 2.
+000220* 08/09/2026  YM   EXTENDED INTO A BATCH LAND-SURVEY REPORT. READS
+000230*                  LANDPRC FOR A WHOLE FILE OF TRIANGULAR PARCELS,
+000240*                  WRITES EACH PARCEL'S AREA TO LANDRPT ALONG WITH
+000250*                  A RUNNING TOTAL ACREAGE, AND FLAGS ANY PARCEL
+000260*                  WHOSE BASE * HEIGHT IS ODD - THE HALF-ACRE
+000270*                  REMAINDER THAT INTEGER DIVISION WOULD OTHERWISE
+000280*                  SILENTLY DROP.
+000285* 08/09/2026  YM   ADDED THE SHOP-STANDARD REPORT HEADER LINE TO
+000286*                  THE TOP OF LANDRPT.
+000290*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM.
+000330 OBJECT-COMPUTER. IBM.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT LANDPRC ASSIGN TO "LANDPRC"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT LANDRPT ASSIGN TO "LANDRPT"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  LANDPRC
+000440     RECORDING MODE IS F.
+000450 01  LANDPRC-REC               PIC X(80).
+      
+000470 FD  LANDRPT
+000480     RECORDING MODE IS F.
+000490 01  LANDRPT-REC               PIC X(80).
+      
+000510 WORKING-STORAGE SECTION.
+000520 77  WS-EOF-SW                 PIC X(01) VALUE "N".
+000530     88  WS-EOF                          VALUE "Y".
+000540 77  WS-PARCEL-COUNT           PIC 9(07) VALUE ZERO COMP.
+000550 77  WS-REMAINDER-COUNT        PIC 9(07) VALUE ZERO COMP.
+000560 77  WS-BASE                   PIC 9(04).
+000570 77  WS-HEIGHT                 PIC 9(04).
+000580 77  WS-PRODUCT                PIC 9(08).
+000590 77  WS-AREA                   PIC 9(08).
+000600 77  WS-REMAINDER              PIC 9(01).
+000610 77  WS-RUNNING-TOTAL          PIC 9(10) VALUE ZERO COMP.
+000615 77  WS-RUN-DATE               PIC 9(06).
+000616 77  WS-RUN-TIME               PIC 9(08).
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ln         PIC X(30).
-01 AB         PIC 9(10).
-01 BC         PIC 9(10).
-01 CA         PIC 9(10).
-01 ans        PIC 9(10).
-01 zs         PIC Z(9)9.
+000630 01  WS-DETAIL-LINE.
+000640     05  FILLER               PIC X(06) VALUE "BASE: ".
+000650     05  DL-BASE              PIC ZZZ9.
+000660     05  FILLER               PIC X(09) VALUE "  HEIGHT:".
+000670     05  DL-HEIGHT            PIC ZZZ9.
+000680     05  FILLER               PIC X(08) VALUE "  AREA: ".
+000690     05  DL-AREA              PIC ZZZZZZZ9.
+000700     05  FILLER               PIC X(18) VALUE "  RUNNING TOTAL: ".
+000710     05  DL-RUNNING-TOTAL     PIC Z(9)9.
+000720     05  FILLER               PIC X(01) VALUE SPACE.
+000730     05  DL-FLAG              PIC X(14).
+000740     05  FILLER               PIC X(07) VALUE SPACES.
+      
+000760 01  WS-SUMMARY-LINE.
+000770     05  FILLER               PIC X(20) VALUE
+000780         "PARCELS SURVEYED:  ".
+000790     05  SL-PARCEL-COUNT      PIC ZZZZZZ9.
+000800     05  FILLER               PIC X(24) VALUE
+000810         "   PARTIAL-ACRE FLAGS: ".
+000820     05  SL-REMAINDER-COUNT   PIC ZZZZZZ9.
+000830     05  FILLER               PIC X(23) VALUE SPACES.
 
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  UNSTRING ln DELIMITED BY SPACE INTO AB BC CA.
-  COMPUTE ans = AB * BC / 2.
-  MOVE ans TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
+000840 COPY RPTHDR.
 
-###########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 A PIC 9(4).
-  01 B PIC 9(4).
-  01 C PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC Z(9)9.
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO A B.
-  COMPUTE C=A*B  
-  DIVIDE C BY 2 GIVING X
-  MOVE X TO Y.
-  DISPLAY FUNCTION TRIM(Y)
-  STOP RUN.
-###########################################
-[python]
-a,b,c=map(int,input().split())
-print(a*b//2)
-###########################################
+000850 PROCEDURE DIVISION.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000880     PERFORM 2000-SURVEY-PARCEL THRU 2000-EXIT
+000890         UNTIL WS-EOF.
+000900     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000910     STOP RUN.
+      
+000930 1000-INITIALIZE.
+000940     OPEN INPUT LANDPRC
+000950          OUTPUT LANDRPT.
+000953     ACCEPT WS-RUN-DATE FROM DATE.
+000954     ACCEPT WS-RUN-TIME FROM TIME.
+000955     MOVE "ABC116" TO RH-PROGRAM-ID.
+000956     MOVE WS-RUN-DATE TO RH-RUN-DATE.
+000957     MOVE WS-RUN-TIME TO RH-RUN-ID.
+000958     MOVE 1 TO RH-PAGE-NUMBER.
+000959     WRITE LANDRPT-REC FROM RH-REPORT-HEADER.
+000960     PERFORM 8000-READ-LANDPRC THRU 8000-EXIT.
+000970 1000-EXIT.
+000980     EXIT.
+      
+001000*----------------------------------------------------------------
+001010* 2000-SURVEY-PARCEL - THE SAME AB * BC / 2 TRIANGLE-AREA FORMULA
+001020*                        THE ORIGINAL PROGRAM COMPUTED FOR ITS ONE
+001030*                        ACCEPTED PARCEL, NOW RUN FOR EVERY PARCEL
+001040*                        IN LANDPRC, ACCUMULATED INTO A RUNNING
+001050*                        TOTAL, AND FLAGGED WHEN THE DIVISION
+001060*                        DROPS A HALF-ACRE REMAINDER.
+001070*----------------------------------------------------------------
+001080 2000-SURVEY-PARCEL.
+001090     ADD 1 TO WS-PARCEL-COUNT.
+001100     UNSTRING LANDPRC-REC DELIMITED BY SPACE
+001110         INTO WS-BASE WS-HEIGHT.
+001120     COMPUTE WS-PRODUCT = WS-BASE * WS-HEIGHT.
+001130     DIVIDE WS-PRODUCT BY 2 GIVING WS-AREA
+001140         REMAINDER WS-REMAINDER.
+001150     ADD WS-AREA TO WS-RUNNING-TOTAL.
+001160     MOVE WS-BASE TO DL-BASE.
+001170     MOVE WS-HEIGHT TO DL-HEIGHT.
+001180     MOVE WS-AREA TO DL-AREA.
+001190     MOVE WS-RUNNING-TOTAL TO DL-RUNNING-TOTAL.
+001200     IF WS-REMAINDER NOT = 0
+001210         MOVE "PARTIAL ACRE" TO DL-FLAG
+001220         ADD 1 TO WS-REMAINDER-COUNT
+001230     ELSE
+001240         MOVE SPACES TO DL-FLAG
+001250     END-IF.
+001260     WRITE LANDRPT-REC FROM WS-DETAIL-LINE.
+001270     PERFORM 8000-READ-LANDPRC THRU 8000-EXIT.
+001280 2000-EXIT.
+001290     EXIT.
+      
+001310 3000-FINALIZE.
+001320     MOVE WS-PARCEL-COUNT TO SL-PARCEL-COUNT.
+001330     MOVE WS-REMAINDER-COUNT TO SL-REMAINDER-COUNT.
+001340     WRITE LANDRPT-REC FROM WS-SUMMARY-LINE.
+001350     CLOSE LANDPRC
+001360           LANDRPT.
+001370 3000-EXIT.
+001380     EXIT.
+      
+001400 8000-READ-LANDPRC.
+001410     READ LANDPRC
+001420         AT END
+001430             SET WS-EOF TO TRUE
+001440     END-READ.
+001450 8000-EXIT.
+001460     EXIT.
