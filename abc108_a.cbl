@@ -1,79 +1,132 @@
-abc108_a.cbl
-##############################################
-##############################################
-##############################################
-##############################################
-##############################################
- IDENTIFICATION DIVISION.
- PROGRAM-ID.     TEST108.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
-  01 INP        PIC 9(3).
-  01 SHO        PIC 9(2).
-  01 AMA        PIC 9(2).
-  01 WANS       PIC 9(4).
-  01 ANS        PIC ZZZ9.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TEST108.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. WAREHOUSE PICKING BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - ACCEPTED A BIN COUNT INP AND
+000200*                  DISPLAYED FLOOR(INP/2) * CEIL(INP/2), THE
+000210*                  MAXIMUM NUMBER OF NON-ADJACENT PICK PAIRS THAT
+000220*                  CAN BE MADE FROM A ROW OF THAT MANY SLOTS.
+000230* 08/09/2026  YM   CONVERTED TO A WAREHOUSE BIN-PACKING BATCH
+000240*                  CALCULATOR. READS WHBINS FOR A WHOLE FILE OF
+000250*                  BIN COUNTS, WRITES THE MAXIMUM PICK COUNT FOR
+000260*                  EACH BIN TO PICKRPT, AND ACCUMULATES A GRAND
+000270*                  TOTAL ACROSS THE WHOLE RUN.
+000275* 08/09/2026  YM   ADDED THE SHOP-STANDARD REPORT HEADER LINE TO
+000276*                  THE TOP OF PICKRPT.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM.
+000320 OBJECT-COMPUTER. IBM.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT WHBINS ASSIGN TO "WHBINS"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370     SELECT PICKRPT ASSIGN TO "PICKRPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  WHBINS
+000430     RECORDING MODE IS F.
+000440 01  WHBINS-REC                PIC X(80).
+      
+000460 FD  PICKRPT
+000470     RECORDING MODE IS F.
+000480 01  PICKRPT-REC               PIC X(80).
+      
+000500 WORKING-STORAGE SECTION.
+000510 77  WS-EOF-SW                 PIC X(01) VALUE "N".
+000520     88  WS-EOF                          VALUE "Y".
+000530 77  WS-BIN-COUNT               PIC 9(07) VALUE ZERO COMP.
+000540 77  WS-GRAND-TOTAL             PIC 9(09) VALUE ZERO COMP.
+000550 77  WS-SLOT-COUNT              PIC 9(04).
+000560 77  WS-SLOT-COUNT-PLUS-1       PIC 9(04).
+000570 77  WS-HALF-FLOOR              PIC 9(04).
+000580 77  WS-HALF-CEIL               PIC 9(04).
+000590 77  WS-PICK-MAX                PIC 9(08).
+000595 77  WS-RUN-DATE                 PIC 9(06).
+000596 77  WS-RUN-TIME                 PIC 9(08).
 
- PROCEDURE DIVISION.
-  ACCEPT INP.
-  DIVIDE INP BY 2 GIVING SHO REMAINDER AMA.
-  COMPUTE WANS = SHO * (SHO + AMA).
-  MOVE WANS      TO ANS.
-  DISPLAY FUNCTION TRIM(ANS).
+000610 01  WS-DETAIL-LINE.
+000620     05  FILLER               PIC X(06) VALUE "BIN: ".
+000630     05  DL-SLOT-COUNT        PIC ZZZ9.
+000640     05  FILLER               PIC X(15) VALUE "  MAX PICKS: ".
+000650     05  DL-PICK-MAX          PIC ZZZZZZZ9.
+000660     05  FILLER               PIC X(50) VALUE SPACES.
+      
+000680 01  WS-SUMMARY-LINE.
+000690     05  FILLER               PIC X(19) VALUE
+000700         "BINS PROCESSED:   ".
+000710     05  SL-BIN-COUNT         PIC ZZZZZZ9.
+000720     05  FILLER               PIC X(20) VALUE
+000730         "   GRAND TOTAL:    ".
+000740     05  SL-GRAND-TOTAL       PIC ZZZZZZZZ9.
+000750     05  FILLER               PIC X(23) VALUE SPACES.
 
- STOP RUN.
-##############################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 N PIC 9(4).
-  01 N2 PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC 9(4).
-  01 ANS PIC 9(6).
-  01 ANS2 PIC Z(6).
+000760 COPY RPTHDR.
 
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO N.
-  DIVIDE N BY 2 GIVING X.
-  COMPUTE N2 = N + 1.
-  DIVIDE N2 BY 2 GIVING Y.
-  COMPUTE ANS = X * Y.
-  MOVE ANS TO ANS2.
-  DISPLAY ANS2.
-  STOP RUN.
-##############################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 N PIC 9(4).
-  01 N2 PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC 9(4).
-  01 ANS PIC 9(6).
-  01 ANS2 PIC Z(6).
-
-PROCEDURE DIVISION.
-  ACCEPT N.
-  DIVIDE N BY 2 GIVING X.
-  COMPUTE N2 = N + 1.
-  DIVIDE N2 BY 2 GIVING Y.
-  COMPUTE ANS = X * Y.
-  MOVE ANS TO ANS2.
-  DISPLAY ANS2.
-  STOP RUN.
-##############################################
-[python]
-N=int(input())
-print((N//2)*((N+1)//2))
-##############################################
+000770 PROCEDURE DIVISION.
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000800     PERFORM 2000-CALC-BIN THRU 2000-EXIT
+000810         UNTIL WS-EOF.
+000820     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000830     STOP RUN.
+      
+000850 1000-INITIALIZE.
+000860     OPEN INPUT WHBINS
+000870          OUTPUT PICKRPT.
+000875     ACCEPT WS-RUN-DATE FROM DATE.
+000876     ACCEPT WS-RUN-TIME FROM TIME.
+000877     MOVE "ABC108" TO RH-PROGRAM-ID.
+000878     MOVE WS-RUN-DATE TO RH-RUN-DATE.
+000879     MOVE WS-RUN-TIME TO RH-RUN-ID.
+000880     MOVE 1 TO RH-PAGE-NUMBER.
+000881     WRITE PICKRPT-REC FROM RH-REPORT-HEADER.
+000882     PERFORM 8000-READ-WHBINS THRU 8000-EXIT.
+000890 1000-EXIT.
+000900     EXIT.
+      
+000920*----------------------------------------------------------------
+000930* 2000-CALC-BIN - THE SAME FLOOR/CEILING SPLIT THE ORIGINAL
+000940*                  PROGRAM COMPUTED FOR ITS ONE ACCEPTED VALUE,
+000950*                  NOW RUN FOR EVERY BIN COUNT IN WHBINS AND
+000960*                  ACCUMULATED INTO A RUN-WIDE GRAND TOTAL.
+000970*----------------------------------------------------------------
+000980 2000-CALC-BIN.
+000990     ADD 1 TO WS-BIN-COUNT.
+001000     MOVE FUNCTION NUMVAL(WHBINS-REC(1:4)) TO WS-SLOT-COUNT.
+001010     DIVIDE WS-SLOT-COUNT BY 2 GIVING WS-HALF-FLOOR.
+001020     COMPUTE WS-SLOT-COUNT-PLUS-1 = WS-SLOT-COUNT + 1.
+001030     DIVIDE WS-SLOT-COUNT-PLUS-1 BY 2 GIVING WS-HALF-CEIL.
+001040     COMPUTE WS-PICK-MAX = WS-HALF-FLOOR * WS-HALF-CEIL.
+001050     ADD WS-PICK-MAX TO WS-GRAND-TOTAL.
+001060     MOVE WS-SLOT-COUNT TO DL-SLOT-COUNT.
+001070     MOVE WS-PICK-MAX TO DL-PICK-MAX.
+001080     WRITE PICKRPT-REC FROM WS-DETAIL-LINE.
+001090     PERFORM 8000-READ-WHBINS THRU 8000-EXIT.
+001100 2000-EXIT.
+001110     EXIT.
+      
+001130 3000-FINALIZE.
+001140     MOVE WS-BIN-COUNT TO SL-BIN-COUNT.
+001150     MOVE WS-GRAND-TOTAL TO SL-GRAND-TOTAL.
+001160     WRITE PICKRPT-REC FROM WS-SUMMARY-LINE.
+001170     CLOSE WHBINS
+001180           PICKRPT.
+001190 3000-EXIT.
+001200     EXIT.
+      
+001220 8000-READ-WHBINS.
+001230     READ WHBINS
+001240         AT END
+001250             SET WS-EOF TO TRUE
+001260     END-READ.
+001270 8000-EXIT.
+001280     EXIT.
