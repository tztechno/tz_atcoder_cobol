@@ -1,101 +1,124 @@
-//abc094_a.cbl
-####################################
-####################################
-####################################
-####################################
-####################################
-####################################
-####################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 A PIC 9(4).
-  01 B PIC 9(4).
-  01 X PIC 9(4).
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO A B X.
-  IF A <= X AND X <= A + B
-      DISPLAY "YES"
-  ELSE
-      DISPLAY "NO".
-  STOP RUN.
-####################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. test1.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 A PICTURE 999.
-01 B PICTURE 999.
-01 X PICTURE 999.
-01 INp PICTURE X(21).
-01 temp picture 9999.
-01 S PICTURE 999.
-01 N PIC 999.
-01 tempb picture 9999.
-PROCEDURE DIVISION.
-MAIN.
-ACCEPT INp.
-PERFORM VARYING S FROM 1 BY 1 UNTIL INp(S:1)= SPACE
-END-PERFORM.
-move S TO temp.
-add -1 to temp.
-MOVE INp(1:temp) TO A.
-add 2 to temp
-PERFORM VARYING N FROM temp BY 1 UNTIL INp(N:1)= SPACE
-END-PERFORM.
-move N TO tempb.
-subtract S FROM tempb.
-MOVE INp(temp:tempb) TO B.
-MOVE N TO temp.
-add 1 to temp.
-PERFORM VARYING S FROM temp BY 1 UNTIL INp(S:1)= SPACE
-END-pERFORM.
-move S TO tempb.
-subtract N FROM tempb.
-MOVE INp(temp:tempb) TO X.
-IF X >= A AND X<=A+B THEN
-    DISPLAY "YES"
-ELSE
-    DISPLAY "NO"
-END-IF.
-STOP RUN.
-####################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ABX1.
-   03 ABX11 OCCURS 3.
-      05 ABX  PIC S9(8).
-01 cur        PIC 9(2) VALUE 1.
-01 i          PIC 9(18) VALUE 1.
-01 j          PIC 9(18).
-01 len        PIC 9(2).
-01 ln         PIC X(10).
-01 maxlen     PIC 9(1) VALUE 3.
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  PERFORM maxlen TIMES
-    PERFORM VARYING j FROM cur BY 1 UNTIL ln(j:1) = SPACE
-    END-PERFORM
-    COMPUTE len = j - cur
-    MOVE ln(cur:len) TO ABX(i)
-    COMPUTE cur = j + 1
-    ADD 1 TO i
-  END-PERFORM.
-  IF ABX(1) <= ABX(3) AND ABX(3) <= ABX(1) + ABX(2) THEN
-    DISPLAY "YES";
-  ELSE
-    DISPLAY "NO";
-  END-IF.
-  STOP RUN.
-####################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. T YAMAGUCHI.
+000130 INSTALLATION. QUALITY CONTROL BATCH.
+000140 DATE-WRITTEN. 10/06/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 10/06/2018  TY   ORIGINAL PROGRAM - ACCEPTED ONE LOWER BOUND A,
+000200*                  TOLERANCE WIDTH B AND MEASURED VALUE X FROM
+000210*                  THE CONSOLE AND DISPLAYED YES/NO.
+000220* 08/09/2026  TY   CONVERTED TO A BATCH QC TOLERANCE-BAND
+000230*                  VALIDATOR. READS QCREADNG FOR A WHOLE SHIFT'S
+000240*                  WORTH OF (LOWER-BOUND, TOLERANCE-WIDTH,
+000250*                  MEASURED-VALUE) TRIPLES, WRITES A PASS/FAIL
+000260*                  LINE PER READING TO QCRESULT, AND COUNTS THE
+000270*                  OUT-OF-TOLERANCE READINGS FOR THE SHIFT
+000280*                  SUPERVISOR.
+000290*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM.
+000330 OBJECT-COMPUTER. IBM.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT QCREADNG ASSIGN TO "QCREADNG"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT QCRESULT ASSIGN TO "QCRESULT"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  QCREADNG
+000440     RECORDING MODE IS F.
+000450 01  QCREADNG-REC             PIC X(80).
+      
+000470 FD  QCRESULT
+000480     RECORDING MODE IS F.
+000490 01  QCRESULT-REC             PIC X(80).
+      
+000510 WORKING-STORAGE SECTION.
+000520 77  WS-EOF-SW                PIC X(01) VALUE "N".
+000530     88  WS-EOF                         VALUE "Y".
+000540 77  WS-READING-COUNT         PIC 9(07) VALUE ZERO COMP.
+000550 77  WS-FAIL-COUNT            PIC 9(07) VALUE ZERO COMP.
+000560 77  A                        PIC 9(04).
+000570 77  B                        PIC 9(04).
+000580 77  X                        PIC 9(04).
+000590 77  WS-UPPER-BOUND           PIC 9(04).
+      
+000610 01  WS-DETAIL-LINE.
+000620     05  FILLER               PIC X(11) VALUE "READING: ".
+000630     05  DL-X                 PIC Z(3)9.
+000640     05  FILLER               PIC X(11) VALUE "  RANGE ".
+000650     05  DL-LOW               PIC Z(3)9.
+000660     05  FILLER               PIC X(04) VALUE "-".
+000670     05  DL-HIGH              PIC Z(3)9.
+000680     05  FILLER               PIC X(04) VALUE "  ".
+000690     05  DL-RESULT            PIC X(04).
+000700     05  FILLER               PIC X(38) VALUE SPACES.
+      
+000720 01  WS-SUMMARY-LINE.
+000730     05  FILLER               PIC X(19) VALUE
+000740         "READINGS TAKEN: ".
+000750     05  SL-COUNT             PIC ZZZZZZ9.
+000760     05  FILLER               PIC X(22) VALUE
+000770         "  OUT OF TOLERANCE: ".
+000780     05  SL-FAIL              PIC ZZZZZZ9.
+000790     05  FILLER               PIC X(15) VALUE SPACES.
+      
+000810 PROCEDURE DIVISION.
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000840     PERFORM 2000-CHECK-READING THRU 2000-EXIT
+000850         UNTIL WS-EOF.
+000860     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000870     STOP RUN.
+      
+000890 1000-INITIALIZE.
+000900     OPEN INPUT QCREADNG
+000910          OUTPUT QCRESULT.
+000920     PERFORM 8000-READ-QCREADNG THRU 8000-EXIT.
+000930 1000-EXIT.
+000940     EXIT.
+      
+000960*----------------------------------------------------------------
+000970* 2000-CHECK-READING - PASS WHEN A <= X <= A + B, THE SAME
+000980*                      TOLERANCE-BAND TEST AS THE ORIGINAL.
+000990*----------------------------------------------------------------
+001000 2000-CHECK-READING.
+001010     UNSTRING QCREADNG-REC DELIMITED BY SPACE INTO A B X.
+001020     ADD 1 TO WS-READING-COUNT.
+001030     COMPUTE WS-UPPER-BOUND = A + B.
+001040     MOVE X TO DL-X.
+001050     MOVE A TO DL-LOW.
+001060     MOVE WS-UPPER-BOUND TO DL-HIGH.
+001070     IF A <= X AND X <= WS-UPPER-BOUND
+001080         MOVE "PASS" TO DL-RESULT
+001090     ELSE
+001100         MOVE "FAIL" TO DL-RESULT
+001110         ADD 1 TO WS-FAIL-COUNT
+001120     END-IF.
+001130     WRITE QCRESULT-REC FROM WS-DETAIL-LINE.
+001140     PERFORM 8000-READ-QCREADNG THRU 8000-EXIT.
+001150 2000-EXIT.
+001160     EXIT.
+      
+001180 3000-FINALIZE.
+001190     MOVE WS-READING-COUNT TO SL-COUNT.
+001200     MOVE WS-FAIL-COUNT TO SL-FAIL.
+001210     WRITE QCRESULT-REC FROM WS-SUMMARY-LINE.
+001220     CLOSE QCREADNG
+001230           QCRESULT.
+001240 3000-EXIT.
+001250     EXIT.
+      
+001270 8000-READ-QCREADNG.
+001280     READ QCREADNG
+001290         AT END
+001300             SET WS-EOF TO TRUE
+001310     END-READ.
+001320 8000-EXIT.
+001330     EXIT.
