@@ -1,22 +1,149 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Main.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 D PIC 9(5).
-       01 ANS PIC 9(5)V9(2).
-       01 INPUT-STRING PIC X(10).
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. M FUJITA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  MF   ORIGINAL PROGRAM - PROMPTED FOR ONE INTEGER
+000195*                  FROM THE CONSOLE, CHECKED IT NUMERIC, DIVIDED
+000200*                  BY 100, AND DISPLAYED THE RESULT, OR
+000210*                  DISPLAYED AN ERROR AND SET RETURN-CODE TO 1
+000220*                  ON BAD INPUT.
+000230* 08/09/2026  MF   TURNED INTO A BATCH PRESSURE-READING JOB.
+000240*                  READS PRESIN FOR A WHOLE FILE OF READINGS,
+000250*                  VALIDATES EACH ONE THROUGH THE SHARED
+000260*                  VALIDATE SUBPROGRAM, WRITES GOOD READINGS TO
+000270*                  PRESRPT WITH THE CONVERTED VALUE, AND WRITES
+000280*                  REJECTED READINGS TO BADREC INSTEAD OF
+000285*                  STOPPING THE RUN.
+000286* 08/09/2026  MF   SWITCHED BADREC TO THE SHARED REJECTREC
+000287*                  COPYBOOK LAYOUT SO OPERATIONS CAN RUN ONE
+000288*                  EXCEPTIONS REPORT ACROSS EVERY VALIDATION JOB.
+000290*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM.
+000330 OBJECT-COMPUTER. IBM.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT PRESIN ASSIGN TO "PRESIN"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT PRESRPT ASSIGN TO "PRESRPT"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400     SELECT BADREC ASSIGN TO "BADREC"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  PRESIN
+000460     RECORDING MODE IS F.
+000470 01  PRESIN-REC                   PIC X(10).
+      
+000490 FD  PRESRPT
+000500     RECORDING MODE IS F.
+000510 01  PRESRPT-REC                  PIC X(80).
+      
+000530 FD  BADREC
+000540     RECORDING MODE IS F.
+000550 01  BADREC-REC                   PIC X(80).
+      
+000570 WORKING-STORAGE SECTION.
+000580 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000590     88  WS-EOF                             VALUE "Y".
+000600 77  WS-READ-COUNT                PIC 9(07) VALUE ZERO COMP.
+000610 77  WS-REJECT-COUNT              PIC 9(07) VALUE ZERO COMP.
+000620 77  WS-D                         PIC 9(05).
+000630 77  WS-ANS                       PIC 9(05)V9(02).
+000635 77  WS-RUN-DATE                  PIC 9(06).
+000636 77  WS-RUN-TIME                  PIC 9(08).
 
-       PROCEDURE DIVISION.
-           DISPLAY "Enter an integer: " WITH NO ADVANCING
-           ACCEPT INPUT-STRING.
-           MOVE FUNCTION NUMVAL(INPUT-STRING) TO D.
+000650 01  WS-DETAIL-LINE.
+000660     05  FILLER                  PIC X(10) VALUE "READING: ".
+000670     05  DL-READING               PIC X(10).
+000680     05  FILLER                  PIC X(11) VALUE "  RESULT: ".
+000690     05  DL-ANS                   PIC ZZZZ9.99.
+000700     05  FILLER                  PIC X(43) VALUE SPACES.
+      
+000720 COPY REJECTREC.
 
-           IF D IS NUMERIC
-               COMPUTE ANS = D / 100
-               DISPLAY ANS
-           ELSE
-               DISPLAY "Invalid input. Please enter an integer."
-               MOVE 1 TO RETURN-CODE
-           END-IF.
+000790 01  WS-SUMMARY-LINE.
+000800     05  FILLER                  PIC X(20) VALUE
+000810         "READINGS PROCESSED: ".
+000820     05  SL-READ-COUNT            PIC ZZZZZZ9.
+000830     05  FILLER                  PIC X(11) VALUE
+000840         "  REJECTED:".
+000850     05  SL-REJECT-COUNT          PIC ZZZZZZ9.
+000860     05  FILLER                  PIC X(35) VALUE SPACES.
 
-           STOP RUN.
+000880 COPY VALIDLINK.
+
+000910 PROCEDURE DIVISION.
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000940     PERFORM 2000-CHECK-READING THRU 2000-EXIT
+000950         UNTIL WS-EOF.
+000960     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000970     STOP RUN.
+      
+000990 1000-INITIALIZE.
+001000     OPEN INPUT PRESIN
+001010          OUTPUT PRESRPT
+001020          OUTPUT BADREC.
+001025     ACCEPT WS-RUN-DATE FROM DATE.
+001026     ACCEPT WS-RUN-TIME FROM TIME.
+001030     PERFORM 8000-READ-PRESIN THRU 8000-EXIT.
+001040 1000-EXIT.
+001050     EXIT.
+      
+001070*----------------------------------------------------------------
+001080* 2000-CHECK-READING - THE SAME NUMERIC-EDIT-THEN-DIVIDE-BY-100
+001090*                       LOGIC THE ORIGINAL PROGRAM RAN AGAINST
+001100*                       ITS ONE CONSOLE ENTRY, NOW RUN AGAINST
+001110*                       EVERY READING IN THE FILE THROUGH THE
+001120*                       SHARED VALIDATE SUBPROGRAM. REJECTED
+001125*                       READINGS GO TO BADREC INSTEAD OF
+001130*                       STOPPING THE RUN.
+001140*----------------------------------------------------------------
+001150 2000-CHECK-READING.
+001160     ADD 1 TO WS-READ-COUNT.
+001170     MOVE PRESIN-REC TO VL-INPUT-VALUE.
+001180     CALL "VALIDATE" USING VALIDATE-PARMS.
+001190     IF VL-RETURN-CODE = ZERO
+001200         MOVE FUNCTION NUMVAL(PRESIN-REC) TO WS-D
+001210         COMPUTE WS-ANS = WS-D / 100
+001220         MOVE PRESIN-REC TO DL-READING
+001230         MOVE WS-ANS TO DL-ANS
+001240         WRITE PRESRPT-REC FROM WS-DETAIL-LINE
+001250     ELSE
+001260         ADD 1 TO WS-REJECT-COUNT
+001270         MOVE "PRESSURE" TO RJ-SOURCE-PROGRAM
+001275         MOVE PRESIN-REC TO RJ-RECORD-KEY
+001280         MOVE VL-ERROR-MESSAGE TO RJ-REASON-CODE
+001285         STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001286             INTO RJ-REJECT-TIMESTAMP
+001290         WRITE BADREC-REC FROM RJ-REJECT-RECORD
+001300     END-IF.
+001310     PERFORM 8000-READ-PRESIN THRU 8000-EXIT.
+001320 2000-EXIT.
+001330     EXIT.
+      
+001350 3000-FINALIZE.
+001360     MOVE WS-READ-COUNT TO SL-READ-COUNT.
+001370     MOVE WS-REJECT-COUNT TO SL-REJECT-COUNT.
+001380     WRITE PRESRPT-REC FROM WS-SUMMARY-LINE.
+001390     CLOSE PRESIN
+001400           PRESRPT
+001410           BADREC.
+001420 3000-EXIT.
+001430     EXIT.
+      
+001450 8000-READ-PRESIN.
+001460     READ PRESIN
+001470         AT END
+001480             SET WS-EOF TO TRUE
+001490     END-READ.
+001500 8000-EXIT.
+001510     EXIT.
