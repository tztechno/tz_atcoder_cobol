@@ -0,0 +1,53 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PRORATE.
+000120 AUTHOR. M FUJITA.
+000130 INSTALLATION. BILLING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  MF   ORIGINAL PROGRAM. GENERALIZED OUT OF
+000200*                  ABC082_A'S HARDCODED "SPLIT BY 2, ROUND UP ON
+000210*                  AN ODD REMAINDER" LOGIC SO BILLING PROGRAMS
+000220*                  CAN CHOOSE CEILING, FLOOR OR NEAREST ROUNDING
+000230*                  ON ANY DIVISOR. SEE PRORLINK.CPY.
+000240*----------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+      
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290 77  WS-QUOTIENT             PIC 9(09).
+000300 77  WS-REMAINDER            PIC 9(09).
+      
+000320 LINKAGE SECTION.
+000330 COPY PRORLINK.
+      
+000350 PROCEDURE DIVISION USING PRORATE-PARMS.
+000360 0000-MAINLINE.
+000370     MOVE ZERO TO PR-RETURN-CODE.
+000380     IF PR-DIVISOR = ZERO
+000390         MOVE 08 TO PR-RETURN-CODE
+000400         GO TO 9999-EXIT
+000410     END-IF.
+000420     IF NOT PR-CEILING AND NOT PR-FLOOR AND NOT PR-NEAREST
+000430         MOVE 08 TO PR-RETURN-CODE
+000440         GO TO 9999-EXIT
+000450     END-IF.
+000460     DIVIDE PR-AMOUNT BY PR-DIVISOR
+000470         GIVING WS-QUOTIENT REMAINDER WS-REMAINDER.
+000480     EVALUATE TRUE
+000490         WHEN PR-CEILING
+000500             IF WS-REMAINDER NOT = ZERO
+000510                 ADD 1 TO WS-QUOTIENT
+000520             END-IF
+000530         WHEN PR-FLOOR
+000540             CONTINUE
+000550         WHEN PR-NEAREST
+000560             IF (WS-REMAINDER * 2) >= PR-DIVISOR
+000570                 ADD 1 TO WS-QUOTIENT
+000580             END-IF
+000590     END-EVALUATE.
+000600     MOVE WS-QUOTIENT TO PR-RESULT.
+000610 9999-EXIT.
+000620     EXIT PROGRAM.
