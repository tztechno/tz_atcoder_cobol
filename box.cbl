@@ -1,71 +1,211 @@
-#ABC180_A
-#box
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM_ID.
+000120 AUTHOR. H TANAKA.
+000130 INSTALLATION. WAREHOUSE BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  HT   ORIGINAL PROGRAM - ACCEPTED A STARTING COUNT N,
+000200*                  AN ISSUED COUNT A, AND A RECEIVED COUNT B FOR
+000210*                  ONE BOX, AND DISPLAYED THE CLOSING COUNT,
+000220*                  N - A + B.
+000230* 08/09/2026  HT   BUILT INTO A FULL BOX/BIN INVENTORY LEDGER.
+000240*                  READS BOXTXN FOR A WHOLE DAY'S STREAM OF
+000250*                  RECEIPT AND ISSUE TRANSACTIONS AGAINST A BIN,
+000260*                  KEEPS A RUNNING BALANCE PER BIN THE SAME
+000270*                  N - A + B WAY THE ORIGINAL PROGRAM DID FOR ONE
+000280*                  TRANSACTION, AND WRITES AN END-OF-DAY REPORT TO
+000290*                  BOXRPT SHOWING EVERY TRANSACTION AND EACH BIN'S
+000300*                  CLOSING BALANCE.
+000305* 08/09/2026  HT   ADDED A CALL TO THE SHARED AUDITLOG SUBPROGRAM
+000306*                  SO EVERY TRANSACTION'S BEFORE/AFTER BIN
+000307*                  BALANCE IS LOGGED FOR COMPLIANCE, THE SAME WAY
+000308*                  RELU.CBL AND NOT.CBL ALREADY LOG THEIR OWN
+000309*                  VALUE CHANGES.
+000310* 08/09/2026  HT   ADDED THE SHOP-STANDARD REPORT HEADER LINE TO
+000311*                  THE TOP OF BOXRPT.
+000312*----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM.
+000350 OBJECT-COMPUTER. IBM.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT BOXTXN ASSIGN TO "BOXTXN"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400     SELECT BOXRPT ASSIGN TO "BOXRPT"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  BOXTXN
+000460     RECORDING MODE IS F.
+000470 01  BOXTXN-REC                   PIC X(80).
+      
+000490 FD  BOXRPT
+000500     RECORDING MODE IS F.
+000510 01  BOXRPT-REC                   PIC X(80).
+      
+000530 WORKING-STORAGE SECTION.
+000540 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000550     88  WS-EOF                             VALUE "Y".
+000560 77  WS-TXN-COUNT                 PIC 9(07) VALUE ZERO COMP.
+000570 77  WS-BIN-ID                    PIC X(10).
+000580 77  WS-TXN-TYPE                  PIC X(01).
+000590     88  WS-TXN-IS-RECEIPT                  VALUE "R".
+000600     88  WS-TXN-IS-ISSUE                    VALUE "I".
+000610 77  WS-TXN-QTY                   PIC 9(07).
+000620 77  WS-LAST-BIN-ID                PIC X(10) VALUE SPACES.
+000630 77  WS-BIN-BALANCE               PIC S9(09) VALUE ZERO.
+000640 77  WS-WAREHOUSE-TOTAL           PIC S9(11) VALUE ZERO.
+000650 77  WS-BIN-COUNT                 PIC 9(05) VALUE ZERO COMP.
+000655 77  WS-OLD-BIN-BALANCE           PIC S9(09) VALUE ZERO.
+000656 77  WS-AUDIT-EDIT                PIC -(9)9.
+000657 77  WS-RUN-DATE                  PIC 9(06).
+000658 77  WS-RUN-TIME                  PIC 9(08).
 
-/////////////////////////////////////
+000670 01  WS-DETAIL-LINE.
+000680     05  FILLER                  PIC X(05) VALUE "BIN: ".
+000690     05  DL-BIN-ID                PIC X(10).
+000700     05  FILLER                  PIC X(06) VALUE "  TXN ".
+000710     05  DL-TXN-TYPE              PIC X(07).
+000720     05  FILLER                  PIC X(06) VALUE "  QTY ".
+000730     05  DL-TXN-QTY               PIC ZZZZZZ9.
+000740     05  FILLER                  PIC X(20) VALUE
+000745         "  RUNNING BALANCE: ".
+000750     05  DL-BIN-BALANCE           PIC -(8)9.
+      
+000770 01  WS-BIN-TOTAL-LINE.
+000780     05  FILLER                  PIC X(05) VALUE "BIN: ".
+000790     05  TL-BIN-ID                PIC X(10).
+000800     05  FILLER                  PIC X(19) VALUE
+000805         "  CLOSING BALANCE: ".
+000810     05  TL-BIN-BALANCE           PIC -(8)9.
+000820     05  FILLER                  PIC X(38) VALUE SPACES.
+      
+000840 01  WS-SUMMARY-LINE.
+000850     05  FILLER                  PIC X(20) VALUE
+000860         "TRANSACTIONS READ:  ".
+000870     05  SL-TXN-COUNT             PIC ZZZZZZ9.
+000880     05  FILLER                  PIC X(14) VALUE
+000890         "   BINS: ".
+000900     05  SL-BIN-COUNT             PIC ZZZZ9.
+000910     05  FILLER                  PIC X(24) VALUE
+000920         "   WAREHOUSE TOTAL: ".
+000930     05  SL-WAREHOUSE-TOTAL       PIC -(9)9.
 
-PIC 9: 数値フィールド
-PIC 9 は数値を表すフィールドを宣言するために使用されます。
-1つの 9 は1桁の数値を表します。例えば、PIC 9(5) は5桁の整数を表します。
-このフィールドは通常、数値演算に使用されます。
+000940 COPY AUDTLINK.
+000941 COPY RPTHDR.
 
-PIC X: 文字フィールド
-PIC X は文字列を表すフィールドを宣言するために使用されます。
-X はアルファベット文字や数字、特殊文字を含む任意の文字を表します。
-例えば、PIC X(10) は最大10文字の文字列を表します。
+000950 PROCEDURE DIVISION.
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000980     PERFORM 2000-POST-TXN THRU 2000-EXIT
+000990         UNTIL WS-EOF.
+001000     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001010     STOP RUN.
+      
+001030 1000-INITIALIZE.
+001040     OPEN INPUT BOXTXN
+001050          OUTPUT BOXRPT.
+001051     ACCEPT WS-RUN-DATE FROM DATE.
+001052     ACCEPT WS-RUN-TIME FROM TIME.
+001053     MOVE "BOX" TO RH-PROGRAM-ID.
+001054     MOVE WS-RUN-DATE TO RH-RUN-DATE.
+001055     MOVE WS-RUN-TIME TO RH-RUN-ID.
+001056     MOVE 1 TO RH-PAGE-NUMBER.
+001057     WRITE BOXRPT-REC FROM RH-REPORT-HEADER.
+001060     PERFORM 8000-READ-BOXTXN THRU 8000-EXIT.
+001070 1000-EXIT.
+001080     EXIT.
+      
+001100*----------------------------------------------------------------
+001110* 2000-POST-TXN - THE SAME N - A + B CLOSING-BALANCE ARITHMETIC
+001120*                 THE ORIGINAL PROGRAM RAN ONCE, NOW APPLIED ONE
+001130*                 TRANSACTION AT A TIME AGAINST A RUNNING BALANCE
+001140*                 PER BIN. A CHANGE OF BIN ROLLS THE PRIOR BIN'S
+001150*                 CLOSING BALANCE TO THE REPORT AND STARTS A NEW
+001160*                 RUNNING BALANCE AT ZERO.
+001170*----------------------------------------------------------------
+001180 2000-POST-TXN.
+001190     ADD 1 TO WS-TXN-COUNT.
+001200     UNSTRING BOXTXN-REC DELIMITED BY SPACE
+001210         INTO WS-BIN-ID WS-TXN-TYPE WS-TXN-QTY.
+001220     IF WS-BIN-ID NOT = WS-LAST-BIN-ID
+001230         IF WS-LAST-BIN-ID NOT = SPACES
+001240             PERFORM 2900-ROLL-BIN-TOTAL THRU 2900-EXIT
+001250         END-IF
+001260         MOVE WS-BIN-ID TO WS-LAST-BIN-ID
+001270         MOVE ZERO TO WS-BIN-BALANCE
+001280         ADD 1 TO WS-BIN-COUNT
+001290     END-IF.
+001300     MOVE WS-BIN-BALANCE TO WS-OLD-BIN-BALANCE.
+001305     IF WS-TXN-IS-RECEIPT
+001310         ADD WS-TXN-QTY TO WS-BIN-BALANCE
+001320         MOVE "RECEIPT" TO DL-TXN-TYPE
+001330     ELSE
+001340         SUBTRACT WS-TXN-QTY FROM WS-BIN-BALANCE
+001350         MOVE "ISSUE  " TO DL-TXN-TYPE
+001360     END-IF.
+001365     PERFORM 2500-LOG-BALANCE-CHANGE THRU 2500-EXIT.
+001370     MOVE WS-BIN-ID TO DL-BIN-ID.
+001380     MOVE WS-TXN-QTY TO DL-TXN-QTY.
+001390     MOVE WS-BIN-BALANCE TO DL-BIN-BALANCE.
+001400     WRITE BOXRPT-REC FROM WS-DETAIL-LINE.
+001410     PERFORM 8000-READ-BOXTXN THRU 8000-EXIT.
+001420 2000-EXIT.
+001430     EXIT.
 
-PIC Z: 先頭ゼロ抑制付き数値フィールド
-PIC Z は数値を表し、先頭のゼロを抑制するために使用されます。
-PIC Z(5) などとすると、先頭のゼロが省略された形で数値を表現できます。
+001435*----------------------------------------------------------------
+001436* 2500-LOG-BALANCE-CHANGE - EVERY TRANSACTION MUTATES THE BIN'S
+001437*                           STORED BALANCE, SO EVERY TRANSACTION
+001438*                           GETS A BEFORE/AFTER ENTRY IN THE
+001439*                           SHARED AUDIT LOG.
+001440*----------------------------------------------------------------
+001441 2500-LOG-BALANCE-CHANGE.
+001442     MOVE "WRITE" TO AL-ACTION.
+001443     MOVE "BOX" TO AL-SOURCE-PROGRAM.
+001444     MOVE WS-BIN-ID TO AL-RECORD-KEY.
+001445     MOVE "BIN-BALANCE" TO AL-FIELD-NAME.
+001446     MOVE WS-OLD-BIN-BALANCE TO WS-AUDIT-EDIT.
+001447     MOVE WS-AUDIT-EDIT TO AL-OLD-VALUE.
+001448     MOVE WS-BIN-BALANCE TO WS-AUDIT-EDIT.
+001449     MOVE WS-AUDIT-EDIT TO AL-NEW-VALUE.
+001450     STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001451         INTO AL-TIMESTAMP.
+001452     CALL "AUDITLOG" USING AUDIT-LOG-PARMS.
+001453 2500-EXIT.
+001454     EXIT.
 
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 A          PIC 9(10).
-01 B          PIC 9(10).
-01 N          PIC 9(10).
-01 ans        PIC 9(10).
-01 ln         PIC X(30).
-01 zs         PIC Z(9)9.
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  UNSTRING ln DELIMITED BY SPACE INTO N A B.
-  COMPUTE ans = N - A + B
-  MOVE ans TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-
-
-/////////////////////////////////////
-
-bad box
-input
-100
-1
-2
-output
-100
-001
-002
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Main.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 N            PIC 9(3).
-01 A            PIC 9(3).
-01 B            PIC 9(3).
-01 RESULT       PIC 9(1).
-
-PROCEDURE DIVISION.
-    ACCEPT N.
-    ACCEPT A.
-    ACCEPT B.    
-    DISPLAY N.
-    DISPLAY A.
-    DISPLAY B.    
-    STOP RUN.
+001450 2900-ROLL-BIN-TOTAL.
+001460     MOVE WS-LAST-BIN-ID TO TL-BIN-ID.
+001470     MOVE WS-BIN-BALANCE TO TL-BIN-BALANCE.
+001480     ADD WS-BIN-BALANCE TO WS-WAREHOUSE-TOTAL.
+001490     WRITE BOXRPT-REC FROM WS-BIN-TOTAL-LINE.
+001500 2900-EXIT.
+001510     EXIT.
+      
+001530 3000-FINALIZE.
+001540     IF WS-LAST-BIN-ID NOT = SPACES
+001550         PERFORM 2900-ROLL-BIN-TOTAL THRU 2900-EXIT
+001560     END-IF.
+001570     MOVE WS-TXN-COUNT TO SL-TXN-COUNT.
+001580     MOVE WS-BIN-COUNT TO SL-BIN-COUNT.
+001590     MOVE WS-WAREHOUSE-TOTAL TO SL-WAREHOUSE-TOTAL.
+001600     WRITE BOXRPT-REC FROM WS-SUMMARY-LINE.
+001605     MOVE "CLOSE" TO AL-ACTION.
+001606     CALL "AUDITLOG" USING AUDIT-LOG-PARMS.
+001610     CLOSE BOXTXN
+001620           BOXRPT.
+001630 3000-EXIT.
+001640     EXIT.
+      
+001660 8000-READ-BOXTXN.
+001670     READ BOXTXN
+001680         AT END
+001690             SET WS-EOF TO TRUE
+001700     END-READ.
+001710 8000-EXIT.
+001720     EXIT.
