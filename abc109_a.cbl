@@ -1,41 +1,121 @@
-abc109_a.cbl
-#############################################
-#############################################
-#############################################
-#############################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 A PIC 9(4).
-  01 B PIC 9(4).
-  01 C PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC 9(4).
-
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO A B.
-  COMPUTE C = A * B.
-  DIVIDE C BY 2 GIVING X REMAINDER Y.
-  
-  IF Y = 1
-    DISPLAY "Yes"
-  ELSE
-    DISPLAY "No"
-  END-IF.
-
-  STOP RUN.
-
-#############################################
-[python]
-a,b=map(int,input().split())
-if (a*b)%2==1 :
-    print('Yes')
-else:
-    print('No')
-#############################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. AREA PARITY BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - ACCEPTED TWO SIDE LENGTHS A
+000200*                  AND B AND DISPLAYED "YES" IF THEIR PRODUCT WAS
+000210*                  ODD, OR "NO" OTHERWISE.
+000220* 08/09/2026  YM   CONVERTED TO A BATCH PASS. READS AREAPRS FOR A
+000230*                  WHOLE FILE OF (A, B) PAIRS AND WRITES EACH
+000240*                  "YES" RESULT TO ARESULT. "NO" RESULTS ARE NO
+000250*                  LONGER DISPLAYED - THEY ARE ROUTED TO THE
+000260*                  AREJECT REJECT FILE FOR FOLLOW-UP INSTEAD.
+000270*----------------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM.
+000310 OBJECT-COMPUTER. IBM.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT AREAPRS ASSIGN TO "AREAPRS"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360     SELECT ARESULT ASSIGN TO "ARESULT"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT AREJECT ASSIGN TO "AREJECT"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  AREAPRS
+000440     RECORDING MODE IS F.
+000450 01  AREAPRS-REC               PIC X(80).
+      
+000470 FD  ARESULT
+000480     RECORDING MODE IS F.
+000490 01  ARESULT-REC               PIC X(80).
+      
+000510 FD  AREJECT
+000520     RECORDING MODE IS F.
+000530 01  AREJECT-REC               PIC X(80).
+      
+000550 WORKING-STORAGE SECTION.
+000560 77  WS-EOF-SW                 PIC X(01) VALUE "N".
+000570     88  WS-EOF                          VALUE "Y".
+000580 77  WS-PAIR-COUNT             PIC 9(07) VALUE ZERO COMP.
+000590 77  WS-REJECT-COUNT           PIC 9(07) VALUE ZERO COMP.
+000600 77  WS-SIDE-A                 PIC 9(04).
+000610 77  WS-SIDE-B                 PIC 9(04).
+000620 77  WS-AREA                   PIC 9(08).
+000630 77  WS-HALF-AREA              PIC 9(08).
+000640 77  WS-REMAINDER              PIC 9(04).
+      
+000660 01  WS-RESULT-LINE.
+000670     05  FILLER               PIC X(03) VALUE "A: ".
+000680     05  RL-SIDE-A            PIC ZZZ9.
+000690     05  FILLER               PIC X(05) VALUE "  B: ".
+000700     05  RL-SIDE-B            PIC ZZZ9.
+000710     05  FILLER               PIC X(10) VALUE "  RESULT: ".
+000720     05  RL-RESULT            PIC X(03) VALUE "YES".
+000730     05  FILLER               PIC X(52) VALUE SPACES.
+      
+000750 PROCEDURE DIVISION.
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000780     PERFORM 2000-CHECK-PAIR THRU 2000-EXIT
+000790         UNTIL WS-EOF.
+000800     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000810     STOP RUN.
+      
+000830 1000-INITIALIZE.
+000840     OPEN INPUT AREAPRS
+000850          OUTPUT ARESULT
+000860          OUTPUT AREJECT.
+000870     PERFORM 8000-READ-AREAPRS THRU 8000-EXIT.
+000880 1000-EXIT.
+000890     EXIT.
+      
+000910*----------------------------------------------------------------
+000920* 2000-CHECK-PAIR - THE SAME ODD-AREA TEST THE ORIGINAL PROGRAM
+000930*                    RAN ON ITS ONE ACCEPTED PAIR, NOW RUN AGAINST
+000940*                    EVERY PAIR IN AREAPRS. "YES" LINES GO TO THE
+000950*                    RESULT FILE; "NO" LINES GO TO THE REJECT
+000960*                    FILE INSTEAD OF BEING DISPLAYED.
+000970*----------------------------------------------------------------
+000980 2000-CHECK-PAIR.
+000990     ADD 1 TO WS-PAIR-COUNT.
+001000     UNSTRING AREAPRS-REC DELIMITED BY SPACE
+001010         INTO WS-SIDE-A WS-SIDE-B.
+001020     COMPUTE WS-AREA = WS-SIDE-A * WS-SIDE-B.
+001030     DIVIDE WS-AREA BY 2 GIVING WS-HALF-AREA
+001040         REMAINDER WS-REMAINDER.
+001050     MOVE WS-SIDE-A TO RL-SIDE-A.
+001060     MOVE WS-SIDE-B TO RL-SIDE-B.
+001070     IF WS-REMAINDER = 1
+001080         WRITE ARESULT-REC FROM WS-RESULT-LINE
+001090     ELSE
+001100         ADD 1 TO WS-REJECT-COUNT
+001110         WRITE AREJECT-REC FROM AREAPRS-REC
+001120     END-IF.
+001130     PERFORM 8000-READ-AREAPRS THRU 8000-EXIT.
+001140 2000-EXIT.
+001150     EXIT.
+      
+001170 3000-FINALIZE.
+001180     CLOSE AREAPRS
+001190           ARESULT
+001200           AREJECT.
+001210 3000-EXIT.
+001220     EXIT.
+      
+001240 8000-READ-AREAPRS.
+001250     READ AREAPRS
+001260         AT END
+001270             SET WS-EOF TO TRUE
+001280     END-READ.
+001290 8000-EXIT.
+001300     EXIT.
