@@ -1,113 +1,132 @@
-abc097_a.cbl
-#########################################
-#########################################
-#########################################
-#########################################
-#########################################
-       IDENTIFICATION        DIVISION.
-       PROGRAM-ID.           ATCODER.
-       ENVIRONMENT           DIVISION.
-       INPUT-OUTPUT          SECTION.
-       FILE-CONTROL.
-       DATA                  DIVISION.
-       WORKING-STORAGE       SECTION.
-         01  INP                       PIC  X(100).
-         01  A                         PIC  9(3).
-         01  B                         PIC  9(3).
-         01  C                         PIC  9(3).
-         01  D                         PIC  9(3).
-         01  DIS-AB                    PIC  9(3).
-         01  DIS-BC                    PIC  9(3).
-         01  DIS-AC                    PIC  9(3).
-         01  ANS                       PIC  X(100).
-       PROCEDURE             DIVISION.
-         ACCEPT  INP  FROM  CONSOLE.
-         UNSTRING  INP  DELIMITED  BY  SPACE  INTO  A B C D.
-         COMPUTE  DIS-AB  =  B  -  A.
-         COMPUTE  DIS-BC  =  C  -  B.
-         COMPUTE  DIS-AC  =  C  -  A.
-         IF  (DIS-AC  <=  D)  OR  (DIS-AB  <=  D  AND  DIS-BC  <  D)
-           THEN
-             MOVE  'Yes'        TO  ANS
-           ELSE 
-             MOVE  'No'         TO  ANS
-         END-IF. 
-         DISPLAY  FUNCTION  TRIM(ANS).
-         STOP  5963.
-       END  PROGRAM  ATCODER.
-#########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 abcd1.
-   03 abcd11 OCCURS 4.
-      05 abcd PIC 9(3).
-01 cur        PIC 9(2) VALUE 1.
-01 i          PIC 9(18) VALUE 1.
-01 j          PIC 9(18).
-01 len        PIC 9(2).
-01 ln         PIC X(16).
-01 maxlen     PIC 9(1) VALUE 4.
-01 tmp12      PIC 9(3).
-01 tmp13      PIC 9(3).
-01 tmp23      PIC 9(3).
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  PERFORM maxlen TIMES
-    PERFORM VARYING j FROM cur BY 1 UNTIL ln(j:1) = SPACE
-    END-PERFORM
-    COMPUTE len = j - cur
-    MOVE ln(cur:len) TO abcd(i)
-    COMPUTE cur = j + 1
-    ADD 1 TO i
-  END-PERFORM.
-  COMPUTE tmp12 = abcd(1) - abcd(2).
-  COMPUTE tmp13 = abcd(1) - abcd(3).
-  COMPUTE tmp23 = abcd(2) - abcd(3).
-  IF (tmp13 <= abcd(4)) THEN
-    DISPLAY "Yes"
-  ELSE
-    IF (tmp12 <= abcd(4)) AND (tmp23 <= abcd(4)) THEN
-      DISPLAY "Yes"
-    ELSE
-      DISPLAY "No"
-    END-IF
-  END-IF.
-  STOP RUN.
-#########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. A-Birthday.
- 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 INP      PIC X(100).
-01 IN-A     PIC 9(3).
-01 IN-B     PIC 9(3).
-01 IN-C     PIC 9(3).
-01 IN-D     PIC 9(3).
-01 AB       PIC 9(3).
-01 BC       PIC 9(3).
-01 AC       PIC 9(3).
-
-PROCEDURE DIVISION.
-MAIN-001.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY ALL ' '
-      INTO IN-A IN-B IN-C IN-D.
-  
-  COMPUTE AB = IN-A - IN-B.
-  COMPUTE BC = IN-B - IN-C.
-  COMPUTE AC = IN-A - IN-C.
-
-  IF (AC <= IN-D) OR (AB <= IN-D AND BC <= IN-D)
-    DISPLAY 'Yes'
-  ELSE 
-    DISPLAY 'No'
-  END-IF.
- 
-MAIN-EXIT.
-  STOP RUN.
-#########################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ATCODER.
+000120 AUTHOR. N WATANABE.
+000130 INSTALLATION. LOGISTICS BATCH.
+000140 DATE-WRITTEN. 11/03/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 11/03/2018  NW   ORIGINAL PROGRAM - READ LEG DISTANCES A, B, C
+000200*                  AND TOLERANCE D FROM THE CONSOLE AND CHECKED
+000210*                  WHETHER AC <= D OR (AB <= D AND BC <= D).
+000220* 08/09/2026  NW   CONVERTED TO A BATCH DELIVERY-ROUTE
+000230*                  FEASIBILITY JOB. READS ROUTELEG FOR A WHOLE
+000240*                  DAY'S ROUTES (THREE STOP-TO-STOP DISTANCES
+000250*                  PLUS A FUEL/TIME BUDGET PER ROUTE) AND WRITES
+000260*                  A FEASIBLE/NOT-FEASIBLE LINE PER ROUTE TO
+000270*                  ROUTERPT, WITH A SUMMARY COUNT AT THE END.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM.
+000320 OBJECT-COMPUTER. IBM.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT ROUTELEG ASSIGN TO "ROUTELEG"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370     SELECT ROUTERPT ASSIGN TO "ROUTERPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  ROUTELEG
+000430     RECORDING MODE IS F.
+000440 01  ROUTELEG-REC             PIC X(80).
+      
+000460 FD  ROUTERPT
+000470     RECORDING MODE IS F.
+000480 01  ROUTERPT-REC             PIC X(80).
+      
+000500 WORKING-STORAGE SECTION.
+000510 77  WS-EOF-SW                PIC X(01) VALUE "N".
+000520     88  WS-EOF                         VALUE "Y".
+000530 77  WS-ROUTE-COUNT           PIC 9(07) VALUE ZERO COMP.
+000540 77  WS-INFEASIBLE-COUNT      PIC 9(07) VALUE ZERO COMP.
+000550 77  A                        PIC 9(03).
+000560 77  B                        PIC 9(03).
+000570 77  C                        PIC 9(03).
+000580 77  D                        PIC 9(03).
+000590 77  DIS-AB                   PIC 9(03).
+000600 77  DIS-BC                   PIC 9(03).
+000610 77  DIS-AC                   PIC 9(03).
+      
+000630 01  WS-DETAIL-LINE.
+000640     05  FILLER               PIC X(08) VALUE "ROUTE: ".
+000650     05  DL-A                 PIC ZZ9.
+000660     05  FILLER               PIC X(04) VALUE "-".
+000670     05  DL-B                 PIC ZZ9.
+000680     05  FILLER               PIC X(04) VALUE "-".
+000690     05  DL-C                 PIC ZZ9.
+000700     05  FILLER               PIC X(11) VALUE "  BUDGET: ".
+000710     05  DL-D                 PIC ZZ9.
+000720     05  FILLER               PIC X(02) VALUE "  ".
+000730     05  DL-RESULT            PIC X(13).
+000740     05  FILLER               PIC X(27) VALUE SPACES.
+      
+000760 01  WS-SUMMARY-LINE.
+000770     05  FILLER               PIC X(17) VALUE
+000780         "ROUTES CHECKED: ".
+000790     05  SL-COUNT             PIC ZZZZZZ9.
+000800     05  FILLER               PIC X(23) VALUE
+000810         "  NOT FEASIBLE: ".
+000820     05  SL-INFEASIBLE        PIC ZZZZZZ9.
+000830     05  FILLER               PIC X(13) VALUE SPACES.
+      
+000850 PROCEDURE DIVISION.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000880     PERFORM 2000-CHECK-ROUTE THRU 2000-EXIT
+000890         UNTIL WS-EOF.
+000900     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000910     STOP RUN.
+      
+000930 1000-INITIALIZE.
+000940     OPEN INPUT ROUTELEG
+000950          OUTPUT ROUTERPT.
+000960     PERFORM 8000-READ-ROUTELEG THRU 8000-EXIT.
+000970 1000-EXIT.
+000980     EXIT.
+      
+001000*----------------------------------------------------------------
+001010* 2000-CHECK-ROUTE - FEASIBLE WHEN AC <= D, OR WHEN BOTH LEGS
+001020*                    AB AND BC ARE EACH <= D, THE SAME TEST AS
+001030*                    THE ORIGINAL TRIANGLE-INEQUALITY CHECK.
+001040*----------------------------------------------------------------
+001050 2000-CHECK-ROUTE.
+001060     UNSTRING ROUTELEG-REC DELIMITED BY SPACE INTO A B C D.
+001070     ADD 1 TO WS-ROUTE-COUNT.
+001080     COMPUTE DIS-AB = B - A.
+001090     COMPUTE DIS-BC = C - B.
+001100     COMPUTE DIS-AC = C - A.
+001110     MOVE A TO DL-A.
+001120     MOVE B TO DL-B.
+001130     MOVE C TO DL-C.
+001140     MOVE D TO DL-D.
+001150     IF (DIS-AC <= D) OR (DIS-AB <= D AND DIS-BC <= D)
+001160         MOVE "FEASIBLE" TO DL-RESULT
+001170     ELSE
+001180         MOVE "NOT FEASIBLE" TO DL-RESULT
+001190         ADD 1 TO WS-INFEASIBLE-COUNT
+001200     END-IF.
+001210     WRITE ROUTERPT-REC FROM WS-DETAIL-LINE.
+001220     PERFORM 8000-READ-ROUTELEG THRU 8000-EXIT.
+001230 2000-EXIT.
+001240     EXIT.
+      
+001260 3000-FINALIZE.
+001270     MOVE WS-ROUTE-COUNT TO SL-COUNT.
+001280     MOVE WS-INFEASIBLE-COUNT TO SL-INFEASIBLE.
+001290     WRITE ROUTERPT-REC FROM WS-SUMMARY-LINE.
+001300     CLOSE ROUTELEG
+001310           ROUTERPT.
+001320 3000-EXIT.
+001330     EXIT.
+      
+001350 8000-READ-ROUTELEG.
+001360     READ ROUTELEG
+001370         AT END
+001380             SET WS-EOF TO TRUE
+001390     END-READ.
+001400 8000-EXIT.
+001410     EXIT.
