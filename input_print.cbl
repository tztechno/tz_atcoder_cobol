@@ -1,40 +1,196 @@
-###############################################
-###############################################
-
-[display not trimmed number]
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 N PIC 9(3).
-PROCEDURE DIVISION.
-    ACCEPT N.
-    DISPLAY N.
-    STOP RUN.
-
-###############################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Main.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 N PIC 9(3).
-01 A OCCURS 100 TIMES PIC 9(5).
-01 I PIC 9(3).
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter N: ".
-    ACCEPT N.
-
-    DISPLAY "Enter A (space-separated): ".
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-        ACCEPT A(I)
-    END-PERFORM.
-
-    DISPLAY "N: " N.
-    DISPLAY "A: ".
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-        DISPLAY A(I)
-    END-PERFORM.
-
-    STOP RUN.
-###############################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. H YAMAMOTO.
+000130 INSTALLATION. OPERATIONS BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  HY   ORIGINAL PROGRAM - ACCEPTED N FROM THE CONSOLE,
+000200*                  ACCEPTED N VALUES INTO AN OCCURS 100 TIMES
+000210*                  TABLE, AND DISPLAYED THEM BACK OUT.
+000220* 08/09/2026  HY   BUILT OUT INTO A REAL TABLE-LOAD BATCH REPORT.
+000230*                  READS TBLLOAD FOR AS MANY ENTRIES AS THE FILE
+000240*                  CONTAINS (WELL PAST THE OLD 100-ENTRY LIMIT),
+000250*                  RAISES AN EXPLICIT OVERFLOW MESSAGE INSTEAD OF
+000260*                  SILENTLY STOPPING IF THE TABLE FILLS, AND
+000270*                  PRINTS THE LOADED TABLE AS A PAGINATED REPORT
+000280*                  WITH A PAGE HEADER, THE RUN DATE, AND A RECORD
+000290*                  COUNT ON EACH PAGE.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM.
+000340 OBJECT-COMPUTER. IBM.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT TBLLOAD ASSIGN TO "TBLLOAD"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT TBLRPT ASSIGN TO "TBLRPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  TBLLOAD
+000450     RECORDING MODE IS F.
+000460 01  TBLLOAD-REC                  PIC X(80).
+      
+000480 FD  TBLRPT
+000490     RECORDING MODE IS F.
+000500 01  TBLRPT-REC                   PIC X(80).
+      
+000520 WORKING-STORAGE SECTION.
+000530 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000540     88  WS-EOF                             VALUE "Y".
+000550 77  WS-OVERFLOW-SW               PIC X(01) VALUE "N".
+000560     88  WS-OVERFLOW                        VALUE "Y".
+000570 77  WS-ENTRY-COUNT               PIC 9(05) VALUE ZERO COMP.
+000580 77  WS-LINES-ON-PAGE             PIC 9(02) VALUE ZERO COMP.
+000590 77  WS-PAGE-NUMBER               PIC 9(04) VALUE ZERO COMP.
+000600 77  WS-LINES-PER-PAGE            PIC 9(02) VALUE 20 COMP.
+000610 77  WS-RUN-DATE                  PIC 9(06).
+000620 77  WS-I                         PIC 9(05) COMP.
+      
+000640 01  WS-TABLE.
+000650     05  A-ENTRY  PIC 9(05) OCCURS 1 TO 5000 TIMES
+000660                     DEPENDING ON WS-ENTRY-COUNT
+000670                     INDEXED BY A-I.
+      
+000690 01  WS-PAGE-HEADER-1.
+000700     05  FILLER                  PIC X(15) VALUE "PROGRAM: MAIN ".
+000710     05  FILLER                  PIC X(15) VALUE "RUN DATE: ".
+000720     05  PH-RUN-DATE              PIC 99/99/99.
+000730     05  FILLER                  PIC X(10) VALUE "  PAGE: ".
+000740     05  PH-PAGE-NUMBER           PIC ZZZ9.
+000750     05  FILLER                  PIC X(24) VALUE SPACES.
+      
+000770 01  WS-PAGE-HEADER-2.
+000780     05  FILLER                  PIC X(20) VALUE
+000790         "TABLE-LOAD REPORT".
+000800     05  FILLER                  PIC X(60) VALUE SPACES.
+      
+000820 01  WS-COLUMN-HEADER.
+000830     05  FILLER                  PIC X(10) VALUE "ENTRY NO.".
+000840     05  FILLER                  PIC X(10) VALUE "VALUE".
+000850     05  FILLER                  PIC X(60) VALUE SPACES.
+      
+000870 01  WS-DETAIL-LINE.
+000880     05  FILLER                  PIC X(02) VALUE SPACES.
+000890     05  DL-ENTRY-NO              PIC ZZZZ9.
+000900     05  FILLER                  PIC X(05) VALUE SPACES.
+000910     05  DL-VALUE                 PIC ZZZZ9.
+000920     05  FILLER                  PIC X(58) VALUE SPACES.
+      
+000940 01  WS-PAGE-FOOTER.
+000950     05  FILLER                  PIC X(20) VALUE
+000960         "RECORDS ON PAGE: ".
+000970     05  PF-PAGE-COUNT            PIC Z9.
+000980     05  FILLER                  PIC X(58) VALUE SPACES.
+      
+001000 01  WS-SUMMARY-LINE.
+001010     05  FILLER                  PIC X(21) VALUE
+001020         "TOTAL ENTRIES LOADED:".
+001030     05  SL-ENTRY-COUNT           PIC ZZZZ9.
+001040     05  FILLER                  PIC X(54) VALUE SPACES.
+      
+001060 01  WS-OVERFLOW-LINE.
+001070     05  FILLER                  PIC X(46) VALUE
+001080         "*** TABLE CAPACITY EXCEEDED - LOAD TRUNCATED *".
+001090     05  FILLER                  PIC X(34) VALUE SPACES.
+      
+001110 PROCEDURE DIVISION.
+001120 0000-MAINLINE.
+001130     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001140     PERFORM 2000-LOAD-TABLE THRU 2000-EXIT
+001150         UNTIL WS-EOF OR WS-OVERFLOW.
+001160     PERFORM 4000-PRINT-TABLE THRU 4000-EXIT.
+001170     PERFORM 5000-FINALIZE THRU 5000-EXIT.
+001180     STOP RUN.
+      
+001200 1000-INITIALIZE.
+001210     OPEN INPUT TBLLOAD
+001220          OUTPUT TBLRPT.
+001230     ACCEPT WS-RUN-DATE FROM DATE.
+001240     PERFORM 8000-READ-TBLLOAD THRU 8000-EXIT.
+001250 1000-EXIT.
+001260     EXIT.
+      
+001280*----------------------------------------------------------------
+001290* 2000-LOAD-TABLE - THE SAME LOAD LOOP THE ORIGINAL PROGRAM RAN
+001300*                   AGAINST ITS CONSOLE-ENTERED VALUES, NOW DRIVEN
+001310*                   BY A FILE INSTEAD OF ACCEPT, WITH AN EXPLICIT
+001320*                   OVERFLOW CHECK IN PLACE OF THE OLD SILENT
+001330*                   100-ENTRY CEILING.
+001340*----------------------------------------------------------------
+001350 2000-LOAD-TABLE.
+001360     IF WS-ENTRY-COUNT >= 5000
+001370         SET WS-OVERFLOW TO TRUE
+001380         GO TO 2000-EXIT
+001390     END-IF.
+001400     ADD 1 TO WS-ENTRY-COUNT.
+001410     MOVE TBLLOAD-REC (1:5) TO A-ENTRY (WS-ENTRY-COUNT).
+001420     PERFORM 8000-READ-TBLLOAD THRU 8000-EXIT.
+001430 2000-EXIT.
+001440     EXIT.
+      
+001460*----------------------------------------------------------------
+001470* 4000-PRINT-TABLE - PRINT THE LOADED TABLE, STARTING A NEW PAGE
+001480*                    (WITH A FRESH HEADER) EVERY TIME THE CURRENT
+001490*                    PAGE FILLS UP.
+001500*----------------------------------------------------------------
+001510 4000-PRINT-TABLE.
+001520     PERFORM 4900-NEW-PAGE THRU 4900-EXIT.
+001530     PERFORM 4100-PRINT-ENTRY THRU 4100-EXIT
+001540         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ENTRY-COUNT.
+001550     PERFORM 4950-PAGE-FOOTER THRU 4950-EXIT.
+001560     IF WS-OVERFLOW
+001570         WRITE TBLRPT-REC FROM WS-OVERFLOW-LINE
+001580     END-IF.
+001590 4000-EXIT.
+001600     EXIT.
+      
+001620 4100-PRINT-ENTRY.
+001630     IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+001640         PERFORM 4950-PAGE-FOOTER THRU 4950-EXIT
+001650         PERFORM 4900-NEW-PAGE THRU 4900-EXIT
+001660     END-IF.
+001670     MOVE WS-I TO DL-ENTRY-NO.
+001680     MOVE A-ENTRY (WS-I) TO DL-VALUE.
+001690     WRITE TBLRPT-REC FROM WS-DETAIL-LINE.
+001700     ADD 1 TO WS-LINES-ON-PAGE.
+001710 4100-EXIT.
+001720     EXIT.
+      
+001740 4900-NEW-PAGE.
+001750     ADD 1 TO WS-PAGE-NUMBER.
+001760     MOVE ZERO TO WS-LINES-ON-PAGE.
+001770     MOVE WS-RUN-DATE TO PH-RUN-DATE.
+001780     MOVE WS-PAGE-NUMBER TO PH-PAGE-NUMBER.
+001790     WRITE TBLRPT-REC FROM WS-PAGE-HEADER-1.
+001800     WRITE TBLRPT-REC FROM WS-PAGE-HEADER-2.
+001810     WRITE TBLRPT-REC FROM WS-COLUMN-HEADER.
+001820 4900-EXIT.
+001830     EXIT.
+      
+001850 4950-PAGE-FOOTER.
+001860     MOVE WS-LINES-ON-PAGE TO PF-PAGE-COUNT.
+001870     WRITE TBLRPT-REC FROM WS-PAGE-FOOTER.
+001880 4950-EXIT.
+001890     EXIT.
+      
+001910 5000-FINALIZE.
+001920     MOVE WS-ENTRY-COUNT TO SL-ENTRY-COUNT.
+001930     WRITE TBLRPT-REC FROM WS-SUMMARY-LINE.
+001940     CLOSE TBLLOAD
+001950           TBLRPT.
+001960 5000-EXIT.
+001970     EXIT.
+      
+001990 8000-READ-TBLLOAD.
+002000     READ TBLLOAD
+002010         AT END
+002020             SET WS-EOF TO TRUE
+002030     END-READ.
+002040 8000-EXIT.
+002050     EXIT.
