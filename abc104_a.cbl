@@ -1,48 +1,156 @@
-abc104_a.cbl
-#######################################
-#######################################
-#######################################
-#######################################
-#######################################
-#######################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 R          PIC 9(10).
-
-PROCEDURE DIVISION.
-ACCEPT R.
-IF R < 1200 THEN
-  DISPLAY "ABC"
-ELSE
-  IF R < 2800 THEN
-    DISPLAY "ARC"
-  ELSE
-    DISPLAY "AGC"
-  END-IF
-END-IF.
-STOP RUN.
-
-#######################################
-[MY AC]
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 R          PIC 9(5).
-
-PROCEDURE DIVISION.
-    ACCEPT R.
-    IF R<1200 THEN
-        DISPLAY "ABC"
-    ELSE IF R<2800 THEN
-        DISPLAY "ARC"    
-    ELSE
-        DISPLAY "AGC"
-    STOP RUN.
-     
-#######################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM_ID.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. CONTEST RATING BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - ACCEPTED A SINGLE RATING R
+000200*                  AND DISPLAYED WHICH OF THREE HARDCODED CONTEST
+000210*                  DIVISIONS (ABC, ARC, AGC) IT FELL IN.
+000220* 08/09/2026  YM   CONVERTED TO A GENERALIZED TIER CLASSIFIER.
+000230*                  TIER NAMES AND CUTOFFS ARE NO LONGER HARDCODED
+000240*                  - THEY ARE LOADED FROM TIERCTL AT START-UP, SO
+000250*                  THE DIVISION BOUNDARIES CAN CHANGE WITHOUT A
+000260*                  RECOMPILE. READS RATERTGS FOR A WHOLE FILE OF
+000270*                  RATINGS AND WRITES THE CLASSIFIED TIER FOR EACH
+000280*                  ONE TO TIERRPT.
+000282* 08/09/2026  YM   TC-TIER-TABLE IS A FIXED OCCURS 20 TABLE
+000283*                  WITH NO VALUE CLAUSE FOR UNLOADED SLOTS, AND
+000284*                  TC-TIER-COUNT CAN BE LESS THAN 20. THE SEARCH
+000285*                  HAD NO GUARD AGAINST WALKING PAST TC-TIER-COUNT
+000286*                  INTO THOSE UNLOADED SLOTS. ADDED THE SAME
+000287*                  TC-IDX > TC-TIER-COUNT GUARD ALREADY USED
+000288*                  ELSEWHERE IN THE SUITE.
+000289*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM.
+000330 OBJECT-COMPUTER. IBM.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT TIERCTL ASSIGN TO "TIERCTL"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT RATERTGS ASSIGN TO "RATERTGS"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400     SELECT TIERRPT ASSIGN TO "TIERRPT"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  TIERCTL
+000460     RECORDING MODE IS F.
+000470 01  TIERCTL-REC              PIC X(80).
+      
+000490 FD  RATERTGS
+000500     RECORDING MODE IS F.
+000510 01  RATERTGS-REC             PIC X(80).
+      
+000530 FD  TIERRPT
+000540     RECORDING MODE IS F.
+000550 01  TIERRPT-REC              PIC X(80).
+      
+000570 WORKING-STORAGE SECTION.
+000580 COPY TIERCTL.
+000590 77  WS-EOF-SW                PIC X(01) VALUE "N".
+000600     88  WS-EOF                         VALUE "Y".
+000610 77  WS-RATING-COUNT          PIC 9(07) VALUE ZERO COMP.
+000620 77  WS-RATING                PIC 9(05).
+      
+000640 01  WS-DETAIL-LINE.
+000650     05  FILLER               PIC X(08) VALUE "RATING: ".
+000660     05  DL-RATING            PIC ZZZZ9.
+000670     05  FILLER               PIC X(08) VALUE "  TIER: ".
+000680     05  DL-TIER              PIC X(10).
+000690     05  FILLER               PIC X(54) VALUE SPACES.
+      
+000710 01  WS-SUMMARY-LINE.
+000720     05  FILLER               PIC X(23) VALUE
+000730         "RATINGS CLASSIFIED:   ".
+000740     05  SL-COUNT             PIC ZZZZZZ9.
+000750     05  FILLER               PIC X(50) VALUE SPACES.
+      
+000770 PROCEDURE DIVISION.
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000800     PERFORM 2000-CLASSIFY-RATING THRU 2000-EXIT
+000810         UNTIL WS-EOF.
+000820     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000830     STOP RUN.
+      
+000850 1000-INITIALIZE.
+000860     OPEN INPUT TIERCTL
+000870          INPUT RATERTGS
+000880          OUTPUT TIERRPT.
+000890     PERFORM 1100-LOAD-TIERS THRU 1100-EXIT
+000900         UNTIL WS-EOF.
+000910     MOVE "N" TO WS-EOF-SW.
+000920     PERFORM 8000-READ-RATERTGS THRU 8000-EXIT.
+000930 1000-EXIT.
+000940     EXIT.
+      
+000955*----------------------------------------------------------------
+000956* 1100-LOAD-TIERS - LOAD ONE TIER ENTRY FROM TIERCTL. ENTRIES PAST
+000957*                    THE 20 THE TABLE HOLDS ARE IGNORED, NOT
+000958*                    LOADED PAST THE LAST SLOT.
+000959*----------------------------------------------------------------
+000960 1100-LOAD-TIERS.
+000961     IF TC-TIER-COUNT >= 20
+000962         SET WS-EOF TO TRUE
+000963         GO TO 1100-EXIT
+000964     END-IF.
+000970     READ TIERCTL
+000980         AT END
+000990             SET WS-EOF TO TRUE
+001000         NOT AT END
+001010             ADD 1 TO TC-TIER-COUNT
+001020             SET TC-IDX TO TC-TIER-COUNT
+001030             UNSTRING TIERCTL-REC DELIMITED BY SPACE
+001040                 INTO TC-TIER-NAME(TC-IDX) TC-TIER-MAX(TC-IDX)
+001050     END-READ.
+001060 1100-EXIT.
+001070     EXIT.
+      
+001090*----------------------------------------------------------------
+001100* 2000-CLASSIFY-RATING - LOOK UP THE FIRST TIER WHOSE UPPER BOUND
+001110*                         EXCEEDS THE RATING, THE SAME COMPARISON
+001120*                         THE ORIGINAL PROGRAM MADE AGAINST ITS
+001130*                         TWO HARDCODED CUTOFFS, BUT NOW DRIVEN BY
+001140*                         THE TIERCTL TABLE.
+001150*----------------------------------------------------------------
+001160 2000-CLASSIFY-RATING.
+001170     ADD 1 TO WS-RATING-COUNT.
+001180     MOVE FUNCTION NUMVAL(RATERTGS-REC(1:5)) TO WS-RATING.
+001190     SET TC-IDX TO 1.
+001200     SEARCH TC-TIER-ENTRY
+001210         AT END
+001220             MOVE "UNCLASSIFIED" TO DL-TIER
+001225         WHEN TC-IDX > TC-TIER-COUNT
+001226             MOVE "UNCLASSIFIED" TO DL-TIER
+001230         WHEN WS-RATING < TC-TIER-MAX(TC-IDX)
+001240             MOVE TC-TIER-NAME(TC-IDX) TO DL-TIER
+001250     END-SEARCH.
+001260     MOVE WS-RATING TO DL-RATING.
+001270     WRITE TIERRPT-REC FROM WS-DETAIL-LINE.
+001280     PERFORM 8000-READ-RATERTGS THRU 8000-EXIT.
+001290 2000-EXIT.
+001300     EXIT.
+      
+001320 3000-FINALIZE.
+001330     MOVE WS-RATING-COUNT TO SL-COUNT.
+001340     WRITE TIERRPT-REC FROM WS-SUMMARY-LINE.
+001350     CLOSE TIERCTL
+001360           RATERTGS
+001370           TIERRPT.
+001380 3000-EXIT.
+001390     EXIT.
+      
+001410 8000-READ-RATERTGS.
+001420     READ RATERTGS
+001430         AT END
+001440             SET WS-EOF TO TRUE
+001450     END-READ.
+001460 8000-EXIT.
+001470     EXIT.
