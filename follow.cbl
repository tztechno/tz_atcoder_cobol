@@ -1,55 +1,210 @@
-//ABC182_A
-//Follow
-//input= 200 300
-
-
-000001 IDENTIFICATION DIVISION.
-000002 PROGRAM-ID. ABC_182_A.
-000003 
-000004 DATA DIVISION.
-000005 WORKING-STORAGE SECTION.
-000006 01 A          PIC 9(10).
-000007 01 B          PIC 9(10).
-000008 01 ans        PIC 9(10).
-000009 01 ln         PIC X(30).
-000010 01 zs         PIC Z(9)9.
-000011 
-000012 PROCEDURE DIVISION.
-000013   ACCEPT ln.
-000014   UNSTRING ln DELIMITED BY SPACE INTO A B.
-000015   COMPUTE ans = 2 * A + 100 - B.
-000016   MOVE ans TO zs.
-000017   DISPLAY FUNCTION TRIM(zs).
-000018   STOP RUN.
-
-
-#############################################
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATCODER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-           FD SYSIN.
-               01 INDATA PIC X(2000000).
-       WORKING-STORAGE SECTION.
-           01 WK.
-               03 INP PIC X(2000000).
-               03 A PIC 9(6).
-               03 B PIC 9(6).
-               03 ANS PIC Z(10)9.
-       PROCEDURE DIVISION.
-           OPEN INPUT SYSIN.
-           READ SYSIN INTO INP.
-           UNSTRING INP DELIMITED BY SPACE INTO A B.
-           CLOSE SYSIN.
-           COMPUTE ANS = 2 * A + 100 - B.
-           DISPLAY FUNCTION TRIM(ANS).
-           STOP RUN.
-       END PROGRAM ATCODER.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ABC-182-A.
+000120 AUTHOR. M FUJITA.
+000130 INSTALLATION. LOYALTY PROGRAM BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  MF   ORIGINAL PROGRAM - ACCEPTED ONE A/B PAIR FROM
+000200*                  THE CONSOLE AND DISPLAYED 2 * A + 100 - B.
+000210* 08/09/2026  MF   TURNED INTO A DAILY LOYALTY-POINTS BATCH
+000220*                  CALCULATOR. READS CUSTACT FOR EVERY CUSTOMER'S
+000230*                  DAILY A (ACTIVITY SCORE) AND B (PENALTY PTS),
+000240*                  POSTS THE SAME BASE-PLUS-BONUS-MINUS-PENALTY
+000250*                  FORMULA THROUGH A NAMED PARAGRAPH TO POINTLDG,
+000260*                  AND WRITES A TOPEARN REPORT OF THE DAY'S TOP
+000270*                  FIVE POINT EARNERS.
+000275* 08/09/2026  MF   ADDED THE SHOP-STANDARD REPORT HEADER LINE TO
+000276*                  THE TOP OF TOPEARN.
+000277* 08/09/2026  MF   STOPPED LOADING WS-CUST-TABLE ONCE ITS 5000-ENTRY
+000278*                  CAPACITY IS REACHED INSTEAD OF WRITING PAST THE
+000279*                  LAST SLOT ON AN OVERSIZED CUSTACT FILE.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM.
+000320 OBJECT-COMPUTER. IBM.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT CUSTACT ASSIGN TO "CUSTACT"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370     SELECT POINTLDG ASSIGN TO "POINTLDG"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT TOPEARN ASSIGN TO "TOPEARN"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  CUSTACT
+000450     RECORDING MODE IS F.
+000460 01  CUSTACT-REC                  PIC X(80).
+      
+000480 FD  POINTLDG
+000490     RECORDING MODE IS F.
+000500 01  POINTLDG-REC                 PIC X(80).
+      
+000520 FD  TOPEARN
+000530     RECORDING MODE IS F.
+000540 01  TOPEARN-REC                  PIC X(80).
+      
+000560 WORKING-STORAGE SECTION.
+000570 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000580     88  WS-EOF                             VALUE "Y".
+000590 77  WS-CUST-COUNT                PIC 9(05) VALUE ZERO COMP.
+000600 77  WS-CUST-ID                   PIC X(10).
+000610 77  WS-ACTIVITY-SCORE            PIC S9(08).
+000620 77  WS-PENALTY-POINTS            PIC S9(08).
+000630 77  WS-LOYALTY-POINTS            PIC S9(09).
+000640 77  WS-I                         PIC 9(05) COMP.
+000650 77  WS-K                         PIC 9(05) COMP.
+000660 77  WS-BEST-PTS                  PIC S9(09).
+000670 77  WS-BEST-IDX                  PIC 9(05) COMP.
+000680 77  WS-RANK                      PIC 9(02) COMP.
+000685 77  WS-RUN-DATE                  PIC 9(06).
+000686 77  WS-RUN-TIME                  PIC 9(08).
 
+000700 01  WS-CUST-TABLE.
+000710     05  CT-ENTRY OCCURS 1 TO 5000 TIMES
+000720                     DEPENDING ON WS-CUST-COUNT
+000730                     INDEXED BY CT-I.
+000740         10  CT-CUST-ID           PIC X(10).
+000750         10  CT-POINTS            PIC S9(09).
+000760         10  CT-USED-SW           PIC X(01) VALUE "N".
+000770             88  CT-USED                    VALUE "Y".
+      
+000790 01  WS-DETAIL-LINE.
+000800     05  FILLER                  PIC X(11) VALUE "CUSTOMER ".
+000810     05  DL-CUST-ID               PIC X(10).
+000820     05  FILLER                  PIC X(13) VALUE "  ACTIVITY: ".
+000830     05  DL-ACTIVITY              PIC -(7)9.
+000840     05  FILLER                  PIC X(12) VALUE "  PENALTY: ".
+000850     05  DL-PENALTY               PIC -(7)9.
+000860     05  FILLER                  PIC X(10) VALUE "  POINTS: ".
+000870     05  DL-POINTS                PIC -(7)9.
+      
+000890 01  WS-TOP-LINE.
+000900     05  FILLER                  PIC X(07) VALUE "RANK ".
+000910     05  TL-RANK                  PIC Z9.
+000920     05  FILLER                  PIC X(11) VALUE "  CUSTOMER ".
+000930     05  TL-CUST-ID               PIC X(10).
+000940     05  FILLER                  PIC X(10) VALUE "  POINTS: ".
+000950     05  TL-POINTS                PIC -(7)9.
+      
+000970 01  WS-SUMMARY-LINE.
+000980     05  FILLER                  PIC X(20) VALUE
+000990         "CUSTOMERS PROCESSED:".
+001000     05  SL-CUST-COUNT            PIC ZZZZ9.
+001010     05  FILLER                  PIC X(35) VALUE SPACES.
 
+001020 COPY RPTHDR.
 
+001030 PROCEDURE DIVISION.
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001060     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001070     STOP RUN.
+      
+001090*----------------------------------------------------------------
+001100* 1000-INITIALIZE - READ EVERY CUSTOMER'S DAILY ACTIVITY, POST
+001110*                   THEIR LOYALTY POINTS TO THE LEDGER, AND KEEP
+001120*                   THE RESULT IN A WORKING-STORAGE TABLE SO THE
+001130*                   TOP EARNERS CAN BE PICKED OUT AFTERWARD.
+001140*----------------------------------------------------------------
+001150 1000-INITIALIZE.
+001160     OPEN INPUT CUSTACT
+001170          OUTPUT POINTLDG
+001180          OUTPUT TOPEARN.
+001183     ACCEPT WS-RUN-DATE FROM DATE.
+001184     ACCEPT WS-RUN-TIME FROM TIME.
+001185     MOVE "FOLLOW" TO RH-PROGRAM-ID.
+001186     MOVE WS-RUN-DATE TO RH-RUN-DATE.
+001187     MOVE WS-RUN-TIME TO RH-RUN-ID.
+001188     MOVE 1 TO RH-PAGE-NUMBER.
+001189     WRITE TOPEARN-REC FROM RH-REPORT-HEADER.
+001190     PERFORM 8000-READ-CUSTACT THRU 8000-EXIT.
+001195*    WS-CUST-TABLE HOLDS AT MOST 5000 ENTRIES. ANY CUSTOMER PAST
+001196*    THE 5000TH IN CUSTACT IS LEFT OFF THE TABLE, NOT OVERRUN.
+001200     PERFORM UNTIL WS-EOF OR WS-CUST-COUNT >= 5000
+001210         ADD 1 TO WS-CUST-COUNT
+001220         UNSTRING CUSTACT-REC DELIMITED BY SPACE
+001230             INTO WS-CUST-ID WS-ACTIVITY-SCORE WS-PENALTY-POINTS
+001240         PERFORM 2000-POST-POINTS THRU 2000-EXIT
+001250         MOVE WS-CUST-ID TO CT-CUST-ID (WS-CUST-COUNT)
+001260         MOVE WS-LOYALTY-POINTS TO CT-POINTS (WS-CUST-COUNT)
+001270         PERFORM 8000-READ-CUSTACT THRU 8000-EXIT
+001280     END-PERFORM.
+001290     CLOSE CUSTACT.
+001300 1000-EXIT.
+001310     EXIT.
+      
+001330*----------------------------------------------------------------
+001340* 2000-POST-POINTS - THE LOYALTY-POINTS FORMULA ITSELF: A BASE
+001350*                    SCORE OF TWICE THE CUSTOMER'S ACTIVITY, PLUS
+001360*                    A FLAT DAILY BONUS OF 100 POINTS, LESS ANY
+001370*                    PENALTY POINTS ASSESSED. THIS IS THE SAME
+001380*                    FORMULA THE ORIGINAL CONSOLE PROGRAM USED FOR
+001390*                    ITS ONE A/B PAIR.
+001400*----------------------------------------------------------------
+001410 2000-POST-POINTS.
+001420     COMPUTE WS-LOYALTY-POINTS =
+001430         2 * WS-ACTIVITY-SCORE + 100 - WS-PENALTY-POINTS.
+001440     MOVE WS-CUST-ID TO DL-CUST-ID.
+001450     MOVE WS-ACTIVITY-SCORE TO DL-ACTIVITY.
+001460     MOVE WS-PENALTY-POINTS TO DL-PENALTY.
+001470     MOVE WS-LOYALTY-POINTS TO DL-POINTS.
+001480     WRITE POINTLDG-REC FROM WS-DETAIL-LINE.
+001490 2000-EXIT.
+001500     EXIT.
+      
+001520*----------------------------------------------------------------
+001530* 3000-FINALIZE - PICK THE FIVE HIGHEST-SCORING CUSTOMERS OUT OF
+001540*                 THE DAY'S TABLE, ONE AT A TIME, MARKING EACH ONE
+001550*                 USED SO IT IS NOT PICKED TWICE.
+001560*----------------------------------------------------------------
+001570 3000-FINALIZE.
+001580     MOVE ZERO TO WS-RANK.
+001590     PERFORM 3900-PICK-TOP THRU 3900-EXIT
+001600         VARYING WS-RANK FROM 1 BY 1
+001610         UNTIL WS-RANK > 5 OR WS-RANK > WS-CUST-COUNT.
+001620     MOVE WS-CUST-COUNT TO SL-CUST-COUNT.
+001630     WRITE TOPEARN-REC FROM WS-SUMMARY-LINE.
+001640     CLOSE POINTLDG
+001650           TOPEARN.
+001660 3000-EXIT.
+001670     EXIT.
+      
+001690 3900-PICK-TOP.
+001700     MOVE ZERO TO WS-BEST-IDX.
+001710     PERFORM 3950-FIND-BEST THRU 3950-EXIT
+001720         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CUST-COUNT.
+001730     IF WS-BEST-IDX = ZERO
+001740         GO TO 3900-EXIT
+001750     END-IF.
+001760     SET CT-USED (WS-BEST-IDX) TO TRUE.
+001770     MOVE WS-RANK TO TL-RANK.
+001780     MOVE CT-CUST-ID (WS-BEST-IDX) TO TL-CUST-ID.
+001790     MOVE CT-POINTS (WS-BEST-IDX) TO TL-POINTS.
+001800     WRITE TOPEARN-REC FROM WS-TOP-LINE.
+001810 3900-EXIT.
+001820     EXIT.
+      
+001840 3950-FIND-BEST.
+001850     IF CT-USED-SW (WS-I) = "Y"
+001860         GO TO 3950-EXIT
+001870     END-IF.
+001880     IF WS-BEST-IDX = ZERO OR CT-POINTS (WS-I) > WS-BEST-PTS
+001890         MOVE WS-I TO WS-BEST-IDX
+001900         MOVE CT-POINTS (WS-I) TO WS-BEST-PTS
+001910     END-IF.
+001920 3950-EXIT.
+001930     EXIT.
+      
+001950 8000-READ-CUSTACT.
+001960     READ CUSTACT
+001970         AT END
+001980             SET WS-EOF TO TRUE
+001990     END-READ.
+002000 8000-EXIT.
+002010     EXIT.
