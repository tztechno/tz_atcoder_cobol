@@ -1,22 +1,100 @@
-###########################################################
-PROGRAM-ID.                      MAIN.
-ENVIRONMENT                      DIVISION.
-INPUT-OUTPUT                     SECTION.
-FILE-CONTROL.
-DATA                             DIVISION.
-WORKING-STORAGE                  SECTION.
-   01 INP PIC X(10000).
-   01 A PIC 9(4).
-   01 B PIC 9(4).
-   01 C PIC 9(4).
-   01 X PIC ZZZ9.
-   01 S PIC X(100).
-PROCEDURE                        DIVISION.
-   ACCEPT  A.
-   ACCEPT INP.
-   UNSTRING INP DELIMITED BY " " INTO B C.
-   ACCEPT S.
-   COMPUTE  X = A + B + C.
-   DISPLAY FUNCTION TRIM(X) " " S.
-   STOP RUN.
-###########################################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. R OKUMURA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 06/02/2011.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 06/02/2011  RO   ORIGINAL PROGRAM - ACCEPTS A, THEN B/C
+000200*                  UNSTRUNG FROM ONE LINE, COMPUTES X = A+B+C
+000210*                  WITH NO EDIT OF THE OPERATOR ENTRY.
+000220* 08/09/2026  RO   ADDED NUMERIC-EDIT OF A, B AND C BEFORE THE
+000230*                  COMPUTE. A BAD ENTRY NOW GETS A FRIENDLY
+000240*                  REJECTION MESSAGE AND A NON-ZERO RETURN CODE
+000250*                  INSTEAD OF ABENDING ON THE COMPUTE.
+000260*----------------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+      
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330 01  INP                     PIC X(10000).
+000340 01  WS-A                    PIC X(04).
+000350 01  WS-B                    PIC X(04).
+000360 01  WS-C                    PIC X(04).
+000370 01  A                       PIC 9(04).
+000380 01  B                       PIC 9(04).
+000390 01  C                       PIC 9(04).
+000400 01  X                       PIC ZZZ9.
+000410 01  S                       PIC X(100).
+000420 77  WS-VALID-SW             PIC X(01) VALUE "Y".
+000430     88  WS-INPUT-VALID                VALUE "Y".
+000440     88  WS-INPUT-INVALID              VALUE "N".
+      
+000460 PROCEDURE DIVISION.
+000470 0000-MAINLINE.
+000480     PERFORM 1000-ACCEPT-INPUT THRU 1000-EXIT.
+000490     PERFORM 2000-EDIT-INPUT THRU 2000-EXIT.
+000500     IF WS-INPUT-INVALID
+000510         GO TO 9900-REJECT
+000520     END-IF.
+000530     PERFORM 3000-COMPUTE-ANSWER THRU 3000-EXIT.
+000540     GO TO 9999-EXIT.
+      
+000560*----------------------------------------------------------------
+000570* 1000-ACCEPT-INPUT - READ THE THREE RAW OPERATOR ENTRIES.
+000580*----------------------------------------------------------------
+000590 1000-ACCEPT-INPUT.
+000600     ACCEPT WS-A.
+000610     ACCEPT INP.
+000620     UNSTRING INP DELIMITED BY " " INTO WS-B WS-C.
+000630     ACCEPT S.
+000640 1000-EXIT.
+000650     EXIT.
+      
+000670*----------------------------------------------------------------
+000680* 2000-EDIT-INPUT - REJECT ANYTHING THAT IS NOT NUMERIC BEFORE
+000690*                   IT REACHES THE COMPUTE.
+000700*----------------------------------------------------------------
+000710 2000-EDIT-INPUT.
+000720     SET WS-INPUT-VALID TO TRUE.
+000730     IF WS-A IS NOT NUMERIC
+000740         SET WS-INPUT-INVALID TO TRUE
+000750     END-IF.
+000760     IF WS-B IS NOT NUMERIC
+000770         SET WS-INPUT-INVALID TO TRUE
+000780     END-IF.
+000790     IF WS-C IS NOT NUMERIC
+000800         SET WS-INPUT-INVALID TO TRUE
+000810     END-IF.
+000820     IF WS-INPUT-VALID
+000830         MOVE WS-A TO A
+000840         MOVE WS-B TO B
+000850         MOVE WS-C TO C
+000860     END-IF.
+000870 2000-EXIT.
+000880     EXIT.
+      
+000900*----------------------------------------------------------------
+000910* 3000-COMPUTE-ANSWER - THE ORIGINAL A+B+C CALCULATION.
+000920*----------------------------------------------------------------
+000930 3000-COMPUTE-ANSWER.
+000940     COMPUTE X = A + B + C.
+000950     DISPLAY FUNCTION TRIM(X) " " S.
+000960 3000-EXIT.
+000970     EXIT.
+      
+000990*----------------------------------------------------------------
+001000* 9900-REJECT - ONE OR MORE ENTRIES WAS NOT NUMERIC.
+001010*----------------------------------------------------------------
+001020 9900-REJECT.
+001030     DISPLAY "MAIN - INVALID INPUT - A, B AND C MUST BE ",
+001040         "NUMERIC. RECORD REJECTED.".
+001050     MOVE 8 TO RETURN-CODE.
+001060     GO TO 9999-EXIT.
+      
+001080 9999-EXIT.
+001090     STOP RUN.
