@@ -1,91 +1,235 @@
-//abc173_a payment.cbl
-##############################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM_ID.
+000120 AUTHOR. K MORITA.
+000130 INSTALLATION. RETAIL TILL BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  KM   ORIGINAL PROGRAM - THE SHOP KEPT FOUR HAND
+000200*                  VERSIONS OF THIS CALCULATION (PROGRAM_ID,
+000210*                  173A, MAIN, ABC), EACH ACCEPTING ONE SALE
+000220*                  TOTAL N FROM THE CONSOLE AND DISPLAYING THE
+000230*                  CHANGE DUE TO ROUND N UP TO THE NEXT 1000.
+000240* 08/09/2026  KM   REPLACED ALL FOUR CONSOLE VERSIONS WITH ONE
+000250*                  BATCH TILL-RECONCILIATION PROGRAM. READS
+000260*                  TILLTXN FOR A WHOLE DAY'S SALE TOTALS AND
+000270*                  COMPUTES THE CHANGE DUE FOR EACH USING THE
+000280*                  SAME ROUND-UP-TO-1000 RULE THROUGH A NAMED
+000290*                  PARAGRAPH, WRITING A TILL-RECONCILIATION
+000300*                  REPORT WITH A GRAND TOTAL OF CHANGE ISSUED.
+000305* 08/09/2026  KM   THE ROUND-UP DENOMINATION WAS A HARDCODED 1000-
+000306*                  POLICY COULD NOT CHANGE IT WITHOUT A RECOMPILE.
+000307*                  NOW LOADED FROM A SHARED BIZPARM CONTROL FILE
+000308*                  AT START-UP, DEFAULTING TO 1000 IF BIZPARM DOES
+000309*                  NOT CARRY A ROUNDDENOM ENTRY.
+000310* 08/09/2026  KM   REAL TILLS MAKE CHANGE IN MORE THAN ONE
+000311*                  DENOMINATION. REPLACED THE SINGLE BIZPARM
+000312*                  ROUNDDENOM VALUE WITH A FULL DENOMCTL
+000313*                  DENOMINATION TABLE, LOADED THE SAME WAY
+000314*                  ABC104_A.CBL LOADS TIERCTL. CHANGE DUE NOW
+000315*                  ROUNDS UP TO THE LARGEST STOCKED DENOMINATION
+000316*                  AND BREAKS DOWN ACROSS ALL OF THEM, LARGEST
+000317*                  FIRST, FOR THE FEWEST BILLS AND COINS.
+000318*----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM.
+000350 OBJECT-COMPUTER. IBM.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT TILLTXN ASSIGN TO "TILLTXN"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400     SELECT TILLRPT ASSIGN TO "TILLRPT"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+000417     SELECT DENOMCTL ASSIGN TO "DENOMCTL"
+000418         ORGANIZATION IS LINE SEQUENTIAL.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 N          PIC 9(10).
-01 num        PIC 9(10).
-01 qt         PIC 9(10).
-01 rm         PIC 9(10).
-01 ans        PIC 9(10).
-01 zs         PIC Z(9)9.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  TILLTXN
+000460     RECORDING MODE IS F.
+000470 01  TILLTXN-REC                  PIC X(80).
 
-PROCEDURE DIVISION.
-  ACCEPT N.
-  DIVIDE N BY 1000 GIVING qt REMAINDER rm.
-  COMPUTE num = 1000 - rm.
-  DIVIDE num BY 1000 GIVING qt REMAINDER ans.
-  MOVE ans TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-##############################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. 173A.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 N          PIC 9(05).
-01 S          PIC 9(04).
-01 OT         PIC 9(04).
-01 OUT        PIC ZZ9.
-*>
-PROCEDURE DIVISION.
-  ACCEPT N.
-*>
-  DIVIDE N BY 1000 GIVING S REMAINDER OT.
-  COMPUTE OT = 1000 - OT
-  IF OT = 1000
-    MOVE 0 TO OT
-  END-IF.
-*>
-  MOVE OT TO OUT.
-  DISPLAY FUNCTION TRIM(OUT).
-  STOP RUN.
-##############################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Main.
+000490 FD  TILLRPT
+000500     RECORDING MODE IS F.
+000510 01  TILLRPT-REC                  PIC X(80).
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 N   PIC 9(10).
-  01 rm  PIC 9(10).
-  01 ans PIC 9(10).
+000515 FD  DENOMCTL
+000516     RECORDING MODE IS F.
+000517 01  DENOMCTL-REC                 PIC X(80).
 
-PROCEDURE DIVISION.
-  ACCEPT N.
-  COMPUTE rm = FUNCTION MOD (N 1000).
-  IF rm = 0 THEN
-    DISPLAY 0
-  ELSE
-    COMPUTE ans = 1000 - rm
-    DISPLAY ans(10 - FUNCTION INTEGER(FUNCTION LOG10(ans)):)
-  END-IF.
-  STOP RUN.
+000530 WORKING-STORAGE SECTION.
+000535 COPY DENOMCTL.
+000540 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000550     88  WS-EOF                             VALUE "Y".
+000560 77  WS-TXN-COUNT                 PIC 9(07) VALUE ZERO COMP.
+000570 77  WS-SALE-AMOUNT               PIC 9(09).
+000580 77  WS-REMAINDER                 PIC 9(09).
+000590 77  WS-QUOTIENT                  PIC 9(09).
+000600 77  WS-CHANGE-DUE                PIC 9(09).
+000610 77  WS-GRAND-TOTAL               PIC 9(11) VALUE ZERO COMP.
+000615 77  WS-CHANGE-REMAINING          PIC 9(09) COMP.
+      
+000630 01  WS-DETAIL-LINE.
+000640     05  FILLER                  PIC X(06) VALUE "SALE: ".
+000650     05  DL-SALE-AMOUNT           PIC ZZZZZZZZ9.
+000660     05  FILLER                  PIC X(14) VALUE "  CHANGE DUE: ".
+000670     05  DL-CHANGE-DUE            PIC ZZZZZZZZ9.
+000680     05  FILLER                  PIC X(47) VALUE SPACES.
+      
+000700 01  WS-SUMMARY-LINE.
+000710     05  FILLER                  PIC X(20) VALUE
+000720         "SALES PROCESSED:    ".
+000730     05  SL-TXN-COUNT             PIC ZZZZZZ9.
+000740     05  FILLER                  PIC X(24) VALUE
+000750         "   CHANGE ISSUED:    ".
+000760     05  SL-GRAND-TOTAL           PIC ZZZZZZZZZ9.
+000770     05  FILLER                  PIC X(09) VALUE SPACES.
 
-##############################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ABC.
+000775 01  WS-BREAKDOWN-LINE.
+000776     05  FILLER                  PIC X(14) VALUE "  BREAKDOWN: ".
+000777     05  BL-COUNT                 PIC ZZZZ9.
+000778     05  FILLER                  PIC X(03) VALUE " X ".
+000779     05  BL-DENOM                 PIC ZZZZZZ9.
+000780     05  FILLER                  PIC X(51) VALUE SPACES.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 N PIC S9(10).
-01 A PIC S9(4).
-01 B PIC S9(4).
-01 C PIC S9(4).
-01 D PIC S9(4).
-01 E PIC S9(3).
+000790 PROCEDURE DIVISION.
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000820     PERFORM 2000-RECONCILE-SALE THRU 2000-EXIT
+000830         UNTIL WS-EOF.
+000840     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000850     STOP RUN.
+      
+000870 1000-INITIALIZE.
+000880     OPEN INPUT TILLTXN
+000885          INPUT DENOMCTL
+000890          OUTPUT TILLRPT.
+000895     PERFORM 1100-LOAD-DENOMS THRU 1100-EXIT
+000896         UNTIL WS-EOF.
+000897     MOVE "N" TO WS-EOF-SW.
+000898     IF DN-DENOM-COUNT = ZERO
+000899         MOVE 1 TO DN-DENOM-COUNT
+000901         MOVE 1000 TO DN-DENOM-VALUE(1)
+000902     END-IF.
+000900     PERFORM 8000-READ-TILLTXN THRU 8000-EXIT.
+000910 1000-EXIT.
+000920     EXIT.
 
-PROCEDURE DIVISION.
-    ACCEPT N.
-    DIVIDE N BY 1000 GIVING A REMAINDER B.
-    COMPUTE C = 1000 - B.
-    DIVIDE C BY 1000 GIVING D REMAINDER E.
-    
-    IF E(1:2) = '00'
-        DISPLAY E(3:1)
-    ELSE IF E(1:1) = '0'
-        DISPLAY E(2:2)
-    ELSE
-        DISPLAY E(1:3).
-##############################
\ No newline at end of file
+000925*----------------------------------------------------------------
+000926* 1100-LOAD-DENOMS - LOAD THE CASH DENOMINATIONS THE TILL STOCKS
+000927*                    FROM THE DENOMCTL CONTROL FILE, LARGEST
+000928*                    FIRST, THE SAME WAY ABC104_A.CBL LOADS ITS
+000929*                    TIER TABLE FROM TIERCTL. IF DENOMCTL IS
+000930*                    EMPTY, 1000-INITIALIZE FALLS BACK TO A
+000931*                    SINGLE 1000 DENOMINATION SO THE ORIGINAL
+000932*                    ROUND-UP-TO-1000 BEHAVIOR STILL APPLIES. ANY
+00932A*                   ENTRIES PAST THE 20 THE TABLE HOLDS ARE
+00932B*                   IGNORED, NOT LOADED PAST THE LAST SLOT.
+000933*----------------------------------------------------------------
+000934 1100-LOAD-DENOMS.
+00934A     IF DN-DENOM-COUNT >= 20
+00934B         SET WS-EOF TO TRUE
+00934C         GO TO 1100-EXIT
+00934D     END-IF.
+000935     READ DENOMCTL
+000936         AT END
+000937             SET WS-EOF TO TRUE
+000938         NOT AT END
+000939             ADD 1 TO DN-DENOM-COUNT
+000940             SET DN-IDX TO DN-DENOM-COUNT
+000941             MOVE DENOMCTL-REC(1:7) TO DN-DENOM-VALUE(DN-IDX)
+000942     END-READ.
+000943 1100-EXIT.
+000944     EXIT.
+
+000946*----------------------------------------------------------------
+000950* 2000-RECONCILE-SALE - READ ONE SALE TOTAL AND POST ITS CHANGE
+000960*                       DUE TO THE REPORT.
+000970*----------------------------------------------------------------
+000980 2000-RECONCILE-SALE.
+000990     ADD 1 TO WS-TXN-COUNT.
+001000     MOVE TILLTXN-REC (1:9) TO WS-SALE-AMOUNT.
+001010     PERFORM 2900-COMPUTE-CHANGE-DUE THRU 2900-EXIT.
+001020     ADD WS-CHANGE-DUE TO WS-GRAND-TOTAL.
+001030     MOVE WS-SALE-AMOUNT TO DL-SALE-AMOUNT.
+001040     MOVE WS-CHANGE-DUE TO DL-CHANGE-DUE.
+001050     WRITE TILLRPT-REC FROM WS-DETAIL-LINE.
+001055     PERFORM 2960-WRITE-BREAKDOWN THRU 2960-EXIT
+001056         VARYING DN-IDX FROM 1 BY 1 UNTIL DN-IDX > DN-DENOM-COUNT.
+001060     PERFORM 8000-READ-TILLTXN THRU 8000-EXIT.
+001070 2000-EXIT.
+001080     EXIT.
+
+001100*----------------------------------------------------------------
+001110* 2900-COMPUTE-CHANGE-DUE - ROUND THE SALE UP TO THE LARGEST CASH
+001120*                         DENOMINATION THE TILL STOCKS (THE FIRST,
+001130*                         AND LARGEST, ENTRY IN THE DENOMCTL
+001140*                         TABLE), THE SAME DIVIDE-SUBTRACT-MODULO
+001150*                         FORMULA THE ORIGINAL CONSOLE VERSIONS
+001160*                         USED AGAINST A FIXED 1000, THEN BREAK
+001170*                         THE CHANGE DUE DOWN GREEDILY ACROSS
+001180*                         EVERY STOCKED DENOMINATION, LARGEST
+001181*                         FIRST, SO THE FEWEST BILLS AND COINS
+001182*                         ARE ISSUED.
+001190*----------------------------------------------------------------
+001191 2900-COMPUTE-CHANGE-DUE.
+001200     DIVIDE WS-SALE-AMOUNT BY DN-DENOM-VALUE(1)
+001210         GIVING WS-QUOTIENT REMAINDER WS-REMAINDER.
+001220     COMPUTE WS-CHANGE-DUE = DN-DENOM-VALUE(1) - WS-REMAINDER.
+001230     DIVIDE WS-CHANGE-DUE BY DN-DENOM-VALUE(1)
+001240         GIVING WS-QUOTIENT REMAINDER WS-CHANGE-DUE.
+001241     MOVE WS-CHANGE-DUE TO WS-CHANGE-REMAINING.
+001242     PERFORM 2950-BREAK-DOWN-DENOM THRU 2950-EXIT
+001243         VARYING DN-IDX FROM 1 BY 1 UNTIL DN-IDX > DN-DENOM-COUNT.
+001250 2900-EXIT.
+001260     EXIT.
+
+001262*----------------------------------------------------------------
+001263* 2950-BREAK-DOWN-DENOM - HOW MANY OF THIS ONE DENOMINATION GO
+001264*                         INTO WHATEVER CHANGE IS STILL LEFT TO
+001265*                         BREAK DOWN, LARGEST DENOMINATION FIRST
+001266*                         SINCE DENOMCTL IS LOADED IN DESCENDING
+001267*                         ORDER.
+001268*----------------------------------------------------------------
+001269 2950-BREAK-DOWN-DENOM.
+001270     DIVIDE WS-CHANGE-REMAINING BY DN-DENOM-VALUE(DN-IDX)
+001271         GIVING DN-BREAKDOWN-COUNT(DN-IDX)
+001272         REMAINDER WS-CHANGE-REMAINING.
+001273 2950-EXIT.
+001274     EXIT.
+
+001275*----------------------------------------------------------------
+001276* 2960-WRITE-BREAKDOWN - WRITE ONE BREAKDOWN LINE FOR EVERY
+001277*                        DENOMINATION THAT ACTUALLY CONTRIBUTED
+001278*                        TO THIS SALE'S CHANGE DUE. DENOMINATIONS
+001279*                        NOT NEEDED (A ZERO COUNT) PRINT NOTHING.
+001280*----------------------------------------------------------------
+001281 2960-WRITE-BREAKDOWN.
+001282     IF DN-BREAKDOWN-COUNT(DN-IDX) > ZERO
+001283         MOVE DN-BREAKDOWN-COUNT(DN-IDX) TO BL-COUNT
+001284         MOVE DN-DENOM-VALUE(DN-IDX) TO BL-DENOM
+001285         WRITE TILLRPT-REC FROM WS-BREAKDOWN-LINE
+001286     END-IF.
+001287 2960-EXIT.
+001288     EXIT.
+
+001290 3000-FINALIZE.
+001295     MOVE WS-TXN-COUNT TO SL-TXN-COUNT.
+001300     MOVE WS-GRAND-TOTAL TO SL-GRAND-TOTAL.
+001310     WRITE TILLRPT-REC FROM WS-SUMMARY-LINE.
+001320     CLOSE TILLTXN
+001325           DENOMCTL
+001330           TILLRPT.
+001340 3000-EXIT.
+001350     EXIT.
+      
+001370 8000-READ-TILLTXN.
+001380     READ TILLTXN
+001390         AT END
+001400             SET WS-EOF TO TRUE
+001410     END-READ.
+001420 8000-EXIT.
+001430     EXIT.
