@@ -1,189 +1,159 @@
-abc115_a.cbl
-##########################################
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-STR1 PIC X(5) VALUE "Hello".
-01 WS-STR2 PIC X(5) VALUE "World".
-01 WS-RESULT PIC X(30).
-01 WS-POINTER PIC 99 VALUE 1.
-
-PROCEDURE DIVISION.
-    STRING WS-STR1 DELIMITED BY SIZE
-           " "    DELIMITED BY SIZE
-           WS-STR2 DELIMITED BY SIZE
-        INTO WS-RESULT
-        WITH POINTER WS-POINTER
-        ON OVERFLOW
-            DISPLAY "String overflow occurred"
-    END-STRING.
-
-    DISPLAY WS-RESULT.
-##########################################
-##########################################
-##########################################
-##########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INPT       PIC X(30).
-  01 D          PIC 9(10).
-  01 E          PIC 9(10).
-  01 WS-STR1    PIC X(9) VALUE "Christmas".
-  01 WS-STR2    PIC X(3) VALUE "Eve".
-  01 WS-RESULT  PIC X(100).
-  01 WS-POINTER PIC 99 VALUE 1.
-  01 WS-COUNTER PIC 99 VALUE 1.
-
-PROCEDURE DIVISION.
-  ACCEPT INPT.
-  UNSTRING INPT DELIMITED BY SPACE INTO D.
-  COMPUTE E = 25 - D.
-
-  STRING WS-STR1 DELIMITED BY SIZE
-         " "    DELIMITED BY SIZE
-    INTO WS-RESULT
-    WITH POINTER WS-POINTER.
-
-  PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > E
-    STRING WS-STR2 DELIMITED BY SIZE
-           " "    DELIMITED BY SIZE
-      INTO WS-RESULT
-      WITH POINTER WS-POINTER
-  END-PERFORM.
-
-  DISPLAY WS-RESULT.
-##########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 D          PIC 9(10).
-
-PROCEDURE DIVISION.
-  ACCEPT D.
-  EVALUATE D
-    WHEN 25
-      DISPLAY "Christmas"
-    WHEN 24
-      DISPLAY "Christmas Eve"
-    WHEN 23
-      DISPLAY "Christmas Eve Eve"
-    WHEN OTHER
-      DISPLAY "Christmas Eve Eve Eve"
-  END-EVALUATE.
-  STOP RUN.
-##########################################
-##########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INPT       PIC X(30).
-  01 D          PIC 9(10).
-  01 E          PIC 9(10).
-  01 STR1    PIC X(9) VALUE "Christmas".
-  01 STR2    PIC X(3) VALUE "Eve".
-  01 RESULT  PIC X(100).
-  01 PT PIC 99 VALUE 1.
-  01 CT PIC 99 VALUE 1.
-
-PROCEDURE DIVISION.
-  ACCEPT INPT.
-  UNSTRING INPT DELIMITED BY SPACE INTO D.
-  COMPUTE E = 25 - D.
-
-  STRING 
-    STR1 DELIMITED BY SIZE
-    " " DELIMITED BY SIZE
-    INTO RESULT
-    WITH POINTER PT.
-
-  PERFORM VARYING CT FROM 1 BY 1 UNTIL CT > E
-    STRING 
-      STR2 DELIMITED BY SIZE
-      " "    DELIMITED BY SIZE
-      INTO RESULT
-      WITH POINTER PT
-  END-PERFORM.
-
-  DISPLAY RESULT.
-------------------------------------------
-D=int(input())
-E=25-D
-STR1='Christmas'
-STR2='Eve'
-RESULT=STR1
-for i in range(E):
-  RESULT+=' '+STR2
-print(RESULT)
-
-##########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INPT       PIC X(30).
-  01 D          PIC 9(10).
-  01 E          PIC 9(10).
-  01 X          PIC 9(10).
-  01 ANS        PIC X(30) VALUE 'Christmas Eve Eve Eve'.
-
-PROCEDURE DIVISION.
-  ACCEPT INPT.
-  UNSTRING INPT DELIMITED BY SPACE INTO D
-  COMPUTE E = 25 - D
-  COMPUTE X = 9 + 4 * E
-  DISPLAY ANS(1:X)
-  STOP RUN.
-------------------------------------------
-D=int(input())
-E=25-D
-X=9+4*E
-ANS='Christmas Eve Eve Eve'
-print(ANS[0:X])
-##########################################
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INPT       PIC X(30).
-  01 D          PIC 9(10).
-
-PROCEDURE DIVISION.
-  ACCEPT INPT.
-  UNSTRING INPT DELIMITED BY SPACE INTO D
-  IF D = 22
-    DISPLAY 'Christmas Eve Eve Eve'
-  ELSE IF D = 23
-    DISPLAY 'Christmas Eve Eve'
-  ELSE IF D = 24
-    DISPLAY 'Christmas Eve'
-  ELSE
-    DISPLAY 'Christmas'
-  END-IF.
-  STOP RUN.
-------------------------------------------
-D=int(input())
-if D==22:
-    print("Christmas Eve Eve Eve")
-elif D==23:
-    print("Christmas Eve Eve")
-elif D==24:
-    print("Christmas Eve")
-else:
-    print("Christmas")
-
-##########################################
-[python]
-D=int(input())
-print("Christmas"+" Eve"*(25-D))
-##########################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. HOLIDAY MAILER BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - ACCEPTED TODAY'S DAY NUMBER
+000200*                  D, COMPUTED E = 25 - D, AND USED STRING WITH
+000210*                  POINTER TO BUILD "CHRISTMAS EVE EVE ..." WITH
+000220*                  ONE "EVE" FOR EACH DAY REMAINING.
+000230* 08/09/2026  YM   GENERALIZED THE SAME STRING/POINTER COUNTDOWN
+000240*                  TECHNIQUE INTO A HOLIDAY-COUNTDOWN BATCH
+000250*                  MAILER. HOLCAL NAMES THE HOLIDAY AND THE DAY
+000260*                  NUMBER IT FALLS ON. READS CUSTFILE FOR A WHOLE
+000270*                  FILE OF CUSTOMERS AND TODAY'S DAY NUMBER FOR
+000280*                  EACH, AND WRITES EVERY CUSTOMER'S COUNTDOWN
+000290*                  GREETING TO MAILRPT.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM.
+000340 OBJECT-COMPUTER. IBM.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT HOLCAL ASSIGN TO "HOLCAL"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT CUSTFILE ASSIGN TO "CUSTFILE"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410     SELECT MAILRPT ASSIGN TO "MAILRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  HOLCAL
+000470     RECORDING MODE IS F.
+000480 01  HOLCAL-REC                PIC X(80).
+      
+000500 FD  CUSTFILE
+000510     RECORDING MODE IS F.
+000520 01  CUSTFILE-REC              PIC X(80).
+      
+000540 FD  MAILRPT
+000550     RECORDING MODE IS F.
+000560 01  MAILRPT-REC               PIC X(132).
+      
+000580 WORKING-STORAGE SECTION.
+000590 77  WS-EOF-SW                 PIC X(01) VALUE "N".
+000600     88  WS-EOF                          VALUE "Y".
+000610 77  WS-CUST-COUNT             PIC 9(07) VALUE ZERO COMP.
+000620 77  WS-HOLIDAY-NAME           PIC X(20).
+000630 77  WS-HOLIDAY-DAY            PIC 9(02).
+000640 77  WS-CUST-ID                PIC X(10).
+000650 77  WS-TODAY-DAY              PIC 9(02).
+000660 77  WS-EVE-COUNT              PIC 9(02).
+000665 77  WS-EVE-DELTA              PIC S9(02).
+000670 77  WS-COUNTER                PIC 9(02).
+000680 77  WS-POINTER                PIC 9(03).
+      
+000700 01  WS-GREETING               PIC X(100).
+      
+000720 01  WS-DETAIL-LINE.
+000730     05  FILLER               PIC X(12) VALUE "CUSTOMER:   ".
+000740     05  DL-CUST-ID           PIC X(10).
+000750     05  FILLER               PIC X(02) VALUE "  ".
+000760     05  DL-GREETING          PIC X(100).
+000770     05  FILLER               PIC X(08) VALUE SPACES.
+      
+000790 01  WS-SUMMARY-LINE.
+000800     05  FILLER               PIC X(20) VALUE
+000810         "CUSTOMERS MAILED:  ".
+000820     05  SL-CUST-COUNT        PIC ZZZZZZ9.
+000830     05  FILLER               PIC X(105) VALUE SPACES.
+      
+000850 PROCEDURE DIVISION.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000880     PERFORM 2000-MAIL-CUSTOMER THRU 2000-EXIT
+000890         UNTIL WS-EOF.
+000900     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000910     STOP RUN.
+      
+000930 1000-INITIALIZE.
+000940     OPEN INPUT HOLCAL.
+000950     READ HOLCAL
+000960         AT END
+000970             DISPLAY "MAIN - HOLCAL IS EMPTY - RUN ABORTED"
+000980             MOVE 16 TO RETURN-CODE
+000990             STOP RUN
+001000     END-READ.
+001010     CLOSE HOLCAL.
+001020     MOVE HOLCAL-REC(1:20) TO WS-HOLIDAY-NAME.
+001030     MOVE FUNCTION NUMVAL(HOLCAL-REC(22:2)) TO WS-HOLIDAY-DAY.
+001040     OPEN INPUT CUSTFILE
+001050          OUTPUT MAILRPT.
+001060     PERFORM 8000-READ-CUSTFILE THRU 8000-EXIT.
+001070 1000-EXIT.
+001080     EXIT.
+      
+001100*----------------------------------------------------------------
+001110* 2000-MAIL-CUSTOMER - THE SAME STRING/POINTER BUILD THE ORIGINAL
+001120*                        PROGRAM USED FOR ITS ONE DAY NUMBER, NOW
+001130*                        RUN FOR EVERY CUSTOMER IN CUSTFILE AGAINST
+001140*                        THE HOLIDAY LOADED FROM HOLCAL.
+001150*----------------------------------------------------------------
+001160 2000-MAIL-CUSTOMER.
+001170     ADD 1 TO WS-CUST-COUNT.
+001180     UNSTRING CUSTFILE-REC DELIMITED BY SPACE
+001190         INTO WS-CUST-ID WS-TODAY-DAY.
+001200     COMPUTE WS-EVE-DELTA = WS-HOLIDAY-DAY - WS-TODAY-DAY.
+001210     IF WS-EVE-DELTA < 0
+001220         MOVE 0 TO WS-EVE-COUNT
+001225     ELSE
+001227         MOVE WS-EVE-DELTA TO WS-EVE-COUNT
+001230     END-IF.
+001240     MOVE SPACES TO WS-GREETING.
+001250     MOVE 1 TO WS-POINTER.
+001260     STRING FUNCTION TRIM(WS-HOLIDAY-NAME) DELIMITED BY SIZE
+001270            " "                            DELIMITED BY SIZE
+001280         INTO WS-GREETING
+001290         WITH POINTER WS-POINTER.
+001300     PERFORM 2100-APPEND-EVE THRU 2100-EXIT
+001310         VARYING WS-COUNTER FROM 1 BY 1
+001320             UNTIL WS-COUNTER > WS-EVE-COUNT.
+001330     MOVE WS-CUST-ID TO DL-CUST-ID.
+001340     MOVE WS-GREETING TO DL-GREETING.
+001350     WRITE MAILRPT-REC FROM WS-DETAIL-LINE.
+001360     PERFORM 8000-READ-CUSTFILE THRU 8000-EXIT.
+001370 2000-EXIT.
+001380     EXIT.
+      
+001400 2100-APPEND-EVE.
+001410     STRING "Eve" DELIMITED BY SIZE
+001420            " "   DELIMITED BY SIZE
+001430         INTO WS-GREETING
+001440         WITH POINTER WS-POINTER
+001450         ON OVERFLOW
+001460             CONTINUE
+001470     END-STRING.
+001480 2100-EXIT.
+001490     EXIT.
+      
+001510 3000-FINALIZE.
+001520     MOVE WS-CUST-COUNT TO SL-CUST-COUNT.
+001530     WRITE MAILRPT-REC FROM WS-SUMMARY-LINE.
+001540     CLOSE CUSTFILE
+001550           MAILRPT.
+001560 3000-EXIT.
+001570     EXIT.
+      
+001590 8000-READ-CUSTFILE.
+001600     READ CUSTFILE
+001610         AT END
+001620             SET WS-EOF TO TRUE
+001630     END-READ.
+001640 8000-EXIT.
+001650     EXIT.
