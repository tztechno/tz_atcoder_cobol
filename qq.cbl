@@ -1,25 +1,147 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Main.
-DATA DIVISION.
-
-WORKING-STORAGE SECTION.
-   01 S           PIC X(3).
-   01 A           PIC 9.
-   01 B           PIC 9.
-   01 ANS         PIC 99 USAGE IS DISPLAY.
-
-PROCEDURE DIVISION.
-    ACCEPT S.
-
-    MOVE S(1:1) TO A.
-    MOVE S(3:1) TO B.
-
-    MULTIPLY A BY B GIVING ANS.
-
-    IF ANS(1:1) = 0
-        DISPLAY ANS(2:1)
-    ELSE
-        DISPLAY ANS
-    END-IF.
-
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. T SAKAI.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  TS   ORIGINAL PROGRAM - PULLED TWO DIGITS OUT OF A
+000195*                  3-CHARACTER CONSOLE STRING, MULTIPLIED THEM,
+000200*                  AND DISPLAYED THE PRODUCT WITH A LEADING ZERO
+000210*                  SUPPRESSED.
+000220* 08/09/2026  TS   TURNED INTO A BATCH CODE-PAIR VERIFIER. READS
+000230*                  A ONE-RECORD THRESHOLD CONTROL FILE (QQCTL)
+000240*                  SO THE ALLOWED PRODUCT LIMIT IS CONFIGURABLE,
+000250*                  THEN READS CODEPRS FOR A WHOLE FILE OF
+000260*                  3-CHARACTER CODE PAIRS AND WRITES AN
+000270*                  EXCEPTIONS REPORT TO QQRPT OF EVERY PAIR
+000280*                  WHOSE DIGIT PRODUCT EXCEEDS THE THRESHOLD,
+000285*                  PLUS A COUNT OF PAIRS PROCESSED.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM.
+000340 OBJECT-COMPUTER. IBM.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT QQCTL ASSIGN TO "QQCTL"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT CODEPRS ASSIGN TO "CODEPRS"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410     SELECT QQRPT ASSIGN TO "QQRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  QQCTL
+000470     RECORDING MODE IS F.
+000480 01  QQCTL-REC                    PIC 9(02).
+      
+000500 FD  CODEPRS
+000510     RECORDING MODE IS F.
+000520 01  CODEPRS-REC                  PIC X(03).
+      
+000540 FD  QQRPT
+000550     RECORDING MODE IS F.
+000560 01  QQRPT-REC                    PIC X(80).
+      
+000580 WORKING-STORAGE SECTION.
+000590 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000600     88  WS-EOF                             VALUE "Y".
+000610 77  WS-THRESHOLD                 PIC 9(02).
+000620 77  WS-PAIR-COUNT                PIC 9(07) VALUE ZERO COMP.
+000630 77  WS-EXCEPT-COUNT              PIC 9(07) VALUE ZERO COMP.
+000640 77  WS-A                         PIC 9.
+000650 77  WS-B                         PIC 9.
+000660 77  WS-ANS                       PIC 99.
+      
+000680 01  WS-EXCEPT-LINE.
+000690     05  FILLER                  PIC X(06) VALUE "PAIR ".
+000700     05  EL-CODE                  PIC X(03).
+000710     05  FILLER                  PIC X(11) VALUE "  PRODUCT: ".
+000720     05  EL-PRODUCT               PIC Z9.
+000730     05  FILLER                  PIC X(14) VALUE "  THRESHOLD: ".
+000740     05  EL-THRESHOLD             PIC Z9.
+000750     05  FILLER                  PIC X(43) VALUE SPACES.
+      
+000770 01  WS-SUMMARY-LINE.
+000780     05  FILLER                  PIC X(17) VALUE
+000790         "PAIRS PROCESSED:".
+000800     05  SL-PAIR-COUNT            PIC ZZZZZZ9.
+000810     05  FILLER                  PIC X(17) VALUE
+000820         "  EXCEPTIONS:".
+000830     05  SL-EXCEPT-COUNT          PIC ZZZZZZ9.
+000840     05  FILLER                  PIC X(33) VALUE SPACES.
+      
+000860 PROCEDURE DIVISION.
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000890     PERFORM 2000-CHECK-PAIR THRU 2000-EXIT
+000900         UNTIL WS-EOF.
+000910     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000920     STOP RUN.
+      
+000940*----------------------------------------------------------------
+000950* 1000-INITIALIZE - READ THE ONE-RECORD THRESHOLD CONTROL FILE
+000960*                    SO THE ALLOWED PRODUCT LIMIT THIS RUN
+000970*                    ENFORCES IS CONFIGURABLE RATHER THAN
+000975*                    HARDCODED.
+000980*----------------------------------------------------------------
+000990 1000-INITIALIZE.
+001000     OPEN INPUT QQCTL.
+001010     READ QQCTL
+001020         AT END
+001030             DISPLAY "MAIN - QQCTL IS EMPTY - RUN ABORTED"
+001040             MOVE 16 TO RETURN-CODE
+001050             STOP RUN
+001060     END-READ.
+001070     MOVE QQCTL-REC TO WS-THRESHOLD.
+001080     CLOSE QQCTL.
+001090     OPEN INPUT CODEPRS
+001100          OUTPUT QQRPT.
+001110     PERFORM 8000-READ-CODEPRS THRU 8000-EXIT.
+001120 1000-EXIT.
+001130     EXIT.
+      
+001150*----------------------------------------------------------------
+001160* 2000-CHECK-PAIR - THE SAME TWO-DIGIT PRODUCT THE ORIGINAL
+001170*                    PROGRAM COMPUTED AGAINST ITS ONE CONSOLE
+001180*                    STRING, NOW RUN AGAINST EVERY CODE PAIR IN
+001190*                    THE FILE. ANY PAIR WHOSE PRODUCT EXCEEDS
+001195*                    THE CONFIGURED THRESHOLD IS WRITTEN TO THE
+001200*                    EXCEPTIONS REPORT.
+001210*----------------------------------------------------------------
+001220 2000-CHECK-PAIR.
+001230     ADD 1 TO WS-PAIR-COUNT.
+001240     MOVE CODEPRS-REC (1:1) TO WS-A.
+001250     MOVE CODEPRS-REC (3:1) TO WS-B.
+001260     MULTIPLY WS-A BY WS-B GIVING WS-ANS.
+001270     IF WS-ANS > WS-THRESHOLD
+001280         ADD 1 TO WS-EXCEPT-COUNT
+001290         MOVE CODEPRS-REC TO EL-CODE
+001300         MOVE WS-ANS TO EL-PRODUCT
+001310         MOVE WS-THRESHOLD TO EL-THRESHOLD
+001320         WRITE QQRPT-REC FROM WS-EXCEPT-LINE
+001330     END-IF.
+001340     PERFORM 8000-READ-CODEPRS THRU 8000-EXIT.
+001350 2000-EXIT.
+001360     EXIT.
+      
+001380 3000-FINALIZE.
+001390     MOVE WS-PAIR-COUNT TO SL-PAIR-COUNT.
+001400     MOVE WS-EXCEPT-COUNT TO SL-EXCEPT-COUNT.
+001410     WRITE QQRPT-REC FROM WS-SUMMARY-LINE.
+001420     CLOSE CODEPRS
+001430           QQRPT.
+001440 3000-EXIT.
+001450     EXIT.
+      
+001470 8000-READ-CODEPRS.
+001480     READ CODEPRS
+001490         AT END
+001500             SET WS-EOF TO TRUE
+001510     END-READ.
+001520 8000-EXIT.
+001530     EXIT.
