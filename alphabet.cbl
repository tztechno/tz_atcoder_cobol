@@ -1,25 +1,225 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CheckCase.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CHECKCASE.
+000120 AUTHOR. M HAYASHI.
+000130 INSTALLATION. DATA QUALITY BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  MH   ORIGINAL PROGRAM - ACCEPTED ONE CHARACTER AND
+000200*                  USED FUNCTION LOWER-CASE TO DECIDE WHETHER IT
+000210*                  WAS UPPER OR LOWER CASE.
+000220* 08/09/2026  MH   TURNED INTO A FIELD-LEVEL CASE-VALIDATION PASS.
+000230*                  READS CASECTL TO LEARN WHERE EACH FIELD SITS IN
+000240*                  THE INCOMING RECORD AND WHETHER IT IS SUPPOSED
+000250*                  TO BE ALL UPPERCASE OR ALL LOWERCASE, SCANS
+000260*                  INFIELDS RECORD BY RECORD, WRITES EVERY FIELD
+000270*                  THAT FAILS ITS EXPECTED-CASE RULE TO CASEERR,
+000280*                  AND REPORTS HOW MANY RECORDS WERE AFFECTED TO
+000290*                  CASERPT.
+000295* 08/09/2026  MH   SWITCHED CASEERR TO THE SHARED REJECTREC
+000296*                  COPYBOOK LAYOUT SO OPERATIONS CAN RUN ONE
+000297*                  EXCEPTIONS REPORT ACROSS EVERY VALIDATION JOB.
+000298* 08/09/2026  MH   STOPPED LOADING CC-FIELD-ENTRY PAST ITS 20-ROW
+000299*                  CAPACITY INSTEAD OF WRITING PAST THE LAST SLOT.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM.
+000340 OBJECT-COMPUTER. IBM.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT CASECTL ASSIGN TO "CASECTLD"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT INFIELDS ASSIGN TO "INFIELDS"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410     SELECT CASEERR ASSIGN TO "CASEERR"
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+000430     SELECT CASERPT ASSIGN TO "CASERPT"
+000440         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  CASECTL
+000490     RECORDING MODE IS F.
+000500 01  CASECTL-REC.
+000510     05  CC-IN-NAME                PIC X(10).
+000520     05  CC-IN-START                PIC 9(03).
+000530     05  CC-IN-LENGTH               PIC 9(03).
+000540     05  CC-IN-RULE                 PIC X(01).
+      
+000560 FD  INFIELDS
+000570     RECORDING MODE IS F.
+000580 01  INFIELDS-REC                  PIC X(80).
+      
+000600 FD  CASEERR
+000610     RECORDING MODE IS F.
+000620 01  CASEERR-REC                   PIC X(80).
+      
+000640 FD  CASERPT
+000650     RECORDING MODE IS F.
+000660 01  CASERPT-REC                   PIC X(80).
+      
+000680 WORKING-STORAGE SECTION.
+000690 77  WS-CTL-EOF-SW                PIC X(01) VALUE "N".
+000700     88  WS-CTL-EOF                          VALUE "Y".
+000710 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000720     88  WS-EOF                             VALUE "Y".
+000730 77  WS-RECORD-COUNT               PIC 9(07) VALUE ZERO COMP.
+000740 77  WS-AFFECTED-COUNT             PIC 9(07) VALUE ZERO COMP.
+000750 77  WS-VIOLATION-COUNT            PIC 9(07) VALUE ZERO COMP.
+000760 77  WS-FIELD-VALUE                PIC X(20).
+000770 77  WS-RECORD-BAD-SW              PIC X(01).
+000780     88  WS-RECORD-BAD                       VALUE "Y".
+000785 77  WS-RUN-DATE                   PIC 9(06).
+000786 77  WS-RUN-TIME                   PIC 9(08).
+000787 77  WS-REJECT-KEY                 PIC X(10).
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 x PIC X.
-01 lowercase-flag PIC X(1).
+000800 COPY CASECTL.
 
-PROCEDURE DIVISION.
+000805 COPY REJECTREC.
 
-    ACCEPT x.
-
-    IF FUNCTION LOWER-CASE(x) = x
-        MOVE "Y" TO lowercase-flag
-    ELSE
-        MOVE "N" TO lowercase-flag
-    END-IF.
-
-    IF lowercase-flag = 'Y'
-        DISPLAY "a"
-    ELSE
-        DISPLAY "A"
-    END-IF.
-
-    STOP RUN.
+000820 01  WS-DETAIL-LINE.
+000830     05  FILLER                  PIC X(07) VALUE "RECORD ".
+000840     05  DL-RECNO                 PIC ZZZZZZ9.
+000850     05  FILLER                  PIC X(08) VALUE "  FIELD ".
+000860     05  DL-FIELD-NAME             PIC X(10).
+000870     05  FILLER                  PIC X(08) VALUE " VALUE '".
+000880     05  DL-FIELD-VALUE            PIC X(20).
+000890     05  FILLER                  PIC X(11) VALUE "' EXPECTED ".
+000900     05  DL-EXPECTED               PIC X(09).
+      
+000920 01  WS-SUMMARY-LINE.
+000930     05  FILLER                  PIC X(20) VALUE
+000940         "RECORDS SCANNED:    ".
+000950     05  SL-RECORD-COUNT           PIC ZZZZZZ9.
+000960     05  FILLER                  PIC X(24) VALUE
+000970         "   RECORDS AFFECTED: ".
+000980     05  SL-AFFECTED-COUNT         PIC ZZZZZZ9.
+000990     05  FILLER                  PIC X(20) VALUE
+001000         "   VIOLATIONS: ".
+001010     05  SL-VIOLATION-COUNT        PIC ZZZZZZ9.
+      
+001030 PROCEDURE DIVISION.
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001060     PERFORM 2000-VALIDATE-RECORD THRU 2000-EXIT
+001070         UNTIL WS-EOF.
+001080     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001090     STOP RUN.
+      
+001110*----------------------------------------------------------------
+001120* 1000-INITIALIZE - LOAD THE FIELD-CASE CONTROL FILE INTO A TABLE
+001130*                   AND OPEN THE INPUT AND OUTPUT FILES.
+001140*----------------------------------------------------------------
+001150 1000-INITIALIZE.
+001160     OPEN INPUT CASECTL.
+001170     PERFORM 8000-READ-CASECTL THRU 8000-EXIT.
+001175*    CC-FIELD-ENTRY HOLDS AT MOST 20 FIELDS. ANY ROW PAST THE 20TH
+001176*    IN CASECTL IS LEFT OFF THE TABLE, NOT OVERRUN.
+001180     PERFORM UNTIL WS-CTL-EOF OR CC-FIELD-COUNT >= 20
+001190         ADD 1 TO CC-FIELD-COUNT
+001200         MOVE CC-IN-NAME TO CC-FIELD-NAME (CC-FIELD-COUNT)
+001210         MOVE CC-IN-START TO CC-FIELD-START (CC-FIELD-COUNT)
+001220         MOVE CC-IN-LENGTH TO CC-FIELD-LENGTH (CC-FIELD-COUNT)
+001230         MOVE CC-IN-RULE TO CC-FIELD-RULE (CC-FIELD-COUNT)
+001240         PERFORM 8000-READ-CASECTL THRU 8000-EXIT
+001250     END-PERFORM.
+001260     CLOSE CASECTL.
+001270     OPEN INPUT INFIELDS
+001280          OUTPUT CASEERR
+001290          OUTPUT CASERPT.
+001295     ACCEPT WS-RUN-DATE FROM DATE.
+001296     ACCEPT WS-RUN-TIME FROM TIME.
+001300     PERFORM 8100-READ-INFIELDS THRU 8100-EXIT.
+001310 1000-EXIT.
+001320     EXIT.
+      
+001340*----------------------------------------------------------------
+001350* 2000-VALIDATE-RECORD - CHECK EVERY CONTROLLED FIELD IN THE
+001360*                        CURRENT RECORD AGAINST ITS EXPECTED-CASE
+001370*                        RULE, THE SAME FUNCTION UPPER-CASE /
+001380*                        FUNCTION LOWER-CASE COMPARISON THE
+001390*                        ORIGINAL PROGRAM USED FOR ITS ONE
+001400*                        ACCEPTED CHARACTER.
+001410*----------------------------------------------------------------
+001420 2000-VALIDATE-RECORD.
+001430     ADD 1 TO WS-RECORD-COUNT.
+001440     MOVE "N" TO WS-RECORD-BAD-SW.
+001450     SET CC-IDX TO 1.
+001460     PERFORM 2100-CHECK-FIELD THRU 2100-EXIT
+001470         VARYING CC-IDX FROM 1 BY 1 UNTIL CC-IDX > CC-FIELD-COUNT.
+001480     IF WS-RECORD-BAD
+001490         ADD 1 TO WS-AFFECTED-COUNT
+001500     END-IF.
+001510     PERFORM 8100-READ-INFIELDS THRU 8100-EXIT.
+001520 2000-EXIT.
+001530     EXIT.
+      
+001550 2100-CHECK-FIELD.
+001560     MOVE SPACES TO WS-FIELD-VALUE.
+001570     MOVE INFIELDS-REC (CC-FIELD-START (CC-IDX) :
+001580         CC-FIELD-LENGTH (CC-IDX)) TO WS-FIELD-VALUE.
+001590     IF CC-RULE-UPPER (CC-IDX)
+001600         IF FUNCTION UPPER-CASE(WS-FIELD-VALUE)
+001610                 NOT = WS-FIELD-VALUE
+001620             PERFORM 2200-WRITE-VIOLATION THRU 2200-EXIT
+001630         END-IF
+001640     ELSE
+001650         IF FUNCTION LOWER-CASE(WS-FIELD-VALUE)
+001660                 NOT = WS-FIELD-VALUE
+001670             PERFORM 2200-WRITE-VIOLATION THRU 2200-EXIT
+001680         END-IF
+001690     END-IF.
+001700 2100-EXIT.
+001710     EXIT.
+      
+001730 2200-WRITE-VIOLATION.
+001740     ADD 1 TO WS-VIOLATION-COUNT.
+001750     MOVE "Y" TO WS-RECORD-BAD-SW.
+001760     MOVE WS-RECORD-COUNT TO DL-RECNO.
+001770     MOVE CC-FIELD-NAME (CC-IDX) TO DL-FIELD-NAME.
+001780     MOVE WS-FIELD-VALUE (1:20) TO DL-FIELD-VALUE.
+001790     IF CC-RULE-UPPER (CC-IDX)
+001800         MOVE "UPPERCASE" TO DL-EXPECTED
+001810     ELSE
+001820         MOVE "LOWERCASE" TO DL-EXPECTED
+001830     END-IF.
+001832     MOVE "CHECKCASE" TO RJ-SOURCE-PROGRAM.
+001833     MOVE WS-RECORD-COUNT TO WS-REJECT-KEY.
+001834     MOVE WS-REJECT-KEY TO RJ-RECORD-KEY.
+001835     STRING "FIELD " CC-FIELD-NAME (CC-IDX) " NOT " DL-EXPECTED
+001836         DELIMITED BY SIZE INTO RJ-REASON-CODE.
+001837     STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001838         INTO RJ-REJECT-TIMESTAMP.
+001840     WRITE CASEERR-REC FROM RJ-REJECT-RECORD.
+001850 2200-EXIT.
+001860     EXIT.
+      
+001880 3000-FINALIZE.
+001890     MOVE WS-RECORD-COUNT TO SL-RECORD-COUNT.
+001900     MOVE WS-AFFECTED-COUNT TO SL-AFFECTED-COUNT.
+001910     MOVE WS-VIOLATION-COUNT TO SL-VIOLATION-COUNT.
+001920     WRITE CASERPT-REC FROM WS-SUMMARY-LINE.
+001930     CLOSE INFIELDS
+001940           CASEERR
+001950           CASERPT.
+001960 3000-EXIT.
+001970     EXIT.
+      
+001990 8000-READ-CASECTL.
+002000     READ CASECTL
+002010         AT END
+002020             SET WS-CTL-EOF TO TRUE
+002030     END-READ.
+002040 8000-EXIT.
+002050     EXIT.
+      
+002070 8100-READ-INFIELDS.
+002080     READ INFIELDS
+002090         AT END
+002100             SET WS-EOF TO TRUE
+002110     END-READ.
+002120 8100-EXIT.
+002130     EXIT.
