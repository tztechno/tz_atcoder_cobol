@@ -1,33 +1,49 @@
-//ABC179_A 
-//plural
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM_ID.
+000120 AUTHOR. K MORITA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  KM   ORIGINAL PROGRAM - ACCEPTED ONE WORD FROM THE
+000200*                  CONSOLE AND DISPLAYED IT WITH "S" OR "ES"
+000210*                  APPENDED, DEPENDING ON WHETHER THE WORD
+000212*                  ALREADY ENDED IN "S".
+000220* 08/09/2026  KM   REPLACED THE IN-LINE RULE WITH A CALL TO THE
+000230*                  SHARED PLURAL SUBPROGRAM, WHICH ALSO CONSULTS
+000240*                  THE PLURALCTL EXCEPTIONS TABLE FOR IRREGULAR
+000250*                  PLURALS. NOW ACCEPTS AN ITEM COUNT AS WELL AS
+000260*                  THE NOUN AND DISPLAYS A FULL "<COUNT> <NOUN>"
+000265*                  REPORT LABEL. SEE PLURALLINK.CPY.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+      
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330 77  WS-COUNT                     PIC 9(09).
+000340 77  WS-NOUN                      PIC X(20).
 
+000360 COPY PLURALLINK.
 
-#########################################################
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 S          PIC X(1000).
-01 ans        PIC X(1002).
-
-PROCEDURE DIVISION.
-  ACCEPT S.
-  IF "s" = S(FUNCTION STORED-CHAR-LENGTH(S) : 1) THEN
-    STRING
-      FUNCTION TRIM(S)
-      "es"
-      INTO ans
-    END-STRING
-  ELSE
-    STRING
-      FUNCTION TRIM(S)
-      "s"
-      INTO ans
-    END-STRING
-  END-IF.
-  DISPLAY FUNCTION TRIM(ans).
-  STOP RUN.
-
-#########################################################
+000390 PROCEDURE DIVISION.
+000400 0000-MAINLINE.
+000410     ACCEPT WS-COUNT.
+000420     ACCEPT WS-NOUN.
+000430     PERFORM 1000-CALL-PLURAL THRU 1000-EXIT.
+000440     DISPLAY FUNCTION TRIM(PL-LABEL).
+000450     STOP RUN.
+      
+000470*----------------------------------------------------------------
+000480* 1000-CALL-PLURAL - BUILD A REPORT LABEL FOR THE ACCEPTED COUNT
+000490*                     AND NOUN USING THE SHARED PLURAL
+000500*                     SUBPROGRAM AND THE PLURALCTL EXCEPTIONS
+000510*                     TABLE OF IRREGULAR PLURALS.
+000520*----------------------------------------------------------------
+000530 1000-CALL-PLURAL.
+000540     MOVE WS-COUNT TO PL-ITEM-COUNT.
+000550     MOVE WS-NOUN TO PL-NOUN.
+000560     CALL "PLURAL" USING PLURAL-PARMS.
+000570 1000-EXIT.
+000580     EXIT.
