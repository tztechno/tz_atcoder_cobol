@@ -1,18 +1,208 @@
-//ABC178_A Not
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Main.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 N PIC 9(5).
-       01 INPUT-STRING PIC X(10).
-
-       PROCEDURE DIVISION.
-           ACCEPT INPUT-STRING.
-           MOVE FUNCTION NUMVAL(INPUT-STRING) TO N.
-           IF N=0
-               DISPLAY 1
-           ELSE
-               DISPLAY 0
-           END-IF.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. T ARAI.
+000130 INSTALLATION. INDICATOR MAINTENANCE BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  TA   ORIGINAL PROGRAM - ACCEPTED ONE NUMBER FROM THE
+000200*                  CONSOLE AND DISPLAYED 1 IF IT WAS ZERO, 0
+000210*                  OTHERWISE - A SIMPLE ONE-VALUE NOT GATE.
+000220* 08/09/2026  TA   BUILT INTO A BULK FLAG-INVERSION UTILITY. READS
+000230*                  FLAGFILE FOR A WHOLE INDICATOR FILE, INVERTS
+000240*                  THE FLAG FIELD ON EVERY RECORD USING THE SAME
+000250*                  NOT GATE, WRITES THE UPDATED RECORDS TO
+000260*                  FLAGOUT, AND WRITES A BEFORE/AFTER ENTRY TO
+000270*                  FLAGAUDIT FOR EVERY RECORD SO THE BULK CHANGE
+000280*                  CAN BE REVIEWED OR REVERSED.
+000285* 08/09/2026  TA   ADDED A FLAG-VALUE CHECK USING THE SHARED
+000286*                  REJECTREC COPYBOOK LAYOUT. A FLAG THAT IS NOT
+000287*                  0 OR 1 IS LEFT UNCHANGED AND WRITTEN TO
+000288*                  FLAGREJ INSTEAD OF BEING SILENTLY TREATED AS
+000289*                  ZERO.
+000291* 08/09/2026  TA   ADDED A CALL TO THE SHARED AUDITLOG SUBPROGRAM
+000292*                  ALONGSIDE THE EXISTING FLAGAUDIT DETAIL LINE
+000293*                  SO EVERY FLIP ALSO SHOWS UP IN THE CROSS-JOB
+000294*                  COMPLIANCE AUDIT TRAIL.
+000295*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM.
+000330 OBJECT-COMPUTER. IBM.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT FLAGFILE ASSIGN TO "FLAGFILE"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT FLAGOUT ASSIGN TO "FLAGOUT"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400     SELECT FLAGAUDIT ASSIGN TO "FLAGAUDIT"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+000415     SELECT FLAGREJ ASSIGN TO "FLAGREJ"
+000416         ORGANIZATION IS LINE SEQUENTIAL.
+
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  FLAGFILE
+000460     RECORDING MODE IS F.
+000470 01  FLAGFILE-REC.
+000480     05  FF-RECORD-KEY            PIC X(10).
+000490     05  FILLER                   PIC X(01).
+000500     05  FF-FLAG                  PIC 9(01).
+000501         88  FF-FLAG-VALID                  VALUES 0 1.
+000510     05  FILLER                   PIC X(68).
+
+000530 FD  FLAGOUT
+000540     RECORDING MODE IS F.
+000550 01  FLAGOUT-REC                  PIC X(80).
+
+000570 FD  FLAGAUDIT
+000580     RECORDING MODE IS F.
+000590 01  FLAGAUDIT-REC                PIC X(80).
+
+000595 FD  FLAGREJ
+000596     RECORDING MODE IS F.
+000597 01  FLAGREJ-REC                  PIC X(80).
+
+000610 WORKING-STORAGE SECTION.
+000620 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000630     88  WS-EOF                             VALUE "Y".
+000640 77  WS-REC-COUNT                 PIC 9(07) VALUE ZERO COMP.
+000650 77  WS-OLD-FLAG                  PIC 9(01).
+000660 77  WS-NEW-FLAG                  PIC 9(01).
+000670 77  WS-RUN-DATE                  PIC 9(06).
+000680 77  WS-RUN-TIME                  PIC 9(08).
+      
+000700 01  WS-OUT-REC.
+000710     05  WO-RECORD-KEY            PIC X(10).
+000720     05  FILLER                   PIC X(01) VALUE SPACES.
+000730     05  WO-FLAG                  PIC 9(01).
+000740     05  FILLER                   PIC X(68) VALUE SPACES.
+      
+000760 01  WS-AUDIT-LINE.
+000770     05  FILLER                  PIC X(08) VALUE "RECORD ".
+000780     05  AL-RECORD-KEY            PIC X(10).
+000790     05  FILLER                  PIC X(11) VALUE "  OLD FLG: ".
+000800     05  AL-OLD-FLAG              PIC 9(01).
+000810     05  FILLER                  PIC X(11) VALUE "  NEW FLG: ".
+000820     05  AL-NEW-FLAG              PIC 9(01).
+000830     05  FILLER                  PIC X(07) VALUE "  TS: ".
+000840     05  AL-TIMESTAMP             PIC 9(14).
+000850     05  FILLER                  PIC X(18) VALUE SPACES.
+      
+000870 01  WS-SUMMARY-LINE.
+000880     05  FILLER                  PIC X(20) VALUE
+000890         "FLAGS INVERTED:     ".
+000900     05  SL-REC-COUNT             PIC ZZZZZZ9.
+000910     05  FILLER                  PIC X(33) VALUE SPACES.
+
+000920 COPY REJECTREC.
+
+000925 COPY AUDTLINK.
+
+000930 PROCEDURE DIVISION.
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000960     PERFORM 2000-INVERT-FLAG THRU 2000-EXIT
+000970         UNTIL WS-EOF.
+000980     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000990     STOP RUN.
+      
+001010 1000-INITIALIZE.
+001020     OPEN INPUT FLAGFILE
+001030          OUTPUT FLAGOUT
+001040          OUTPUT FLAGAUDIT
+001045          OUTPUT FLAGREJ.
+001050     ACCEPT WS-RUN-DATE FROM DATE.
+001060     ACCEPT WS-RUN-TIME FROM TIME.
+001070     PERFORM 8000-READ-FLAGFILE THRU 8000-EXIT.
+001080 1000-EXIT.
+001090     EXIT.
+      
+001110*----------------------------------------------------------------
+001120* 2000-INVERT-FLAG - THE SAME NOT GATE THE ORIGINAL PROGRAM RAN
+001130*                    AGAINST ITS ONE ACCEPTED VALUE, NOW RUN
+001140*                    AGAINST EVERY RECORD IN THE INDICATOR FILE,
+001150*                    WITH A BEFORE/AFTER AUDIT ENTRY WRITTEN FOR
+001160*                    EACH FLIP.
+001170*----------------------------------------------------------------
+001180 2000-INVERT-FLAG.
+001190     ADD 1 TO WS-REC-COUNT.
+001195     IF NOT FF-FLAG-VALID
+001196         PERFORM 2100-REJECT-FLAG THRU 2100-EXIT
+001197     ELSE
+001200         MOVE FF-FLAG TO WS-OLD-FLAG
+001210         IF WS-OLD-FLAG = 0
+001220             MOVE 1 TO WS-NEW-FLAG
+001230         ELSE
+001240             MOVE 0 TO WS-NEW-FLAG
+001250         END-IF
+001260         MOVE FF-RECORD-KEY TO WO-RECORD-KEY
+001270         MOVE WS-NEW-FLAG TO WO-FLAG
+001280         WRITE FLAGOUT-REC FROM WS-OUT-REC
+001290         MOVE FF-RECORD-KEY TO AL-RECORD-KEY OF WS-AUDIT-LINE
+001300         MOVE WS-OLD-FLAG TO AL-OLD-FLAG
+001310         MOVE WS-NEW-FLAG TO AL-NEW-FLAG
+001320         STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001330             INTO AL-TIMESTAMP OF WS-AUDIT-LINE
+001340         WRITE FLAGAUDIT-REC FROM WS-AUDIT-LINE
+001342         PERFORM 2500-LOG-FLAG-CHANGE THRU 2500-EXIT
+001345     END-IF.
+001350     PERFORM 8000-READ-FLAGFILE THRU 8000-EXIT.
+001360 2000-EXIT.
+001370     EXIT.
+
+001341*----------------------------------------------------------------
+001342* 2500-LOG-FLAG-CHANGE - REPORT THE FLIP TO THE SHARED CROSS-JOB
+001343*                        AUDIT LOG.
+001344*----------------------------------------------------------------
+001350 2500-LOG-FLAG-CHANGE.
+001351     MOVE "WRITE" TO AL-ACTION OF AUDIT-LOG-PARMS.
+001352     MOVE "FLAGINV" TO AL-SOURCE-PROGRAM OF AUDIT-LOG-PARMS.
+001353     MOVE FF-RECORD-KEY TO AL-RECORD-KEY OF AUDIT-LOG-PARMS.
+001354     MOVE "FLAG" TO AL-FIELD-NAME OF AUDIT-LOG-PARMS.
+001355     MOVE WS-OLD-FLAG TO AL-OLD-VALUE OF AUDIT-LOG-PARMS.
+001356     MOVE WS-NEW-FLAG TO AL-NEW-VALUE OF AUDIT-LOG-PARMS.
+001357     STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001358         INTO AL-TIMESTAMP OF AUDIT-LOG-PARMS.
+001359     CALL "AUDITLOG" USING AUDIT-LOG-PARMS.
+001360 2500-EXIT.
+001361     EXIT.
+
+001375*----------------------------------------------------------------
+001376* 2100-REJECT-FLAG - THE FLAG FIELD IS SUPPOSED TO BE A ONE-BIT
+001377*                    INDICATOR, 0 OR 1. ANY OTHER DIGIT IS A DATA
+001378*                    QUALITY PROBLEM UPSTREAM, NOT SOMETHING THIS
+001379*                    JOB SHOULD SILENTLY PAPER OVER, SO THE RECORD
+001380*                    IS LEFT UNCHANGED AND LOGGED TO FLAGREJ.
+001381*----------------------------------------------------------------
+001382 2100-REJECT-FLAG.
+001383     MOVE "FLAGINV" TO RJ-SOURCE-PROGRAM.
+001384     MOVE FF-RECORD-KEY TO RJ-RECORD-KEY.
+001385     MOVE "FLAG NOT 0 OR 1" TO RJ-REASON-CODE.
+001386     STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001387         INTO RJ-REJECT-TIMESTAMP.
+001388     WRITE FLAGREJ-REC FROM RJ-REJECT-RECORD.
+001389 2100-EXIT.
+001390     EXIT.
+
+001390 3000-FINALIZE.
+001400     MOVE WS-REC-COUNT TO SL-REC-COUNT.
+001410     WRITE FLAGAUDIT-REC FROM WS-SUMMARY-LINE.
+001415     MOVE "CLOSE" TO AL-ACTION OF AUDIT-LOG-PARMS.
+001416     CALL "AUDITLOG" USING AUDIT-LOG-PARMS.
+001420     CLOSE FLAGFILE
+001430           FLAGOUT
+001440           FLAGAUDIT
+001445           FLAGREJ.
+001450 3000-EXIT.
+001460     EXIT.
+      
+001480 8000-READ-FLAGFILE.
+001490     READ FLAGFILE
+001500         AT END
+001510             SET WS-EOF TO TRUE
+001520     END-READ.
+001530 8000-EXIT.
+001540     EXIT.
