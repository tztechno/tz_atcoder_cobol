@@ -1,23 +1,148 @@
-
-######################################
-[test OK but submission error]
-  
-IDENTIFICATION DIVISION.
-PROGRAM-ID. AddTwoNumbers.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10).
-  01 A PIC 9(3).
-  01 B PIC 9(3).
-  01 ANS PIC 9(3).
-  01 ANS2 PIC Z(3).
-  
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO A B.
-  COMPUTE ANS = A + B.
-  MOVE ANS TO ANS2.
-  DISPLAY ANS2.
-  STOP RUN.
-######################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ADDTWONUMBERS.
+000120 AUTHOR. N WATANABE.
+000130 INSTALLATION. BILLING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  NW   ORIGINAL PROGRAM - READ ONE A/B PAIR FROM A
+000200*                  10-BYTE CONSOLE LINE AND DISPLAYED THEIR SUM.
+000210* 08/09/2026  NW   CONVERTED INTO A BATCH INVOICE AGGREGATOR.
+000220*                  READS INVLINES FOR A WHOLE FILE OF LINE-ITEM
+000230*                  AMOUNTS GROUPED BY INVOICE NUMBER, ADDS THEM
+000240*                  THE SAME WAY THE ORIGINAL PROGRAM ADDED ITS ONE
+000250*                  A/B PAIR, WRITES A SUBTOTAL LINE TO INVRPT EACH
+000260*                  TIME THE INVOICE NUMBER CHANGES, AND WRITES A
+000270*                  GRAND-TOTAL CONTROL LINE AT THE END, MATCHING
+000280*                  THE CONTROL-TOTAL PATTERN OUR OTHER BATCH
+000290*                  REPORTS USE.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM.
+000340 OBJECT-COMPUTER. IBM.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT INVLINES ASSIGN TO "INVLINES"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT INVRPT ASSIGN TO "INVRPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  INVLINES
+000450     RECORDING MODE IS F.
+000460 01  INVLINES-REC                 PIC X(80).
+      
+000480 FD  INVRPT
+000490     RECORDING MODE IS F.
+000500 01  INVRPT-REC                   PIC X(80).
+      
+000520 WORKING-STORAGE SECTION.
+000530 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000540     88  WS-EOF                             VALUE "Y".
+000550 77  WS-LINE-COUNT                PIC 9(07) VALUE ZERO COMP.
+000560 77  WS-INVOICE-COUNT             PIC 9(05) VALUE ZERO COMP.
+000570 77  WS-INVOICE-NUM               PIC X(10).
+000580 77  WS-LINE-AMOUNT               PIC 9(07)V99.
+000590 77  WS-LAST-INVOICE-NUM          PIC X(10) VALUE SPACES.
+000600 77  WS-INVOICE-SUBTOTAL          PIC 9(09)V99 VALUE ZERO.
+000610 77  WS-GRAND-TOTAL               PIC 9(11)V99 VALUE ZERO.
+      
+000630 01  WS-DETAIL-LINE.
+000640     05  FILLER                  PIC X(09) VALUE "INVOICE ".
+000650     05  DL-INVOICE-NUM           PIC X(10).
+000660     05  FILLER                  PIC X(13) VALUE "  LINE AMT: ".
+000670     05  DL-LINE-AMOUNT           PIC ZZZZZZ9.99.
+000680     05  FILLER                  PIC X(38) VALUE SPACES.
+      
+000700 01  WS-SUBTOTAL-LINE.
+000710     05  FILLER                  PIC X(09) VALUE "INVOICE ".
+000720     05  SB-INVOICE-NUM           PIC X(10).
+000730     05  FILLER                  PIC X(12) VALUE "  SUBTOTAL: ".
+000740     05  SB-SUBTOTAL              PIC ZZZZZZZ9.99.
+000750     05  FILLER                  PIC X(35) VALUE SPACES.
+      
+000770 01  WS-SUMMARY-LINE.
+000780     05  FILLER                  PIC X(20) VALUE
+000790         "LINE ITEMS READ:    ".
+000800     05  SL-LINE-COUNT            PIC ZZZZZZ9.
+000810     05  FILLER                  PIC X(16) VALUE
+000820         "   INVOICES: ".
+000830     05  SL-INVOICE-COUNT         PIC ZZZZ9.
+000840     05  FILLER                  PIC X(18) VALUE
+000850         "   GRAND TOTAL: ".
+000860     05  SL-GRAND-TOTAL           PIC ZZZZZZZZZ9.99.
+      
+000880 PROCEDURE DIVISION.
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000910     PERFORM 2000-POST-LINE THRU 2000-EXIT
+000920         UNTIL WS-EOF.
+000930     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000940     STOP RUN.
+      
+000960 1000-INITIALIZE.
+000970     OPEN INPUT INVLINES
+000980          OUTPUT INVRPT.
+000990     PERFORM 8000-READ-INVLINES THRU 8000-EXIT.
+001000 1000-EXIT.
+001010     EXIT.
+      
+001030*----------------------------------------------------------------
+001040* 2000-POST-LINE - THE SAME ADDITION THE ORIGINAL PROGRAM DID FOR
+001050*                  ITS ONE A/B PAIR, NOW ACCUMULATED ACROSS EVERY
+001060*                  LINE ITEM ON AN INVOICE. A CHANGE OF INVOICE
+001070*                  NUMBER ROLLS THE PRIOR INVOICE'S SUBTOTAL TO
+001080*                  THE REPORT AND STARTS A NEW SUBTOTAL AT ZERO.
+001090*----------------------------------------------------------------
+001100 2000-POST-LINE.
+001110     ADD 1 TO WS-LINE-COUNT.
+001120     UNSTRING INVLINES-REC DELIMITED BY SPACE
+001130         INTO WS-INVOICE-NUM WS-LINE-AMOUNT.
+001140     IF WS-INVOICE-NUM NOT = WS-LAST-INVOICE-NUM
+001150         IF WS-LAST-INVOICE-NUM NOT = SPACES
+001160             PERFORM 2900-ROLL-SUBTOTAL THRU 2900-EXIT
+001170         END-IF
+001180         MOVE WS-INVOICE-NUM TO WS-LAST-INVOICE-NUM
+001190         MOVE ZERO TO WS-INVOICE-SUBTOTAL
+001200         ADD 1 TO WS-INVOICE-COUNT
+001210     END-IF.
+001220     ADD WS-LINE-AMOUNT TO WS-INVOICE-SUBTOTAL.
+001230     MOVE WS-INVOICE-NUM TO DL-INVOICE-NUM.
+001240     MOVE WS-LINE-AMOUNT TO DL-LINE-AMOUNT.
+001250     WRITE INVRPT-REC FROM WS-DETAIL-LINE.
+001260     PERFORM 8000-READ-INVLINES THRU 8000-EXIT.
+001270 2000-EXIT.
+001280     EXIT.
+      
+001300 2900-ROLL-SUBTOTAL.
+001310     MOVE WS-LAST-INVOICE-NUM TO SB-INVOICE-NUM.
+001320     MOVE WS-INVOICE-SUBTOTAL TO SB-SUBTOTAL.
+001330     ADD WS-INVOICE-SUBTOTAL TO WS-GRAND-TOTAL.
+001340     WRITE INVRPT-REC FROM WS-SUBTOTAL-LINE.
+001350 2900-EXIT.
+001360     EXIT.
+      
+001380 3000-FINALIZE.
+001390     IF WS-LAST-INVOICE-NUM NOT = SPACES
+001400         PERFORM 2900-ROLL-SUBTOTAL THRU 2900-EXIT
+001410     END-IF.
+001420     MOVE WS-LINE-COUNT TO SL-LINE-COUNT.
+001430     MOVE WS-INVOICE-COUNT TO SL-INVOICE-COUNT.
+001440     MOVE WS-GRAND-TOTAL TO SL-GRAND-TOTAL.
+001450     WRITE INVRPT-REC FROM WS-SUMMARY-LINE.
+001460     CLOSE INVLINES
+001470           INVRPT.
+001480 3000-EXIT.
+001490     EXIT.
+      
+001510 8000-READ-INVLINES.
+001520     READ INVLINES
+001530         AT END
+001540             SET WS-EOF TO TRUE
+001550     END-READ.
+001560 8000-EXIT.
+001570     EXIT.
