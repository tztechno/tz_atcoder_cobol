@@ -0,0 +1,121 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CHECKPT.
+000120 AUTHOR. S ENDO.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  SE   ORIGINAL PROGRAM. SHARED CHECKPOINT/RESTART
+000200*                  SUBPROGRAM FOR OUR FILE-DRIVEN BATCH JOBS.
+000205*                  SAVES OR RETRIEVES ONE JOB'S LAST-KEY-
+000210*                  PROCESSED SO A
+000220*                  RESTART RUN CAN SKIP PAST WORK ALREADY DONE
+000230*                  INSTEAD OF REPROCESSING THE WHOLE INPUT FILE.
+000240*                  SEE CHKPTLINK.CPY.
+000241* 08/09/2026  SE   1000-SAVE-CHECKPOINT WAS SIMPLY ECHOING
+000242*                  WHATEVER CP-TIMESTAMP THE CALLER PASSED IN,
+000243*                  BUT NO CALLER EVER SET IT, SO EVERY SAVED
+000244*                  CHECKPOINT CARRIED A BLANK TIMESTAMP. CHECKPT
+000245*                  NOW STAMPS CF-TIMESTAMP ITSELF FROM THE
+000246*                  SYSTEM DATE AND TIME AT SAVE TIME. ALSO ADDED
+000247*                  A MOVE SPACES TO CHKPT-FILE-REC BEFORE
+000248*                  POPULATING IT - THE RECORD'S FILLERS WERE
+000249*                  NEVER INITIALIZED, WHICH COULD LEAVE STRAY
+000251*                  BYTES IN THE OUTPUT LINE.
+000252*----------------------------------------------------------------
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CHKPT-FILE ASSIGN TO DYNAMIC WS-CHKPT-FILE-ID
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-FILE-STATUS.
+      
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  CHKPT-FILE
+000360     RECORDING MODE IS F.
+000370 01  CHKPT-FILE-REC.
+000380     05  CF-LAST-KEY              PIC X(10).
+000390     05  FILLER                   PIC X(01).
+000400     05  CF-RUN-ID                PIC X(08).
+000410     05  FILLER                   PIC X(01).
+000420     05  CF-TIMESTAMP             PIC X(14).
+000430     05  FILLER                   PIC X(46).
+      
+000450 WORKING-STORAGE SECTION.
+000460 77  WS-CHKPT-FILE-ID             PIC X(30).
+000470 77  WS-FILE-STATUS               PIC X(02).
+000475 77  WS-STAMP-DATE                PIC 9(06).
+000480 77  WS-STAMP-TIME                PIC 9(08).
+      
+000490 LINKAGE SECTION.
+000500 COPY CHKPTLINK.
+      
+000520 PROCEDURE DIVISION USING CHECKPOINT-PARMS.
+000530 0000-MAINLINE.
+000540     MOVE ZERO TO CP-RETURN-CODE.
+000545     MOVE SPACES TO WS-CHKPT-FILE-ID.
+000550     STRING FUNCTION TRIM(CP-JOB-NAME) DELIMITED BY SIZE
+000560            ".CKP" DELIMITED BY SIZE
+000570         INTO WS-CHKPT-FILE-ID.
+000580     IF CP-ACTION = "WRITE"
+000590         PERFORM 1000-SAVE-CHECKPOINT THRU 1000-EXIT
+000600     ELSE
+000610         PERFORM 2000-LOAD-CHECKPOINT THRU 2000-EXIT
+000620     END-IF.
+000630     GO TO 9999-EXIT.
+      
+000650*----------------------------------------------------------------
+000660* 1000-SAVE-CHECKPOINT - WRITE THE CALLER'S LAST-KEY-PROCESSED TO
+000670*                          THIS JOB'S CHECKPOINT FILE, REPLACING
+000680*                          WHATEVER WAS SAVED THERE BEFORE. THE
+000685*                          TIMESTAMP IS STAMPED HERE, NOT SUPPLIED
+000686*                          BY THE CALLER.
+000690*----------------------------------------------------------------
+000700 1000-SAVE-CHECKPOINT.
+000710     OPEN OUTPUT CHKPT-FILE.
+000715     MOVE SPACES TO CHKPT-FILE-REC.
+000720     MOVE CP-LAST-KEY TO CF-LAST-KEY.
+000730     MOVE CP-RUN-ID TO CF-RUN-ID.
+000735     ACCEPT WS-STAMP-DATE FROM DATE.
+000736     ACCEPT WS-STAMP-TIME FROM TIME.
+000737     STRING WS-STAMP-DATE DELIMITED BY SIZE
+000738            WS-STAMP-TIME DELIMITED BY SIZE
+000739         INTO CF-TIMESTAMP.
+000740     MOVE CF-TIMESTAMP TO CP-TIMESTAMP.
+000750     WRITE CHKPT-FILE-REC.
+000760     CLOSE CHKPT-FILE.
+000770 1000-EXIT.
+000780     EXIT.
+      
+000800*----------------------------------------------------------------
+000810* 2000-LOAD-CHECKPOINT - RETRIEVE THE LAST CHECKPOINT SAVED FOR
+000820*                          THIS JOB, IF ANY. A MISSING CHECKPOINT
+000830*                          FILE MEANS THIS IS A FRESH RUN, NOT AN
+000840*                          ERROR.
+000850*----------------------------------------------------------------
+000860 2000-LOAD-CHECKPOINT.
+000870     OPEN INPUT CHKPT-FILE.
+000880     IF WS-FILE-STATUS NOT = "00"
+000890         MOVE 04 TO CP-RETURN-CODE
+000900         MOVE SPACES TO CP-LAST-KEY
+000910         GO TO 2000-EXIT
+000920     END-IF.
+000930     READ CHKPT-FILE
+000940         AT END
+000950             MOVE 04 TO CP-RETURN-CODE
+000960             MOVE SPACES TO CP-LAST-KEY
+000970     END-READ.
+000980     IF CP-RETURN-CODE = ZERO
+000990         MOVE CF-LAST-KEY TO CP-LAST-KEY
+001000         MOVE CF-RUN-ID TO CP-RUN-ID
+001010         MOVE CF-TIMESTAMP TO CP-TIMESTAMP
+001020     END-IF.
+001030     CLOSE CHKPT-FILE.
+001040 2000-EXIT.
+001050     EXIT.
+      
+001070 9999-EXIT.
+001080     EXIT PROGRAM.
