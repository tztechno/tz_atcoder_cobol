@@ -1,59 +1,222 @@
-//ABC177_A late
-
-#####################################
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATCODER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-           FD SYSIN.
-               01 INDATA PIC X(2000000).
-       WORKING-STORAGE SECTION.
-           01 WK.
-               03 INP PIC X(100000).
-               03 D PIC 9(18).
-               03 S PIC 9(18).
-               03 T PIC 9(18).
-       PROCEDURE DIVISION.
-           OPEN INPUT SYSIN.
-           READ SYSIN INTO INP.
-           CLOSE SYSIN.
-           UNSTRING INP DELIMITED BY SPACE INTO D T S.
-           IF T * S >= D THEN DISPLAY "Yes" ELSE DISPLAY "No".
-           STOP RUN.
-       END PROGRAM ATCODER.
-
-#####################################
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 D          PIC 9(10).
-01 S          PIC 9(10).
-01 T          PIC 9(10).
-01 dv         PIC 9(10).
-01 ln         PIC X(30).
-01 rm         PIC 9(10).
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  UNSTRING ln DELIMITED BY SPACE INTO D T S.
-  DIVIDE D BY S GIVING dv REMAINDER rm.
-  IF dv < T THEN
-    DISPLAY "Yes"
-  ELSE
-    IF T = dv AND ZERO = rm THEN
-      DISPLAY "Yes"
-    ELSE
-      DISPLAY "No"
-    END-IF
-  END-IF.
-  STOP RUN.
-
-#####################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM_ID.
+000120 AUTHOR. S ENDO.
+000130 INSTALLATION. PRODUCTION SCHEDULING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  SE   ORIGINAL PROGRAM - ACCEPTED ONE D, T, S TRIPLE
+000200*                  FROM THE CONSOLE AND DISPLAYED "YES" OR "NO"
+000210*                  DEPENDING ON WHETHER D UNITS OF WORK COULD BE
+000220*                  FINISHED AT RATE S WITHIN TIME T, USING A
+000230*                  DIVIDE-WITH-REMAINDER CHECK TO AVOID OVERFLOW.
+000240* 08/09/2026  SE   TURNED INTO A PRODUCTION-SCHEDULING BATCH JOB.
+000250*                  READS JOBQUEUE FOR THE WHOLE DAY'S JOB QUEUE OF
+000260*                  (DEADLINE, RATE, TIME-AVAIL) TRIPLES, WRITES
+000270*                  A FEASIBLE/LATE REPORT TO FEASRPT, AND ALSO
+000280*                  WRITES EVERY LATE JOB TO LATEEXC SO THE SHIFT
+000290*                  SUPERVISOR CAN RE-SEQUENCE THE QUEUE.
+000300* 08/09/2026  SE   ADDED CHECKPOINT/RESTART SUPPORT THROUGH THE
+000310*                  SHARED CHECKPT SUBPROGRAM. THE JOB ID IS SAVED
+000320*                  EVERY 50 JOBS, AND A RESTART RUN SKIPS PAST
+000330*                  EVERY JOB UP TO AND INCLUDING THE LAST ONE
+000340*                  CHECKPOINTED INSTEAD OF STARTING OVER.
+000350*----------------------------------------------------------------
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. IBM.
+000390 OBJECT-COMPUTER. IBM.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT JOBQUEUE ASSIGN TO "JOBQUEUE"
+000430         ORGANIZATION IS LINE SEQUENTIAL.
+000440     SELECT FEASRPT ASSIGN TO "FEASRPT"
+000450         ORGANIZATION IS LINE SEQUENTIAL.
+000460     SELECT LATEEXC ASSIGN TO "LATEEXC"
+000470         ORGANIZATION IS LINE SEQUENTIAL.
+000480
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  JOBQUEUE
+000520     RECORDING MODE IS F.
+000530 01  JOBQUEUE-REC                 PIC X(80).
+000540
+000550 FD  FEASRPT
+000560     RECORDING MODE IS F.
+000570 01  FEASRPT-REC                  PIC X(80).
+000580
+000590 FD  LATEEXC
+000600     RECORDING MODE IS F.
+000610 01  LATEEXC-REC                  PIC X(80).
+000620
+000630 WORKING-STORAGE SECTION.
+000640 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000650     88  WS-EOF                             VALUE "Y".
+000660 77  WS-JOB-COUNT                 PIC 9(05) VALUE ZERO COMP.
+000670 77  WS-LATE-COUNT                PIC 9(05) VALUE ZERO COMP.
+000680 77  WS-JOB-ID                    PIC X(10).
+000690 77  WS-DEADLINE                  PIC 9(09).
+000700 77  WS-TIME-AVAIL                PIC 9(09).
+000710 77  WS-RATE                      PIC 9(09).
+000720 77  WS-DIVIDEND                  PIC 9(18).
+000730 77  WS-FEASIBLE-SW               PIC X(01).
+000740     88  WS-FEASIBLE                        VALUE "Y".
+000750 77  WS-CKPT-QUOT                 PIC 9(05) COMP.
+000760 77  WS-CKPT-REM                  PIC 9(05) COMP.
+000770 77  WS-FOUND-SW                  PIC X(01) VALUE "N".
+000780     88  WS-FOUND                           VALUE "Y".
+000790 77  WS-RESTARTED-SW              PIC X(01) VALUE "N".
+000800     88  WS-RESTARTED                       VALUE "Y".
+000805 77  WS-RUN-ID                    PIC 9(08) VALUE ZERO.
+000810
+000820 01  WS-DETAIL-LINE.
+000830     05  FILLER                  PIC X(05) VALUE "JOB ".
+000840     05  DL-JOB-ID                PIC X(10).
+000850     05  FILLER                  PIC X(12) VALUE "  DEADLINE: ".
+000860     05  DL-DEADLINE              PIC ZZZZZZZZ9.
+000870     05  FILLER                  PIC X(08) VALUE "  RATE: ".
+000880     05  DL-RATE                  PIC ZZZZZZZZ9.
+000890     05  FILLER                  PIC X(08) VALUE "  TIME: ".
+000900     05  DL-TIME-AVAIL            PIC ZZZZZZZZ9.
+000910     05  FILLER                  PIC X(03) VALUE SPACES.
+000920     05  DL-STATUS                PIC X(08).
+000930
+000940 01  WS-SUMMARY-LINE.
+000950     05  FILLER                  PIC X(20) VALUE
+000960         "JOBS SCHEDULED:     ".
+000970     05  SL-JOB-COUNT             PIC ZZZZ9.
+000980     05  FILLER                  PIC X(18) VALUE
+000990         "   LATE JOBS: ".
+001000     05  SL-LATE-COUNT            PIC ZZZZ9.
+001010     05  FILLER                  PIC X(33) VALUE SPACES.
+001020
+001030 COPY CHKPTLINK.
+001040
+001050 PROCEDURE DIVISION.
+001060 0000-MAINLINE.
+001070     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001080     PERFORM 2000-CHECK-JOB THRU 2000-EXIT
+001090         UNTIL WS-EOF.
+001100     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001110     STOP RUN.
+001120
+001130*----------------------------------------------------------------
+001140* 1000-INITIALIZE - CHECK FOR A PRIOR CHECKPOINT BEFORE OPENING
+001150*                    THE OUTPUT FILES FOR THIS RUN, THEN SKIP THE
+001160*                    INPUT FORWARD PAST ANY JOBS ALREADY
+001170*                    SCHEDULED ON A RESTART.
+001180*----------------------------------------------------------------
+001190 1000-INITIALIZE.
+001200     OPEN INPUT JOBQUEUE
+001210          OUTPUT FEASRPT
+001220          OUTPUT LATEEXC.
+001225     ACCEPT WS-RUN-ID FROM TIME.
+001230     MOVE "READ " TO CP-ACTION.
+001240     MOVE "LATE" TO CP-JOB-NAME.
+001250     CALL "CHECKPT" USING CHECKPOINT-PARMS.
+001260     PERFORM 8000-READ-JOBQUEUE THRU 8000-EXIT.
+001270     IF CP-RETURN-CODE = ZERO
+001280         SET WS-RESTARTED TO TRUE
+001290         PERFORM 1500-REPOSITION THRU 1500-EXIT
+001300     END-IF.
+001310 1000-EXIT.
+001320     EXIT.
+001330
+001340*----------------------------------------------------------------
+001350* 1500-REPOSITION - JOBQUEUE HAS NO ALTERNATE KEY, SO A RESTART
+001360*                    REPOSITIONS BY READING FORWARD AND DISCARDING
+001370*                    EVERY JOB UP TO AND INCLUDING THE ONE LAST
+001380*                    CHECKPOINTED, THEN CONTINUES NORMALLY FROM
+001390*                    THE NEXT JOB.
+001400*----------------------------------------------------------------
+001410 1500-REPOSITION.
+001420     MOVE "N" TO WS-FOUND-SW.
+001430     PERFORM 1510-SKIP-JOB THRU 1510-EXIT
+001440         UNTIL WS-EOF OR WS-FOUND.
+001450 1500-EXIT.
+001460     EXIT.
+001470
+001480 1510-SKIP-JOB.
+001490     UNSTRING JOBQUEUE-REC DELIMITED BY SPACE
+001500         INTO WS-JOB-ID WS-DEADLINE WS-RATE WS-TIME-AVAIL.
+001510     IF WS-JOB-ID = CP-LAST-KEY
+001520         SET WS-FOUND TO TRUE
+001530     END-IF.
+001540     PERFORM 8000-READ-JOBQUEUE THRU 8000-EXIT.
+001550 1510-EXIT.
+001560     EXIT.
+001570
+001580*----------------------------------------------------------------
+001590* 2000-CHECK-JOB - THE SAME T * S >= D FEASIBILITY TEST THE
+001600*                  ORIGINAL PROGRAM RAN AGAINST ITS ONE CONSOLE
+001610*                  TRIPLE, NOW RUN AGAINST EVERY JOB IN THE QUEUE.
+001620*                  JOBS THAT CANNOT MAKE THEIR DEADLINE ARE ALSO
+001630*                  WRITTEN TO A SEPARATE EXCEPTION FILE FOR THE
+001640*                  SHIFT SUPERVISOR.
+001650*----------------------------------------------------------------
+001660 2000-CHECK-JOB.
+001670     ADD 1 TO WS-JOB-COUNT.
+001680     UNSTRING JOBQUEUE-REC DELIMITED BY SPACE
+001690         INTO WS-JOB-ID WS-DEADLINE WS-RATE WS-TIME-AVAIL.
+001700     MOVE "N" TO WS-FEASIBLE-SW.
+001710     COMPUTE WS-DIVIDEND = WS-TIME-AVAIL * WS-RATE.
+001720     IF WS-DIVIDEND >= WS-DEADLINE
+001730         SET WS-FEASIBLE TO TRUE
+001740     END-IF.
+001750     MOVE WS-JOB-ID TO DL-JOB-ID.
+001760     MOVE WS-DEADLINE TO DL-DEADLINE.
+001770     MOVE WS-RATE TO DL-RATE.
+001780     MOVE WS-TIME-AVAIL TO DL-TIME-AVAIL.
+001790     IF WS-FEASIBLE
+001800         MOVE "FEASIBLE" TO DL-STATUS
+001810     ELSE
+001820         MOVE "LATE" TO DL-STATUS
+001830         ADD 1 TO WS-LATE-COUNT
+001840     END-IF.
+001850     WRITE FEASRPT-REC FROM WS-DETAIL-LINE.
+001860     IF NOT WS-FEASIBLE
+001870         WRITE LATEEXC-REC FROM WS-DETAIL-LINE
+001880     END-IF.
+001890     DIVIDE WS-JOB-COUNT BY 50 GIVING WS-CKPT-QUOT
+001900         REMAINDER WS-CKPT-REM.
+001910     IF WS-CKPT-REM = ZERO
+001920         PERFORM 9000-SAVE-CHECKPOINT THRU 9000-EXIT
+001930     END-IF.
+001940     PERFORM 8000-READ-JOBQUEUE THRU 8000-EXIT.
+001950 2000-EXIT.
+001960     EXIT.
+001970
+001980 3000-FINALIZE.
+001990     MOVE WS-JOB-COUNT TO SL-JOB-COUNT.
+002000     MOVE WS-LATE-COUNT TO SL-LATE-COUNT.
+002010     WRITE FEASRPT-REC FROM WS-SUMMARY-LINE.
+002020     CLOSE JOBQUEUE
+002030           FEASRPT
+002040           LATEEXC.
+002050 3000-EXIT.
+002060     EXIT.
+002070
+002080 8000-READ-JOBQUEUE.
+002090     READ JOBQUEUE
+002100         AT END
+002110             SET WS-EOF TO TRUE
+002120     END-READ.
+002130 8000-EXIT.
+002140     EXIT.
+002150
+002160*----------------------------------------------------------------
+002170* 9000-SAVE-CHECKPOINT - RECORD THE JOB ID JUST SCHEDULED SO A
+002180*                          RESTART AFTER AN ABEND RESUMES FROM
+002190*                          HERE INSTEAD OF FROM THE TOP OF
+002191*                          JOBQUEUE.
+002200*----------------------------------------------------------------
+002210 9000-SAVE-CHECKPOINT.
+002220     MOVE "WRITE" TO CP-ACTION.
+002230     MOVE "LATE" TO CP-JOB-NAME.
+002240     MOVE WS-JOB-ID TO CP-LAST-KEY.
+002245     MOVE WS-RUN-ID TO CP-RUN-ID.
+002250     CALL "CHECKPT" USING CHECKPOINT-PARMS.
+002260 9000-EXIT.
+002270     EXIT.
