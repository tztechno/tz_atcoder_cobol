@@ -0,0 +1,155 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PLURAL.
+000120 AUTHOR. K MORITA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  KM   ORIGINAL PROGRAM. PULLED THE ENDS-IN-"S" PLURAL
+000200*                  FORMATTER OUT OF THE OLD PLURAL.CBL SO ANY
+000210*                  REPORT PROGRAM CAN CALL IT WITH AN ITEM-COUNT
+000220*                  AND A NOUN INSTEAD OF HARDCODING A SINGULAR OR
+000230*                  PLURAL LABEL. SEE PLURALLINK.CPY. ADDS AN
+000240*                  EXCEPTIONS TABLE OF IRREGULAR PLURALS
+000250*                  (BOX/BOXES, CHILD/CHILDREN, AND SO ON) LOADED
+000260*                  ONCE PER RUN UNIT FROM PLURALCTL AND CHECKED
+000270*                  BEFORE FALLING BACK TO THE ORIGINAL WORD+S/ES
+000280*                  RULE.
+000282* 08/09/2026  KM   STOPPED LOADING PC-EXCEPT-TABLE ONCE ITS 50-ROW
+000283*                  CAPACITY IS REACHED INSTEAD OF WRITING PAST THE
+000284*                  LAST SLOT ON AN OVERSIZED PLURALCTL FILE.
+000285*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT PLURALCTL ASSIGN TO "PLURALCTL"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  PLURALCTL
+000380     RECORDING MODE IS F.
+000390 01  PLURALCTL-REC.
+000400     05  PC-SINGULAR              PIC X(20).
+000410     05  PC-PLURAL                PIC X(20).
+      
+000430 WORKING-STORAGE SECTION.
+000440 77  WS-LOADED-SW                 PIC X(01) VALUE "N".
+000450     88  WS-TABLE-LOADED                     VALUE "Y".
+000460 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000470     88  WS-EOF                              VALUE "Y".
+000480 77  WS-NOUN-LEN                  PIC 9(02) COMP.
+000490 77  WS-NOUN-FORM                 PIC X(20).
+000500 77  WS-COUNT-DISPLAY             PIC Z(8)9.
+000510 77  WS-FOUND-SW                  PIC X(01).
+000520     88  WS-FOUND                            VALUE "Y".
+      
+000540 01  PC-EXCEPT-TABLE.
+000550     05  PC-EXCEPT-COUNT          PIC 9(03) VALUE ZERO.
+000560     05  PC-EXCEPT-ENTRY OCCURS 1 TO 50 TIMES
+000570                            DEPENDING ON PC-EXCEPT-COUNT
+000580                            INDEXED BY PC-IDX.
+000590         10  PC-EX-SINGULAR       PIC X(20).
+000600         10  PC-EX-PLURAL         PIC X(20).
+      
+000620 LINKAGE SECTION.
+000630 COPY PLURALLINK.
+      
+000650 PROCEDURE DIVISION USING PLURAL-PARMS.
+000660 0000-MAINLINE.
+000670     IF NOT WS-TABLE-LOADED
+000680         PERFORM 1000-LOAD-TABLE THRU 1000-EXIT
+000690     END-IF.
+000700     PERFORM 2000-BUILD-LABEL THRU 2000-EXIT.
+000710     GO TO 9999-EXIT.
+      
+000730*----------------------------------------------------------------
+000740* 1000-LOAD-TABLE - READ THE IRREGULAR-PLURAL EXCEPTIONS FILE ONCE
+000750*                   AND KEEP IT RESIDENT FOR THE REST OF THE RUN
+000760*                   UNIT.
+000770*----------------------------------------------------------------
+000780 1000-LOAD-TABLE.
+000790     OPEN INPUT PLURALCTL.
+000800     PERFORM 8000-READ-PLURALCTL THRU 8000-EXIT.
+000805*    PC-EXCEPT-ENTRY HOLDS AT MOST 50 EXCEPTIONS. ANY ROW PAST THE
+000806*    50TH IN PLURALCTL IS LEFT OFF THE TABLE, NOT OVERRUN.
+000810     PERFORM UNTIL WS-EOF OR PC-EXCEPT-COUNT >= 50
+000820         ADD 1 TO PC-EXCEPT-COUNT
+000830         MOVE PC-SINGULAR TO PC-EX-SINGULAR (PC-EXCEPT-COUNT)
+000840         MOVE PC-PLURAL TO PC-EX-PLURAL (PC-EXCEPT-COUNT)
+000850         PERFORM 8000-READ-PLURALCTL THRU 8000-EXIT
+000860     END-PERFORM.
+000870     CLOSE PLURALCTL.
+000880     SET WS-TABLE-LOADED TO TRUE.
+000890 1000-EXIT.
+000900     EXIT.
+      
+000920*----------------------------------------------------------------
+000930* 2000-BUILD-LABEL - IF THE COUNT IS EXACTLY ONE, THE NOUN STAYS
+000940*                    SINGULAR. OTHERWISE, CHECK THE EXCEPTIONS
+000950*                    TABLE FIRST; IF THE NOUN IS NOT AN IRREGULAR
+000960*                    PLURAL, FALL BACK TO THE ORIGINAL RULE - ADD
+000970*                    "ES" IF THE NOUN ALREADY ENDS IN "S", "S"
+000980*                    OTHERWISE.
+000990*----------------------------------------------------------------
+001000 2000-BUILD-LABEL.
+001010     MOVE ZERO TO PL-RETURN-CODE.
+001020     MOVE PL-NOUN TO WS-NOUN-FORM.
+001030     IF PL-ITEM-COUNT NOT = 1
+001040         PERFORM 2100-LOOKUP-EXCEPTION THRU 2100-EXIT
+001050         IF NOT WS-FOUND
+001060             PERFORM 2200-APPLY-DEFAULT-RULE THRU 2200-EXIT
+001070         END-IF
+001080     END-IF.
+001090     MOVE PL-ITEM-COUNT TO WS-COUNT-DISPLAY.
+001100     MOVE SPACES TO PL-LABEL.
+001110     STRING FUNCTION TRIM(WS-COUNT-DISPLAY) " "
+001120         FUNCTION TRIM(WS-NOUN-FORM) DELIMITED BY SIZE
+001130         INTO PL-LABEL
+001140         ON OVERFLOW
+001150             MOVE 04 TO PL-RETURN-CODE
+001160     END-STRING.
+001170 2000-EXIT.
+001180     EXIT.
+      
+001200 2100-LOOKUP-EXCEPTION.
+001210     MOVE "N" TO WS-FOUND-SW.
+001220     SET PC-IDX TO 1.
+001230     SEARCH PC-EXCEPT-ENTRY
+001240         AT END
+001250             NEXT SENTENCE
+001260         WHEN PC-EX-SINGULAR (PC-IDX) = PL-NOUN
+001270             MOVE PC-EX-PLURAL (PC-IDX) TO WS-NOUN-FORM
+001280             SET WS-FOUND TO TRUE
+001290     END-SEARCH.
+001300 2100-EXIT.
+001310     EXIT.
+      
+001330 2200-APPLY-DEFAULT-RULE.
+001340     MOVE FUNCTION STORED-CHAR-LENGTH(PL-NOUN) TO WS-NOUN-LEN.
+001342     IF WS-NOUN-LEN = 0
+001344         GO TO 2200-EXIT
+001346     END-IF.
+001350     IF PL-NOUN (WS-NOUN-LEN:1) = "S"
+001355         OR PL-NOUN (WS-NOUN-LEN:1) = "s"
+001360         STRING FUNCTION TRIM(PL-NOUN) "ES" DELIMITED BY SIZE
+001370             INTO WS-NOUN-FORM
+001380     ELSE
+001390         STRING FUNCTION TRIM(PL-NOUN) "S" DELIMITED BY SIZE
+001400             INTO WS-NOUN-FORM
+001410     END-IF.
+001420 2200-EXIT.
+001430     EXIT.
+      
+001450 8000-READ-PLURALCTL.
+001460     READ PLURALCTL
+001470         AT END
+001480             SET WS-EOF TO TRUE
+001490     END-READ.
+001500 8000-EXIT.
+001510     EXIT.
+      
+001530 9999-EXIT.
+001540     EXIT PROGRAM.
