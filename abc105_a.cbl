@@ -1,31 +1,206 @@
-abc105_a.cbl
-#######################################
-#######################################
-#######################################
-#######################################
-#######################################
-#######################################
-#######################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 A PIC 9(4).
-  01 B PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC 9(4).
-
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO A B.
-  DIVIDE A BY B GIVING X REMAINDER Y.
-  IF Y = 0
-      DISPLAY 0
-  ELSE
-      DISPLAY 1.
-  STOP RUN.
-#######################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. TRANSACTION AUDIT BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - ACCEPTED TWO NUMBERS A AND
+000200*                  B AND DISPLAYED 0 IF A DIVIDED EVENLY BY B, OR
+000210*                  1 OTHERWISE.
+000220* 08/09/2026  YM   CONVERTED TO A TRANSACTION-PARITY AUDIT REPORT.
+000230*                  READS TXNPAIRS FOR A WHOLE FILE OF (A, B)
+000240*                  TRANSACTION AMOUNT PAIRS, WRITES EVERY PAIR
+000250*                  THAT DOES NOT DIVIDE EVENLY TO TXNEXCP, AND
+000260*                  WRITES A FULL AUDIT REPORT WITH A PASS/FAIL
+000270*                  SUMMARY TO TXNARPT.
+000280* 08/09/2026  YM   ADDED CHECKPOINT/RESTART SUPPORT THROUGH THE
+000290*                  SHARED CHECKPT SUBPROGRAM. TXNPAIRS HAS NO
+000300*                  NATURAL KEY, SO THE RUNNING PAIR COUNT IS
+000310*                  CHECKPOINTED EVERY 50 PAIRS AND A RESTART RUN
+000320*                  SKIPS FORWARD PAST THAT MANY PAIRS INSTEAD OF
+000330*                  STARTING OVER.
+000340*----------------------------------------------------------------
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. IBM.
+000380 OBJECT-COMPUTER. IBM.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT TXNPAIRS ASSIGN TO "TXNPAIRS"
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+000430     SELECT TXNEXCP ASSIGN TO "TXNEXCP"
+000440         ORGANIZATION IS LINE SEQUENTIAL.
+000450     SELECT TXNARPT ASSIGN TO "TXNARPT"
+000460         ORGANIZATION IS LINE SEQUENTIAL.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  TXNPAIRS
+000510     RECORDING MODE IS F.
+000520 01  TXNPAIRS-REC              PIC X(80).
+000530
+000540 FD  TXNEXCP
+000550     RECORDING MODE IS F.
+000560 01  TXNEXCP-REC               PIC X(80).
+000570
+000580 FD  TXNARPT
+000590     RECORDING MODE IS F.
+000600 01  TXNARPT-REC               PIC X(80).
+000610
+000620 WORKING-STORAGE SECTION.
+000630 77  WS-EOF-SW                 PIC X(01) VALUE "N".
+000640     88  WS-EOF                          VALUE "Y".
+000650 77  WS-PAIR-COUNT             PIC 9(07) VALUE ZERO COMP.
+000660 77  WS-EXCEPTION-COUNT        PIC 9(07) VALUE ZERO COMP.
+000670 77  WS-AMT-A                  PIC 9(04).
+000680 77  WS-AMT-B                  PIC 9(04).
+000690 77  WS-QUOTIENT               PIC 9(04).
+000700 77  WS-REMAINDER              PIC 9(04).
+000710 77  WS-CKPT-QUOT              PIC 9(07) COMP.
+000720 77  WS-CKPT-REM               PIC 9(07) COMP.
+000730 77  WS-CKPT-KEY               PIC X(10).
+000740 77  WS-SKIP-COUNT             PIC 9(07) VALUE ZERO COMP.
+000750 77  WS-RESTARTED-SW           PIC X(01) VALUE "N".
+000760     88  WS-RESTARTED                    VALUE "Y".
+000765 77  WS-RUN-ID                 PIC 9(08) VALUE ZERO.
+000770
+000780 01  WS-DETAIL-LINE.
+000790     05  FILLER               PIC X(03) VALUE "A: ".
+000800     05  DL-AMT-A             PIC ZZZ9.
+000810     05  FILLER               PIC X(05) VALUE "  B: ".
+000820     05  DL-AMT-B             PIC ZZZ9.
+000830     05  FILLER               PIC X(12) VALUE "  STATUS:  ".
+000840     05  DL-STATUS            PIC X(09).
+000850     05  FILLER               PIC X(46) VALUE SPACES.
+000860
+000870 01  WS-SUMMARY-LINE.
+000880     05  FILLER               PIC X(20) VALUE
+000890         "PAIRS AUDITED:     ".
+000900     05  SL-PAIR-COUNT        PIC ZZZZZZ9.
+000910     05  FILLER               PIC X(20) VALUE
+000920         "   EXCEPTIONS:     ".
+000930     05  SL-EXCP-COUNT        PIC ZZZZZZ9.
+000940     05  FILLER               PIC X(27) VALUE SPACES.
+000950
+000960 COPY CHKPTLINK.
+000970
+000980 PROCEDURE DIVISION.
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001010     PERFORM 2000-AUDIT-PAIR THRU 2000-EXIT
+001020         UNTIL WS-EOF.
+001030     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001040     STOP RUN.
+001050
+001060*----------------------------------------------------------------
+001070* 1000-INITIALIZE - CHECK FOR A PRIOR CHECKPOINT BEFORE OPENING
+001080*                    THE OUTPUT FILES FOR THIS RUN, THEN SKIP THE
+001090*                    INPUT FORWARD PAST ANY PAIRS ALREADY AUDITED
+001100*                    ON A RESTART.
+001110*----------------------------------------------------------------
+001120 1000-INITIALIZE.
+001130     OPEN INPUT TXNPAIRS
+001140          OUTPUT TXNEXCP
+001150          OUTPUT TXNARPT.
+001155     ACCEPT WS-RUN-ID FROM TIME.
+001160     MOVE "READ " TO CP-ACTION.
+001170     MOVE "ABC105" TO CP-JOB-NAME.
+001180     CALL "CHECKPT" USING CHECKPOINT-PARMS.
+001190     PERFORM 8000-READ-TXNPAIRS THRU 8000-EXIT.
+001200     IF CP-RETURN-CODE = ZERO
+001210         SET WS-RESTARTED TO TRUE
+001220         MOVE FUNCTION NUMVAL(CP-LAST-KEY) TO WS-SKIP-COUNT
+001230         PERFORM 1500-REPOSITION THRU 1500-EXIT
+001240     END-IF.
+001250 1000-EXIT.
+001260     EXIT.
+001270
+001280*----------------------------------------------------------------
+001290* 1500-REPOSITION - TXNPAIRS HAS NO ALTERNATE KEY, SO A RESTART
+001300*                    REPOSITIONS BY READING FORWARD AND DISCARDING
+001310*                    AS MANY PAIRS AS WERE ALREADY AUDITED BEFORE
+001320*                    THE CHECKPOINT, THEN CONTINUES NORMALLY FROM
+001330*                    THE NEXT PAIR.
+001340*----------------------------------------------------------------
+001350 1500-REPOSITION.
+001360     PERFORM 1510-SKIP-PAIR THRU 1510-EXIT
+001370         UNTIL WS-EOF OR
+001380            WS-PAIR-COUNT NOT LESS THAN WS-SKIP-COUNT.
+001390 1500-EXIT.
+001400     EXIT.
+001410
+001420 1510-SKIP-PAIR.
+001430     ADD 1 TO WS-PAIR-COUNT.
+001440     PERFORM 8000-READ-TXNPAIRS THRU 8000-EXIT.
+001450 1510-EXIT.
+001460     EXIT.
+001470
+001480*----------------------------------------------------------------
+001490* 2000-AUDIT-PAIR - THE SAME DIVIDE-AND-CHECK-THE-REMAINDER TEST
+001500*                    THE ORIGINAL PROGRAM RAN ON ITS ONE ACCEPTED
+001510*                    PAIR, NOW RUN AGAINST EVERY PAIR IN TXNPAIRS
+001520*                    WITH THE RESULT WRITTEN TO THE AUDIT REPORT
+001530*                    AND, WHEN THE PAIR DOES NOT DIVIDE EVENLY,
+001540*                    ALSO TO THE EXCEPTION FILE.
+001550*----------------------------------------------------------------
+001560 2000-AUDIT-PAIR.
+001570     ADD 1 TO WS-PAIR-COUNT.
+001580     UNSTRING TXNPAIRS-REC DELIMITED BY SPACE
+001590         INTO WS-AMT-A WS-AMT-B.
+001600     DIVIDE WS-AMT-A BY WS-AMT-B GIVING WS-QUOTIENT
+001610         REMAINDER WS-REMAINDER.
+001620     MOVE WS-AMT-A TO DL-AMT-A.
+001630     MOVE WS-AMT-B TO DL-AMT-B.
+001640     IF WS-REMAINDER = 0
+001650         MOVE "PARITY OK" TO DL-STATUS
+001660     ELSE
+001670         MOVE "EXCEPTION" TO DL-STATUS
+001680         ADD 1 TO WS-EXCEPTION-COUNT
+001690         WRITE TXNEXCP-REC FROM TXNPAIRS-REC
+001700     END-IF.
+001710     WRITE TXNARPT-REC FROM WS-DETAIL-LINE.
+001720     DIVIDE WS-PAIR-COUNT BY 50 GIVING WS-CKPT-QUOT
+001730         REMAINDER WS-CKPT-REM.
+001740     IF WS-CKPT-REM = ZERO
+001750         PERFORM 9000-SAVE-CHECKPOINT THRU 9000-EXIT
+001760     END-IF.
+001770     PERFORM 8000-READ-TXNPAIRS THRU 8000-EXIT.
+001780 2000-EXIT.
+001790     EXIT.
+001800
+001810 3000-FINALIZE.
+001820     MOVE WS-PAIR-COUNT TO SL-PAIR-COUNT.
+001830     MOVE WS-EXCEPTION-COUNT TO SL-EXCP-COUNT.
+001840     WRITE TXNARPT-REC FROM WS-SUMMARY-LINE.
+001850     CLOSE TXNPAIRS
+001860           TXNEXCP
+001870           TXNARPT.
+001880 3000-EXIT.
+001890     EXIT.
+001900
+001910 8000-READ-TXNPAIRS.
+001920     READ TXNPAIRS
+001930         AT END
+001940             SET WS-EOF TO TRUE
+001950     END-READ.
+001960 8000-EXIT.
+001970     EXIT.
+001980
+001990*----------------------------------------------------------------
+002000* 9000-SAVE-CHECKPOINT - RECORD THE NUMBER OF PAIRS AUDITED SO
+002010*                          FAR SO A RESTART AFTER AN ABEND RESUMES
+002020*                          FROM HERE INSTEAD OF FROM THE TOP OF
+002030*                          TXNPAIRS.
+002040*----------------------------------------------------------------
+002050 9000-SAVE-CHECKPOINT.
+002060     MOVE "WRITE" TO CP-ACTION.
+002070     MOVE "ABC105" TO CP-JOB-NAME.
+002080     MOVE WS-PAIR-COUNT TO WS-CKPT-KEY.
+002090     MOVE WS-CKPT-KEY TO CP-LAST-KEY.
+002095     MOVE WS-RUN-ID TO CP-RUN-ID.
+002100     CALL "CHECKPT" USING CHECKPOINT-PARMS.
+002110 9000-EXIT.
+002120     EXIT.
