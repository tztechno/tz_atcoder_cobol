@@ -0,0 +1,36 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. VALIDATE.
+000120 AUTHOR. M FUJITA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  MF   ORIGINAL PROGRAM. PULLED THE NUMERIC-EDIT-AND-
+000200*                  REJECT PATTERN OUT OF PRESSURE.CBL SO ANY
+000210*                  PROGRAM CAN CALL IT FOR A STANDARDIZED NUMERIC
+000220*                  CHECK, RETURN CODE AND ERROR MESSAGE INSTEAD
+000230*                  OF ABENDING OR HAND-ROLLING ITS OWN
+000240*                  VALIDATION. SEE VALIDLINK.CPY.
+000250*----------------------------------------------------------------
+000260 ENVIRONMENT DIVISION.
+      
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+      
+000310 LINKAGE SECTION.
+000320 COPY VALIDLINK.
+      
+000340 PROCEDURE DIVISION USING VALIDATE-PARMS.
+000350 0000-MAINLINE.
+000360     MOVE ZERO TO VL-RETURN-CODE.
+000370     MOVE SPACES TO VL-ERROR-MESSAGE.
+000380     IF VL-INPUT-VALUE IS NOT NUMERIC
+000390         MOVE 04 TO VL-RETURN-CODE
+000400         MOVE "INVALID INPUT - VALUE MUST BE NUMERIC."
+000410             TO VL-ERROR-MESSAGE
+000420     END-IF.
+000430     GO TO 9999-EXIT.
+000440 9999-EXIT.
+000450     EXIT PROGRAM.
