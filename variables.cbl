@@ -1,116 +1,207 @@
-//abc170_a variables.cbl
-#####################################
-#####################################
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ABC170A.
-             
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-             
-       DATA DIVISION.
-       FILE SECTION.
-           FD  SYSIN.
-               01 INDATA PIC X(2000000).
-       WORKING-STORAGE SECTION.
-       01 ln         PIC X(2000000).
-       01 X          PIC 9(10).
-       01 i          PIC 9(9) COMP.
-       01 P          PIC 9(9) VALUE 1.
-       01 ANS        PIC Z(17)9.
-       
-       PROCEDURE DIVISION.
-       MAIN SECTION.
-           OPEN INPUT SYSIN.
-           READ SYSIN INTO ln.
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-               UNSTRING ln DELIMITED BY SPACE INTO X WITH POINTER P
-               IF X <> i THEN
-                   MOVE i TO ANS
-               END-IF
-           END-PERFORM.
-           DISPLAY FUNCTION TRIM(ANS)
-       STOP RUN.
-#####################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ln         PIC X(400).
-01 maxlen     PIC 9(10) VALUE 100 COMP.
-01 cur        PIC 9(10) VALUE 1 COMP.
-01 i          PIC 9(10) VALUE 1 COMP.
-01 j          PIC 9(10) COMP.
-01 len        PIC 9(10) COMP.
-01 ans        PIC 9(10).
-01 zs         PIC Z(9)9.
-01 x1.
-   03 x11 OCCURS 5 INDEXED BY ix.
-      05 x    PIC S9(10).
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  MOVE 5 TO maxlen.
-  PERFORM maxlen TIMES
-    PERFORM VARYING j FROM cur BY 1 UNTIL ln(j:1) = SPACE
-    END-PERFORM
-    COMPUTE len = j - cur
-    MOVE ln(cur:len) TO x(i)
-    COMPUTE cur = j + 1
-    ADD 1 TO i
-  END-PERFORM.
-  SET ix TO 1.
-  PERFORM UNTIL 5 < ix
-    SEARCH x11 VARYING ix
-      AT END
-        CONTINUE
-      WHEN ZERO = x(ix)
-        MOVE ix TO ans
-        SET ix UP BY 1
-    END-SEARCH
-  END-PERFORM.
-  MOVE ans TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-
-#####################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. 170A.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 INP        PIC X(10).
-01 TBL.
-   03 X       PIC 9(1) OCCURS 5.
-01 I          PIC 9(1).
-*>
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY ' '
-      INTO X(1) X(2) X(3) X(4) X(5).
-*>
-  PERFORM VARYING I FROM 1 BY 1 UNTIL X(I) = 0
-  END-PERFORM.
-*>
-  DISPLAY I.
-  STOP RUN.
-
-#####################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ABC.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 X OCCURS 5 TIMES PIC 9(4).
-01 I PIC 9(1).
-01 INPUT-STRING PIC X(20).
-PROCEDURE DIVISION.
-    ACCEPT INPUT-STRING.
-    UNSTRING INPUT-STRING DELIMITED BY SPACE INTO X(1) X(2) X(3) X(4) X(5).
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-        IF X(I) = 0
-            DISPLAY I
-        END-IF
-    END-PERFORM.
-    STOP RUN.
-#####################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. K WATANABE.
+000130 INSTALLATION. ACCOUNTS RECEIVABLE BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  KW   ORIGINAL PROGRAM - LOADED FIVE NUMBERS INTO A
+000200*                  TABLE AND USED SEARCH TO FIND THE FIRST INDEX
+000210*                  WHOSE VALUE WAS MISSING FROM THE SEQUENCE 1-5.
+000220* 08/09/2026  KW   GENERALIZED INTO A MISSING-DOCUMENT-NUMBER
+000230*                  SCANNER. READS DOCCTL FOR THE DOCUMENT-NUMBER
+000240*                  RANGE TO CHECK, READS DOCNUMS FOR EVERY
+000250*                  DOCUMENT NUMBER ON FILE, MARKS EACH ONE
+000260*                  PRESENT IN A WORKING TABLE SIZED TO THE RANGE,
+000270*                  THEN SCANS THE WHOLE RANGE AND WRITES A
+000280*                  MISSING-NUMBER-AND-GAP-LENGTH REPORT TO DOCRPT
+000285*                  FOR EVERY GAP FOUND.
+000290*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM.
+000330 OBJECT-COMPUTER. IBM.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT DOCCTL ASSIGN TO "DOCCTL"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT DOCNUMS ASSIGN TO "DOCNUMS"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400     SELECT DOCRPT ASSIGN TO "DOCRPT"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  DOCCTL
+000460     RECORDING MODE IS F.
+000470 01  DOCCTL-REC.
+000480     05  DC-RANGE-START           PIC 9(09).
+000490     05  FILLER                   PIC X(01).
+000500     05  DC-RANGE-END             PIC 9(09).
+      
+000520 FD  DOCNUMS
+000530     RECORDING MODE IS F.
+000540 01  DOCNUMS-REC                  PIC 9(09).
+      
+000560 FD  DOCRPT
+000570     RECORDING MODE IS F.
+000580 01  DOCRPT-REC                   PIC X(80).
+      
+000600 WORKING-STORAGE SECTION.
+000610 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000620     88  WS-EOF                             VALUE "Y".
+000630 77  WS-RANGE-START               PIC 9(09).
+000640 77  WS-RANGE-END                 PIC 9(09).
+000650 77  WS-RANGE-SIZE                PIC 9(07) VALUE ZERO COMP.
+000660 77  WS-DOC-COUNT                 PIC 9(07) VALUE ZERO COMP.
+000670 77  WS-GAP-COUNT                 PIC 9(07) VALUE ZERO COMP.
+000680 77  WS-OFFSET                    PIC 9(07) COMP.
+000690 77  WS-I                         PIC 9(07) COMP.
+000700 77  WS-IN-GAP-SW                 PIC X(01) VALUE "N".
+000710     88  WS-IN-GAP                          VALUE "Y".
+000720 77  WS-GAP-START                 PIC 9(09).
+000730 77  WS-GAP-LEN                   PIC 9(07) COMP.
+      
+000750 01  WS-PRESENT-TABLE.
+000760     05  PR-USED-SW OCCURS 1 TO 100000 TIMES
+000770                     DEPENDING ON WS-RANGE-SIZE
+000780                     INDEXED BY PR-I
+000790                     PIC X(01) VALUE "N".
+000800         88  PR-USED                        VALUE "Y".
+      
+000820 01  WS-GAP-LINE.
+000830     05  FILLER                  PIC X(15) VALUE "GAP STARTS AT ".
+000840     05  GL-GAP-START             PIC Z(8)9.
+000850     05  FILLER                  PIC X(09) VALUE "  LENGTH:".
+000860     05  GL-GAP-LEN               PIC ZZZZZZ9.
+000870     05  FILLER                  PIC X(38) VALUE SPACES.
+      
+000890 01  WS-SUMMARY-LINE.
+000900     05  FILLER                  PIC X(20) VALUE
+000910         "DOCUMENTS ON FILE:  ".
+000920     05  SL-DOC-COUNT             PIC ZZZZZZ9.
+000930     05  FILLER                  PIC X(13) VALUE
+000940         "  GAPS FOUND:".
+000950     05  SL-GAP-COUNT             PIC ZZZZZZ9.
+000960     05  FILLER                  PIC X(34) VALUE SPACES.
+      
+000980 PROCEDURE DIVISION.
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001010     PERFORM 2000-LOAD-PRESENT THRU 2000-EXIT
+001020         UNTIL WS-EOF.
+001030     PERFORM 3000-SCAN-GAPS THRU 3000-EXIT.
+001040     PERFORM 5000-FINALIZE THRU 5000-EXIT.
+001050     STOP RUN.
+      
+001070*----------------------------------------------------------------
+001080* 1000-INITIALIZE - READ THE ONE-RECORD RANGE CONTROL FILE SO THE
+001090*                    DOCUMENT-NUMBER RANGE THIS RUN SCANS IS
+001100*                    CONFIGURABLE RATHER THAN HARDCODED TO FIVE
+001110*                    SLOTS.
+001120*----------------------------------------------------------------
+001130 1000-INITIALIZE.
+001140     OPEN INPUT DOCCTL.
+001150     READ DOCCTL
+001160         AT END
+001170             DISPLAY "MAIN - DOCCTL IS EMPTY - RUN ABORTED"
+001180             MOVE 16 TO RETURN-CODE
+001190             STOP RUN
+001200     END-READ.
+001210     MOVE DC-RANGE-START TO WS-RANGE-START.
+001220     MOVE DC-RANGE-END TO WS-RANGE-END.
+001222     IF WS-RANGE-END < WS-RANGE-START
+001223         DISPLAY "MAIN - DOCCTL RANGE END IS BEFORE RANGE START "
+001224                 "- RUN ABORTED"
+001225         MOVE 16 TO RETURN-CODE
+001226         STOP RUN
+001227     END-IF.
+001230     COMPUTE WS-RANGE-SIZE = WS-RANGE-END - WS-RANGE-START + 1.
+001232     IF WS-RANGE-SIZE > 100000
+001233         DISPLAY "MAIN - DOCCTL RANGE IS LARGER THAN THE "
+001234                 "100000 SLOTS THE TABLE HOLDS - RUN ABORTED"
+001235         MOVE 16 TO RETURN-CODE
+001236         STOP RUN
+001237     END-IF.
+001240     CLOSE DOCCTL.
+001250     OPEN INPUT DOCNUMS
+001260          OUTPUT DOCRPT.
+001270     PERFORM 8000-READ-DOCNUMS THRU 8000-EXIT.
+001280 1000-EXIT.
+001290     EXIT.
+      
+001310*----------------------------------------------------------------
+001320* 2000-LOAD-PRESENT - THE SAME "MARK IT SEEN" IDEA THE ORIGINAL
+001330*                      PROGRAM'S TABLE LOAD USED, NOW RUN AGAINST
+001335*                      EVERY DOCUMENT NUMBER ON FILE INSTEAD OF
+001340*                      FIVE HARDCODED SLOTS.
+001360*----------------------------------------------------------------
+001370 2000-LOAD-PRESENT.
+001380     ADD 1 TO WS-DOC-COUNT.
+001390     COMPUTE WS-OFFSET = DOCNUMS-REC - WS-RANGE-START + 1.
+001400     IF WS-OFFSET >= 1 AND WS-OFFSET <= WS-RANGE-SIZE
+001410         SET PR-USED (WS-OFFSET) TO TRUE
+001420     END-IF.
+001430     PERFORM 8000-READ-DOCNUMS THRU 8000-EXIT.
+001440 2000-EXIT.
+001450     EXIT.
+      
+001470*----------------------------------------------------------------
+001480* 3000-SCAN-GAPS - THE SAME SEARCH-FOR-THE-MISSING-VALUE IDEA THE
+001490*                   ORIGINAL PROGRAM RAN AGAINST FIVE SLOTS, NOW
+001495*                   RUN ACROSS THE WHOLE CONFIGURED RANGE,
+001500*                   GROUPING CONSECUTIVE MISSING NUMBERS INTO A
+001510*                   SINGLE GAP ENTRY WITH ITS LENGTH.
+001530*----------------------------------------------------------------
+001540 3000-SCAN-GAPS.
+001550     PERFORM 3100-CHECK-SLOT THRU 3100-EXIT
+001560         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-RANGE-SIZE.
+001570     IF WS-IN-GAP
+001580         PERFORM 3900-CLOSE-GAP THRU 3900-EXIT
+001590     END-IF.
+001600 3000-EXIT.
+001610     EXIT.
+      
+001630 3100-CHECK-SLOT.
+001640     IF PR-USED (WS-I)
+001650         IF WS-IN-GAP
+001660             PERFORM 3900-CLOSE-GAP THRU 3900-EXIT
+001670         END-IF
+001680     ELSE
+001690         IF NOT WS-IN-GAP
+001700             SET WS-IN-GAP TO TRUE
+001710             COMPUTE WS-GAP-START = WS-RANGE-START + WS-I - 1
+001720             MOVE ZERO TO WS-GAP-LEN
+001730         END-IF
+001740         ADD 1 TO WS-GAP-LEN
+001750     END-IF.
+001760 3100-EXIT.
+001770     EXIT.
+      
+001790 3900-CLOSE-GAP.
+001800     ADD 1 TO WS-GAP-COUNT.
+001810     MOVE WS-GAP-START TO GL-GAP-START.
+001820     MOVE WS-GAP-LEN TO GL-GAP-LEN.
+001830     WRITE DOCRPT-REC FROM WS-GAP-LINE.
+001840     MOVE "N" TO WS-IN-GAP-SW.
+001850 3900-EXIT.
+001860     EXIT.
+      
+001880 5000-FINALIZE.
+001890     MOVE WS-DOC-COUNT TO SL-DOC-COUNT.
+001900     MOVE WS-GAP-COUNT TO SL-GAP-COUNT.
+001910     WRITE DOCRPT-REC FROM WS-SUMMARY-LINE.
+001920     CLOSE DOCNUMS
+001930           DOCRPT.
+001940 5000-EXIT.
+001950     EXIT.
+      
+001970 8000-READ-DOCNUMS.
+001980     READ DOCNUMS
+001990         AT END
+002000             SET WS-EOF TO TRUE
+002010     END-READ.
+002020 8000-EXIT.
+002030     EXIT.
