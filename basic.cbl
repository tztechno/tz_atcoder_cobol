@@ -1,128 +1,230 @@
-##############################################################
-PIC 9: 数値フィールド
-PIC 9 は数値を表すフィールドを宣言するために使用されます。
-1つの 9 は1桁の数値を表します。例えば、PIC 9(5) は5桁の整数を表します。
-このフィールドは通常、数値演算に使用されます。
-
-PIC X: 文字フィールド
-PIC X は文字列を表すフィールドを宣言するために使用されます。
-X はアルファベット文字や数字、特殊文字を含む任意の文字を表します。
-例えば、PIC X(10) は最大10文字の文字列を表します。
-
-PIC Z: 先頭ゼロ抑制付き数値フィールド
-PIC Z は数値を表し、先頭のゼロを抑制するために使用されます。
-PIC Z(5) などとすると、先頭のゼロが省略された形で数値を表現できます。
-##############################################################
-変数名は4文字まで
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 INPT       PIC X(30).
-    01 a          PIC 9(10).
-    01 b          PIC 9(10).
-    01 c          PIC 9(10).
-    01 d          PIC 9(10).
-    01 t          PIC 9(10).
-    01 zs         PIC Z(9)9.
-
-PROCEDURE DIVISION.
-    ACCEPT INPT.
-    UNSTRING INPT DELIMITED BY SPACE INTO a b c d
-    DISPLAY d
-    MOVE d TO zs.
-    DISPLAY zs.
-    DISPLAY FUNCTION TRIM(zs).
-    STOP RUN.
-
-
------------------------------------
-input
-0 75 25 100
------------------------------------
-output
-0000000100   :before
-       100　 :0が空白に
-100          :空白をdelete
------------------------------------
-
-##############################################################
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ArithmeticOperations.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Num1 PIC 9(5) VALUE 12345.
-01 Num2 PIC 9(5) VALUE 67890.
-01 Result PIC 9(6).
-
-PROCEDURE DIVISION.
-    COMPUTE Result = Num1 + Num2.
-    DISPLAY "Addition Result: " Result.
-    
-    COMPUTE Result = Num1 - Num2.
-    DISPLAY "Subtraction Result: " Result.
-    
-    COMPUTE Result = Num1 * Num2.
-    DISPLAY "Multiplication Result: " Result.
-    
-    COMPUTE Result = Num1 / Num2.
-    DISPLAY "Division Result: " Result.
-    
-    STOP RUN.
-
-##############################################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 A PIC 9(4).
-  01 B PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC 9(4).
-
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO A B.
-  DIVIDE A BY B GIVING X REMAINDER Y.
-      DISPLAY X
-      DISPLAY Y.
-  STOP RUN.
------------------------------------
-input
-5 3
------------------------------------
-output
-0001
-0002
------------------------------------
-##############################################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(10000).
-  01 A PIC 9(4).
-  01 B PIC 9(4).
-  01 C PIC 9(4).
-  01 X PIC 9(4).
-  01 Y PIC Z(9)9.
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO A B.
-  COMPUTE C=A*B  
-  DIVIDE C BY 2 GIVING X
-  MOVE X TO Y.
-  DISPLAY FUNCTION TRIM(Y)
-  STOP RUN.
-##############################################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ARITHMETICOPERATIONS.
+000120 AUTHOR. R KOBAYASHI.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RK   ORIGINAL PROGRAM - COMPUTED RESULT = NUM1
+000195*                  DIVIDED BY NUM2 FOR THE HARDCODED PAIR 12345
+000198*                  AND 67890 INTO A PIC 9(6) RESULT FIELD, WHICH
+000200*                  TRUNCATED TO ZERO AND NEVER SHOWED THE
+000205*                  FRACTIONAL PART.
+000230* 08/09/2026  RK   REBUILT AS A REAL 4-FUNCTION BATCH CALCULATOR.
+000240*                  READS ARITHTXN FOR AN OPERATOR AND TWO OPERANDS
+000250*                  PER RECORD, COMPUTES INTO A PROPERLY SIZED
+000260*                  SIGNED DECIMAL RESULT FIELD, AND WRITES EVERY
+000270*                  TRANSACTION TO ARITHRPT. ANY COMPUTE THAT WOULD
+000280*                  OVERFLOW THE RESULT FIELD, OR ANY DIVISION THAT
+000290*                  WOULD LOSE PRECISION BEYOND THE RESULT FIELD'S
+000300*                  FOUR DECIMAL PLACES, IS ALSO WRITTEN TO
+000305*                  ARITHEXC INSTEAD OF BEING SILENTLY DROPPED
+000310*                  THE WAY THE ORIGINAL DIVIDE DID.
+000330*----------------------------------------------------------------
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM.
+000370 OBJECT-COMPUTER. IBM.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT ARITHTXN ASSIGN TO "ARITHTXN"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+000420     SELECT ARITHRPT ASSIGN TO "ARITHRPT"
+000430         ORGANIZATION IS LINE SEQUENTIAL.
+000440     SELECT ARITHEXC ASSIGN TO "ARITHEXC"
+000450         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  ARITHTXN
+000500     RECORDING MODE IS F.
+000510 01  ARITHTXN-REC                 PIC X(80).
+      
+000530 FD  ARITHRPT
+000540     RECORDING MODE IS F.
+000550 01  ARITHRPT-REC                 PIC X(80).
+      
+000570 FD  ARITHEXC
+000580     RECORDING MODE IS F.
+000590 01  ARITHEXC-REC                 PIC X(80).
+      
+000610 WORKING-STORAGE SECTION.
+000620 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000630     88  WS-EOF                             VALUE "Y".
+000640 77  WS-TXN-COUNT                 PIC 9(07) VALUE ZERO COMP.
+000650 77  WS-EXCEPTION-COUNT           PIC 9(07) VALUE ZERO COMP.
+000660 77  WS-OPERATOR                  PIC X(01).
+000670 77  WS-OPERAND-1                 PIC S9(09).
+000680 77  WS-OPERAND-2                 PIC S9(09).
+000690 77  WS-RESULT                    PIC S9(09)V9(04).
+000700 77  WS-CHECK-VALUE               PIC S9(18)V9(08).
+000710 77  WS-SIZE-ERR-SW               PIC X(01).
+000720     88  WS-SIZE-ERR                        VALUE "Y".
+000730 77  WS-TRUNC-SW                  PIC X(01).
+000740     88  WS-TRUNC                           VALUE "Y".
+000750 77  WS-EXCEPTION-TYPE            PIC X(10).
+      
+000770 01  WS-DETAIL-LINE.
+000780     05  FILLER                  PIC X(05) VALUE "OPER ".
+000790     05  DL-OPERATOR              PIC X(01).
+000800     05  FILLER                  PIC X(08) VALUE "  OP1: ".
+000810     05  DL-OPERAND-1             PIC -(9)9.
+000820     05  FILLER                  PIC X(08) VALUE "  OP2: ".
+000830     05  DL-OPERAND-2             PIC -(9)9.
+000840     05  FILLER                  PIC X(11) VALUE "  RESULT: ".
+000850     05  DL-RESULT                PIC -(9)9.9(4).
+000860     05  FILLER                  PIC X(02) VALUE SPACES.
+000870     05  DL-EXCEPTION             PIC X(10).
+      
+000890 01  WS-SUMMARY-LINE.
+000900     05  FILLER                  PIC X(20) VALUE
+000910         "TRANSACTIONS READ:  ".
+000920     05  SL-TXN-COUNT             PIC ZZZZZZ9.
+000930     05  FILLER                  PIC X(24) VALUE
+000940         "   EXCEPTIONS RAISED: ".
+000950     05  SL-EXCEPTION-COUNT       PIC ZZZZZZ9.
+000960     05  FILLER                  PIC X(19) VALUE SPACES.
+      
+000980 PROCEDURE DIVISION.
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001010     PERFORM 2000-PROCESS-TXN THRU 2000-EXIT
+001020         UNTIL WS-EOF.
+001030     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001040     STOP RUN.
+      
+001060 1000-INITIALIZE.
+001070     OPEN INPUT ARITHTXN
+001080          OUTPUT ARITHRPT
+001090          OUTPUT ARITHEXC.
+001100     PERFORM 8000-READ-ARITHTXN THRU 8000-EXIT.
+001110 1000-EXIT.
+001120     EXIT.
+      
+001140*----------------------------------------------------------------
+001150* 2000-PROCESS-TXN - THE SAME FOUR OPERATIONS THE ORIGINAL
+001160*                    PROGRAM RAN AGAINST ITS ONE HARDCODED PAIR,
+001170*                    NOW DRIVEN BY A TRANSACTION FILE, EACH
+001180*                    COMPUTED INTO A SIGNED DECIMAL RESULT FIELD
+001190*                    WITH OVERFLOW AND PRECISION-LOSS TRAPPED
+001200*                    INSTEAD OF SILENTLY DROPPED.
+001210*----------------------------------------------------------------
+001220 2000-PROCESS-TXN.
+001230     ADD 1 TO WS-TXN-COUNT.
+001240     UNSTRING ARITHTXN-REC DELIMITED BY SPACE
+001250         INTO WS-OPERATOR WS-OPERAND-1 WS-OPERAND-2.
+001260     MOVE "N" TO WS-SIZE-ERR-SW.
+001270     MOVE "N" TO WS-TRUNC-SW.
+001280     MOVE SPACES TO WS-EXCEPTION-TYPE.
+001290     EVALUATE WS-OPERATOR
+001300         WHEN "+"
+001310             PERFORM 2100-ADD THRU 2100-EXIT
+001320         WHEN "-"
+001330             PERFORM 2200-SUBTRACT THRU 2200-EXIT
+001340         WHEN "*"
+001350             PERFORM 2300-MULTIPLY THRU 2300-EXIT
+001360         WHEN "/"
+001370             PERFORM 2400-DIVIDE THRU 2400-EXIT
+001380         WHEN OTHER
+001390             MOVE "Y" TO WS-SIZE-ERR-SW
+001400             MOVE "BAD OPER" TO WS-EXCEPTION-TYPE
+001410     END-EVALUATE.
+001420     IF WS-SIZE-ERR
+001430         IF WS-EXCEPTION-TYPE = SPACES
+001440             MOVE "OVERFLOW" TO WS-EXCEPTION-TYPE
+001450         END-IF
+001460     ELSE
+001470         IF WS-TRUNC
+001480             MOVE "TRUNCATED" TO WS-EXCEPTION-TYPE
+001490         END-IF
+001500     END-IF.
+001510     PERFORM 2900-WRITE-DETAIL THRU 2900-EXIT.
+001520     PERFORM 8000-READ-ARITHTXN THRU 8000-EXIT.
+001530 2000-EXIT.
+001540     EXIT.
+      
+001560 2100-ADD.
+001570     COMPUTE WS-RESULT = WS-OPERAND-1 + WS-OPERAND-2
+001580         ON SIZE ERROR
+001590             MOVE "Y" TO WS-SIZE-ERR-SW
+001600     END-COMPUTE.
+001610 2100-EXIT.
+001620     EXIT.
+      
+001640 2200-SUBTRACT.
+001650     COMPUTE WS-RESULT = WS-OPERAND-1 - WS-OPERAND-2
+001660         ON SIZE ERROR
+001670             MOVE "Y" TO WS-SIZE-ERR-SW
+001680     END-COMPUTE.
+001690 2200-EXIT.
+001700     EXIT.
+      
+001720 2300-MULTIPLY.
+001730     COMPUTE WS-RESULT = WS-OPERAND-1 * WS-OPERAND-2
+001740         ON SIZE ERROR
+001750             MOVE "Y" TO WS-SIZE-ERR-SW
+001760     END-COMPUTE.
+001770 2300-EXIT.
+001780     EXIT.
+      
+001800*----------------------------------------------------------------
+001810* 2400-DIVIDE - COMPUTE THE QUOTIENT TO FOUR DECIMAL PLACES, THEN
+001820*               MULTIPLY BACK OUT TO SEE WHETHER ANY REMAINDER WAS
+001830*               LOST BEYOND THAT FOURTH DECIMAL PLACE.
+001840*----------------------------------------------------------------
+001850 2400-DIVIDE.
+001860     IF WS-OPERAND-2 = ZERO
+001870         MOVE "Y" TO WS-SIZE-ERR-SW
+001880         GO TO 2400-EXIT
+001890     END-IF.
+001900     COMPUTE WS-RESULT = WS-OPERAND-1 / WS-OPERAND-2
+001910         ON SIZE ERROR
+001920             MOVE "Y" TO WS-SIZE-ERR-SW
+001930     END-COMPUTE.
+001940     IF NOT WS-SIZE-ERR
+001950         COMPUTE WS-CHECK-VALUE =
+001960             WS-OPERAND-1 - (WS-RESULT * WS-OPERAND-2)
+001970         IF WS-CHECK-VALUE NOT = ZERO
+001980             MOVE "Y" TO WS-TRUNC-SW
+001990         END-IF
+002000     END-IF.
+002010 2400-EXIT.
+002020     EXIT.
+      
+002040 2900-WRITE-DETAIL.
+002050     MOVE WS-OPERATOR TO DL-OPERATOR.
+002060     MOVE WS-OPERAND-1 TO DL-OPERAND-1.
+002070     MOVE WS-OPERAND-2 TO DL-OPERAND-2.
+002080     IF WS-SIZE-ERR
+002090         MOVE ZERO TO DL-RESULT
+002100     ELSE
+002110         MOVE WS-RESULT TO DL-RESULT
+002120     END-IF.
+002130     MOVE WS-EXCEPTION-TYPE TO DL-EXCEPTION.
+002140     WRITE ARITHRPT-REC FROM WS-DETAIL-LINE.
+002150     IF WS-EXCEPTION-TYPE NOT = SPACES
+002160         ADD 1 TO WS-EXCEPTION-COUNT
+002170         WRITE ARITHEXC-REC FROM WS-DETAIL-LINE
+002180     END-IF.
+002190 2900-EXIT.
+002200     EXIT.
+      
+002220 3000-FINALIZE.
+002230     MOVE WS-TXN-COUNT TO SL-TXN-COUNT.
+002240     MOVE WS-EXCEPTION-COUNT TO SL-EXCEPTION-COUNT.
+002250     WRITE ARITHRPT-REC FROM WS-SUMMARY-LINE.
+002260     CLOSE ARITHTXN
+002270           ARITHRPT
+002280           ARITHEXC.
+002290 3000-EXIT.
+002300     EXIT.
+      
+002320 8000-READ-ARITHTXN.
+002330     READ ARITHTXN
+002340         AT END
+002350             SET WS-EOF TO TRUE
+002360     END-READ.
+002370 8000-EXIT.
+002380     EXIT.
