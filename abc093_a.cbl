@@ -1,92 +1,169 @@
-//abc093_a.cbl
-####################################
-FREE TYPEを使う
-!=演算子はCOBOLでは使えないので、NOT =に変更しました。
-&演算子はCOBOLでは使えないので、ANDに変更しました。
-IF文の終了にEND-IFを追加しました。
-####################################
-####################################
-####################################
-####################################
-####################################
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATCODER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-           FD SYSIN.
-               01 INDATA PIC X(15000).
-       WORKING-STORAGE SECTION.
-           01 AL.
-               03 AI OCCURS 3 TIMES.
-                   05 A PIC X(1).
-       PROCEDURE DIVISION.
-           ACCEPT AL.
-           SORT AI ON ASCENDING KEY A.
-           IF AL = "abc" THEN
-               DISPLAY "Yes"
-           ELSE
-               DISPLAY "No"
-           END-IF.
-           STOP RUN.
-       END PROGRAM ATCODER.
-####################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ABC1.
-   03 ABC11 OCCURS 3.
-      05 ABC  PIC 9(1) VALUE 0.
-01 cur        PIC 9(1) VALUE 1.
-01 len        PIC 9(1) VALUE 1.
-01 ln         PIC X(4).
-01 maxlen     PIC 9(1) VALUE 3.
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  PERFORM maxlen TIMES
-    IF ln(cur:len) = 'a' THEN
-      MOVE 1 TO ABC(1)
-    ELSE
-      IF ln(cur:len) = 'b' THEN
-        MOVE 1 TO ABC(2)
-      ELSE
-        MOVE 1 TO ABC(3)
-      END-IF
-    END-IF
-    COMPUTE cur = cur + 1
-  END-PERFORM.
-  IF ABC(1) = 1 AND ABC(2) = 1 AND ABC(3) = 1 THEN
-    DISPLAY "Yes"
-  ELSE
-    DISPLAY "No"
-  END-IF.
-  STOP RUN.
-
-####################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 S PIC X(10).
-
-PROCEDURE DIVISION.
-    ACCEPT S
-    IF S(1:1) NOT = S(2:1)
-       AND S(2:1) NOT = S(3:1)  
-       AND S(3:1) NOT = S(1:1)
-        DISPLAY "Yes"
-    ELSE
-        DISPLAY "No"
-    END-IF
-    
-    STOP RUN.
-####################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ATCODER.
+000120 AUTHOR. S KOBAYASHI.
+000130 INSTALLATION. QUALITY ASSURANCE BATCH.
+000140 DATE-WRITTEN. 09/02/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 09/02/2018  SK   ORIGINAL PROGRAM - SORTED A 3-CHARACTER TABLE
+000200*                  ACCEPTED FROM THE CONSOLE AND COMPARED IT TO
+000210*                  THE LITERAL "abc".
+000220* 08/09/2026  SK   GENERALIZED THE SAME SORT TECHNIQUE INTO A
+000230*                  PRODUCT-CODE ANAGRAM VALIDATOR. READS
+000240*                  CODEMSTR FOR THE CODES TO CHECK AND REFCODE
+000250*                  FOR THE APPROVED REFERENCE LETTER SET, AND
+000260*                  WRITES EVERY CODE THAT ISN'T A PERMUTATION OF
+000270*                  THE REFERENCE SET TO EXCPRPT.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM.
+000320 OBJECT-COMPUTER. IBM.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT REFCODE ASSIGN TO "REFCODE"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370     SELECT CODEMSTR ASSIGN TO "CODEMSTR"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT EXCPRPT ASSIGN TO "EXCPRPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  REFCODE
+000450     RECORDING MODE IS F.
+000460 01  REFCODE-REC              PIC X(30).
+      
+000480 FD  CODEMSTR
+000490     RECORDING MODE IS F.
+000500 01  CODEMSTR-REC             PIC X(30).
+      
+000520 FD  EXCPRPT
+000530     RECORDING MODE IS F.
+000540 01  EXCPRPT-REC              PIC X(80).
+      
+000560 WORKING-STORAGE SECTION.
+000570 77  WS-EOF-SW                PIC X(01) VALUE "N".
+000580     88  WS-EOF                         VALUE "Y".
+000590 77  WS-CODE-COUNT            PIC 9(07) VALUE ZERO COMP.
+000600 77  WS-EXCEPTION-COUNT       PIC 9(07) VALUE ZERO COMP.
+000610 77  WS-REF-LEN               PIC 9(02).
+000620 77  WS-CODE-LEN              PIC 9(02).
+000630 77  WS-SUB                   PIC 9(02) COMP.
+      
+000650 01  WS-REF-SORTED            PIC X(30).
+000660 01  REF-TABLE.
+000670     05  REF-CHAR OCCURS 30 TIMES
+000680                  INDEXED BY REF-IDX.
+000690         10  RC               PIC X(01).
+      
+000710 01  CODE-TABLE.
+000720     05  CODE-CHAR OCCURS 30 TIMES
+000730                   INDEXED BY CODE-IDX.
+000740         10  CC               PIC X(01).
+000750 01  WS-CODE-SORTED           PIC X(30).
+      
+000770 01  WS-EXCEPTION-LINE.
+000780     05  FILLER               PIC X(14) VALUE
+000790         "REJECTED CODE ".
+000800     05  EL-CODE              PIC X(30).
+000810     05  FILLER               PIC X(22) VALUE
+000820         " NOT A PERMUTATION OF ".
+000830     05  EL-REF               PIC X(30).
+      
+000850 01  WS-SUMMARY-LINE.
+000860     05  FILLER               PIC X(18) VALUE
+000870         "CODES CHECKED: ".
+000880     05  SL-COUNT             PIC ZZZZZZ9.
+000890     05  FILLER               PIC X(16) VALUE
+000900         "  EXCEPTIONS: ".
+000910     05  SL-EXCEPT            PIC ZZZZZZ9.
+000920     05  FILLER               PIC X(19) VALUE SPACES.
+      
+000940 PROCEDURE DIVISION.
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000970     PERFORM 2000-CHECK-CODE THRU 2000-EXIT
+000980         UNTIL WS-EOF.
+000990     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001000     STOP RUN.
+      
+001020*----------------------------------------------------------------
+001030* 1000-INITIALIZE - LOAD AND SORT THE REFERENCE LETTER SET, OPEN
+001040*                   THE MASTER FILE AND EXCEPTION REPORT.
+001050*----------------------------------------------------------------
+001060 1000-INITIALIZE.
+001070     OPEN INPUT REFCODE.
+001080     READ REFCODE
+001090         AT END
+001100             DISPLAY "ATCODER - REFCODE IS EMPTY - RUN ABORTED"
+001110             MOVE 16 TO RETURN-CODE
+001120             STOP RUN
+001130     END-READ.
+001140     CLOSE REFCODE.
+001150     MOVE FUNCTION STORED-CHAR-LENGTH(
+001160         FUNCTION TRIM(REFCODE-REC)) TO WS-REF-LEN.
+001170     PERFORM VARYING WS-SUB FROM 1 BY 1
+001180             UNTIL WS-SUB > WS-REF-LEN
+001190         MOVE REFCODE-REC(WS-SUB:1) TO RC(WS-SUB)
+001200     END-PERFORM.
+001210     SORT REF-CHAR ON ASCENDING KEY RC.
+001220     MOVE SPACES TO WS-REF-SORTED.
+001230     PERFORM VARYING WS-SUB FROM 1 BY 1
+001240             UNTIL WS-SUB > WS-REF-LEN
+001250         MOVE RC(WS-SUB) TO WS-REF-SORTED(WS-SUB:1)
+001260     END-PERFORM.
+      
+001280     OPEN INPUT CODEMSTR
+001290          OUTPUT EXCPRPT.
+001300     PERFORM 8000-READ-CODEMSTR THRU 8000-EXIT.
+001310 1000-EXIT.
+001320     EXIT.
+      
+001340*----------------------------------------------------------------
+001350* 2000-CHECK-CODE - SORT THE CANDIDATE CODE AND COMPARE IT TO
+001360*                   THE SORTED REFERENCE SET, JUST LIKE THE
+001370*                   ORIGINAL PROGRAM'S SORT AI ON ASCENDING KEY.
+001380*----------------------------------------------------------------
+001390 2000-CHECK-CODE.
+001400     ADD 1 TO WS-CODE-COUNT.
+001410     MOVE FUNCTION STORED-CHAR-LENGTH(
+001420         FUNCTION TRIM(CODEMSTR-REC)) TO WS-CODE-LEN.
+001430     PERFORM VARYING WS-SUB FROM 1 BY 1
+001440             UNTIL WS-SUB > WS-CODE-LEN
+001450         MOVE CODEMSTR-REC(WS-SUB:1) TO CC(WS-SUB)
+001460     END-PERFORM.
+001470     SORT CODE-CHAR ON ASCENDING KEY CC.
+001480     MOVE SPACES TO WS-CODE-SORTED.
+001490     PERFORM VARYING WS-SUB FROM 1 BY 1
+001500             UNTIL WS-SUB > WS-CODE-LEN
+001510         MOVE CC(WS-SUB) TO WS-CODE-SORTED(WS-SUB:1)
+001520     END-PERFORM.
+001530     IF WS-CODE-SORTED NOT = WS-REF-SORTED
+001540         ADD 1 TO WS-EXCEPTION-COUNT
+001550         MOVE CODEMSTR-REC TO EL-CODE
+001560         MOVE REFCODE-REC TO EL-REF
+001570         WRITE EXCPRPT-REC FROM WS-EXCEPTION-LINE
+001580     END-IF.
+001590     PERFORM 8000-READ-CODEMSTR THRU 8000-EXIT.
+001600 2000-EXIT.
+001610     EXIT.
+      
+001630 3000-FINALIZE.
+001640     MOVE WS-CODE-COUNT TO SL-COUNT.
+001650     MOVE WS-EXCEPTION-COUNT TO SL-EXCEPT.
+001660     WRITE EXCPRPT-REC FROM WS-SUMMARY-LINE.
+001670     CLOSE CODEMSTR
+001680           EXCPRPT.
+001690 3000-EXIT.
+001700     EXIT.
+      
+001720 8000-READ-CODEMSTR.
+001730     READ CODEMSTR
+001740         AT END
+001750             SET WS-EOF TO TRUE
+001760     END-READ.
+001770 8000-EXIT.
+001780     EXIT.
