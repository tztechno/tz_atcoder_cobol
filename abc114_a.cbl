@@ -1,56 +1,175 @@
-abc114_a.cbl
-##########################################
-if文構成
-  IF X=7 OR X=5 OR X=3 THEN
-  ELSE
-##########################################
-##########################################
-##########################################
-##########################################
-##########################################
-##########################################
-[直接Xを読み取り]
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 X PIC 9(4).
-PROCEDURE DIVISION.
-  ACCEPT X.
-  IF X=7 OR X=5 OR X=3 THEN
-      DISPLAY "YES"
-  ELSE
-      DISPLAY "NO".
-  STOP RUN.
-  
-##########################################
-[間接的にXを読み取り]
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  01 INP PIC X(100).
-  01 X PIC 9(4).
-PROCEDURE DIVISION.
-  ACCEPT INP.
-  UNSTRING INP DELIMITED BY " " INTO X.
-  IF X=7 OR X=5 OR X=3 THEN
-      DISPLAY "YES"
-  ELSE
-      DISPLAY "NO".
-  STOP RUN.
-  
-##########################################
-[python]
-X=int(input())
-if (X-7)*(X-5)*(X-3)==0:
-  print('YES')
-else:
-  print('NO')
-##########################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. LUCKY NUMBER AUDIT BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - ACCEPTED A SINGLE VALUE X
+000200*                  AND DISPLAYED "YES" IF X WAS 7, 5 OR 3,
+000210*                  OTHERWISE "NO".
+000220* 08/09/2026  YM   MOVED THE LUCKY-NUMBER SET OUT OF THE IF
+000230*                  STATEMENT AND INTO THE LUCKYNBR REFERENCE FILE.
+000240*                  READS TESTVALS FOR A WHOLE FILE OF VALUES TO
+000250*                  TEST AGAINST THE REFERENCE SET AND WRITES AN
+000260*                  AUDIT LOG ENTRY - THE VALUE TESTED AND WHETHER
+000270*                  IT MATCHED - FOR EVERY ONE TO AUDITLOG.
+000275* 08/09/2026  YM   THIS PROGRAM'S OWN LOCAL SELECT/FD FOR AUDITLOG
+000276*                  WAS COLLIDING WITH THE SHARED CROSS-JOB AUDITLOG
+000277*                  SUBPROGRAM OF THE SAME NAME - OPENING IT LOCALLY
+000278*                  AS OUTPUT TRUNCATED THE SHARED COMPLIANCE TRAIL
+000279*                  EVERY TIME THIS JOB RAN. DROPPED THE LOCAL FILE
+000280*                  AND SWITCHED TO CALLING THE SHARED AUDITLOG
+000281*                  SUBPROGRAM FOR EACH VALUE TESTED, THE SAME WAY
+000282*                  THE OTHER JOBS THAT LOG TO IT DO.
+000290*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM.
+000330 OBJECT-COMPUTER. IBM.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT LUCKYNBR ASSIGN TO "LUCKYNBR"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT TESTVALS ASSIGN TO "TESTVALS"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  LUCKYNBR
+000450     RECORDING MODE IS F.
+000460 01  LUCKYNBR-REC              PIC X(80).
+      
+000480 FD  TESTVALS
+000490     RECORDING MODE IS F.
+000500 01  TESTVALS-REC              PIC X(80).
+      
+000560 WORKING-STORAGE SECTION.
+000570 77  WS-EOF-SW                 PIC X(01) VALUE "N".
+000580     88  WS-EOF                          VALUE "Y".
+000590 77  WS-TEST-COUNT             PIC 9(07) VALUE ZERO COMP.
+000600 77  WS-MATCH-COUNT            PIC 9(07) VALUE ZERO COMP.
+000610 77  WS-VALUE                  PIC 9(04).
+000620 77  WS-MATCH-SW               PIC X(01).
+000630     88  WS-MATCH                        VALUE "Y".
+000635 77  WS-RESULT-TEXT            PIC X(03).
+000636 77  WS-RUN-DATE               PIC 9(06).
+000637 77  WS-RUN-TIME               PIC 9(08).
+
+000650 01  LN-TABLE.
+000660     05  LN-COUNT              PIC 9(03) VALUE ZERO.
+000670     05  LN-ENTRY OCCURS 20 TIMES
+000680                   INDEXED BY LN-IDX.
+000690         10  LN-NUMBER         PIC 9(04).
+
+000695 COPY AUDTLINK.
+
+000870 PROCEDURE DIVISION.
+000880 0000-MAINLINE.
+000890     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000900     PERFORM 2000-TEST-VALUE THRU 2000-EXIT
+000910         UNTIL WS-EOF.
+000920     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000930     STOP RUN.
+      
+000950 1000-INITIALIZE.
+000960     OPEN INPUT LUCKYNBR.
+000970     PERFORM 1100-LOAD-LUCKY-SET THRU 1100-EXIT
+000980         UNTIL WS-EOF.
+000990     CLOSE LUCKYNBR.
+001000     MOVE "N" TO WS-EOF-SW.
+001010     OPEN INPUT TESTVALS.
+001015     ACCEPT WS-RUN-DATE FROM DATE.
+001016     ACCEPT WS-RUN-TIME FROM TIME.
+001030     PERFORM 8000-READ-TESTVALS THRU 8000-EXIT.
+001040 1000-EXIT.
+001050     EXIT.
+      
+001065*----------------------------------------------------------------
+001066* 1100-LOAD-LUCKY-SET - LOAD ONE LUCKY NUMBER FROM LUCKYNBR.
+001067*                        ENTRIES PAST THE 20 THE TABLE HOLDS ARE
+001068*                        IGNORED, NOT LOADED PAST THE LAST SLOT.
+001069*----------------------------------------------------------------
+001070 1100-LOAD-LUCKY-SET.
+001071     IF LN-COUNT >= 20
+001072         SET WS-EOF TO TRUE
+001073         GO TO 1100-EXIT
+001074     END-IF.
+001080     READ LUCKYNBR
+001090         AT END
+001100             SET WS-EOF TO TRUE
+001110         NOT AT END
+001120             ADD 1 TO LN-COUNT
+001130             SET LN-IDX TO LN-COUNT
+001140             MOVE FUNCTION NUMVAL(LUCKYNBR-REC(1:4))
+001150                 TO LN-NUMBER(LN-IDX)
+001160     END-READ.
+001170 1100-EXIT.
+001180     EXIT.
+      
+001200*----------------------------------------------------------------
+001210* 2000-TEST-VALUE - THE SAME OR-CONDITION TEST THE ORIGINAL
+001220*                     PROGRAM RAN AGAINST ITS THREE HARDCODED
+001230*                     LUCKY NUMBERS, NOW RUN AGAINST WHATEVER
+001240*                     NUMBERS LUCKYNBR DEFINES, WITH EVERY TEST
+001250*                     LOGGED TO THE AUDIT TRAIL.
+001260*----------------------------------------------------------------
+001270 2000-TEST-VALUE.
+001280     ADD 1 TO WS-TEST-COUNT.
+001290     MOVE FUNCTION NUMVAL(TESTVALS-REC(1:4)) TO WS-VALUE.
+001300     MOVE "N" TO WS-MATCH-SW.
+001310     SET LN-IDX TO 1.
+001320     SEARCH LN-ENTRY
+001330         AT END
+001340             CONTINUE
+001345         WHEN LN-IDX > LN-COUNT
+001346             CONTINUE
+001350         WHEN LN-NUMBER(LN-IDX) = WS-VALUE
+001360             SET WS-MATCH TO TRUE
+001370     END-SEARCH.
+001390     IF WS-MATCH
+001400         MOVE "YES" TO WS-RESULT-TEXT
+001410         ADD 1 TO WS-MATCH-COUNT
+001420     ELSE
+001430         MOVE "NO" TO WS-RESULT-TEXT
+001440     END-IF.
+001445     PERFORM 2500-LOG-TEST-RESULT THRU 2500-EXIT.
+001460     PERFORM 8000-READ-TESTVALS THRU 8000-EXIT.
+001470 2000-EXIT.
+001480     EXIT.
+
+001485*----------------------------------------------------------------
+001486* 2500-LOG-TEST-RESULT - REPORT THE VALUE TESTED AND ITS YES/NO
+001487*                        RESULT TO THE SHARED CROSS-JOB AUDIT LOG.
+001488*----------------------------------------------------------------
+001490 2500-LOG-TEST-RESULT.
+001491     MOVE "WRITE" TO AL-ACTION OF AUDIT-LOG-PARMS.
+001492     MOVE "LUCKYCHK" TO AL-SOURCE-PROGRAM OF AUDIT-LOG-PARMS.
+001493     MOVE WS-VALUE TO AL-RECORD-KEY OF AUDIT-LOG-PARMS.
+001494     MOVE "MATCH" TO AL-FIELD-NAME OF AUDIT-LOG-PARMS.
+001495     MOVE SPACES TO AL-OLD-VALUE OF AUDIT-LOG-PARMS.
+001496     MOVE WS-RESULT-TEXT TO AL-NEW-VALUE OF AUDIT-LOG-PARMS.
+001497     STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001498         INTO AL-TIMESTAMP OF AUDIT-LOG-PARMS.
+001499     CALL "AUDITLOG" USING AUDIT-LOG-PARMS.
+001500 2500-EXIT.
+001501     EXIT.
+
+001510 3000-FINALIZE.
+001520     MOVE "CLOSE" TO AL-ACTION OF AUDIT-LOG-PARMS.
+001530     CALL "AUDITLOG" USING AUDIT-LOG-PARMS.
+001540     DISPLAY "MAIN - VALUES TESTED: " WS-TEST-COUNT
+001545         "  LUCKY MATCHES: " WS-MATCH-COUNT.
+001550     CLOSE TESTVALS.
+001560 3000-EXIT.
+001570     EXIT.
+
+001590 8000-READ-TESTVALS.
+001600     READ TESTVALS
+001610         AT END
+001620             SET WS-EOF TO TRUE
+001630     END-READ.
+001640 8000-EXIT.
+001650     EXIT.
