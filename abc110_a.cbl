@@ -1,66 +1,143 @@
-abc110_a.cbl
-###########################################
-###########################################
-###########################################
-###########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ln         PIC X(400).
-01 maxlen     PIC 9(10) VALUE 100 COMP.
-01 cur        PIC 9(10) VALUE 1 COMP.
-01 i          PIC 9(10) VALUE 1 COMP.
-01 j          PIC 9(10) COMP.
-01 len        PIC 9(10) COMP.
-01 ans        PIC 9(10).
-01 zs         PIC Z(9)9.
-01 ABC1.
-   03 ABC11 OCCURS 3.
-      05 ABC  PIC S9(10).
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  PERFORM 3 TIMES
-    PERFORM VARYING j FROM cur BY 1 UNTIL ln(j:1) = SPACE
-    END-PERFORM
-    COMPUTE len = j - cur
-    MOVE ln(cur:len) TO ABC(i)
-    COMPUTE cur = j + 1
-    ADD 1 TO i
-  END-PERFORM.
-  SORT ABC11 ON DESCENDING ABC.
-  COMPUTE ans = ABC(1) * 10 + ABC(2) + ABC(3).
-  MOVE ans TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-
-###########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 INPT       PIC X(30).
-    01 a          PIC 9(10).
-    01 b          PIC 9(10).
-    01 c          PIC 9(10).
-    01 m          PIC 9(10).    
-    01 t          PIC 9(10).
-    01 zs         PIC Z(9)9.
-
-PROCEDURE DIVISION.
-    ACCEPT INPT.
-    UNSTRING INPT DELIMITED BY SPACE INTO a b c
-    COMPUTE m=FUNCTION MAX(a,b,c)
-    COMPUTE t=a+b+c+m*9   
-    MOVE t TO zs.
-    DISPLAY FUNCTION TRIM(zs).
-    STOP RUN.
-###########################################
-[python]
-a,b,c=map(int,input().split())
-ans=(a+b+c)+max(a,b,c)*9
-print(ans)
-###########################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM_ID.
+000120 AUTHOR. Y MORITA.
+000130 INSTALLATION. COMBINATION OPTIMIZER BATCH.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 12/01/2018  YM   ORIGINAL PROGRAM - ACCEPTED THREE VALUES,
+000200*                  SORTED THEM DESCENDING VIA SORT ABC11 ON
+000210*                  DESCENDING ABC, AND WEIGHTED THE LARGEST VALUE
+000220*                  MORE HEAVILY THAN THE OTHER TWO.
+000230* 08/09/2026  YM   GENERALIZED THE SAME SORT-AND-RECOMBINE
+000240*                  TECHNIQUE INTO AN N-COMPONENT BEST-COMBINATION
+000250*                  OPTIMIZER. READS COMBOPT FOR A WHOLE FILE OF
+000260*                  RUNS, EACH GIVING THE EXTRA WEIGHT TO APPLY TO
+000270*                  THE LARGEST COMPONENT, HOW MANY COMPONENTS
+000280*                  FOLLOW (UP TO 10), AND THE COMPONENTS
+000290*                  THEMSELVES, AND WRITES THE OPTIMIZED RESULT FOR
+000300*                  EACH RUN TO OPTRPT.
+000310*----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM.
+000350 OBJECT-COMPUTER. IBM.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT COMBOPT ASSIGN TO "COMBOPT"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400     SELECT OPTRPT ASSIGN TO "OPTRPT"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  COMBOPT
+000460     RECORDING MODE IS F.
+000470 01  COMBOPT-REC               PIC X(200).
+      
+000490 FD  OPTRPT
+000500     RECORDING MODE IS F.
+000510 01  OPTRPT-REC                PIC X(80).
+      
+000530 WORKING-STORAGE SECTION.
+000540 77  WS-EOF-SW                 PIC X(01) VALUE "N".
+000550     88  WS-EOF                          VALUE "Y".
+000560 77  WS-RUN-COUNT              PIC 9(07) VALUE ZERO COMP.
+000570 77  WS-POINTER                PIC 9(04) COMP.
+000580 77  WS-WEIGHT                 PIC 9(04).
+000590 77  WS-N-COMPONENTS           PIC 9(02).
+000600 77  WS-SUB                    PIC 9(02) COMP.
+000610 77  WS-SUM-OF-ALL             PIC S9(10).
+000620 77  WS-RESULT                 PIC S9(10).
+      
+000640 01  WS-COMPONENT-TABLE.
+000650     05  WS-COMPONENT-ENTRY OCCURS 1 TO 10 TIMES
+000660                        DEPENDING ON WS-N-COMPONENTS
+000670                        INDEXED BY WS-IDX.
+000680         10  WS-COMPONENT      PIC S9(10).
+      
+000700 01  WS-DETAIL-LINE.
+000710     05  FILLER               PIC X(10) VALUE "COMPONENTS".
+000720     05  FILLER               PIC X(02) VALUE ": ".
+000730     05  DL-N-COMPONENTS      PIC Z9.
+000740     05  FILLER               PIC X(11) VALUE "  WEIGHT: ".
+000750     05  DL-WEIGHT            PIC ZZZ9.
+000760     05  FILLER               PIC X(10) VALUE "  RESULT: ".
+000770     05  DL-RESULT            PIC -(9)9.
+000780     05  FILLER               PIC X(38) VALUE SPACES.
+      
+000800 01  WS-SUMMARY-LINE.
+000810     05  FILLER               PIC X(20) VALUE
+000820         "RUNS OPTIMIZED:    ".
+000830     05  SL-RUN-COUNT         PIC ZZZZZZ9.
+000840     05  FILLER               PIC X(53) VALUE SPACES.
+      
+000860 PROCEDURE DIVISION.
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000890     PERFORM 2000-OPTIMIZE-RUN THRU 2000-EXIT
+000900         UNTIL WS-EOF.
+000910     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000920     STOP RUN.
+      
+000940 1000-INITIALIZE.
+000950     OPEN INPUT COMBOPT
+000960          OUTPUT OPTRPT.
+000970     PERFORM 8000-READ-COMBOPT THRU 8000-EXIT.
+000980 1000-EXIT.
+000990     EXIT.
+      
+001010*----------------------------------------------------------------
+001020* 2000-OPTIMIZE-RUN - LOAD THE COMPONENTS FOR ONE RUN, SORT THEM
+001030*                       DESCENDING JUST LIKE THE ORIGINAL PROGRAM'S
+001040*                       SORT ABC11 ON DESCENDING ABC, AND WEIGHT
+001050*                       THE LARGEST COMPONENT AS THE RUN SPECIFIES.
+001060*----------------------------------------------------------------
+001070 2000-OPTIMIZE-RUN.
+001080     ADD 1 TO WS-RUN-COUNT.
+001090     MOVE 1 TO WS-POINTER.
+001100     UNSTRING COMBOPT-REC DELIMITED BY SPACE
+001110         INTO WS-WEIGHT WS-N-COMPONENTS
+001120         POINTER WS-POINTER.
+001125     IF WS-N-COMPONENTS > 10
+001126         MOVE 10 TO WS-N-COMPONENTS
+001127     END-IF.
+001130     PERFORM VARYING WS-SUB FROM 1 BY 1
+001140             UNTIL WS-SUB > WS-N-COMPONENTS
+001150         UNSTRING COMBOPT-REC DELIMITED BY SPACE
+001160             INTO WS-COMPONENT(WS-SUB)
+001170             POINTER WS-POINTER
+001180     END-PERFORM.
+001190     SORT WS-COMPONENT-ENTRY ON DESCENDING KEY WS-COMPONENT.
+001200     MOVE ZERO TO WS-SUM-OF-ALL.
+001210     PERFORM VARYING WS-SUB FROM 1 BY 1
+001220             UNTIL WS-SUB > WS-N-COMPONENTS
+001230         ADD WS-COMPONENT(WS-SUB) TO WS-SUM-OF-ALL
+001240     END-PERFORM.
+001250     COMPUTE WS-RESULT =
+001260         WS-SUM-OF-ALL + WS-COMPONENT(1) * (WS-WEIGHT - 1).
+001270     MOVE WS-N-COMPONENTS TO DL-N-COMPONENTS.
+001280     MOVE WS-WEIGHT TO DL-WEIGHT.
+001290     MOVE WS-RESULT TO DL-RESULT.
+001300     WRITE OPTRPT-REC FROM WS-DETAIL-LINE.
+001310     PERFORM 8000-READ-COMBOPT THRU 8000-EXIT.
+001320 2000-EXIT.
+001330     EXIT.
+      
+001350 3000-FINALIZE.
+001360     MOVE WS-RUN-COUNT TO SL-RUN-COUNT.
+001370     WRITE OPTRPT-REC FROM WS-SUMMARY-LINE.
+001380     CLOSE COMBOPT
+001390           OPTRPT.
+001400 3000-EXIT.
+001410     EXIT.
+      
+001430 8000-READ-COMBOPT.
+001440     READ COMBOPT
+001450         AT END
+001460             SET WS-EOF TO TRUE
+001470     END-READ.
+001480 8000-EXIT.
+001490     EXIT.
