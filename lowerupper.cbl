@@ -1,42 +1,241 @@
-//ABC192_B lowerupper
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ABC192.
+000120 AUTHOR. Y NAKAMURA.
+000130 INSTALLATION. DATA QUALITY BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  YN   ORIGINAL PROGRAM - CHECKED ONE CONSOLE STRING
+000200*                  CHARACTER BY CHARACTER, REQUIRING ODD POSITIONS
+000210*                  LOWERCASE AND EVEN POSITIONS UPPERCASE, AND
+000220*                  DISPLAYED "YES" OR "NO".
+000230* 08/09/2026  YN   GENERALIZED INTO AN ID-FORMAT BATCH CHECKER.
+000240*                  READS A ONE-RECORD FORMAT-RULE CONTROL FILE
+000250*                  (IDFMTCTL) SO THE CASE PATTERN IS CONFIGURABLE
+000260*                  INSTEAD OF STRICT ALTERNATION, THEN READS
+000270*                  IDCODES FOR A WHOLE FILE OF ID CODES AND
+000280*                  WRITES A PASS/FAIL REPORT TO IDFMTRPT WITH A
+000290*                  REASON CODE FOR EVERY FAILURE.
+000295* 08/09/2026  YN   ADDED A SEPARATE IDREJECT FILE, USING THE
+000296*                  SHARED REJECTREC COPYBOOK LAYOUT, SO EVERY
+000297*                  FAILED ID IS ALSO AVAILABLE IN THE FORMAT
+000298*                  OPERATIONS USES FOR ITS DAILY EXCEPTIONS
+000299*                  REPORT ACROSS EVERY VALIDATION JOB.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM.
+000340 OBJECT-COMPUTER. IBM.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT IDFMTCTL ASSIGN TO "IDFMTCTL"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT IDCODES ASSIGN TO "IDCODES"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410     SELECT IDFMTRPT ASSIGN TO "IDFMTRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+000425     SELECT IDREJECT ASSIGN TO "IDREJECT"
+000426         ORGANIZATION IS LINE SEQUENTIAL.
 
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  IDFMTCTL
+000470     RECORDING MODE IS F.
+000480 01  IDFMTCTL-REC                 PIC X(01).
+      
+000500 FD  IDCODES
+000510     RECORDING MODE IS F.
+000520 01  IDCODES-REC                  PIC X(40).
+      
+000540 FD  IDFMTRPT
+000550     RECORDING MODE IS F.
+000560 01  IDFMTRPT-REC                 PIC X(80).
 
-#################################################
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ABC192.
-             
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-             
-       DATA DIVISION.
-       FILE SECTION.
-           FD  SYSIN.
-               01 INDATA PIC X(2000000).
-       WORKING-STORAGE SECTION.
-       01 ln         PIC X(2000000).
-       01 S          PIC X(1000).
-       01 X          PIC X(1).
-       01 d          PIC 9(9).
-       01 m          PIC 9(9).
-       01 i          PIC 9(9) COMP.
-       01 Ans        PIC X(3) VALUE "Yes".
-       
-       PROCEDURE DIVISION.
-       MAIN SECTION.
-           OPEN INPUT SYSIN.
-           READ SYSIN INTO S.
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 1000 OR S(i:1) = " "
-               DIVIDE i BY 2 GIVING d remainder m
-               MOVE FUNCTION upper-case(S(i:1)) TO X
-               IF m = 1 AND S(i:1) = X THEN
-                   MOVE "No" TO Ans 
-               END-IF
-               IF m = 0 AND S(i:1) <> X THEN
-                   MOVE "No" TO Ans 
-               END-IF
-           END-PERFORM.
-           DISPLAY FUNCTION TRIM(Ans).
-       STOP RUN.
-#################################################
+000565 FD  IDREJECT
+000566     RECORDING MODE IS F.
+000567 01  IDREJECT-REC                 PIC X(80).
+
+000580 WORKING-STORAGE SECTION.
+000590 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000600     88  WS-EOF                             VALUE "Y".
+000610 77  WS-ID-COUNT                  PIC 9(07) VALUE ZERO COMP.
+000620 77  WS-FAIL-COUNT                PIC 9(07) VALUE ZERO COMP.
+000630 77  WS-FORMAT-RULE               PIC X(01) VALUE "A".
+000640     88  WS-RULE-ODD-LOWER                  VALUE "A".
+000650     88  WS-RULE-ODD-UPPER                  VALUE "B".
+000660     88  WS-RULE-ALL-UPPER                  VALUE "U".
+000670     88  WS-RULE-ALL-LOWER                  VALUE "L".
+000680 77  WS-ID                        PIC X(40).
+000690 77  WS-ID-LEN                    PIC 9(02) COMP.
+000700 77  WS-CHAR                      PIC X(01).
+000710 77  WS-UPPER-CHAR                PIC X(01).
+000720 77  WS-I                         PIC 9(02) COMP.
+000730 77  WS-D                         PIC 9(02) COMP.
+000740 77  WS-M                         PIC 9(02) COMP.
+000750 77  WS-PASS-SW                   PIC X(01).
+000760     88  WS-PASS                            VALUE "Y".
+000770 77  WS-REASON-CODE               PIC X(20).
+000780 77  WS-POS-DISPLAY               PIC 99.
+000785 77  WS-RUN-DATE                  PIC 9(06).
+000786 77  WS-RUN-TIME                  PIC 9(08).
+      
+000800 01  WS-DETAIL-LINE.
+000810     05  FILLER                  PIC X(04) VALUE "ID ".
+000820     05  DL-ID                    PIC X(40).
+000830     05  FILLER                  PIC X(01) VALUE SPACES.
+000840     05  DL-STATUS                PIC X(04).
+000850     05  FILLER                  PIC X(10) VALUE "  REASON: ".
+000860     05  DL-REASON                PIC X(20).
+      
+000880 01  WS-SUMMARY-LINE.
+000890     05  FILLER                  PIC X(15) VALUE
+000900         "IDS CHECKED:   ".
+000910     05  SL-ID-COUNT              PIC ZZZZZZ9.
+000920     05  FILLER                  PIC X(18) VALUE
+000930         "   IDS FAILED: ".
+000940     05  SL-FAIL-COUNT            PIC ZZZZZZ9.
+000950     05  FILLER                  PIC X(31) VALUE SPACES.
+
+000960 COPY REJECTREC.
+
+000970 PROCEDURE DIVISION.
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001000     PERFORM 2000-CHECK-ID THRU 2000-EXIT
+001010         UNTIL WS-EOF.
+001020     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001030     STOP RUN.
+      
+001050*----------------------------------------------------------------
+001060* 1000-INITIALIZE - READ THE ONE-RECORD FORMAT-RULE CONTROL FILE
+001070*                   SO THE CASE PATTERN THIS RUN ENFORCES IS
+001080*                   CONFIGURABLE RATHER THAN HARDCODED.
+001090*----------------------------------------------------------------
+001100 1000-INITIALIZE.
+001110     OPEN INPUT IDFMTCTL.
+001120     READ IDFMTCTL
+001130         AT END
+001140             DISPLAY "ABC192 - IDFMTCTL IS EMPTY - RUN ABORTED"
+001150             MOVE 16 TO RETURN-CODE
+001160             STOP RUN
+001170     END-READ.
+001180     MOVE IDFMTCTL-REC TO WS-FORMAT-RULE.
+001190     CLOSE IDFMTCTL.
+001200     OPEN INPUT IDCODES
+001210          OUTPUT IDFMTRPT
+001211          OUTPUT IDREJECT.
+001215     ACCEPT WS-RUN-DATE FROM DATE.
+001216     ACCEPT WS-RUN-TIME FROM TIME.
+001220     PERFORM 8000-READ-IDCODES THRU 8000-EXIT.
+001230 1000-EXIT.
+001240     EXIT.
+      
+001260*----------------------------------------------------------------
+001270* 2000-CHECK-ID - THE SAME CHARACTER-BY-CHARACTER CASE CHECK THE
+001280*                 ORIGINAL PROGRAM RAN AGAINST ITS ONE CONSOLE
+001290*                 STRING, NOW RUN AGAINST EVERY ID CODE IN THE
+001300*                 FILE UNDER WHATEVER FORMAT RULE IS CONFIGURED.
+001310*----------------------------------------------------------------
+001320 2000-CHECK-ID.
+001330     ADD 1 TO WS-ID-COUNT.
+001340     MOVE IDCODES-REC TO WS-ID.
+001350     MOVE FUNCTION STORED-CHAR-LENGTH(WS-ID) TO WS-ID-LEN.
+001360     MOVE "Y" TO WS-PASS-SW.
+001370     MOVE SPACES TO WS-REASON-CODE.
+001380     PERFORM 2100-CHECK-CHAR THRU 2100-EXIT
+001390         VARYING WS-I FROM 1 BY 1
+001400         UNTIL WS-I > WS-ID-LEN OR NOT WS-PASS.
+001410     MOVE WS-ID TO DL-ID.
+001420     IF WS-PASS
+001430         MOVE "PASS" TO DL-STATUS
+001440     ELSE
+001450         MOVE "FAIL" TO DL-STATUS
+001460         ADD 1 TO WS-FAIL-COUNT
+001465         MOVE "ABC192" TO RJ-SOURCE-PROGRAM
+001466         MOVE WS-ID (1:10) TO RJ-RECORD-KEY
+001467         MOVE WS-REASON-CODE TO RJ-REASON-CODE
+001468         STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001469             INTO RJ-REJECT-TIMESTAMP
+001471         WRITE IDREJECT-REC FROM RJ-REJECT-RECORD
+001472     END-IF.
+001473     MOVE WS-REASON-CODE TO DL-REASON.
+001490     WRITE IDFMTRPT-REC FROM WS-DETAIL-LINE.
+001500     PERFORM 8000-READ-IDCODES THRU 8000-EXIT.
+001510 2000-EXIT.
+001520     EXIT.
+      
+001540*----------------------------------------------------------------
+001550* 2100-CHECK-CHAR - APPLY THE CONFIGURED FORMAT RULE TO ONE
+001560*                   CHARACTER POSITION. RULE A AND B ARE THE
+001570*                   ALTERNATING-CASE RULE, MIRRORED ONE WAY OR
+001580*                   THE OTHER; RULES U AND L REQUIRE EVERY
+001590*                   CHARACTER TO BE ONE CASE THROUGHOUT.
+001600*----------------------------------------------------------------
+001610 2100-CHECK-CHAR.
+001620     MOVE WS-ID (WS-I:1) TO WS-CHAR.
+001630     MOVE FUNCTION UPPER-CASE(WS-CHAR) TO WS-UPPER-CHAR.
+001640     DIVIDE WS-I BY 2 GIVING WS-D REMAINDER WS-M.
+001650     EVALUATE TRUE
+001660         WHEN WS-RULE-ODD-LOWER
+001670             IF WS-M = 1 AND WS-CHAR = WS-UPPER-CHAR
+001680                 MOVE "N" TO WS-PASS-SW
+001690                 MOVE WS-I TO WS-POS-DISPLAY
+001700                 STRING "POS " WS-POS-DISPLAY " NOT LOWER"
+001710                     DELIMITED BY SIZE INTO WS-REASON-CODE
+001720             END-IF
+001730             IF WS-M = 0 AND WS-CHAR NOT = WS-UPPER-CHAR
+001740                 MOVE "N" TO WS-PASS-SW
+001750                 MOVE WS-I TO WS-POS-DISPLAY
+001760                 STRING "POS " WS-POS-DISPLAY " NOT UPPER"
+001770                     DELIMITED BY SIZE INTO WS-REASON-CODE
+001780             END-IF
+001790         WHEN WS-RULE-ODD-UPPER
+001800             IF WS-M = 1 AND WS-CHAR NOT = WS-UPPER-CHAR
+001810                 MOVE "N" TO WS-PASS-SW
+001820                 MOVE WS-I TO WS-POS-DISPLAY
+001830                 STRING "POS " WS-POS-DISPLAY " NOT UPPER"
+001840                     DELIMITED BY SIZE INTO WS-REASON-CODE
+001850             END-IF
+001860             IF WS-M = 0 AND WS-CHAR = WS-UPPER-CHAR
+001870                 MOVE "N" TO WS-PASS-SW
+001880                 MOVE WS-I TO WS-POS-DISPLAY
+001890                 STRING "POS " WS-POS-DISPLAY " NOT LOWER"
+001900                     DELIMITED BY SIZE INTO WS-REASON-CODE
+001910             END-IF
+001920         WHEN WS-RULE-ALL-UPPER
+001930             IF WS-CHAR NOT = WS-UPPER-CHAR
+001940                 MOVE "N" TO WS-PASS-SW
+001950                 MOVE WS-I TO WS-POS-DISPLAY
+001960                 STRING "POS " WS-POS-DISPLAY " NOT UPPER"
+001970                     DELIMITED BY SIZE INTO WS-REASON-CODE
+001980             END-IF
+001990         WHEN WS-RULE-ALL-LOWER
+002000             IF WS-CHAR = WS-UPPER-CHAR
+002010                 MOVE "N" TO WS-PASS-SW
+002020                 MOVE WS-I TO WS-POS-DISPLAY
+002030                 STRING "POS " WS-POS-DISPLAY " NOT LOWER"
+002040                     DELIMITED BY SIZE INTO WS-REASON-CODE
+002050             END-IF
+002060     END-EVALUATE.
+002070 2100-EXIT.
+002080     EXIT.
+      
+002100 3000-FINALIZE.
+002110     MOVE WS-ID-COUNT TO SL-ID-COUNT.
+002120     MOVE WS-FAIL-COUNT TO SL-FAIL-COUNT.
+002130     WRITE IDFMTRPT-REC FROM WS-SUMMARY-LINE.
+002140     CLOSE IDCODES
+002150           IDFMTRPT
+002155           IDREJECT.
+002160 3000-EXIT.
+002170     EXIT.
+      
+002190 8000-READ-IDCODES.
+002200     READ IDCODES
+002210         AT END
+002220             SET WS-EOF TO TRUE
+002230     END-READ.
+002240 8000-EXIT.
+002250     EXIT.
