@@ -1,14 +1,167 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AddTwoNumbers.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. AddTwoNumbers.
+000120 AUTHOR. D CARMODY.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 03/11/2009.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 03/11/2009  DC   ORIGINAL PROGRAM - CONSOLE DEMO, 1 + 1 ONLY.
+000200* 08/09/2026  DC   CONVERTED TO A FILE-DRIVEN BATCH JOB. READS
+000210*                  NUM1/NUM2 PAIRS FROM NUMPAIRS, WRITES A
+000220*                  RESULT LINE PER PAIR PLUS A CONTROL-TOTAL
+000230*                  LINE, MATCHING THE REST OF THE BATCH SUITE.
+000235* 08/09/2026  DC   ADDED ON SIZE ERROR TRAPPING TO THE ADD. A
+000236*                  PAIR WHOSE SUM WOULD NOT FIT IN WS-RESULT'S
+000237*                  FIVE DIGITS NOW GOES TO THE SHARED OVEREXCP
+000238*                  OVERFLOW FILE INSTEAD OF WRAPPING.
+000240*----------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER. IBM.
+000280 OBJECT-COMPUTER. IBM.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT NUMPAIRS ASSIGN TO "NUMPAIRS"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330     SELECT RESULTS ASSIGN TO "RESULTS"
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000345     SELECT OVEREXCP ASSIGN TO "OVEREXCP"
+000346         ORGANIZATION IS LINE SEQUENTIAL.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Num1           PIC 9(5) VALUE 1.
-       01 Num2           PIC 9(5) VALUE 1.
-       01 Result         PIC 9(5).
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  NUMPAIRS
+000390     RECORDING MODE IS F.
+000400 01  NUMPAIRS-REC.
+000410     05  NP-NUM1             PIC 9(05).
+000420     05  FILLER              PIC X(01).
+000430     05  NP-NUM2             PIC 9(05).
+000440     05  FILLER              PIC X(69).
+      
+000460 FD  RESULTS
+000470     RECORDING MODE IS F.
+000480 01  RESULTS-REC             PIC X(80).
 
-       PROCEDURE DIVISION.
-           COMPUTE Result = Num1 + Num2.
-           DISPLAY "1 + 1 = " Result.
+000485 FD  OVEREXCP
+000486     RECORDING MODE IS F.
+000487 01  OVEREXCP-REC            PIC X(80).
 
-           STOP RUN.
+000500 WORKING-STORAGE SECTION.
+000510 77  WS-EOF-SW               PIC X(01) VALUE "N".
+000520     88  WS-EOF                        VALUE "Y".
+000530 77  WS-RECORD-COUNT         PIC 9(07) VALUE ZERO COMP.
+000540 77  WS-RESULT               PIC 9(05).
+000550 77  WS-TOTAL                PIC 9(09) VALUE ZERO.
+000555 77  WS-RESULT-WIDE          PIC 9(11).
+000556 77  WS-OVERFLOW-EDIT        PIC Z(10)9.
+000557 77  WS-RUN-DATE             PIC 9(06).
+000558 77  WS-RUN-TIME             PIC 9(08).
+
+000570 01  WS-DETAIL-LINE.
+000580     05  FILLER              PIC X(08) VALUE "RESULT: ".
+000590     05  DL-RESULT           PIC ZZZZ9.
+000600     05  FILLER              PIC X(67) VALUE SPACES.
+      
+000620 01  WS-CONTROL-LINE.
+000630     05  FILLER              PIC X(20) VALUE
+000640         "RECORDS PROCESSED: ".
+000650     05  CL-COUNT            PIC ZZZZZZ9.
+000660     05  FILLER              PIC X(10) VALUE
+000670         "  TOTAL: ".
+000680     05  CL-TOTAL            PIC ZZZZZZZZ9.
+000690     05  FILLER              PIC X(31) VALUE SPACES.
+
+000695 COPY OVERREC.
+
+000710 PROCEDURE DIVISION.
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000750         UNTIL WS-EOF.
+000760     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000770     PERFORM 9999-END-OF-JOB THRU 9999-EXIT.
+      
+000790*----------------------------------------------------------------
+000800* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+000810*----------------------------------------------------------------
+000820 1000-INITIALIZE.
+000830     OPEN INPUT NUMPAIRS
+000840          OUTPUT RESULTS
+000845          OUTPUT OVEREXCP.
+000846     ACCEPT WS-RUN-DATE FROM DATE.
+000847     ACCEPT WS-RUN-TIME FROM TIME.
+000850     PERFORM 8000-READ-NUMPAIRS THRU 8000-EXIT.
+000860 1000-EXIT.
+000870     EXIT.
+      
+000890*----------------------------------------------------------------
+000900* 2000-PROCESS-RECORD - ADD ONE PAIR AND WRITE THE DETAIL LINE.
+000910*----------------------------------------------------------------
+000920 2000-PROCESS-RECORD.
+000930     ADD 1 TO WS-RECORD-COUNT.
+000935     COMPUTE WS-RESULT = NP-NUM1 + NP-NUM2
+000936         ON SIZE ERROR
+000937             PERFORM 2100-LOG-OVERFLOW THRU 2100-EXIT
+000938     END-COMPUTE.
+000950     ADD WS-RESULT TO WS-TOTAL.
+000960     MOVE WS-RESULT TO DL-RESULT.
+000970     WRITE RESULTS-REC FROM WS-DETAIL-LINE.
+000980     PERFORM 8000-READ-NUMPAIRS THRU 8000-EXIT.
+000990 2000-EXIT.
+001000     EXIT.
+
+001005*----------------------------------------------------------------
+001006* 2100-LOG-OVERFLOW - WS-RESULT COULD NOT HOLD THE SUM. RECOMPUTE
+001007*                     THE SUM INTO A WIDE FIELD SO THE ACTUAL
+001008*                     ATTEMPTED VALUE CAN BE LOGGED, THEN LEAVE
+001009*                     WS-RESULT AT ZERO RATHER THAN A WRAPPED
+001010*                     VALUE.
+001011*----------------------------------------------------------------
+001012 2100-LOG-OVERFLOW.
+001013     COMPUTE WS-RESULT-WIDE = NP-NUM1 + NP-NUM2.
+001014     MOVE ZERO TO WS-RESULT.
+001015     MOVE "ADDTWONUM" TO OV-SOURCE-PROGRAM.
+001016     MOVE "RESULT" TO OV-FIELD-NAME.
+001017     MOVE WS-RESULT-WIDE TO WS-OVERFLOW-EDIT.
+001018     MOVE WS-OVERFLOW-EDIT TO OV-ATTEMPTED-VALUE.
+001019     STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001020         INTO OV-TIMESTAMP.
+001021     WRITE OVEREXCP-REC FROM OV-OVERFLOW-RECORD.
+001022 2100-EXIT.
+001023     EXIT.
+
+001030*----------------------------------------------------------------
+001040* 3000-FINALIZE - WRITE THE CONTROL-TOTAL LINE AND CLOSE UP.
+001050*----------------------------------------------------------------
+001060 3000-FINALIZE.
+001070     MOVE WS-RECORD-COUNT TO CL-COUNT.
+001080     MOVE WS-TOTAL TO CL-TOTAL.
+001090     WRITE RESULTS-REC FROM WS-CONTROL-LINE.
+001100     CLOSE NUMPAIRS
+001110           RESULTS
+001115           OVEREXCP.
+001120 3000-EXIT.
+001130     EXIT.
+
+001150*----------------------------------------------------------------
+001160* 8000-READ-NUMPAIRS - SHARED READ PARAGRAPH, SETS THE EOF SWITCH.
+001170*----------------------------------------------------------------
+001180 8000-READ-NUMPAIRS.
+001190     READ NUMPAIRS
+001200         AT END
+001210             SET WS-EOF TO TRUE
+001220     END-READ.
+001230 8000-EXIT.
+001240     EXIT.
+
+001260*----------------------------------------------------------------
+001270* 9999-END-OF-JOB - NORMAL PROGRAM TERMINATION.
+001280*----------------------------------------------------------------
+001290 9999-END-OF-JOB.
+001300     DISPLAY "ADDTWONUMBERS - RECORDS PROCESSED: "
+001310         WS-RECORD-COUNT.
+001320     STOP RUN.
+001330 9999-EXIT.
+001340     EXIT.
