@@ -1,69 +1,44 @@
-abc122_a.cbl
-##########################################
-##########################################
-##########################################
-##########################################
-##########################################
-##########################################
-##########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-   01 INP              PIC X(1).
-   01 ANS              PIC X(1).
-   01 TABLE-SIZE       PIC 9 VALUE 4.  *> Table size of 4
-   01 MAP-TABLE.
-      05 MAP-KEYS      PIC X OCCURS 4 TIMES VALUE 'ACTG'. *> The keys: A, C, T, G
-      05 MAP-VALUES    PIC X OCCURS 4 TIMES VALUE 'TGAC'. *> The corresponding values: T, G, A, C
-   01 INDEX-COUNTER    PIC 9.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAIN.
+000120 AUTHOR. K ISHIDA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  KI   ORIGINAL PROGRAM - HELD MAP-KEYS 'ACTG' AND
+000200*                  MAP-VALUES 'TGAC' AS HARDCODED OCCURS-4 TABLES
+000210*                  AND DID A LINEAR PERFORM VARYING LOOKUP TO
+000220*                  TRANSLATE ONE CHARACTER.
+000230* 08/09/2026  KI   REPLACED THE IN-LINE TABLE AND LOOKUP WITH A
+000240*                  CALL TO THE SHARED XLATE SUBPROGRAM, WHICH
+000250*                  LOADS ITS KEY/VALUE PAIRS FROM THE XLATCTL
+000260*                  CONTROL FILE. SEE XLATLINK.CPY.
+000270*----------------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
+      
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320 77  INP                      PIC X(01).
 
-PROCEDURE DIVISION.
-   ACCEPT INP.
+000340 COPY XLATLINK.
 
-   *> Find the matching key
-   PERFORM VARYING INDEX-COUNTER FROM 1 BY 1 UNTIL INDEX-COUNTER > TABLE-SIZE
-       IF INP = MAP-KEYS (INDEX-COUNTER)
-           MOVE MAP-VALUES (INDEX-COUNTER) TO ANS
-           EXIT PERFORM
-       END-IF
-   END-PERFORM
-
-   DISPLAY ANS.
-   STOP RUN.
-##########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-   01 INP PIC X(1).
-   01 ANS PIC X(1).
-
-PROCEDURE DIVISION.
-   ACCEPT INP.
-   EVALUATE INP
-       WHEN 'A' MOVE 'T' TO ANS
-       WHEN 'T' MOVE 'A' TO ANS
-       WHEN 'C' MOVE 'G' TO ANS
-       WHEN 'G' MOVE 'C' TO ANS
-       WHEN OTHER MOVE ' ' TO ANS
-   END-EVALUATE
-   DISPLAY ANS.
-   STOP RUN.
-##########################################
-[python]
-b=str(input())
-if b=='A':
-    ans='T'
-elif b=='T':
-    ans='A'
-elif b=='C':
-    ans='G'
-elif b=='G':
-    ans='C'
-print(ans)
-##########################################
+000370 PROCEDURE DIVISION.
+000380 0000-MAINLINE.
+000390     ACCEPT INP.
+000400     PERFORM 1000-CALL-XLATE THRU 1000-EXIT.
+000410     DISPLAY XL-OUTPUT-CHAR.
+000420     STOP RUN.
+      
+000440*----------------------------------------------------------------
+000450* 1000-CALL-XLATE - TRANSLATE THE ACCEPTED CHARACTER USING THE
+000460*                   SHARED XLATE SUBPROGRAM AND THE XLATCTL
+000470*                   CONTROL FILE OF KEY/VALUE PAIRS.
+000480*----------------------------------------------------------------
+000490 1000-CALL-XLATE.
+000500     MOVE "XLATCTL " TO XL-TABLE-ID.
+000510     MOVE INP TO XL-INPUT-CHAR.
+000520     CALL "XLATE" USING XLATE-PARMS.
+000530 1000-EXIT.
+000540     EXIT.
