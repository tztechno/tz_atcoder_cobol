@@ -1,93 +1,128 @@
-abc070_b.cbl
-##############################
-##############################
-##############################
-##############################
-##############################
-##############################
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATCODER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-           FD SYSIN.
-               01 INP PIC X(2000000).
-       WORKING-STORAGE SECTION.
-           01 WK.
-               03 INP-WK PIC X(8190).
-               03 I PIC 9(18).
-               03 J PIC 9(18).
-               03 K PIC 9(18).
-               03 N PIC 9(18).
-               03 M PIC 9(18).
-               03 A PIC 9(18).
-               03 B PIC 9(18).
-               03 C PIC 9(18).
-               03 D PIC 9(18).
-               03 ANS PIC 9(18).
-               03 ANS-Z PIC Z(17)9.
-               03 PT PIC 9(18) VALUE 1.
-       PROCEDURE DIVISION.
-           ACCEPT INP-WK.
-           UNSTRING INP-WK DELIMITED BY SPACE INTO A B C D.
-           COMPUTE ANS = FUNCTION MAX(0, FUNCTION MIN(B, D)
-                                         - FUNCTION MAX(A, C))
-           MOVE ANS TO ANS-Z.
-           DISPLAY FUNCTION TRIM(ANS-Z).
-           STOP RUN.
-       END PROGRAM ATCODER.
-##############################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 A          PIC 9(3).
-01 B          PIC 9(3).
-01 C          PIC 9(3).
-01 D          PIC 9(3).
-01 ln         PIC X(15).
-01 mn         PIC 9(3).
-01 mx         PIC 9(3).
-01 zs         PIC Z(3)9.
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  UNSTRING ln DELIMITED BY SPACE INTO A B C D.
-  COMPUTE mx = FUNCTION MAX(A, C).
-  COMPUTE mn = FUNCTION MIN(B, D).
-  IF mx < mn THEN
-    SUBTRACT mx FROM mn
-  ELSE
-    MOVE ZERO to MN
-  END-IF.
-  MOVE mn TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-##############################
-[MY BEST COBOL ANS]
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 INPT       PIC X(30).
-    01 a          PIC 9(10).
-    01 b          PIC 9(10).
-    01 c          PIC 9(10).
-    01 d          PIC 9(10).
-    01 t          PIC 9(10).
-    01 zs         PIC Z(9)9.
-
-PROCEDURE DIVISION.
-    ACCEPT INPT.
-    UNSTRING INPT DELIMITED BY SPACE INTO a b c d
-    COMPUTE t = FUNCTION MAX(FUNCTION MIN(b, d)-FUNCTION MAX(a, c),0)
-    MOVE t TO zs
-    DISPLAY FUNCTION TRIM(zs)
-    STOP RUN.
-##############################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ATCODER.
+000120 AUTHOR. K ISHIDA.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 05/20/2017.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 05/20/2017  KI   ORIGINAL PROGRAM - ONE A-B / C-D INTERVAL PAIR
+000200*                  READ FROM THE CONSOLE, OVERLAP LENGTH
+000210*                  DISPLAYED AS MAX(0, MIN(B,D) - MAX(A,C)).
+000220* 08/09/2026  KI   CONVERTED TO A BATCH SHIFT/BOOKING OVERLAP
+000230*                  REPORT. READS SHIFTPRS FOR A WHOLE SCHEDULE
+000240*                  OF INTERVAL PAIRS AND WRITES EVERY PAIR WITH
+000250*                  A POSITIVE OVERLAP TO OVRLAPRP, WITH A
+000260*                  CONFLICT-COUNT SUMMARY LINE AT THE END.
+000270*----------------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM.
+000310 OBJECT-COMPUTER. IBM.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT SHIFTPRS ASSIGN TO "SHIFTPRS"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360     SELECT OVRLAPRP ASSIGN TO "OVRLAPRP"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  SHIFTPRS
+000420     RECORDING MODE IS F.
+000430 01  SHIFTPRS-REC            PIC X(80).
+      
+000450 FD  OVRLAPRP
+000460     RECORDING MODE IS F.
+000470 01  OVRLAPRP-REC            PIC X(80).
+      
+000490 WORKING-STORAGE SECTION.
+000500 77  WS-EOF-SW               PIC X(01) VALUE "N".
+000510     88  WS-EOF                        VALUE "Y".
+000520 77  WS-PAIR-COUNT           PIC 9(07) VALUE ZERO COMP.
+000530 77  WS-CONFLICT-COUNT       PIC 9(07) VALUE ZERO COMP.
+000540 77  A                       PIC 9(09).
+000550 77  B                       PIC 9(09).
+000560 77  C                       PIC 9(09).
+000570 77  D                       PIC 9(09).
+000580 77  WS-MIN-BD               PIC 9(09).
+000590 77  WS-MAX-AC               PIC 9(09).
+000600 77  ANS                     PIC S9(09).
+      
+000620 01  WS-DETAIL-LINE.
+000630     05  FILLER              PIC X(07) VALUE "SHIFT ".
+000640     05  DL-A                PIC Z(8)9.
+000650     05  FILLER              PIC X(04) VALUE " TO ".
+000660     05  DL-B                PIC Z(8)9.
+000670     05  FILLER              PIC X(13) VALUE " OVERLAPS ".
+000680     05  DL-C                PIC Z(8)9.
+000690     05  FILLER              PIC X(04) VALUE " TO ".
+000700     05  DL-D                PIC Z(8)9.
+000710     05  FILLER              PIC X(12) VALUE "  OVERLAP: ".
+000720     05  DL-OVERLAP          PIC Z(8)9.
+000730     05  FILLER              PIC X(02) VALUE SPACES.
+      
+000750 01  WS-SUMMARY-LINE.
+000760     05  FILLER              PIC X(18) VALUE
+000770         "PAIRS PROCESSED: ".
+000780     05  SL-PAIRS            PIC ZZZZZZ9.
+000790     05  FILLER              PIC X(16) VALUE
+000800         "  CONFLICTS: ".
+000810     05  SL-CONFLICTS        PIC ZZZZZZ9.
+000820     05  FILLER              PIC X(19) VALUE SPACES.
+      
+000840 PROCEDURE DIVISION.
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000870     PERFORM 2000-PROCESS-PAIR THRU 2000-EXIT
+000880         UNTIL WS-EOF.
+000890     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000900     STOP RUN.
+      
+000920 1000-INITIALIZE.
+000930     OPEN INPUT SHIFTPRS
+000940          OUTPUT OVRLAPRP.
+000950     PERFORM 8000-READ-SHIFTPRS THRU 8000-EXIT.
+000960 1000-EXIT.
+000970     EXIT.
+      
+000990*----------------------------------------------------------------
+001000* 2000-PROCESS-PAIR - ANS = MAX(0, MIN(B,D) - MAX(A,C)), THE
+001010*                     SAME FORMULA AS THE ORIGINAL PROGRAM.
+001020*----------------------------------------------------------------
+001030 2000-PROCESS-PAIR.
+001040     UNSTRING SHIFTPRS-REC DELIMITED BY SPACE INTO A B C D.
+001050     ADD 1 TO WS-PAIR-COUNT.
+001060     COMPUTE WS-MIN-BD = FUNCTION MIN(B, D).
+001070     COMPUTE WS-MAX-AC = FUNCTION MAX(A, C).
+001080     COMPUTE ANS = FUNCTION MAX(0, WS-MIN-BD - WS-MAX-AC).
+001090     IF ANS > 0
+001100         ADD 1 TO WS-CONFLICT-COUNT
+001110         MOVE A TO DL-A
+001120         MOVE B TO DL-B
+001130         MOVE C TO DL-C
+001140         MOVE D TO DL-D
+001150         MOVE ANS TO DL-OVERLAP
+001160         WRITE OVRLAPRP-REC FROM WS-DETAIL-LINE
+001170     END-IF.
+001180     PERFORM 8000-READ-SHIFTPRS THRU 8000-EXIT.
+001190 2000-EXIT.
+001200     EXIT.
+      
+001220 3000-FINALIZE.
+001230     MOVE WS-PAIR-COUNT TO SL-PAIRS.
+001240     MOVE WS-CONFLICT-COUNT TO SL-CONFLICTS.
+001250     WRITE OVRLAPRP-REC FROM WS-SUMMARY-LINE.
+001260     CLOSE SHIFTPRS
+001270           OVRLAPRP.
+001280 3000-EXIT.
+001290     EXIT.
+      
+001310 8000-READ-SHIFTPRS.
+001320     READ SHIFTPRS
+001330         AT END
+001340             SET WS-EOF TO TRUE
+001350     END-READ.
+001360 8000-EXIT.
+001370     EXIT.
