@@ -1,120 +1,65 @@
-abc096_a.cbl
-#########################################
-#########################################
-#########################################
-#########################################
-#########################################
-#########################################
-#########################################
-IDENTIFICATION                   DIVISION.
-PROGRAM-ID.                      ABC_096_A.
-ENVIRONMENT                      DIVISION.
-DATA                             DIVISION.
-WORKING-STORAGE                  SECTION.
-    01 INP    PIC X(10).
-    01 maxlen PIC 9(1)  VALUE 2.
-    01 cur    PIC 9(2)  VALUE 1.
-    01 i      PIC 9(18) VALUE 1.
-    01 j      PIC 9(18).
-    01 len    PIC 9(2).
-
-    01 ab1.
-        03 ab11 OCCURS 2.
-            05 ab PIC 9(3).
-
-    01 ans    PIC X(2).
-    01 ZS     PIC Z(3).
-    01 DUMMY  PIC X(1).
-PROCEDURE                        DIVISION.
-MAIN.
-    ACCEPT INP.
-
-    PERFORM maxlen TIMES
-
-        PERFORM VARYING j FROM cur BY 1
-            UNTIL INP(j:1) = SPACE
-        END-PERFORM
-
-        COMPUTE len = j - cur
-
-        MOVE INP(cur:len) TO ab(i)
-
-        COMPUTE cur = j + 1
-
-        ADD 1 TO i
-
-    END-PERFORM.
-
-    IF ab(2) < ab(1) THEN
-        SUBTRACT 1 FROM ab(1)
-    END-IF.
-
-    MOVE ab(1) TO ZS.
-
-    PERFORM UNANS.
-
-    DISPLAY ans(1:FUNCTION STORED-CHAR-LENGTH(ans)).
-    STOP RUN.
-
-UNANS                            SECTION.
-    UNSTRING
-        ZS DELIMITED BY ALL SPACE
-        INTO DUMMY ans
-    END-UNSTRING.
-#########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ab1.
-   03 ab11 OCCURS 2.
-      05 ab   PIC 9(3).
-01 cur        PIC 9(2) VALUE 1.
-01 i          PIC 9(18) VALUE 1.
-01 j          PIC 9(18).
-01 len        PIC 9(2).
-01 ln         PIC X(30).
-01 maxlen     PIC 9(1) VALUE 2.
-01 zs         PIC Z(3).
-
-PROCEDURE DIVISION.
-  ACCEPT ln.
-  PERFORM maxlen TIMES
-    PERFORM VARYING j FROM cur BY 1 UNTIL ln(j:1) = SPACE
-    END-PERFORM
-    COMPUTE len = j - cur
-    MOVE ln(cur:len) TO ab(i)
-    COMPUTE cur = j + 1
-    ADD 1 TO i
-  END-PERFORM.
-  IF ab(2) < ab(1) THEN
-    SUBTRACT 1 FROM ab(1)
-  END-IF.
-  MOVE ab(1) TO zs.
-  DISPLAY FUNCTION TRIM(zs).
-  STOP RUN.
-#########################################
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 A PIC 9(2).
-01 B PIC 9(2).
-01 LINE1 PIC X(6).
-01 OUTNUM PIC 9(2).
-01 ANS PIC Z(2).
-
-PROCEDURE DIVISION.
-    ACCEPT LINE1.
-    UNSTRING LINE1 DELIMITED BY SPACE INTO A B.
-    COMPUTE OUTNUM = A - 1.
-    IF A <= B THEN
-        MOVE A TO ANS
-    ELSE
-        MOVE OUTNUM TO ANS
-    END-IF.
-    DISPLAY FUNCTION TRIM(ANS).
-    STOP RUN.
-#########################################
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ABC_096_A.
+000120 AUTHOR. H SASAKI.
+000130 INSTALLATION. SCHEDULING BATCH.
+000140 DATE-WRITTEN. 10/20/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 10/20/2018  HS   ORIGINAL PROGRAM - PARSES TWO NUMBERS FROM
+000200*                  THE CONSOLE INTO AB(1)/AB(2) AND, IF THE
+000210*                  SECOND IS LESS THAN THE FIRST, SUBTRACTS 1
+000220*                  FROM AB(1) (A DAY-BEFORE-MONTH-END ROLLBACK).
+000230* 08/09/2026  HS   NO FUNCTIONAL CHANGE HERE.
+000290*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+      
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340 01  INP                     PIC X(10).
+000350 01  WS-MAXLEN               PIC 9(01) VALUE 2.
+000360 01  WS-CUR                  PIC 9(02) VALUE 1.
+000370 01  I                       PIC 9(18) VALUE 1.
+000380 01  J                       PIC 9(18).
+000390 01  WS-LEN                  PIC 9(02).
+      
+000410 01  AB1.
+000420     05  AB11 OCCURS 2 TIMES.
+000430         10  AB              PIC 9(03).
+      
+000450 01  ANS                     PIC X(02).
+000460 01  ZS                      PIC Z(03).
+000470 01  DUMMY                   PIC X(01).
+      
+000490 PROCEDURE DIVISION.
+000500 0000-MAINLINE.
+000510     ACCEPT INP.
+000520     PERFORM WS-MAXLEN TIMES
+000530         PERFORM VARYING J FROM WS-CUR BY 1
+000540                 UNTIL INP(J:1) = SPACE
+000550         END-PERFORM
+000560         COMPUTE WS-LEN = J - WS-CUR
+000570         MOVE INP(WS-CUR:WS-LEN) TO AB(I)
+000580         COMPUTE WS-CUR = J + 1
+000590         ADD 1 TO I
+000600     END-PERFORM.
+      
+000620     IF AB(2) < AB(1)
+000630         SUBTRACT 1 FROM AB(1)
+000640     END-IF.
+      
+000660     MOVE AB(1) TO ZS.
+000670     PERFORM 8000-UNANS THRU 8000-EXIT.
+000680     DISPLAY ANS(1:FUNCTION STORED-CHAR-LENGTH(ANS)).
+000690     STOP RUN.
+      
+000710*----------------------------------------------------------------
+000720* 8000-UNANS - STRIP THE LEADING SPACE FROM THE EDITED NUMBER.
+000730*----------------------------------------------------------------
+000740 8000-UNANS.
+000750     UNSTRING ZS DELIMITED BY ALL SPACE
+000760         INTO DUMMY ANS
+000770     END-UNSTRING.
+000780 8000-EXIT.
+000790     EXIT.
