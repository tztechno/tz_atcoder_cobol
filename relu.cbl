@@ -1,48 +1,177 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROGRAM_ID.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM_ID.
+000120 AUTHOR. H SUZUKI.
+000130 INSTALLATION. GENERAL ACCOUNTING BATCH.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  HS   ORIGINAL PROGRAM - ACCEPTED ONE SIGNED VALUE
+000195*                  FROM THE CONSOLE AND FLOORED IT AT ZERO,
+000200*                  PASSING NON-NEGATIVE VALUES THROUGH
+000210*                  UNCHANGED.
+000220* 08/09/2026  HS   BUILT INTO A "NEVER POST NEGATIVE BALANCES"
+000225*                  BATCH ADJUSTMENT JOB. READS BALCALC FOR A
+000230*                  WHOLE FILE OF COMPUTED ACCOUNT BALANCES,
+000240*                  APPLIES THE SAME ZERO-FLOOR RULE TO EVERY
+000250*                  BALANCE, WRITES THE ADJUSTED BALANCE TO
+000260*                  BALPOST, AND WRITES AN AUDIT-TRAIL ENTRY TO
+000270*                  BALAUDIT (ACCOUNT, ORIGINAL VALUE, ADJUSTED
+000280*                  VALUE) FOR EVERY BALANCE IT HAD TO CORRECT.
+000290* 08/09/2026  HS   ADDED A CALL TO THE SHARED AUDITLOG SUBPROGRAM
+000295*                  ALONGSIDE THE EXISTING BALAUDIT DETAIL LINE SO
+000296*                  THIS CORRECTION ALSO SHOWS UP IN THE
+000297*                  CROSS-JOB COMPLIANCE AUDIT TRAIL.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM.
+000340 OBJECT-COMPUTER. IBM.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT BALCALC ASSIGN TO "BALCALC"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT BALPOST ASSIGN TO "BALPOST"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410     SELECT BALAUDIT ASSIGN TO "BALAUDIT"
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+      
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  BALCALC
+000470     RECORDING MODE IS F.
+000480 01  BALCALC-REC.
+000490     05  BC-ACCOUNT-ID            PIC X(10).
+000500     05  FILLER                   PIC X(01).
+000510     05  BC-BALANCE               PIC S9(09) SIGN IS TRAILING.
+      
+000530 FD  BALPOST
+000540     RECORDING MODE IS F.
+000550 01  BALPOST-REC                  PIC X(80).
+      
+000570 FD  BALAUDIT
+000580     RECORDING MODE IS F.
+000590 01  BALAUDIT-REC                 PIC X(80).
+      
+000610 WORKING-STORAGE SECTION.
+000620 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+000630     88  WS-EOF                             VALUE "Y".
+000640 77  WS-BAL-COUNT                 PIC 9(07) VALUE ZERO COMP.
+000650 77  WS-ADJUST-COUNT              PIC 9(07) VALUE ZERO COMP.
+000660 77  WS-ADJUSTED-BAL              PIC S9(09).
+000665 77  WS-AUDIT-EDIT                PIC -(9)9.
+000666 77  WS-RUN-DATE                  PIC 9(06).
+000667 77  WS-RUN-TIME                  PIC 9(08).
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ans        PIC Z(9)9.
-01 x          PIC S9(10).
+000680 01  WS-DETAIL-LINE.
+000690     05  FILLER                  PIC X(09) VALUE "ACCOUNT ".
+000700     05  DL-ACCOUNT-ID            PIC X(10).
+000710     05  FILLER                  PIC X(11) VALUE "  BALANCE: ".
+000720     05  DL-BALANCE               PIC Z(8)9.
+000730     05  FILLER                  PIC X(41) VALUE SPACES.
+      
+000750 01  WS-AUDIT-LINE.
+000760     05  FILLER                  PIC X(09) VALUE "ACCOUNT ".
+000770     05  AL-ACCOUNT-ID            PIC X(10).
+000780     05  FILLER                  PIC X(11) VALUE "  ORIGINAL:".
+000790     05  AL-ORIGINAL              PIC -(8)9.
+000800     05  FILLER                  PIC X(11) VALUE "  ADJUSTED:".
+000810     05  AL-ADJUSTED              PIC -(8)9.
+000820     05  FILLER                  PIC X(21) VALUE SPACES.
+      
+000840 01  WS-SUMMARY-LINE.
+000850     05  FILLER                  PIC X(20) VALUE
+000860         "BALANCES PROCESSED: ".
+000870     05  SL-BAL-COUNT             PIC ZZZZZZ9.
+000880     05  FILLER                  PIC X(13) VALUE
+000890         "  ADJUSTED: ".
+000900     05  SL-ADJUST-COUNT          PIC ZZZZZZ9.
+000910     05  FILLER                  PIC X(34) VALUE SPACES.
 
-PROCEDURE DIVISION.
-  ACCEPT x.
-  IF ZERO <= x THEN
-    MOVE x TO ans
-  ELSE
-    MOVE ZERO TO ans
-  END-IF.
-  DISPLAY FUNCTION TRIM(ans).
-  STOP RUN.
+000920 COPY AUDTLINK.
 
-##################################################
+000930 PROCEDURE DIVISION.
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000960     PERFORM 2000-ADJUST-BALANCE THRU 2000-EXIT
+000970         UNTIL WS-EOF.
+000980     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000990     STOP RUN.
+      
+001010 1000-INITIALIZE.
+001020     OPEN INPUT BALCALC
+001030          OUTPUT BALPOST
+001040          OUTPUT BALAUDIT.
+001045     ACCEPT WS-RUN-DATE FROM DATE.
+001046     ACCEPT WS-RUN-TIME FROM TIME.
+001050     PERFORM 8000-READ-BALCALC THRU 8000-EXIT.
+001060 1000-EXIT.
+001070     EXIT.
+      
+001090*----------------------------------------------------------------
+001100* 2000-ADJUST-BALANCE - THE SAME ZERO-FLOOR RULE THE ORIGINAL
+001110*                        PROGRAM APPLIED TO ITS ONE CONSOLE
+001120*                        VALUE, NOW RUN AGAINST EVERY COMPUTED
+001125*                        BALANCE IN THE FILE, WITH AN
+001130*                        AUDIT-TRAIL ENTRY WRITTEN FOR EVERY
+001140*                        BALANCE THAT HAD TO BE CORRECTED.
+001150*----------------------------------------------------------------
+001160 2000-ADJUST-BALANCE.
+001170     ADD 1 TO WS-BAL-COUNT.
+001180     IF BC-BALANCE >= ZERO
+001190         MOVE BC-BALANCE TO WS-ADJUSTED-BAL
+001200     ELSE
+001210         MOVE ZERO TO WS-ADJUSTED-BAL
+001220         ADD 1 TO WS-ADJUST-COUNT
+001230         MOVE BC-ACCOUNT-ID TO AL-ACCOUNT-ID
+001240         MOVE BC-BALANCE TO AL-ORIGINAL
+001250         MOVE WS-ADJUSTED-BAL TO AL-ADJUSTED
+001260         WRITE BALAUDIT-REC FROM WS-AUDIT-LINE
+001262         PERFORM 2500-LOG-BALANCE-CHANGE THRU 2500-EXIT
+001270     END-IF.
+001280     MOVE BC-ACCOUNT-ID TO DL-ACCOUNT-ID.
+001290     MOVE WS-ADJUSTED-BAL TO DL-BALANCE.
+001300     WRITE BALPOST-REC FROM WS-DETAIL-LINE.
+001310     PERFORM 8000-READ-BALCALC THRU 8000-EXIT.
+001320 2000-EXIT.
+001330     EXIT.
 
-IDENTIFICATION DIVISION.
-PROGRAM-ID. NumberChecker.
+001335*----------------------------------------------------------------
+001336* 2500-LOG-BALANCE-CHANGE - REPORT THE ZERO-FLOOR CORRECTION TO
+001337*                           THE SHARED CROSS-JOB AUDIT LOG.
+001338*----------------------------------------------------------------
+001340 2500-LOG-BALANCE-CHANGE.
+001341     MOVE "WRITE" TO AL-ACTION.
+001342     MOVE "RELU" TO AL-SOURCE-PROGRAM.
+001343     MOVE BC-ACCOUNT-ID TO AL-RECORD-KEY.
+001344     MOVE "BALANCE" TO AL-FIELD-NAME.
+001345     MOVE BC-BALANCE TO WS-AUDIT-EDIT.
+001346     MOVE WS-AUDIT-EDIT TO AL-OLD-VALUE.
+001347     MOVE WS-ADJUSTED-BAL TO WS-AUDIT-EDIT.
+001348     MOVE WS-AUDIT-EDIT TO AL-NEW-VALUE.
+001349     STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+001350         INTO AL-TIMESTAMP.
+001351     CALL "AUDITLOG" USING AUDIT-LOG-PARMS.
+001352 2500-EXIT.
+001353     EXIT.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-01 x PIC S9(5).
-01 y PIC X(5).
-
-PROCEDURE DIVISION.
-    ACCEPT x.
-    IF x >= 0
-        MOVE x TO y
-        IF y(1:4) = "0000"
-            MOVE y(5:1) TO y
-        ELSE IF y(1:3) = "000"
-            MOVE y(4:2) TO y        
-        ELSE IF y(1:2) = "00"
-            MOVE y(3:3) TO y    
-        ELSE IF y(1:1) = "0"
-            MOVE y(2:4) TO y  
-        ELSE
-            MOVE y(1:5) TO y   
-    ELSE
-        MOVE 0 TO y
-    END-IF.
-    DISPLAY y.
-    STOP RUN.
+001350 3000-FINALIZE.
+001360     MOVE WS-BAL-COUNT TO SL-BAL-COUNT.
+001370     MOVE WS-ADJUST-COUNT TO SL-ADJUST-COUNT.
+001380     WRITE BALPOST-REC FROM WS-SUMMARY-LINE.
+001385     MOVE "CLOSE" TO AL-ACTION.
+001386     CALL "AUDITLOG" USING AUDIT-LOG-PARMS.
+001390     CLOSE BALCALC
+001400           BALPOST
+001410           BALAUDIT.
+001420 3000-EXIT.
+001430     EXIT.
+      
+001450 8000-READ-BALCALC.
+001460     READ BALCALC
+001470         AT END
+001480             SET WS-EOF TO TRUE
+001490     END-READ.
+001500 8000-EXIT.
+001510     EXIT.
